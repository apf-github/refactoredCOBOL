@@ -0,0 +1,244 @@
+      ******************************************************************
+      * LOANT100 SCANS EVERY ACTIVE IDC015.LOANMSTR ROW, ADDS
+      * LOANM_TERM MONTHS TO LOANM_ORIG_DATE TO FIND EACH LOAN'S
+      * MATURITY DATE, AND FLAGS ANY LOAN MATURING WITHIN THE NEXT
+      * TWO MONTHS (OR ALREADY PAST MATURITY) SO COLLECTIONS CAN
+      * PREPARE A FINAL SETTLEMENT NOTICE AHEAD OF TIME.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANT100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LOANMAT-FILE ASSIGN RP5DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LOANMAT-FILE IS THE PRINTABLE MATURITY-WATCH REPORT, ONE
+      * LINE PER LOAN APPROACHING OR PAST MATURITY, PLUS A HEADING
+      * AND END-OF-RUN TOTALS.
+       FD  LOANMAT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANMAT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCH FOR THE DB2 CURSOR FETCH LOOP.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                          VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-LOAN-CNT             PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-FLAG-CNT             PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * HEADING LINE, PRINTED ONCE AT THE TOP OF THE REPORT.
+       01  WS-RPT-HEADING.
+           05  FILLER                      PIC X(4)    VALUE 'CAT'.
+           05  FILLER                      PIC X(7)    VALUE SPACES.
+           05  FILLER                      PIC X(9)    VALUE 'LOAN-NO'.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  FILLER                      PIC X(16)   VALUE
+                   'MATURITY DATE'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(16)   VALUE
+                   'MONTHS TO MAT'.
+           05  FILLER                      PIC X(71)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE FLAGGED LOAN.
+       01  WS-RPT-DETAIL.
+           05  RPT-LOAN-CAT                PIC X(2).
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  RPT-LOAN-NO                 PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  RPT-MAT-DATE                PIC X(10).
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  RPT-MONTHS-TO-MAT           PIC -ZZ9.
+           05  FILLER                      PIC X(78)   VALUE SPACES.
+      ******************************************************************
+      * TODAY'S DATE, BROKEN DOWN TO COMPUTE MONTHS REMAINING TO
+      * MATURITY.
+       01  WS-TODAY-YYYYMMDD               PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY               PIC 9(4).
+           05  WS-TODAY-MM                 PIC 9(2).
+           05  WS-TODAY-DD                 PIC 9(2).
+       01  WS-TODAY-TOTAL-MONTHS           PIC S9(7)   COMP.
+      ******************************************************************
+      * THE ORIGINATION DATE OF THE LOAN THE CURSOR IS CURRENTLY
+      * POSITIONED ON, BROKEN DOWN THE SAME WAY LOANM100 BREAKS
+      * DOWN A CUSTOMER'S DATE OF BIRTH.
+       01  WS-ORIG-DATE-X                  PIC X(10).
+       01  WS-ORIG-BREAKDOWN REDEFINES WS-ORIG-DATE-X.
+           05  WS-ORIG-YYYY-X              PIC X(4).
+           05  FILLER                      PIC X(1).
+           05  WS-ORIG-MM-X                PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  WS-ORIG-DD-X                PIC X(2).
+       01  WS-ORIG-YYYY                    PIC 9(4)    VALUE ZEROS.
+       01  WS-ORIG-MM                      PIC 9(2)    VALUE ZEROS.
+       01  WS-ORIG-DD                      PIC 9(2)    VALUE ZEROS.
+      ******************************************************************
+      * WORKING-STORAGE FOR 200100-COMPUTE-MATURITY, WHICH ADDS THE
+      * LOAN'S TERM (IN MONTHS) TO ITS ORIGINATION DATE TO FIND THE
+      * MATURITY DATE AND HOW MANY MONTHS REMAIN UNTIL IT.
+       01  WS-MAT-TOTAL-MONTHS             PIC S9(7)   COMP.
+       01  WS-MAT-YYYY                     PIC 9(4)    VALUE ZEROS.
+       01  WS-MAT-MM-0BASED                PIC 9(2)    VALUE ZEROS.
+       01  WS-MAT-MM                       PIC 9(2)    VALUE ZEROS.
+       01  WS-MONTHS-TO-MAT                PIC S9(5)   COMP
+                                                        VALUE ZEROS.
+       01  WS-MAT-DATE-X.
+           05  WS-MAT-YYYY-X               PIC 9(4).
+           05  FILLER                      PIC X(1)    VALUE '-'.
+           05  WS-MAT-MM-X                 PIC 9(2).
+           05  FILLER                      PIC X(1)    VALUE '-'.
+           05  WS-MAT-DD-X                 PIC 9(2).
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+      * CURSOR READS EVERY ACTIVE LOAN (LOANM_ST = 'A') IN
+      * CATEGORY/LOAN-NUMBER SEQUENCE.
+           EXEC SQL
+               DECLARE LOANT100-CSR CURSOR FOR
+                   SELECT LOANM_CAT, LOANM_NO, LOANM_TERM,
+                          LOANM_ORIG_DATE
+                     FROM IDC015.LOANMSTR
+                    WHERE LOANM_ST = 'A'
+                    ORDER BY LOANM_CAT, LOANM_NO
+           END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE REPORT FILE AND THE DB2 CURSOR,
+      * LOOPS EXAMINING ONE LOAN AT A TIME, THEN CLOSES OUT AND
+      * PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN OUTPUT LOANMAT-FILE
+
+           WRITE RE-LOANMAT FROM WS-RPT-HEADING
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           COMPUTE WS-TODAY-TOTAL-MONTHS =
+               (WS-TODAY-YYYY * 12) + (WS-TODAY-MM - 1)
+
+           EXEC SQL
+               OPEN LOANT100-CSR
+           END-EXEC
+
+           PERFORM 100200-FETCH-NEXT
+
+           PERFORM 100100-PROCESS-ONE-LOAN UNTIL WS-EOF-YES
+
+           EXEC SQL
+               CLOSE LOANT100-CSR
+           END-EXEC
+
+           CLOSE LOANMAT-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-LOAN COMPUTES THE LOAN'S MATURITY DATE
+      * AND, WHEN IT FALLS WITHIN THE NEXT TWO MONTHS (OR HAS
+      * ALREADY PASSED), WRITES A DETAIL LINE FLAGGING THE LOAN FOR
+      * SETTLEMENT PREPARATION.
+       100100-PROCESS-ONE-LOAN.
+
+           ADD 1 TO WS-CTL-LOAN-CNT
+
+           PERFORM 200100-COMPUTE-MATURITY
+
+           IF WS-MONTHS-TO-MAT <= 2
+               ADD 1 TO WS-CTL-FLAG-CNT
+               PERFORM 200200-WRITE-DETAIL
+           END-IF
+
+           PERFORM 100200-FETCH-NEXT.
+      ******************************************************************
+      * 100200-FETCH-NEXT PULLS THE NEXT ACTIVE LOAN OFF THE CURSOR,
+      * SETTING THE EOF SWITCH ONCE SQLCODE COMES BACK +100 (NOT
+      * FOUND).
+       100200-FETCH-NEXT.
+
+           EXEC SQL
+               FETCH LOANT100-CSR
+                   INTO :LLOANM-CAT, :LLOANM-NO, :LLOANM-TERM,
+                        :LLOANM-ORIG-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      ******************************************************************
+      * 200100-COMPUTE-MATURITY BREAKS THE LOAN'S ORIGINATION DATE
+      * INTO YEAR/MONTH/DAY, ADDS THE LOAN'S TERM IN MONTHS TO GET
+      * THE MATURITY DATE, AND COMPUTES HOW MANY MONTHS REMAIN
+      * BETWEEN TODAY AND THAT MATURITY DATE.
+       200100-COMPUTE-MATURITY.
+
+           MOVE LLOANM-ORIG-DATE TO WS-ORIG-DATE-X
+
+           MOVE WS-ORIG-YYYY-X TO WS-ORIG-YYYY
+           MOVE WS-ORIG-MM-X   TO WS-ORIG-MM
+           MOVE WS-ORIG-DD-X   TO WS-ORIG-DD
+
+           COMPUTE WS-MAT-TOTAL-MONTHS =
+               (WS-ORIG-YYYY * 12) + (WS-ORIG-MM - 1) + LLOANM-TERM
+
+           DIVIDE WS-MAT-TOTAL-MONTHS BY 12
+               GIVING WS-MAT-YYYY REMAINDER WS-MAT-MM-0BASED
+
+           COMPUTE WS-MAT-MM = WS-MAT-MM-0BASED + 1
+
+           MOVE WS-MAT-YYYY TO WS-MAT-YYYY-X
+           MOVE WS-MAT-MM   TO WS-MAT-MM-X
+           MOVE WS-ORIG-DD  TO WS-MAT-DD-X
+
+           COMPUTE WS-MONTHS-TO-MAT =
+               WS-MAT-TOTAL-MONTHS - WS-TODAY-TOTAL-MONTHS.
+      ******************************************************************
+      * 200200-WRITE-DETAIL FORMATS AND WRITES ONE MATURITY-WATCH
+      * LINE FOR THE LOAN THE CURSOR IS CURRENTLY POSITIONED ON.
+       200200-WRITE-DETAIL.
+
+           MOVE LLOANM-CAT       TO RPT-LOAN-CAT
+           MOVE LLOANM-NO        TO RPT-LOAN-NO
+           MOVE WS-MAT-DATE-X    TO RPT-MAT-DATE
+           MOVE WS-MONTHS-TO-MAT TO RPT-MONTHS-TO-MAT
+
+           WRITE RE-LOANMAT FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO COLLECTIONS CAN CONFIRM HOW MANY LOANS WERE
+      * EXAMINED AND HOW MANY CAME BACK FLAGGED.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LOANT100 CONTROL TOTALS'
+           DISPLAY '  LOANS EXAMINED .................... : '
+                   WS-CTL-LOAN-CNT
+           DISPLAY '  LOANS FLAGGED NEAR MATURITY ........ : '
+                   WS-CTL-FLAG-CNT.
+      ******************************************************************
