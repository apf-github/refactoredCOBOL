@@ -0,0 +1,460 @@
+      ******************************************************************
+      * RFNCM100 APPLIES RFNCINPT-FILE APPROVE/REJECT DECISIONS
+      * (RFNCIN-REQ-TYPE AP/RJ) AGAINST THE RFNCAPPR DB2 TABLE, SO THE
+      * REFINANCING-FLAGGED RISK POSITIONS RV3C0100 PARKS THERE
+      * PENDING (SEE 220900-CHECK-RFNC-APPROVAL) ARE ACTUALLY WORKED
+      * OFF BY A REVIEWER INSTEAD OF SITTING PENDING FOREVER.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RFNCM100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT RFNCTRAN-FILE ASSIGN I1DQ0701.
+           SELECT RFNCREJ-FILE  ASSIGN O1DQ0702.
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * RFNCTRAN-FILE CARRIES THE INCOMING APPROVE/REJECT DECISIONS
+      * (SEE RFNCTRAN.cpy FOR THE FIELD LAYOUT, COPIED INTO
+      * WORKING-STORAGE BELOW).
+       FD  RFNCTRAN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-RFNCIN                       PIC X(24).
+      ******************************************************************
+      * RFNCREJ-FILE CARRIES DECISIONS THE DB2 UPDATE FAILED FOR (NO
+      * MATCHING PENDING ROW, OR OTHER SQLCODE), SO A BAD DECISION
+      * DOES NOT SIMPLY VANISH FROM THE RUN.
+       FD  RFNCREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-RFNCREJ.
+           05  RFREJ-REQ-TYPE               PIC X(2).
+           05  RFREJ-ENT                    PIC X(4).
+           05  RFREJ-NUM-RISK               PIC X(10).
+           05  RFREJ-SQLCODE                PIC S9(9) COMP-3.
+           05  RFREJ-REASON                 PIC X(40).
+           05  FILLER                       PIC X(25).
+      ******************************************************************
+      * BALANCE-FILE CARRIES THIS RUN'S END-OF-DAY BALANCING TOTALS TO
+      * THE SHARED FILE BALD100 DIGESTS ACROSS ALL NIGHTLY TRANSACTION
+      * PROGRAMS (SEE BALTOT.cpy, COPIED INTO WORKING-STORAGE BELOW,
+      * AND 900300-WRITE-BALANCE-TOTALS).
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                        PIC X(65).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-APR-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJDEC-CNT            PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJ-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-IN-CNT                PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-SUS-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * SWITCH SET BY 100150-VALIDATE-FRONT-END-EDITS. A TRANSACTION
+      * THAT FAILS THE FRONT-END EDIT IS ROUTED STRAIGHT TO THE
+      * COMMON SUSPENSE FILE AND NEVER REACHES THE NORMAL APPROVE/
+      * REJECT DISPATCH BELOW.
+       01  WS-EDITS-OK-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-EDITS-OK                              VALUE 'Y'.
+       01  WS-EDIT-REASON                   PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOP (200010).
+      * WS-DB2-RETRY-CNT COUNTS ATTEMPTS MADE ON THE CURRENT STATEMENT;
+      * A TRANSIENT RESOURCE-UNAVAILABLE SQLCODE (DEADLOCK -911 OR
+      * TIMEOUT -913) IS RETRIED UP TO WS-DB2-MAX-RETRY TIMES BEFORE
+      * THE FAILURE IS TREATED AS PERMANENT AND HANDED TO
+      * 900200-LOG-DB2-ERROR.
+       01  WS-DB2-RETRY-CNT                 PIC 9(2)    COMP
+                                                         VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                 PIC 9(2)    COMP
+                                                         VALUE 3.
+      ******************************************************************
+      * TODAY'S DATE FORMATTED AS YYYY-MM-DD FOR RFAPPR-APPR-DATE
+      * (BUILT ONCE IN 100000-MAINLINE).
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 195000-CHECK-PENDING-RFAPPR, WHICH REJECTS
+      * A DECISION WHOSE ENT/NUM-RISK KEY IS NOT SITTING PENDING ON
+      * RFNCAPPR INSTEAD OF LETTING THE UPDATE SILENTLY AFFECT ZERO
+      * ROWS.
+       01  WS-PENDING-FOUND-SW              PIC X(1)    VALUE 'N'.
+           88  WS-PENDING-FOUND                         VALUE 'Y'.
+      ******************************************************************
+      * WORKING-STORAGE FOR 900400-WRITE-AUDIT-TRAIL, WHICH CALLS THE
+      * COMMON AUDIT-TRAIL ROUTINE AUD4C100 ON EVERY APPLIED DECISION.
+      * THE CALLER MOVES THE TRANSACTION TYPE, KEY AND BEFORE/AFTER
+      * VALUE INTO THESE FIELDS BEFORE PERFORMING IT.
+       01  WS-AUD-TRAN-TYPE                 PIC X(10).
+       01  WS-AUD-KEY                       PIC X(15).
+       01  WS-AUD-BEFORE                    PIC X(40).
+       01  WS-AUD-AFTER                     PIC X(40).
+      ******************************************************************
+       COPY RFNCTRAN.
+      ******************************************************************
+       COPY RFNCAPPR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+       COPY VALSUS.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE TRANSACTION AND REJECT FILES, LOOPS
+      * CALLING 100100-PROCESS-ONE-TRANSACTION PER RECORD, AND PRINTS
+      * THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  RFNCTRAN-FILE
+           OPEN OUTPUT RFNCREJ-FILE
+           OPEN EXTEND BALANCE-FILE
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-TRANSACTION UNTIL WS-EOF-YES
+
+           CLOSE RFNCTRAN-FILE
+           CLOSE RFNCREJ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+
+           CLOSE BALANCE-FILE
+
+           STOP RUN.
+      ******************************************************************
+       100100-PROCESS-ONE-TRANSACTION.
+
+           PERFORM 100150-VALIDATE-FRONT-END-EDITS
+
+           IF WS-EDITS-OK
+               EVALUATE RFNCIN-REQ-TYPE
+                   WHEN 'AP'
+                       PERFORM 200000-APPLY-APPROVE
+                   WHEN 'RJ'
+                       PERFORM 200100-APPLY-REJECT
+                   WHEN OTHER
+                       MOVE RFNCIN-REQ-TYPE     TO RFREJ-REQ-TYPE
+                       MOVE RFNCIN-ENT          TO RFREJ-ENT
+                       MOVE RFNCIN-NUM-RISK     TO RFREJ-NUM-RISK
+                       MOVE ZEROS               TO RFREJ-SQLCODE
+                       MOVE 'UNRECOGNIZED RFNCIN-REQ-TYPE'
+                                                TO RFREJ-REASON
+                       PERFORM 900100-WRITE-REJECT
+               END-EVALUATE
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+      * 100150-VALIDATE-FRONT-END-EDITS CATCHES A TRANSACTION THAT IS
+      * NOT JUST AN UNRECOGNIZED REQUEST CODE (THE WHEN OTHER ABOVE
+      * STILL HANDLES THAT) BUT OUTRIGHT MALFORMED, SO IT NEVER REACHES
+      * THE DB2 UPDATE LOGIC AT ALL. A FAILED EDIT IS ROUTED TO THE
+      * COMMON SUSPENSE FILE VIA 900500-WRITE-SUSPENSE FOR NEXT-DAY
+      * CORRECTION AND RESUBMISSION.
+       100150-VALIDATE-FRONT-END-EDITS.
+
+           MOVE 'Y' TO WS-EDITS-OK-SW
+
+           IF RFNCIN-REQ-TYPE NOT = 'AP' AND
+              RFNCIN-REQ-TYPE NOT = 'RJ'
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'RFNCIN-REQ-TYPE NOT A VALID CODE'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF
+
+           IF WS-EDITS-OK
+            AND RFNCIN-ENT = SPACES
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'RFNCIN-ENT IS BLANK'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF
+
+           IF WS-EDITS-OK
+            AND RFNCIN-NUM-RISK = SPACES
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'RFNCIN-NUM-RISK IS BLANK'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ RFNCTRAN-FILE INTO RFNCINPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+           IF NOT WS-EOF-YES
+               ADD 1 TO WS-CTL-IN-CNT
+           END-IF.
+      ******************************************************************
+      * 200000-APPLY-APPROVE UPDATES THE RFNCAPPR ROW FOR AN AP/APPROVE
+      * DECISION TO STATUS 'A', SO THE NEXT RV3C0100 RUN LETS THIS
+      * RISK POSITION'S AVAILABLE AMOUNT THROUGH TO THE CIRBE EXTRACT.
+       200000-APPLY-APPROVE.
+
+           PERFORM 195000-CHECK-PENDING-RFAPPR
+
+           IF WS-PENDING-FOUND
+               MOVE 'A' TO RFAPPR-STATUS
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200010-UPDATE-RFAPPR-STATUS
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-CTL-APR-CNT
+                   MOVE 'PENDING'            TO WS-AUD-BEFORE
+                   MOVE 'APPROVED'           TO WS-AUD-AFTER
+                   MOVE 'APPROVE'             TO WS-AUD-TRAN-TYPE
+                   MOVE RFNCIN-NUM-RISK      TO WS-AUD-KEY
+                   PERFORM 900400-WRITE-AUDIT-TRAIL
+               ELSE
+                   MOVE 'AP'                TO RFREJ-REQ-TYPE
+                   MOVE RFNCIN-ENT          TO RFREJ-ENT
+                   MOVE RFNCIN-NUM-RISK     TO RFREJ-NUM-RISK
+                   MOVE SQLCODE             TO RFREJ-SQLCODE
+                   MOVE 'UPDATE FAILED - SEE SQLCODE'
+                                            TO RFREJ-REASON
+                   MOVE 'RFNCAPPR'          TO DB2-OBJECT
+                   MOVE 'UPDATE'            TO DB2-STATEMENT
+                   MOVE RFNCIN-NUM-RISK     TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+                   PERFORM 900100-WRITE-REJECT
+               END-IF
+           ELSE
+               MOVE 'AP'                TO RFREJ-REQ-TYPE
+               MOVE RFNCIN-ENT          TO RFREJ-ENT
+               MOVE RFNCIN-NUM-RISK     TO RFREJ-NUM-RISK
+               MOVE ZEROS               TO RFREJ-SQLCODE
+               MOVE 'NO PENDING RFNCAPPR ROW FOR THIS ENT/NUM-RISK'
+                                        TO RFREJ-REASON
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200100-APPLY-REJECT UPDATES THE RFNCAPPR ROW FOR AN RJ/REJECT
+      * DECISION TO STATUS 'R', SO THE AVAILABLE AMOUNT STAYS WITHHELD
+      * FROM THE CIRBE EXTRACT UNTIL THE POSITION IS RE-REVIEWED.
+       200100-APPLY-REJECT.
+
+           PERFORM 195000-CHECK-PENDING-RFAPPR
+
+           IF WS-PENDING-FOUND
+               MOVE 'R' TO RFAPPR-STATUS
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200010-UPDATE-RFAPPR-STATUS
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-CTL-REJDEC-CNT
+                   MOVE 'PENDING'            TO WS-AUD-BEFORE
+                   MOVE 'REJECTED'           TO WS-AUD-AFTER
+                   MOVE 'REJECT'              TO WS-AUD-TRAN-TYPE
+                   MOVE RFNCIN-NUM-RISK      TO WS-AUD-KEY
+                   PERFORM 900400-WRITE-AUDIT-TRAIL
+               ELSE
+                   MOVE 'RJ'                TO RFREJ-REQ-TYPE
+                   MOVE RFNCIN-ENT          TO RFREJ-ENT
+                   MOVE RFNCIN-NUM-RISK     TO RFREJ-NUM-RISK
+                   MOVE SQLCODE             TO RFREJ-SQLCODE
+                   MOVE 'UPDATE FAILED - SEE SQLCODE'
+                                            TO RFREJ-REASON
+                   MOVE 'RFNCAPPR'          TO DB2-OBJECT
+                   MOVE 'UPDATE'            TO DB2-STATEMENT
+                   MOVE RFNCIN-NUM-RISK     TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+                   PERFORM 900100-WRITE-REJECT
+               END-IF
+           ELSE
+               MOVE 'RJ'                TO RFREJ-REQ-TYPE
+               MOVE RFNCIN-ENT          TO RFREJ-ENT
+               MOVE RFNCIN-NUM-RISK     TO RFREJ-NUM-RISK
+               MOVE ZEROS               TO RFREJ-SQLCODE
+               MOVE 'NO PENDING RFNCAPPR ROW FOR THIS ENT/NUM-RISK'
+                                        TO RFREJ-REASON
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200010-UPDATE-RFAPPR-STATUS ISSUES THE RFNCAPPR STATUS UPDATE
+      * SHARED BY 200000-APPLY-APPROVE AND 200100-APPLY-REJECT. IT IS
+      * PERFORMED IN A BOUNDED RETRY LOOP SO A TRANSIENT DEADLOCK OR
+      * TIMEOUT SQLCODE DOES NOT REJECT A DECISION THAT WOULD HAVE
+      * SUCCEEDED ON A SECOND ATTEMPT.
+       200010-UPDATE-RFAPPR-STATUS.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               UPDATE IDC015.RFNCAPPR
+                  SET RFAPPR_STATUS   = :RFAPPR-STATUS,
+                      RFAPPR_APPR_DATE = :WS-TODAY-DATE-X,
+                      RFAPPR_APPR_USER = :RFNCIN-APPR-USER
+                WHERE RFAPPR_ENT      = :RFNCIN-ENT
+                  AND RFAPPR_NUM_RISK = :RFNCIN-NUM-RISK
+           END-EXEC.
+      ******************************************************************
+      * 195000-CHECK-PENDING-RFAPPR LOOKS UP THE ENT/NUM-RISK KEY ON
+      * RFNCAPPR SO 200000-APPLY-APPROVE/200100-APPLY-REJECT CAN
+      * REJECT A DECISION WITH NO MATCHING PENDING ROW WITH A CLEAR
+      * REASON INSTEAD OF LETTING THE UPDATE SILENTLY AFFECT ZERO
+      * ROWS.
+       195000-CHECK-PENDING-RFAPPR.
+
+           MOVE 'N' TO WS-PENDING-FOUND-SW
+
+           EXEC SQL
+               SELECT RFAPPR_STATUS INTO :RFAPPR-STATUS
+                 FROM IDC015.RFNCAPPR
+                WHERE RFAPPR_ENT      = :RFNCIN-ENT
+                  AND RFAPPR_NUM_RISK = :RFNCIN-NUM-RISK
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-PENDING-FOUND-SW
+           END-IF.
+      ******************************************************************
+       900100-WRITE-REJECT.
+
+           WRITE RE-RFNCREJ
+           ADD 1 TO WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'RFNCM100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
+      * 900400-WRITE-AUDIT-TRAIL CALLS THE COMMON AUDIT-TRAIL ROUTINE
+      * AUD4C100 FOR EVERY APPLIED DECISION. THE CALLER MOVES
+      * WS-AUD-TRAN-TYPE, WS-AUD-KEY, WS-AUD-BEFORE AND WS-AUD-AFTER
+      * BEFORE PERFORMING THIS PARAGRAPH; RFNCINPT-FILE CARRIES NO
+      * TERMINAL FIELD SO AUDTRL-TERM-ID IS LEFT BLANK.
+       900400-WRITE-AUDIT-TRAIL.
+
+           MOVE 'RFNCM100'       TO AUDTRL-PGM-ID
+           MOVE WS-AUD-TRAN-TYPE TO AUDTRL-TRAN-TYPE
+           MOVE WS-AUD-KEY       TO AUDTRL-KEY
+           MOVE WS-AUD-BEFORE    TO AUDTRL-BEFORE-VAL
+           MOVE WS-AUD-AFTER     TO AUDTRL-AFTER-VAL
+           MOVE RFNCIN-APPR-USER TO AUDTRL-USER-ID
+           MOVE SPACES           TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
+      ******************************************************************
+      * 900500-WRITE-SUSPENSE CALLS THE COMMON FRONT-END-EDIT SUSPENSE
+      * ROUTINE VAL4C100 FOR A TRANSACTION THAT FAILED
+      * 100150-VALIDATE-FRONT-END-EDITS, SO A MALFORMED RECORD IS
+      * PARKED FOR NEXT-DAY CORRECTION INSTEAD OF BEING SILENTLY
+      * DROPPED OR FALSELY REPORTED AS A DB2 REJECT.
+       900500-WRITE-SUSPENSE.
+
+           ADD 1 TO WS-CTL-SUS-CNT
+
+           MOVE 'RFNCM100'      TO VALSUS-PGM-ID
+           MOVE RFNCIN-REQ-TYPE TO VALSUS-REQ-TYPE
+           MOVE RFNCIN-NUM-RISK TO VALSUS-KEY
+           MOVE WS-EDIT-REASON  TO VALSUS-REASON
+           MOVE RE-RFNCIN       TO VALSUS-RAW-RECORD
+           CALL 'VAL4C100' USING VALSUS-AREA.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S APPROVAL RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'RFNCM100 CONTROL TOTALS'
+           DISPLAY '  POSITIONS APPROVED ................ : '
+                   WS-CTL-APR-CNT
+           DISPLAY '  POSITIONS REJECTED ................. : '
+                   WS-CTL-REJDEC-CNT
+           DISPLAY '  TRANSACTIONS REJECTED .............. : '
+                   WS-CTL-REJ-CNT
+           DISPLAY '  TRANSACTIONS SUSPENDED ............. : '
+                   WS-CTL-SUS-CNT.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * TRANSACTION COUNT READ MATCHES THE APPLIED-PLUS-REJECTED
+      * COUNT, CATCHING A SILENTLY DROPPED OR DUPLICATED TRANSACTION
+      * BEFORE THE NIGHT'S FILES ARE TRANSMITTED.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'RFNCM100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CTL-IN-CNT   TO BALTOT-IN-CNT
+           COMPUTE BALTOT-APPLIED-CNT =
+               WS-CTL-APR-CNT + WS-CTL-REJDEC-CNT
+           COMPUTE BALTOT-REJ-CNT =
+               WS-CTL-REJ-CNT + WS-CTL-SUS-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
