@@ -0,0 +1,564 @@
+      ******************************************************************
+      * LOANM100 APPLIES LOANINPT-FILE NEW-LOAN TRANSACTIONS
+      * (LOANIN-REQ-TYPE 04) AGAINST THE LOANMSTR DB2 TABLE. THE
+      * REQUESTED CATEGORY, TERM, AMOUNT AND CUSTOMER NUMBER ARE
+      * VALIDATED AGAINST THE PRODUCT'S EXISTING LOANMSTR CEILING
+      * ROW FOR THAT CATEGORY BEFORE THE NEW ROW IS INSERTED.
+      * REPAYMENT TRANSACTIONS (REQ-TYPE 05) ARE NOT HANDLED HERE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANM100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LOANTRAN-FILE ASSIGN I1DQ0201.
+           SELECT LOANREJ-FILE  ASSIGN O1DQ0202.
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+           SELECT GLPOST-FILE   ASSIGN GL1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LOANTRAN-FILE CARRIES THE INCOMING NEW-LOAN/REPAYMENT
+      * TRANSACTIONS (SEE LOANTRAN.cpy FOR THE FIELD LAYOUT, COPIED
+      * INTO WORKING-STORAGE BELOW).
+       FD  LOANTRAN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANIN                       PIC X(40).
+      ******************************************************************
+      * LOANREJ-FILE CARRIES TRANSACTIONS THAT FAILED PRODUCT
+      * VALIDATION OR THE DB2 INSERT, SO A BAD TRANSACTION DOES NOT
+      * SIMPLY VANISH FROM THE RUN.
+       FD  LOANREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANREJ.
+           05  LREJ-REQ-TYPE                PIC X(2).
+           05  LREJ-LLOANM-NO               PIC X(10).
+           05  LREJ-SQLCODE                 PIC S9(9) COMP-3.
+           05  LREJ-REASON                  PIC X(40).
+           05  FILLER                       PIC X(36).
+      ******************************************************************
+      * BALANCE-FILE IS THE SHARED END-OF-DAY BALANCING FILE (SEE
+      * BALTOT.cpy FOR THE FIELD LAYOUT, COPIED INTO WORKING-STORAGE
+      * BELOW) THAT BALD100 DIGESTS TO CONFIRM EVERY TRANSACTION READ
+      * WAS EITHER APPLIED OR REJECTED.
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                       PIC X(65).
+      ******************************************************************
+      * GLPOST-FILE IS THE SHARED GENERAL-LEDGER POSTING EXTRACT (SEE
+      * GLPOST.cpy FOR THE FIELD LAYOUT, COPIED INTO WORKING-STORAGE
+      * BELOW) THAT RECORDS ONE ENTRY PER APPLIED NEW-LOAN
+      * DISBURSEMENT SO THE GENERAL LEDGER SYSTEM SEES EVERY LOAN
+      * CASH MOVEMENT.
+       FD  GLPOST-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-GLPOST                        PIC X(60).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-ADD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJ-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-IN-CNT                PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-SUS-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * SWITCH SET BY 100150-VALIDATE-FRONT-END-EDITS. A TRANSACTION
+      * THAT FAILS THE FRONT-END EDIT IS ROUTED STRAIGHT TO THE
+      * COMMON SUSPENSE FILE AND NEVER REACHES THE NORMAL NEW-LOAN
+      * DISPATCH BELOW.
+       01  WS-EDITS-OK-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-EDITS-OK                              VALUE 'Y'.
+       01  WS-EDIT-REASON                   PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOP (200010).
+      * WS-DB2-RETRY-CNT COUNTS ATTEMPTS MADE ON THE CURRENT
+      * STATEMENT; A TRANSIENT RESOURCE-UNAVAILABLE SQLCODE (DEADLOCK
+      * -911 OR TIMEOUT -913) IS RETRIED UP TO WS-DB2-MAX-RETRY TIMES
+      * BEFORE THE FAILURE IS TREATED AS PERMANENT AND HANDED TO
+      * 900200-LOG-DB2-ERROR.
+       01  WS-DB2-RETRY-CNT                 PIC 9(2)    COMP
+                                                         VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                 PIC 9(2)    COMP
+                                                         VALUE 3.
+      ******************************************************************
+      * WORKING-STORAGE FOR 200100-LOOKUP-PRODUCT, WHICH PULLS THE
+      * CATEGORY'S CEILING/PROFILE OFF ITS OWN LOANPROD ROW (RATE,
+      * TITLE, AGE LIMITS AND THE AMOUNT/TERM CEILINGS A NEW LOAN MAY
+      * NOT EXCEED). LOANPROD IS MAINTAINED SEPARATELY FROM LOANMSTR
+      * SO THE CEILING IS NEVER CONFUSED WITH ANY INDIVIDUAL LOAN'S
+      * OWN LIVE OUTSTANDING BALANCE, AND A CATEGORY WITH NO LOANS YET
+      * ON FILE CAN STILL ORIGINATE ITS FIRST ONE.
+       01  WS-PROD-TITLE                    PIC X(15).
+       01  WS-PROD-ROI                      PIC S9(4) COMP.
+       01  WS-PROD-TERM                     PIC S9(4) COMP.
+       01  WS-PROD-MAX-AMT                  PIC S9(9) COMP.
+       01  WS-PROD-MIN-AGE                  PIC S9(4) COMP.
+       01  WS-PROD-MAX-AGE                  PIC S9(4) COMP.
+       01  WS-PROD-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-PROD-FOUND                            VALUE 'Y'.
+      ******************************************************************
+      * WORKING-STORAGE FOR 200200-VALIDATE-AMOUNT-AND-TERM.
+       01  WS-LOANIN-TERM-NUM               PIC 9(3)    VALUE ZEROS.
+       01  WS-AMT-TERM-OK-SW                PIC X(1)    VALUE 'Y'.
+           88  WS-AMT-TERM-OK                           VALUE 'Y'.
+       01  WS-LOAN-REJ-REASON               PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * TODAY'S DATE, BROKEN DOWN FOR 200300-CHECK-BORROWER-AGE.
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+      ******************************************************************
+      * TODAY'S DATE, FORMATTED AS YYYY-MM-DD, STAMPED ONTO
+      * LOANM_ORIG_DATE WHEN A NEW-LOAN REQUEST IS INSERTED.
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 200300-CHECK-BORROWER-AGE, WHICH REJECTS
+      * A NEW-LOAN REQUEST WHOSE CUSTOMER IS UNKNOWN OR FALLS OUTSIDE
+      * THE PRODUCT'S LOANM_MIN_AGE/LOANM_MAX_AGE RANGE.
+       01  WS-BOR-DOB-X                     PIC X(10).
+       01  WS-BOR-DOB-BREAKDOWN REDEFINES WS-BOR-DOB-X.
+           05  WS-BOR-DOB-YYYY-X            PIC X(4).
+           05  FILLER                       PIC X(1).
+           05  WS-BOR-DOB-MM-X              PIC X(2).
+           05  FILLER                       PIC X(1).
+           05  WS-BOR-DOB-DD-X              PIC X(2).
+       01  WS-BOR-DOB-YYYY                  PIC 9(4)    VALUE ZEROS.
+       01  WS-BOR-DOB-MM                    PIC 9(2)    VALUE ZEROS.
+       01  WS-BOR-DOB-DD                    PIC 9(2)    VALUE ZEROS.
+       01  WS-BOR-AGE                       PIC S9(3)   VALUE ZEROS.
+      ******************************************************************
+      * WORKING-STORAGE FOR 900400-WRITE-AUDIT-TRAIL, WHICH CALLS THE
+      * COMMON AUDIT-TRAIL ROUTINE AUD4C100 ON EVERY APPLIED NEW-LOAN
+      * REQUEST. THE CALLER MOVES THE KEY AND AFTER VALUE INTO THESE
+      * FIELDS BEFORE PERFORMING IT.
+       01  WS-AUD-KEY                       PIC X(15).
+       01  WS-AUD-AFTER                     PIC X(40).
+      ******************************************************************
+       COPY LOANTRAN.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+       COPY LOANPROD.
+      ******************************************************************
+       COPY CUSTMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+       COPY GLPOST.
+      ******************************************************************
+       COPY VALSUS.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE TRANSACTION AND REJECT FILES, LOOPS
+      * CALLING 100100-PROCESS-ONE-TRANSACTION PER RECORD, AND PRINTS
+      * THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  LOANTRAN-FILE
+           OPEN OUTPUT LOANREJ-FILE
+           OPEN EXTEND BALANCE-FILE
+           OPEN EXTEND GLPOST-FILE
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-TRANSACTION UNTIL WS-EOF-YES
+
+           CLOSE LOANTRAN-FILE
+           CLOSE LOANREJ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+
+           CLOSE BALANCE-FILE
+           CLOSE GLPOST-FILE
+
+           STOP RUN.
+      ******************************************************************
+       100100-PROCESS-ONE-TRANSACTION.
+
+           PERFORM 100150-VALIDATE-FRONT-END-EDITS
+
+           IF WS-EDITS-OK
+               EVALUATE LOANIN-REQ-TYPE
+                   WHEN '04'
+                       PERFORM 200000-APPLY-NEW-LOAN
+                   WHEN OTHER
+                       MOVE LOANIN-REQ-TYPE    TO LREJ-REQ-TYPE
+                       MOVE LOANIN-LLOANM-NO   TO LREJ-LLOANM-NO
+                       MOVE ZEROS              TO LREJ-SQLCODE
+                       MOVE 'NOT A NEW-LOAN (04) REQUEST'
+                                               TO LREJ-REASON
+                       PERFORM 900100-WRITE-REJECT
+               END-EVALUATE
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+      * 100150-VALIDATE-FRONT-END-EDITS CATCHES A TRANSACTION THAT IS
+      * NOT JUST A VALID CODE SUBMITTED TO THE WRONG JOB (THE WHEN
+      * OTHER ABOVE STILL HANDLES A 05/REPAYMENT LANDING HERE) BUT
+      * OUTRIGHT MALFORMED, SO IT NEVER REACHES THE PRODUCT LOOKUP OR
+      * DB2 INSERT LOGIC AT ALL. A FAILED EDIT IS ROUTED TO THE COMMON
+      * SUSPENSE FILE VIA 900600-WRITE-SUSPENSE FOR NEXT-DAY
+      * CORRECTION AND RESUBMISSION.
+       100150-VALIDATE-FRONT-END-EDITS.
+
+           MOVE 'Y' TO WS-EDITS-OK-SW
+
+           IF LOANIN-REQ-TYPE NOT = '04' AND
+              LOANIN-REQ-TYPE NOT = '05'
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'LOANIN-REQ-TYPE NOT A VALID CODE'
+                                       TO WS-EDIT-REASON
+               PERFORM 900600-WRITE-SUSPENSE
+           ELSE
+               IF LOANIN-LLOANM-NO IS NOT NUMERIC
+                   MOVE 'N' TO WS-EDITS-OK-SW
+                   MOVE 'LOANIN-LLOANM-NO NOT NUMERIC'
+                                           TO WS-EDIT-REASON
+                   PERFORM 900600-WRITE-SUSPENSE
+               END-IF
+
+               IF WS-EDITS-OK
+                AND LOANIN-LLOANM-MAX-AMT IS NOT NUMERIC
+                   MOVE 'N' TO WS-EDITS-OK-SW
+                   MOVE 'LOANIN-LLOANM-MAX-AMT NOT NUMERIC'
+                                           TO WS-EDIT-REASON
+                   PERFORM 900600-WRITE-SUSPENSE
+               END-IF
+           END-IF.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ LOANTRAN-FILE INTO LOANINPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ
+
+           IF NOT WS-EOF-YES
+               ADD 1 TO WS-CTL-IN-CNT
+           END-IF.
+      ******************************************************************
+      * 200000-APPLY-NEW-LOAN LOOKS UP THE REQUESTED CATEGORY'S
+      * PRODUCT CEILING, VALIDATES THE REQUESTED AMOUNT AND TERM
+      * AGAINST IT, AND INSERTS THE NEW LOANMSTR ROW WHEN BOTH PASS.
+       200000-APPLY-NEW-LOAN.
+
+           MOVE LOANIN-LLOANM-CAT TO LLOANM-CAT
+
+           PERFORM 200100-LOOKUP-PRODUCT
+
+           IF WS-PROD-FOUND
+               PERFORM 200200-VALIDATE-AMOUNT-AND-TERM
+               IF WS-AMT-TERM-OK
+                   PERFORM 200300-CHECK-BORROWER-AGE
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-AMT-TERM-OK-SW
+               MOVE 'UNKNOWN LOAN CATEGORY - NO PRODUCT ON FILE'
+                                       TO WS-LOAN-REJ-REASON
+           END-IF
+
+           IF WS-PROD-FOUND AND WS-AMT-TERM-OK
+               MOVE LOANIN-LLOANM-NO       TO LLOANM-NO
+               MOVE LOANIN-LLOANM-TERM     TO LLOANM-TERM
+               MOVE LOANIN-LLOANM-MAX-AMT  TO LLOANM-MAX-AMT
+               MOVE LOANIN-LLOANM-CUST-NO  TO LLOANM-CUST-NO
+               MOVE LOANIN-LLOANM-CCY      TO LLOANM-CCY
+               MOVE WS-PROD-TITLE          TO LLOANM-TITLE
+               MOVE WS-PROD-ROI            TO LLOANM-ROI
+               MOVE WS-PROD-MIN-AGE        TO LLOANM-MIN-AGE
+               MOVE WS-PROD-MAX-AGE        TO LLOANM-MAX-AGE
+               MOVE 'A'                    TO LLOANM-ST
+               MOVE WS-TODAY-DATE-X        TO LLOANM-ORIG-DATE
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200010-INSERT-LOANMSTR-ROW
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-CTL-ADD-CNT
+                   MOVE LOANIN-LLOANM-NO      TO WS-AUD-KEY
+                   MOVE LOANIN-LLOANM-MAX-AMT TO WS-AUD-AFTER
+                   PERFORM 900400-WRITE-AUDIT-TRAIL
+                   PERFORM 900500-WRITE-GL-POSTING
+               ELSE
+                   MOVE '04'               TO LREJ-REQ-TYPE
+                   MOVE LOANIN-LLOANM-NO   TO LREJ-LLOANM-NO
+                   MOVE SQLCODE            TO LREJ-SQLCODE
+                   MOVE 'INSERT FAILED - SEE SQLCODE'
+                                           TO LREJ-REASON
+                   MOVE 'LOANMSTR'         TO DB2-OBJECT
+                   MOVE 'INSERT'           TO DB2-STATEMENT
+                   MOVE LOANIN-LLOANM-NO   TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+                   PERFORM 900100-WRITE-REJECT
+               END-IF
+           ELSE
+               MOVE '04'               TO LREJ-REQ-TYPE
+               MOVE LOANIN-LLOANM-NO   TO LREJ-LLOANM-NO
+               MOVE ZEROS              TO LREJ-SQLCODE
+               MOVE WS-LOAN-REJ-REASON TO LREJ-REASON
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200010-INSERT-LOANMSTR-ROW ISSUES THE LOANMSTR INSERT FOR
+      * 200000-APPLY-NEW-LOAN. IT IS PERFORMED IN A BOUNDED RETRY LOOP
+      * SO A TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * NEW-LOAN REQUEST THAT WOULD HAVE SUCCEEDED ON A SECOND
+      * ATTEMPT.
+       200010-INSERT-LOANMSTR-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.LOANMSTR
+                   ( LOANM_CAT, LOANM_NO, LOANM_TERM, LOANM_TITLE,
+                     LOANM_ROI, LOANM_MAX_AMT, LOANM_MIN_AGE,
+                     LOANM_MAX_AGE, LOANM_ST, LOANM_CUST_NO,
+                     LOANM_ORIG_DATE, LOANM_CCY )
+               VALUES
+                   ( :LLOANM-CAT, :LLOANM-NO, :LLOANM-TERM,
+                     :LLOANM-TITLE, :LLOANM-ROI, :LLOANM-MAX-AMT,
+                     :LLOANM-MIN-AGE, :LLOANM-MAX-AGE, :LLOANM-ST,
+                     :LLOANM-CUST-NO, :LLOANM-ORIG-DATE, :LLOANM-CCY )
+           END-EXEC.
+      ******************************************************************
+      * 200100-LOOKUP-PRODUCT PULLS THE CATEGORY'S PROFILE AND
+      * CEILINGS OFF ITS LOANPROD ROW. LOANP_CAT IS LOANPROD'S KEY, SO
+      * THIS IS ALWAYS EXACTLY ONE ROW (OR NONE, FOR AN UNRECOGNIZED
+      * CATEGORY) - NEVER AN ARBITRARY PICK AMONG SEVERAL.
+       200100-LOOKUP-PRODUCT.
+
+           MOVE 'N' TO WS-PROD-FOUND-SW
+
+           EXEC SQL
+               SELECT LOANP_TITLE, LOANP_ROI, LOANP_TERM,
+                      LOANP_MAX_AMT, LOANP_MIN_AGE, LOANP_MAX_AGE
+                 INTO :WS-PROD-TITLE, :WS-PROD-ROI, :WS-PROD-TERM,
+                      :WS-PROD-MAX-AMT, :WS-PROD-MIN-AGE,
+                      :WS-PROD-MAX-AGE
+                 FROM IDC015.LOANPROD
+                WHERE LOANP_CAT = :LLOANM-CAT
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-PROD-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 200200-VALIDATE-AMOUNT-AND-TERM REJECTS A NEW-LOAN REQUEST
+      * WHOSE TERM OR AMOUNT EXCEEDS THE CATEGORY'S PRODUCT CEILING.
+       200200-VALIDATE-AMOUNT-AND-TERM.
+
+           MOVE 'Y'    TO WS-AMT-TERM-OK-SW
+           MOVE SPACES TO WS-LOAN-REJ-REASON
+
+           IF LOANIN-LLOANM-TERM IS NOT NUMERIC
+               MOVE 'N' TO WS-AMT-TERM-OK-SW
+               MOVE 'INVALID LOAN TERM - NOT NUMERIC'
+                            TO WS-LOAN-REJ-REASON
+           ELSE
+               MOVE LOANIN-LLOANM-TERM TO WS-LOANIN-TERM-NUM
+
+               IF LOANIN-LLOANM-MAX-AMT > WS-PROD-MAX-AMT
+                   MOVE 'N' TO WS-AMT-TERM-OK-SW
+                   MOVE 'REQUESTED AMOUNT EXCEEDS PRODUCT CEILING'
+                                TO WS-LOAN-REJ-REASON
+               ELSE
+                   IF WS-LOANIN-TERM-NUM > WS-PROD-TERM
+                       MOVE 'N' TO WS-AMT-TERM-OK-SW
+                       MOVE 'REQUESTED TERM EXCEEDS PRODUCT CEILING'
+                                    TO WS-LOAN-REJ-REASON
+                   END-IF
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 200300-CHECK-BORROWER-AGE REJECTS A NEW-LOAN REQUEST WHOSE
+      * CUSTOMER NUMBER DOES NOT EXIST ON CUSTM_TABLE OR WHOSE AGE
+      * FALLS OUTSIDE THE PRODUCT'S LOANM_MIN_AGE/LOANM_MAX_AGE
+      * RANGE.
+       200300-CHECK-BORROWER-AGE.
+
+           MOVE LOANIN-LLOANM-CUST-NO TO ACN-CUSTM-NO
+
+           EXEC SQL
+               SELECT CUSTM_DOB INTO :ACN-CUSTM-DOB
+                 FROM IDC015.CUSTM_TABLE
+                WHERE CUSTM_NO = :ACN-CUSTM-NO
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'N' TO WS-AMT-TERM-OK-SW
+               MOVE 'UNKNOWN CUSTOMER NUMBER ON LOAN REQUEST'
+                            TO WS-LOAN-REJ-REASON
+           ELSE
+               MOVE ACN-CUSTM-DOB TO WS-BOR-DOB-X
+
+               MOVE WS-BOR-DOB-YYYY-X TO WS-BOR-DOB-YYYY
+               MOVE WS-BOR-DOB-MM-X   TO WS-BOR-DOB-MM
+               MOVE WS-BOR-DOB-DD-X   TO WS-BOR-DOB-DD
+
+               COMPUTE WS-BOR-AGE = WS-TODAY-YYYY - WS-BOR-DOB-YYYY
+
+               IF WS-TODAY-MM < WS-BOR-DOB-MM
+                OR ( WS-TODAY-MM = WS-BOR-DOB-MM
+                 AND WS-TODAY-DD < WS-BOR-DOB-DD )
+                   SUBTRACT 1 FROM WS-BOR-AGE
+               END-IF
+
+               IF WS-BOR-AGE < WS-PROD-MIN-AGE
+                OR WS-BOR-AGE > WS-PROD-MAX-AGE
+                   MOVE 'N' TO WS-AMT-TERM-OK-SW
+                   MOVE 'BORROWER AGE OUTSIDE PRODUCT AGE RANGE'
+                                TO WS-LOAN-REJ-REASON
+               END-IF
+           END-IF.
+      ******************************************************************
+       900100-WRITE-REJECT.
+
+           WRITE RE-LOANREJ
+           ADD 1 TO WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'LOANM100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
+      * 900400-WRITE-AUDIT-TRAIL CALLS THE COMMON AUDIT-TRAIL ROUTINE
+      * AUD4C100 FOR A SUCCESSFULLY APPLIED NEW-LOAN REQUEST. THE
+      * CALLER SETS WS-AUD-KEY AND WS-AUD-AFTER BEFORE PERFORMING THIS
+      * PARAGRAPH. LOANTRAN CARRIES NO USER OR TERMINAL IDENTIFICATION
+      * SO THOSE FIELDS ARE LOGGED AS SPACES.
+       900400-WRITE-AUDIT-TRAIL.
+
+           MOVE 'LOANM100'     TO AUDTRL-PGM-ID
+           MOVE 'NEWLOAN'      TO AUDTRL-TRAN-TYPE
+           MOVE WS-AUD-KEY     TO AUDTRL-KEY
+           MOVE SPACES         TO AUDTRL-BEFORE-VAL
+           MOVE WS-AUD-AFTER   TO AUDTRL-AFTER-VAL
+           MOVE SPACES         TO AUDTRL-USER-ID
+           MOVE SPACES         TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
+      ******************************************************************
+      * 900500-WRITE-GL-POSTING APPENDS ONE GENERAL-LEDGER POSTING
+      * RECORD TO GLPOST-FILE FOR A SUCCESSFULLY APPLIED NEW-LOAN
+      * DISBURSEMENT, SO THE LOAN'S CASH MOVEMENT IS NOT ACCOUNTING-
+      * INVISIBLE.
+       900500-WRITE-GL-POSTING.
+
+           MOVE LOANIN-LLOANM-NO      TO GLPOST-LLOANM-NO
+           MOVE 'DISBURSE'            TO GLPOST-TRAN-TYPE
+           MOVE LOANIN-LLOANM-MAX-AMT TO GLPOST-AMOUNT
+           MOVE WS-TODAY-DATE-X       TO GLPOST-POST-DATE
+
+           WRITE RE-GLPOST FROM GLPOST-REC.
+      ******************************************************************
+      * 900600-WRITE-SUSPENSE CALLS THE COMMON FRONT-END-EDIT SUSPENSE
+      * ROUTINE VAL4C100 FOR A TRANSACTION THAT FAILED
+      * 100150-VALIDATE-FRONT-END-EDITS, SO A MALFORMED RECORD IS
+      * PARKED FOR NEXT-DAY CORRECTION INSTEAD OF BEING SILENTLY
+      * DROPPED OR FALSELY REPORTED AS A DB2 REJECT.
+       900600-WRITE-SUSPENSE.
+
+           ADD 1 TO WS-CTL-SUS-CNT
+
+           MOVE 'LOANM100'       TO VALSUS-PGM-ID
+           MOVE LOANIN-REQ-TYPE  TO VALSUS-REQ-TYPE
+           MOVE LOANIN-LLOANM-NO TO VALSUS-KEY
+           MOVE WS-EDIT-REASON   TO VALSUS-REASON
+           MOVE RE-LOANIN        TO VALSUS-RAW-RECORD
+
+           CALL 'VAL4C100' USING VALSUS-AREA.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S LOAN-ORIGINATION
+      * RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LOANM100 CONTROL TOTALS'
+           DISPLAY '  LOANS ORIGINATED ................. : '
+                   WS-CTL-ADD-CNT
+           DISPLAY '  TRANSACTIONS REJECTED ............ : '
+                   WS-CTL-REJ-CNT
+           DISPLAY '  TRANSACTIONS SUSPENDED ........... : '
+                   WS-CTL-SUS-CNT.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * TRANSACTION COUNT READ MATCHES THE APPLIED-PLUS-REJECTED
+      * COUNT, CATCHING A SILENTLY DROPPED OR DUPLICATED TRANSACTION
+      * BEFORE THE NIGHT'S FILES ARE TRANSMITTED.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'LOANM100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CTL-IN-CNT   TO BALTOT-IN-CNT
+           MOVE WS-CTL-ADD-CNT  TO BALTOT-APPLIED-CNT
+           COMPUTE BALTOT-REJ-CNT =
+               WS-CTL-REJ-CNT + WS-CTL-SUS-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
