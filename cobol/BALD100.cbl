@@ -0,0 +1,255 @@
+      ******************************************************************
+      * BALD100 READS THE COMMON END-OF-DAY BALANCING FILE THAT
+      * CUSTM100/LOANM100/LOANR100/RV3C0100 EACH APPEND ONE TOTALS
+      * RECORD TO AT THE END OF THEIR RUN (SEE BALTOT.cpy FOR THE
+      * FIELD LAYOUT) AND WRITES A REPORT CONFIRMING, FOR EACH
+      * PROGRAM, THAT THE NUMBER OF TRANSACTIONS READ MATCHES THE
+      * NUMBER APPLIED PLUS REJECTED, SO A TRANSACTION THAT WAS READ
+      * BUT NEVER ROUTED TO EITHER BUCKET DOES NOT GO UNNOTICED. RUN
+      * AS THE LAST STEP OF THE NIGHTLY CYCLE, AFTER RV3C0100 HAS
+      * COMPLETED.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALD100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+           SELECT BALRPT-FILE   ASSIGN RP7DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * BALANCE-FILE IS THE SAME SHARED BALANCING FILE EACH NIGHTLY
+      * PROGRAM WRITES (SEE BALTOT.cpy), OPENED HERE FOR INPUT ONLY.
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                       PIC X(65).
+      ******************************************************************
+      * BALRPT-FILE IS THE PRINTED BALANCING REPORT, ONE LINE PER
+      * DISTINCT PROGRAM FOUND IN THE BALANCING FILE.
+       FD  BALRPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALRPT                        PIC X(80).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-PGM-CNT               PIC S9(5)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-OOB-CNT               PIC S9(5)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * BALANCING TABLE - ONE ENTRY PER DISTINCT BALTOT-PGM-ID SEEN IN
+      * THE BALANCING FILE, ACCUMULATED AS EACH RECORD IS READ AND
+      * PRINTED AT END OF RUN BY 900200-PRINT-BALANCE-REPORT. FOLLOWS
+      * THE SAME SEARCHED-OCCURS-TABLE PATTERN AS DB2R100's
+      * WS-DIGEST-TABLE.
+       01  WS-BAL-TABLE.
+           05  WS-BAL-USED                  PIC S9(5) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-BAL-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-BAL-IDX, WS-BAL-SRCH-IDX.
+               10  WS-BAL-PGM               PIC X(8).
+               10  WS-BAL-IN-CNT            PIC S9(9) COMP-3.
+               10  WS-BAL-APPLIED-CNT       PIC S9(9) COMP-3.
+               10  WS-BAL-REJ-CNT           PIC S9(9) COMP-3.
+               10  WS-BAL-LAST-DATE         PIC X(10).
+       01  WS-BAL-FOUND-SW                  PIC X(1)    VALUE 'N'.
+           88  WS-BAL-FOUND                             VALUE 'Y'.
+      ******************************************************************
+      * WS-BAL-OOB-SW IS SET BY 900210-PRINT-BALANCE-LINE WHEN A
+      * PROGRAM'S IN-CNT DOES NOT RECONCILE AND DRIVES THE "BALANCED"/
+      * "OUT OF BALANCE" LITERAL ON ITS REPORT LINE.
+       01  WS-BAL-OOB-SW                    PIC X(1)    VALUE 'N'.
+           88  WS-BAL-OOB                               VALUE 'Y'.
+      ******************************************************************
+      * PRINT LINES FOR BALRPT-FILE.
+       01  WS-RPT-HEADING1.
+           05  FILLER                       PIC X(80)   VALUE
+               'BALD100 - NIGHTLY TRANSACTION BALANCING REPORT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                       PIC X(80)   VALUE
+               'PROGRAM     IN-CNT  APPLIED     REJ  LAST-DATE  STATUS'.
+       01  WS-RPT-LINE.
+           05  WS-RPT-PGM                   PIC X(8).
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  WS-RPT-IN-CNT                PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(2)    VALUE SPACES.
+           05  WS-RPT-APPLIED-CNT           PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(2)    VALUE SPACES.
+           05  WS-RPT-REJ-CNT               PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(2)    VALUE SPACES.
+           05  WS-RPT-LAST-DATE             PIC X(10).
+           05  FILLER                       PIC X(2)    VALUE SPACES.
+           05  WS-RPT-STATUS                PIC X(15).
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE BALANCING FILE, LOOPS ACCUMULATING
+      * 100100-ACCUM-ONE-RECORD PER RECORD, PRINTS THE BALANCING
+      * REPORT, AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT BALANCE-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-ACCUM-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE BALANCE-FILE
+
+           PERFORM 900200-PRINT-BALANCE-REPORT
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+       100100-ACCUM-ONE-RECORD.
+
+           ADD 1 TO WS-CTL-REC-CNT
+
+           PERFORM 200100-FIND-BALANCE-ENTRY
+
+           IF NOT WS-BAL-FOUND
+               PERFORM 200200-ADD-BALANCE-ENTRY
+           END-IF
+
+           ADD BALTOT-IN-CNT      TO WS-BAL-IN-CNT(WS-BAL-IDX)
+           ADD BALTOT-APPLIED-CNT TO WS-BAL-APPLIED-CNT(WS-BAL-IDX)
+           ADD BALTOT-REJ-CNT     TO WS-BAL-REJ-CNT(WS-BAL-IDX)
+           MOVE BALTOT-RUN-DATE   TO WS-BAL-LAST-DATE(WS-BAL-IDX)
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ BALANCE-FILE INTO BALTOT-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200100-FIND-BALANCE-ENTRY LOCATES THE EXISTING BALANCING ENTRY
+      * FOR THE CURRENT RECORD'S PROGRAM, IF ANY.
+       200100-FIND-BALANCE-ENTRY.
+
+           MOVE 'N' TO WS-BAL-FOUND-SW
+           SET WS-BAL-IDX TO 1
+           SEARCH WS-BAL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-BAL-PGM(WS-BAL-IDX) = BALTOT-PGM-ID
+                   MOVE 'Y' TO WS-BAL-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 50 DISTINCT PROGRAMS; IF THAT IS EVER
+      * EXCEEDED, THE OVERFLOWING PROGRAM IS SIMPLY LEFT OUT OF THE
+      * REPORT (THE BALANCING FILE ITSELF IS UNAFFECTED AND REMAINS
+      * THE DETAIL RECORD OF EVERY RUN).
+       200200-ADD-BALANCE-ENTRY.
+
+           IF WS-BAL-USED < 50
+               ADD 1 TO WS-BAL-USED
+               SET WS-BAL-IDX TO WS-BAL-USED
+               MOVE BALTOT-PGM-ID    TO WS-BAL-PGM(WS-BAL-IDX)
+               MOVE ZEROS            TO WS-BAL-IN-CNT(WS-BAL-IDX)
+               MOVE ZEROS            TO WS-BAL-APPLIED-CNT(WS-BAL-IDX)
+               MOVE ZEROS            TO WS-BAL-REJ-CNT(WS-BAL-IDX)
+               MOVE 'Y'              TO WS-BAL-FOUND-SW
+               ADD 1                 TO WS-CTL-PGM-CNT
+           END-IF.
+      ******************************************************************
+      * 900200-PRINT-BALANCE-REPORT WRITES ONE LINE PER DISTINCT
+      * PROGRAM FOUND IN THE BALANCING FILE.
+       900200-PRINT-BALANCE-REPORT.
+
+           OPEN OUTPUT BALRPT-FILE
+
+           WRITE RE-BALRPT FROM WS-RPT-HEADING1
+           WRITE RE-BALRPT FROM WS-RPT-HEADING2
+
+           PERFORM 900210-PRINT-BALANCE-LINE
+               VARYING WS-BAL-IDX FROM 1 BY 1
+               UNTIL WS-BAL-IDX > WS-BAL-USED
+
+           CLOSE BALRPT-FILE.
+      ******************************************************************
+      * 900210-PRINT-BALANCE-LINE DECIDES WHETHER THE CURRENT
+      * PROGRAM'S TOTALS RECONCILE. RV3C0100 WRITES EXACTLY ONE OUTPUT
+      * RECORD FOR EVERY INPUT RECORD UNCONDITIONALLY (A REJECTED
+      * RECORD IS WRITTEN WITH ITS AMOUNT ZEROED RATHER THAN BEING
+      * DROPPED), SO ITS REJECT COUNT IS INFORMATIONAL ONLY AND IS NOT
+      * PART OF THE RECONCILING TOTAL.
+       900210-PRINT-BALANCE-LINE.
+
+           MOVE 'N' TO WS-BAL-OOB-SW
+
+           IF WS-BAL-PGM(WS-BAL-IDX) = 'RV3C0100'
+               IF WS-BAL-IN-CNT(WS-BAL-IDX) NOT =
+                   WS-BAL-APPLIED-CNT(WS-BAL-IDX)
+                   MOVE 'Y' TO WS-BAL-OOB-SW
+               END-IF
+           ELSE
+               IF WS-BAL-IN-CNT(WS-BAL-IDX) NOT =
+                   WS-BAL-APPLIED-CNT(WS-BAL-IDX) +
+                   WS-BAL-REJ-CNT(WS-BAL-IDX)
+                   MOVE 'Y' TO WS-BAL-OOB-SW
+               END-IF
+           END-IF
+
+           IF WS-BAL-OOB
+               ADD 1 TO WS-CTL-OOB-CNT
+               MOVE 'OUT OF BALANCE' TO WS-RPT-STATUS
+           ELSE
+               MOVE 'BALANCED'       TO WS-RPT-STATUS
+           END-IF
+
+           MOVE WS-BAL-PGM(WS-BAL-IDX)   TO WS-RPT-PGM
+           MOVE WS-BAL-IN-CNT(WS-BAL-IDX)
+                                          TO WS-RPT-IN-CNT
+           MOVE WS-BAL-APPLIED-CNT(WS-BAL-IDX)
+                                          TO WS-RPT-APPLIED-CNT
+           MOVE WS-BAL-REJ-CNT(WS-BAL-IDX)
+                                          TO WS-RPT-REJ-CNT
+           MOVE WS-BAL-LAST-DATE(WS-BAL-IDX)
+                                          TO WS-RPT-LAST-DATE
+           WRITE RE-BALRPT FROM WS-RPT-LINE.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN SEE AT A GLANCE WHETHER THE NIGHT'S
+      * RUN BALANCED BEFORE THE OUTPUT FILES ARE TRANSMITTED.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'BALD100 CONTROL TOTALS'
+           DISPLAY '  BALANCING RECORDS READ ........... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  PROGRAMS REPORTED ................ : '
+                   WS-CTL-PGM-CNT
+           DISPLAY '  PROGRAMS OUT OF BALANCE ........... : '
+                   WS-CTL-OOB-CNT.
+      ******************************************************************
