@@ -0,0 +1,223 @@
+      ******************************************************************
+      * DB2R100 READS THE COMMON DB2 PROBLEM FILE THAT QR4CDB0 APPENDS
+      * TO OVER THE NIGHTLY CYCLE (ONE RECORD PER LOGGED DB2 FAILURE,
+      * SEE THE RE-DB2PROB LAYOUT) AND WRITES A DIGEST REPORT GROUPING
+      * THE NIGHT'S ERROR EVENTS BY PROGRAM AND SQLCODE, SO OPERATIONS
+      * HAS ONE SUMMARY TO CHECK EACH MORNING INSTEAD OF SCANNING
+      * INDIVIDUAL JOB LOGS. RUN AS THE LAST STEP OF THE NIGHTLY CYCLE,
+      * AFTER CUSTM100/LOANM100/LOANR100 HAVE ALL COMPLETED.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2R100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT DB2PROB-FILE  ASSIGN ER1DQ001.
+           SELECT DB2DGST-FILE  ASSIGN RP6DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * DB2PROB-FILE IS THE SAME COMMON PROBLEM FILE QR4CDB0 WRITES
+      * (SEE cobol/QR4CDB0.cbl), OPENED HERE FOR INPUT ONLY.
+       FD  DB2PROB-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-DB2PROB.
+           05  DB2PROB-DATE                 PIC X(10).
+           05  FILLER                       PIC X(1).
+           05  DB2PROB-PGM                  PIC X(8).
+           05  FILLER                       PIC X(1).
+           05  DB2PROB-OBJECT               PIC X(8).
+           05  FILLER                       PIC X(1).
+           05  DB2PROB-STATEMENT            PIC X(8).
+           05  FILLER                       PIC X(1).
+           05  DB2PROB-SQLCODE              PIC -999999999.
+           05  FILLER                       PIC X(1).
+           05  DB2PROB-REFERENCE1           PIC X(120).
+      ******************************************************************
+      * DB2DGST-FILE IS THE PRINTED DIGEST, ONE LINE PER DISTINCT
+      * PROGRAM/SQLCODE COMBINATION FOUND IN THE NIGHT'S PROBLEM FILE.
+       FD  DB2DGST-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-DB2DGST                       PIC X(80).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-EVENT-CNT             PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-GROUP-CNT             PIC S9(5)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * DIGEST TABLE - ONE ENTRY PER DISTINCT DB2PROB-PGM/DB2PROB-
+      * SQLCODE COMBINATION SEEN IN THE PROBLEM FILE, ACCUMULATED AS
+      * EACH RECORD IS READ AND PRINTED AT END OF RUN BY
+      * 900200-PRINT-DIGEST-REPORT. FOLLOWS THE SAME SEARCHED-OCCURS-
+      * TABLE PATTERN AS RV3C0100'S WS-SUMMARY-TABLE.
+       01  WS-DIGEST-TABLE.
+           05  WS-DGT-USED                  PIC S9(5) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-DGT-ENTRY OCCURS 200 TIMES
+                           INDEXED BY WS-DGT-IDX, WS-DGT-SRCH-IDX.
+               10  WS-DGT-PGM               PIC X(8).
+               10  WS-DGT-SQLCODE           PIC S9(9) COMP-3.
+               10  WS-DGT-COUNT             PIC S9(7) COMP-3.
+               10  WS-DGT-FIRST-DATE        PIC X(10).
+               10  WS-DGT-LAST-DATE         PIC X(10).
+               10  WS-DGT-LAST-REFERENCE1   PIC X(120).
+       01  WS-DGT-FOUND-SW                  PIC X(1)    VALUE 'N'.
+           88  WS-DGT-FOUND                             VALUE 'Y'.
+      ******************************************************************
+      * PRINT LINES FOR DB2DGST-FILE.
+       01  WS-RPT-HEADING1.
+           05  FILLER                       PIC X(80)   VALUE
+               'DB2R100 - NIGHTLY DB2 ERROR DIGEST'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                       PIC X(80)   VALUE
+               'PROGRAM   SQLCODE     OCCURS  FIRST-SEEN  LAST-SEEN   '.
+       01  WS-RPT-LINE.
+           05  WS-RPT-PGM                   PIC X(8).
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  WS-RPT-SQLCODE               PIC -999999999.
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  WS-RPT-COUNT                 PIC ZZ,ZZ9.
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  WS-RPT-FIRST-DATE            PIC X(10).
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  WS-RPT-LAST-DATE             PIC X(10).
+           05  FILLER                       PIC X(16)   VALUE SPACES.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE PROBLEM FILE, LOOPS ACCUMULATING
+      * 100100-ACCUM-ONE-EVENT PER RECORD, PRINTS THE DIGEST REPORT,
+      * AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT DB2PROB-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-ACCUM-ONE-EVENT UNTIL WS-EOF-YES
+
+           CLOSE DB2PROB-FILE
+
+           PERFORM 900200-PRINT-DIGEST-REPORT
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+       100100-ACCUM-ONE-EVENT.
+
+           ADD 1 TO WS-CTL-EVENT-CNT
+
+           PERFORM 200100-FIND-DIGEST-ENTRY
+
+           IF NOT WS-DGT-FOUND
+               PERFORM 200200-ADD-DIGEST-ENTRY
+           END-IF
+
+           IF WS-DGT-FOUND
+               ADD 1 TO WS-DGT-COUNT(WS-DGT-IDX)
+               MOVE DB2PROB-DATE       TO WS-DGT-LAST-DATE(WS-DGT-IDX)
+               MOVE DB2PROB-REFERENCE1
+                                       TO WS-DGT-LAST-REFERENCE1
+                                          (WS-DGT-IDX)
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ DB2PROB-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200100-FIND-DIGEST-ENTRY LOCATES THE EXISTING DIGEST ENTRY FOR
+      * THE CURRENT RECORD'S PROGRAM/SQLCODE COMBINATION, IF ANY.
+       200100-FIND-DIGEST-ENTRY.
+
+           MOVE 'N' TO WS-DGT-FOUND-SW
+           SET WS-DGT-IDX TO 1
+           SEARCH WS-DGT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-DGT-PGM(WS-DGT-IDX)     = DB2PROB-PGM
+                AND WS-DGT-SQLCODE(WS-DGT-IDX) = DB2PROB-SQLCODE
+                   MOVE 'Y' TO WS-DGT-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 200 DISTINCT PROGRAM/SQLCODE COMBINATIONS;
+      * IF THAT IS EVER EXCEEDED, THE OVERFLOWING COMBINATION IS
+      * SIMPLY LEFT OUT OF THE DIGEST (THE PROBLEM FILE ITSELF IS
+      * UNAFFECTED AND REMAINS THE DETAIL RECORD OF EVERY EVENT).
+       200200-ADD-DIGEST-ENTRY.
+
+           IF WS-DGT-USED < 200
+               ADD 1 TO WS-DGT-USED
+               SET WS-DGT-IDX TO WS-DGT-USED
+               MOVE DB2PROB-PGM       TO WS-DGT-PGM(WS-DGT-IDX)
+               MOVE DB2PROB-SQLCODE   TO WS-DGT-SQLCODE(WS-DGT-IDX)
+               MOVE ZEROS             TO WS-DGT-COUNT(WS-DGT-IDX)
+               MOVE DB2PROB-DATE      TO WS-DGT-FIRST-DATE(WS-DGT-IDX)
+               MOVE DB2PROB-DATE      TO WS-DGT-LAST-DATE(WS-DGT-IDX)
+               MOVE 'Y'               TO WS-DGT-FOUND-SW
+               ADD 1                  TO WS-CTL-GROUP-CNT
+           END-IF.
+      ******************************************************************
+      * 900200-PRINT-DIGEST-REPORT WRITES ONE LINE PER DISTINCT
+      * PROGRAM/SQLCODE COMBINATION FOUND IN THE NIGHT'S PROBLEM FILE.
+       900200-PRINT-DIGEST-REPORT.
+
+           OPEN OUTPUT DB2DGST-FILE
+
+           WRITE RE-DB2DGST FROM WS-RPT-HEADING1
+           WRITE RE-DB2DGST FROM WS-RPT-HEADING2
+
+           PERFORM 900210-PRINT-DIGEST-LINE
+               VARYING WS-DGT-IDX FROM 1 BY 1
+               UNTIL WS-DGT-IDX > WS-DGT-USED
+
+           CLOSE DB2DGST-FILE.
+      ******************************************************************
+       900210-PRINT-DIGEST-LINE.
+
+           MOVE WS-DGT-PGM(WS-DGT-IDX)        TO WS-RPT-PGM
+           MOVE WS-DGT-SQLCODE(WS-DGT-IDX)    TO WS-RPT-SQLCODE
+           MOVE WS-DGT-COUNT(WS-DGT-IDX)      TO WS-RPT-COUNT
+           MOVE WS-DGT-FIRST-DATE(WS-DGT-IDX) TO WS-RPT-FIRST-DATE
+           MOVE WS-DGT-LAST-DATE(WS-DGT-IDX)  TO WS-RPT-LAST-DATE
+           WRITE RE-DB2DGST FROM WS-RPT-LINE.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DIGEST RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'DB2R100 CONTROL TOTALS'
+           DISPLAY '  PROBLEM EVENTS READ .............. : '
+                   WS-CTL-EVENT-CNT
+           DISPLAY '  PROGRAM/SQLCODE GROUPS ........... : '
+                   WS-CTL-GROUP-CNT.
+      ******************************************************************
