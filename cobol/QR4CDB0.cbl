@@ -0,0 +1,94 @@
+      ******************************************************************
+      * QR4CDB0 IS THE COMMON DB2 ERROR-LOGGING ROUTINE REFERENCED BY
+      * QRECDB2'S DB2-QR4CDB0 FIELD. EVERY DB2-ACCESSING BATCH
+      * PROGRAM POPULATES QRECDB2 (DB2-DES-PGM, DB2-OBJECT,
+      * DB2-STATEMENT, DB2-SQLCODE, DB2-REFERENCE1) AND CALLS
+      * DB2-QR4CDB0 USING QRECDB2 ON A BAD SQLCODE INSTEAD OF EACH
+      * PROGRAM LOGGING DB2 FAILURES ON ITS OWN. THIS ROUTINE APPENDS
+      * ONE RECORD PER CALL TO THE COMMON DB2 PROBLEM FILE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QR4CDB0.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT DB2PROB-FILE ASSIGN ER1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * DB2PROB-FILE IS THE COMMON DB2 PROBLEM LOG SHARED BY EVERY
+      * CALLING PROGRAM. IT IS OPENED EXTEND AND CLOSED ON EVERY
+      * CALL SO EACH CALLER'S RECORD IS APPENDED WITHOUT THIS ROUTINE
+      * HAVING TO TRACK WHETHER IT IS ALREADY OPEN ACROSS CALLS.
+       FD  DB2PROB-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-DB2PROB.
+           05  DB2PROB-DATE                 PIC X(10).
+           05  FILLER                       PIC X(1)    VALUE SPACE.
+           05  DB2PROB-PGM                  PIC X(8).
+           05  FILLER                       PIC X(1)    VALUE SPACE.
+           05  DB2PROB-OBJECT               PIC X(8).
+           05  FILLER                       PIC X(1)    VALUE SPACE.
+           05  DB2PROB-STATEMENT            PIC X(8).
+           05  FILLER                       PIC X(1)    VALUE SPACE.
+           05  DB2PROB-SQLCODE              PIC -999999999.
+           05  FILLER                       PIC X(1)    VALUE SPACE.
+           05  DB2PROB-REFERENCE1           PIC X(120).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * TODAY'S DATE, FORMATTED AS YYYY-MM-DD FOR DB2PROB-DATE.
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+
+       LINKAGE SECTION.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+
+       PROCEDURE DIVISION USING QRECDB2.
+      ******************************************************************
+      * 100000-MAINLINE BUILDS ONE DB2PROB-FILE RECORD FROM THE
+      * CALLER'S QRECDB2 AND APPENDS IT TO THE COMMON PROBLEM FILE.
+       100000-MAINLINE.
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           OPEN EXTEND DB2PROB-FILE
+
+           MOVE WS-TODAY-DATE-X  TO DB2PROB-DATE
+           MOVE DB2-DES-PGM      TO DB2PROB-PGM
+           MOVE DB2-OBJECT       TO DB2PROB-OBJECT
+           MOVE DB2-STATEMENT    TO DB2PROB-STATEMENT
+           MOVE DB2-SQLCODE      TO DB2PROB-SQLCODE
+           MOVE DB2-REFERENCE1   TO DB2PROB-REFERENCE1
+
+           WRITE RE-DB2PROB
+
+           CLOSE DB2PROB-FILE
+
+           GOBACK.
+      ******************************************************************
