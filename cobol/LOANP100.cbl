@@ -0,0 +1,174 @@
+      ******************************************************************
+      * LOANP100 SUMMARIZES IDC015.LOANMSTR BY LOANM_CAT AND LOANM_ST,
+      * PRODUCING A PRINTABLE PORTFOLIO REPORT OF LOAN COUNT AND
+      * TOTAL OUTSTANDING BALANCE PER CATEGORY/STATUS GROUP SO
+      * PORTFOLIO MANAGEMENT CAN SEE EXPOSURE CONCENTRATION WITHOUT
+      * QUERYING DB2 DIRECTLY.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANP100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LOANPRT-FILE ASSIGN RP4DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LOANPRT-FILE IS THE PRINTABLE PORTFOLIO SUMMARY, ONE LINE
+      * PER CATEGORY/STATUS GROUP PLUS A HEADING AND END-OF-RUN
+      * GRAND TOTALS.
+       FD  LOANPRT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANPRT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCH FOR THE DB2 CURSOR FETCH LOOP.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                          VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-GRP-CNT              PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-LOAN-CNT             PIC S9(9)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-BAL-TOTAL            PIC S9(11)  COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * HOST VARIABLES FOR THE GROUPING CURSOR.
+       01  WS-CSR-CAT                      PIC X(2).
+       01  WS-CSR-ST                       PIC X(1).
+       01  WS-CSR-LOAN-CNT                 PIC S9(9)   COMP.
+       01  WS-CSR-BAL-SUM                  PIC S9(11)  COMP.
+      ******************************************************************
+      * HEADING LINE, PRINTED ONCE AT THE TOP OF THE REPORT.
+       01  WS-RPT-HEADING.
+           05  FILLER                      PIC X(4)    VALUE 'CAT'.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                      PIC X(3)    VALUE 'ST'.
+           05  FILLER                      PIC X(7)    VALUE SPACES.
+           05  FILLER                      PIC X(11)   VALUE
+                   'LOAN COUNT'.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                      PIC X(25)   VALUE
+                   'TOTAL OUTSTANDING BALANCE'.
+           05  FILLER                      PIC X(70)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE CATEGORY/STATUS GROUP.
+       01  WS-RPT-DETAIL.
+           05  RPT-CAT                     PIC X(2).
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  RPT-ST                      PIC X(1).
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  RPT-LOAN-CNT                PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  RPT-BAL-TOTAL               PIC Z,ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(82)   VALUE SPACES.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+      * CURSOR READS LOANMSTR ROLLED UP BY CATEGORY AND STATUS SO
+      * THE REPORT COMES OUT PRE-GROUPED WITHOUT A SEPARATE SORT
+      * STEP.
+           EXEC SQL
+               DECLARE LOANP100-CSR CURSOR FOR
+                   SELECT LOANM_CAT, LOANM_ST, COUNT(*),
+                          SUM(LOANM_MAX_AMT)
+                     FROM IDC015.LOANMSTR
+                    GROUP BY LOANM_CAT, LOANM_ST
+                    ORDER BY LOANM_CAT, LOANM_ST
+           END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE REPORT FILE AND THE DB2 CURSOR,
+      * LOOPS FORMATTING ONE DETAIL LINE PER CATEGORY/STATUS GROUP,
+      * THEN CLOSES OUT AND PRINTS THE END-OF-RUN GRAND TOTALS.
+       100000-MAINLINE.
+
+           OPEN OUTPUT LOANPRT-FILE
+
+           WRITE RE-LOANPRT FROM WS-RPT-HEADING
+
+           EXEC SQL
+               OPEN LOANP100-CSR
+           END-EXEC
+
+           PERFORM 100200-FETCH-NEXT
+
+           PERFORM 100100-PROCESS-ONE-GROUP UNTIL WS-EOF-YES
+
+           EXEC SQL
+               CLOSE LOANP100-CSR
+           END-EXEC
+
+           CLOSE LOANPRT-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-GROUP FORMATS AND WRITES ONE DETAIL LINE
+      * FROM THE CURRENT CURSOR ROW AND ROLLS ITS FIGURES INTO THE
+      * END-OF-RUN GRAND TOTALS.
+       100100-PROCESS-ONE-GROUP.
+
+           MOVE WS-CSR-CAT      TO RPT-CAT
+           MOVE WS-CSR-ST       TO RPT-ST
+           MOVE WS-CSR-LOAN-CNT TO RPT-LOAN-CNT
+           MOVE WS-CSR-BAL-SUM  TO RPT-BAL-TOTAL
+
+           WRITE RE-LOANPRT FROM WS-RPT-DETAIL
+
+           ADD 1               TO WS-CTL-GRP-CNT
+           ADD WS-CSR-LOAN-CNT TO WS-CTL-LOAN-CNT
+           ADD WS-CSR-BAL-SUM  TO WS-CTL-BAL-TOTAL
+
+           PERFORM 100200-FETCH-NEXT.
+      ******************************************************************
+      * 100200-FETCH-NEXT PULLS THE NEXT CATEGORY/STATUS GROUP OFF
+      * THE CURSOR, SETTING THE EOF SWITCH ONCE SQLCODE COMES BACK
+      * +100 (NOT FOUND).
+       100200-FETCH-NEXT.
+
+           EXEC SQL
+               FETCH LOANP100-CSR
+                   INTO :WS-CSR-CAT, :WS-CSR-ST, :WS-CSR-LOAN-CNT,
+                        :WS-CSR-BAL-SUM
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO PORTFOLIO MANAGEMENT CAN CONFIRM THE REPORT TIES
+      * TO THE WHOLE LOAN BOOK.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LOANP100 CONTROL TOTALS'
+           DISPLAY '  CATEGORY/STATUS GROUPS ............ : '
+                   WS-CTL-GRP-CNT
+           DISPLAY '  TOTAL LOANS ........................ : '
+                   WS-CTL-LOAN-CNT
+           DISPLAY '  TOTAL OUTSTANDING BALANCE .......... : '
+                   WS-CTL-BAL-TOTAL.
+      ******************************************************************
