@@ -0,0 +1,159 @@
+      ******************************************************************
+      * CUSTR100 READS IDC015.CUSTM_TABLE, VIA THE CUSTMSTR DCLGEN,
+      * AND PRODUCES A PRINTABLE CUSTOMER ROSTER (CUSTM-NO, FULL
+      * NAME, ADDRESS AND DOB) IN CUSTOMER-NUMBER SEQUENCE FOR BRANCH
+      * OFFICES TO USE INSTEAD OF QUERYING DB2 DIRECTLY.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT CUSTRPT-FILE ASSIGN RP2DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * CUSTRPT-FILE IS THE PRINTABLE CUSTOMER ROSTER, ONE LINE PER
+      * CUSTOMER PLUS A HEADING AND A TRAILING RECORD COUNT.
+       FD  CUSTRPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-CUSTRPT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCH FOR THE DB2 CURSOR FETCH LOOP.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                          VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTAL.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-CUST-CNT             PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * HEADING LINE, PRINTED ONCE AT THE TOP OF THE ROSTER.
+       01  WS-RPT-HEADING.
+           05  FILLER                      PIC X(10)   VALUE 'CUSTM-NO'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(40)   VALUE
+                   'CUSTOMER NAME'.
+           05  FILLER                      PIC X(37)   VALUE
+                   'ADDRESS'.
+           05  FILLER                      PIC X(10)   VALUE
+                   'DOB'.
+           05  FILLER                      PIC X(31)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE CUSTOMER.
+       01  WS-RPT-DETAIL.
+           05  RPT-CUSTM-NO                PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  RPT-CUSTM-NAME              PIC X(40).
+           05  RPT-CUSTM-ADDR              PIC X(37).
+           05  RPT-CUSTM-DOB               PIC X(10).
+           05  FILLER                      PIC X(21)   VALUE SPACES.
+      ******************************************************************
+       COPY CUSTMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+      * CURSOR READS CUSTM_TABLE IN CUSTOMER-NUMBER SEQUENCE SO THE
+      * ROSTER COMES OUT SORTED WITHOUT A SEPARATE SORT STEP.
+           EXEC SQL
+               DECLARE CUSTR100-CSR CURSOR FOR
+                   SELECT CUSTM_NO, CUSTM_NAME_FRSTNM,
+                          CUSTM_NAME_MDLNM, CUSTM_NAME_LASTNM,
+                          CUSTM_ADDR, CUSTM_DOB
+                     FROM IDC015.CUSTM_TABLE
+                    ORDER BY CUSTM_NO
+           END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE REPORT FILE AND THE DB2 CURSOR,
+      * LOOPS FORMATTING ONE DETAIL LINE PER CUSTOMER, THEN CLOSES
+      * OUT AND PRINTS THE END-OF-RUN CONTROL TOTAL.
+       100000-MAINLINE.
+
+           OPEN OUTPUT CUSTRPT-FILE
+
+           WRITE RE-CUSTRPT FROM WS-RPT-HEADING
+
+           EXEC SQL
+               OPEN CUSTR100-CSR
+           END-EXEC
+
+           PERFORM 100200-FETCH-NEXT
+
+           PERFORM 100100-PROCESS-ONE-CUSTOMER UNTIL WS-EOF-YES
+
+           EXEC SQL
+               CLOSE CUSTR100-CSR
+           END-EXEC
+
+           CLOSE CUSTRPT-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-CUSTOMER FORMATS AND WRITES ONE DETAIL
+      * LINE FROM THE CURRENT CURSOR ROW.
+       100100-PROCESS-ONE-CUSTOMER.
+
+           MOVE ACN-CUSTM-NO              TO RPT-CUSTM-NO
+
+           MOVE SPACES                    TO RPT-CUSTM-NAME
+           STRING ACN-CUSTM-NAME-FRSTNM   DELIMITED BY SIZE
+                  ' '                     DELIMITED BY SIZE
+                  ACN-CUSTM-NAME-MDLNM    DELIMITED BY SIZE
+                  ' '                     DELIMITED BY SIZE
+                  ACN-CUSTM-NAME-LASTNM   DELIMITED BY SIZE
+                  INTO RPT-CUSTM-NAME
+           END-STRING
+
+           MOVE ACN-CUSTM-ADDR             TO RPT-CUSTM-ADDR
+           MOVE ACN-CUSTM-DOB              TO RPT-CUSTM-DOB
+
+           WRITE RE-CUSTRPT FROM WS-RPT-DETAIL
+
+           ADD 1 TO WS-CTL-CUST-CNT
+
+           PERFORM 100200-FETCH-NEXT.
+      ******************************************************************
+      * 100200-FETCH-NEXT PULLS THE NEXT ROW OFF THE CURSOR, SETTING
+      * THE EOF SWITCH ONCE SQLCODE COMES BACK +100 (NOT FOUND).
+       100200-FETCH-NEXT.
+
+           EXEC SQL
+               FETCH CUSTR100-CSR
+                   INTO :ACN-CUSTM-NO, :ACN-CUSTM-NAME-FRSTNM,
+                        :ACN-CUSTM-NAME-MDLNM, :ACN-CUSTM-NAME-LASTNM,
+                        :ACN-CUSTM-ADDR, :ACN-CUSTM-DOB
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO BRANCHES CAN CONFIRM THE ROSTER'S RECORD COUNT.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'CUSTR100 CONTROL TOTALS'
+           DISPLAY '  CUSTOMERS LISTED ................. : '
+                   WS-CTL-CUST-CNT.
+      ******************************************************************
