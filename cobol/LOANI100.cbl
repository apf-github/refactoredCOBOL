@@ -0,0 +1,242 @@
+      ******************************************************************
+      * LOANI100 SCANS EVERY ACTIVE IDC015.LOANMSTR ROW AND POSTS A
+      * MONTH'S ACCRUED INTEREST AGAINST ITS CURRENT OUTSTANDING
+      * BALANCE (LOANM_MAX_AMT), APPLYING THE LOAN'S OWN RATE OF
+      * INTEREST (LOANM_ROI) AND WRITING THE RESULT TO IDC015.
+      * LOANINTHST, SO ROI IS NOW ACTUALLY USED IN A CALCULATION
+      * RATHER THAN JUST CARRIED ON THE MASTER RECORD.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANI100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCH FOR THE DB2 CURSOR FETCH LOOP.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                          VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-LOAN-CNT             PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-FAIL-CNT             PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-INT-TOTAL            PIC S9(9)V9(2) COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * TODAY'S DATE, FORMATTED AS YYYY-MM-DD FOR LINT-DATE ON THE
+      * LOANINTHST ROW.
+       01  WS-TODAY-YYYYMMDD               PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY               PIC 9(4).
+           05  WS-TODAY-MM                 PIC 9(2).
+           05  WS-TODAY-DD                 PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                  PIC 9(4).
+           05  FILLER                      PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                    PIC 9(2).
+           05  FILLER                      PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                    PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 200100-POST-ACCRUAL, WHICH COMPUTES ONE
+      * MONTH'S INTEREST ON THE LOAN'S CURRENT OUTSTANDING BALANCE.
+       01  WS-MONTHLY-INT                  PIC S9(7)V9(2) COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOPS (100210,
+      * 200110). WS-DB2-RETRY-CNT COUNTS ATTEMPTS MADE ON THE CURRENT
+      * STATEMENT; A TRANSIENT RESOURCE-UNAVAILABLE SQLCODE (DEADLOCK
+      * -911 OR TIMEOUT -913) IS RETRIED UP TO WS-DB2-MAX-RETRY TIMES
+      * BEFORE THE FAILURE IS TREATED AS PERMANENT AND HANDED TO
+      * 900200-LOG-DB2-ERROR.
+       01  WS-DB2-RETRY-CNT                PIC 9(2)    COMP
+                                                        VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                PIC 9(2)    COMP
+                                                        VALUE 3.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+       COPY LOANINT.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+      * CURSOR READS EVERY ACTIVE LOAN (LOANM_ST = 'A') IN
+      * CATEGORY/LOAN-NUMBER SEQUENCE SO EACH ONE GETS EXACTLY ONE
+      * ACCRUAL POSTING PER RUN.
+           EXEC SQL
+               DECLARE LOANI100-CSR CURSOR FOR
+                   SELECT LOANM_CAT, LOANM_NO, LOANM_MAX_AMT,
+                          LOANM_ROI
+                     FROM IDC015.LOANMSTR
+                    WHERE LOANM_ST = 'A'
+                    ORDER BY LOANM_CAT, LOANM_NO
+           END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE DB2 CURSOR, LOOPS POSTING ONE
+      * ACCRUAL PER ACTIVE LOAN, AND PRINTS THE END-OF-RUN CONTROL
+      * TOTALS.
+       100000-MAINLINE.
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           EXEC SQL
+               OPEN LOANI100-CSR
+           END-EXEC
+
+           PERFORM 100200-FETCH-NEXT
+
+           PERFORM 100100-PROCESS-ONE-LOAN UNTIL WS-EOF-YES
+
+           EXEC SQL
+               CLOSE LOANI100-CSR
+           END-EXEC
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-LOAN POSTS ONE MONTH'S ACCRUED INTEREST
+      * FOR THE LOAN THE CURSOR IS CURRENTLY POSITIONED ON.
+       100100-PROCESS-ONE-LOAN.
+
+           ADD 1 TO WS-CTL-LOAN-CNT
+
+           PERFORM 200100-POST-ACCRUAL
+
+           PERFORM 100200-FETCH-NEXT.
+      ******************************************************************
+      * 100200-FETCH-NEXT PULLS THE NEXT ACTIVE LOAN OFF THE CURSOR IN
+      * A BOUNDED RETRY LOOP (SEE WS-DB2-RETRY-CNT ABOVE) AND SETS THE
+      * EOF SWITCH ONCE SQLCODE COMES BACK +100 (NOT FOUND). ANY OTHER
+      * NON-ZERO SQLCODE THAT SURVIVES THE RETRY LOOP IS A GENUINE
+      * FETCH FAILURE AND IS LOGGED VIA 900200-LOG-DB2-ERROR.
+       100200-FETCH-NEXT.
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 100210-FETCH-LOAN-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EOF-SW
+               IF SQLCODE NOT = 100
+                   MOVE 'LOANMSTR' TO DB2-OBJECT
+                   MOVE 'FETCH'    TO DB2-STATEMENT
+                   MOVE LLOANM-NO  TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 100210-FETCH-LOAN-ROW ISSUES THE CURSOR FETCH FOR 100200-
+      * FETCH-NEXT. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT END THE RUN
+      * EARLY WHEN A SECOND ATTEMPT WOULD HAVE SUCCEEDED.
+       100210-FETCH-LOAN-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               FETCH LOANI100-CSR
+                   INTO :LLOANM-CAT, :LLOANM-NO, :LLOANM-MAX-AMT,
+                        :LLOANM-ROI
+           END-EXEC.
+      ******************************************************************
+      * 200100-POST-ACCRUAL COMPUTES ONE MONTH'S INTEREST ON THE
+      * LOAN'S CURRENT OUTSTANDING BALANCE (BALANCE TIMES THE LOAN'S
+      * ANNUAL RATE OF INTEREST, DIVIDED BY 12 MONTHS AND BY 100 TO
+      * CONVERT THE RATE FROM A WHOLE-PERCENT VALUE) AND INSERTS THE
+      * RESULTING LOANINTHST ROW.
+       200100-POST-ACCRUAL.
+
+           COMPUTE WS-MONTHLY-INT ROUNDED =
+               LLOANM-MAX-AMT * LLOANM-ROI / 12 / 100
+
+           MOVE LLOANM-CAT      TO LINT-CAT
+           MOVE LLOANM-NO       TO LINT-NO
+           MOVE WS-TODAY-DATE-X TO LINT-DATE
+           MOVE LLOANM-MAX-AMT  TO LINT-BAL-AMT
+           MOVE WS-MONTHLY-INT  TO LINT-AMT
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200110-INSERT-LOANINTHST-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               ADD WS-MONTHLY-INT TO WS-CTL-INT-TOTAL
+           ELSE
+               ADD 1 TO WS-CTL-FAIL-CNT
+               DISPLAY 'LOANI100 - ACCRUAL INSERT FAILED FOR LOAN '
+                       LLOANM-NO ' SQLCODE ' SQLCODE
+               MOVE 'LOANINTHST' TO DB2-OBJECT
+               MOVE 'INSERT'     TO DB2-STATEMENT
+               MOVE LLOANM-NO    TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+           END-IF.
+      ******************************************************************
+      * 200110-INSERT-LOANINTHST-ROW ISSUES THE LOANINTHST INSERT FOR
+      * 200100-POST-ACCRUAL. IT IS PERFORMED IN A BOUNDED RETRY LOOP
+      * SO A TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT DROP AN
+      * ACCRUAL THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200110-INSERT-LOANINTHST-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.LOANINTHST
+                   ( LOANINT_CAT, LOANINT_NO, LOANINT_DATE,
+                     LOANINT_BAL_AMT, LOANINT_AMT )
+               VALUES
+                   ( :LINT-CAT, :LINT-NO, :LINT-DATE,
+                     :LINT-BAL-AMT, :LINT-AMT )
+           END-EXEC.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE MONTH'S ACCRUAL RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LOANI100 CONTROL TOTALS'
+           DISPLAY '  LOANS ACCRUED ..................... : '
+                   WS-CTL-LOAN-CNT
+           DISPLAY '  ACCRUAL POSTINGS FAILED ........... : '
+                   WS-CTL-FAIL-CNT
+           DISPLAY '  TOTAL INTEREST ACCRUED ............ : '
+                   WS-CTL-INT-TOTAL.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'LOANI100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
