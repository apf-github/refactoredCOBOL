@@ -0,0 +1,252 @@
+      ******************************************************************
+      * SECTR100 READS THE CIRBE RISK-POSITION EXTRACT RV3C0100
+      * WRITES (RVFC007 DETAIL ROWS WRAPPED IN AN HDR/TRL PAIR) AND
+      * ROLLS F007-AMT-AVA1 AND F007-AMT-PROV UP BY MANAGEMENT SECTOR
+      * (F007-MGT-SECTOR) AND SUB-SEGMENT (F007-COD-SRGN), SO SECTOR
+      * CONCENTRATION OF AVAILABILITY AND PROVISIONING CAN BE REVIEWED
+      * INSTEAD OF THOSE TWO FIELDS SIMPLY RIDING ALONG UNUSED ON
+      * EVERY EXTRACT ROW.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SECTR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT SECTIN-FILE  ASSIGN I1DQ0601.
+           SELECT SECTRPT-FILE ASSIGN RPADQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * SECTIN-FILE IS RV3C0100'S CIRBE OUTPUT EXTRACT (SAME 750-BYTE
+      * LAYOUT AS RVFC007, WRAPPED IN AN HDR RECORD AND A TRL RECORD -
+      * SEE RV3C0100'S WS-CIRBE-HEADER/WS-CIRBE-TRAILER). THE HDR/TRL
+      * WRAPPER RECORDS ARE SKIPPED BY 100100-PROCESS-ONE-RECORD AND
+      * ONLY THE DETAIL ROWS IN BETWEEN ARE ROLLED UP.
+       FD  SECTIN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-SECTIN                       PIC X(750).
+      ******************************************************************
+      * SECTRPT-FILE IS THE PRINTED SECTOR/SUB-SEGMENT ROLLUP, ONE
+      * LINE PER DISTINCT SECTOR AND SUB-SEGMENT COMBINATION SEEN ON
+      * THE EXTRACT, PLUS A HEADING.
+       FD  SECTRPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-SECTRPT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT               PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-SECT-CNT              PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * WS-SECT-KEY HOLDS THE SECTOR/SUB-SEGMENT COMBINATION RESOLVED
+      * FOR THE CURRENT RECORD, BEFORE 300100-FIND-SECT-ENTRY SEARCHES
+      * THE ROLLUP TABLE FOR IT.
+       01  WS-SECT-KEY.
+           05  WS-SECT-KEY-SECTOR           PIC X(2)    VALUE SPACES.
+           05  WS-SECT-KEY-SRGN             PIC S9(3) COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * SECTOR/SUB-SEGMENT ROLLUP TABLE - ONE ENTRY PER DISTINCT
+      * COMBINATION SEEN ON THE EXTRACT, ACCUMULATED AS EACH RISK ROW
+      * IS READ AND PRINTED AT END OF RUN BY 900200-PRINT-SECTOR-
+      * REPORT. FOLLOWS THE SAME SEARCHED-OCCURS-TABLE PATTERN AS
+      * RV3C0100'S WS-SUMMARY-TABLE, DB2R100'S WS-DIGEST-TABLE, AND
+      * EXPOR100'S WS-CUST-TABLE.
+       01  WS-SECT-TABLE.
+           05  WS-SECT-USED                 PIC S9(5) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-SECT-ENTRY OCCURS 500 TIMES
+                           INDEXED BY WS-SECT-IDX, WS-SECT-SRCH-IDX.
+               10  WS-SECT-SECTOR            PIC X(2).
+               10  WS-SECT-SRGN              PIC S9(3) COMP-3.
+               10  WS-SECT-CNT               PIC S9(7) COMP-3.
+               10  WS-SECT-AVA1-TOTAL        PIC S9(13)V9(2) COMP-3.
+               10  WS-SECT-PROV-TOTAL        PIC S9(13)V9(2) COMP-3.
+       01  WS-SECT-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-SECT-FOUND                            VALUE 'Y'.
+      ******************************************************************
+      * HEADING LINES, PRINTED ONCE AT THE TOP OF THE ROLLUP.
+       01  WS-RPT-HEADING1.
+           05  FILLER                       PIC X(8)    VALUE 'SECTOR'.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(8)    VALUE
+                   'SUB-SEG'.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(10)   VALUE
+                   'RISK-CNT'.
+           05  FILLER                       PIC X(5)    VALUE SPACES.
+           05  FILLER                       PIC X(18)   VALUE
+                   'AVAILABLE-AMOUNT'.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(18)   VALUE
+                   'PROVISION-AMOUNT'.
+           05  FILLER                       PIC X(53)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE SECTOR/SUB-SEGMENT COMBINATION.
+       01  WS-RPT-DETAIL.
+           05  RPT-SECTOR                   PIC X(8).
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  RPT-SRGN                     PIC ZZ9.
+           05  FILLER                       PIC X(9)    VALUE SPACES.
+           05  RPT-RISK-CNT                 PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  RPT-AVA1-TOTAL               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(2)    VALUE SPACES.
+           05  RPT-PROV-TOTAL               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(15)   VALUE SPACES.
+      ******************************************************************
+       COPY RVFC007.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE EXTRACT, LOOPS ACCUMULATING
+      * 100100-PROCESS-ONE-RECORD PER RECORD, PRINTS THE SECTOR
+      * ROLLUP, AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT SECTIN-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE SECTIN-FILE
+
+           PERFORM 900200-PRINT-SECTOR-REPORT
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-RECORD SKIPS THE HDR/TRL WRAPPER RECORDS
+      * AND ROLLS UP EVERY OTHER ROW AS A RISK-POSITION DETAIL ROW.
+       100100-PROCESS-ONE-RECORD.
+
+           IF RE-SECTIN(1:3) NOT = 'HDR' AND RE-SECTIN(1:3) NOT = 'TRL'
+               MOVE RE-SECTIN TO RVFC007
+               PERFORM 200000-ACCUM-ONE-RISK-RECORD
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ SECTIN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200000-ACCUM-ONE-RISK-RECORD ADDS THE CURRENT RISK ROW'S
+      * F007-AMT-AVA1 AND F007-AMT-PROV TO THE ROLLUP ENTRY FOR ITS
+      * SECTOR/SUB-SEGMENT COMBINATION.
+       200000-ACCUM-ONE-RISK-RECORD.
+
+           ADD 1 TO WS-CTL-REC-CNT
+
+           MOVE F007-MGT-SECTOR TO WS-SECT-KEY-SECTOR
+           MOVE F007-COD-SRGN   TO WS-SECT-KEY-SRGN
+
+           PERFORM 300100-FIND-SECT-ENTRY
+
+           IF NOT WS-SECT-FOUND
+               PERFORM 300200-ADD-SECT-ENTRY
+           END-IF
+
+           IF WS-SECT-FOUND
+               ADD 1             TO WS-SECT-CNT(WS-SECT-IDX)
+               ADD F007-AMT-AVA1 TO WS-SECT-AVA1-TOTAL(WS-SECT-IDX)
+               ADD F007-AMT-PROV TO WS-SECT-PROV-TOTAL(WS-SECT-IDX)
+           END-IF.
+      ******************************************************************
+      * 300100-FIND-SECT-ENTRY LOCATES THE EXISTING ROLLUP ENTRY FOR
+      * WS-SECT-KEY, IF ANY.
+       300100-FIND-SECT-ENTRY.
+
+           MOVE 'N' TO WS-SECT-FOUND-SW
+           SET WS-SECT-IDX TO 1
+           SEARCH WS-SECT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SECT-SECTOR(WS-SECT-IDX) = WS-SECT-KEY-SECTOR
+                AND WS-SECT-SRGN(WS-SECT-IDX)   = WS-SECT-KEY-SRGN
+                   MOVE 'Y' TO WS-SECT-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 500 DISTINCT SECTOR/SUB-SEGMENT
+      * COMBINATIONS; IF THAT IS EVER EXCEEDED, THE OVERFLOWING
+      * COMBINATION IS SIMPLY LEFT OUT OF THE ROLLUP (THE UNDERLYING
+      * EXTRACT IS UNAFFECTED).
+       300200-ADD-SECT-ENTRY.
+
+           IF WS-SECT-USED < 500
+               ADD 1 TO WS-SECT-USED
+               SET WS-SECT-IDX TO WS-SECT-USED
+               MOVE WS-SECT-KEY-SECTOR TO WS-SECT-SECTOR(WS-SECT-IDX)
+               MOVE WS-SECT-KEY-SRGN   TO WS-SECT-SRGN(WS-SECT-IDX)
+               MOVE ZEROS              TO WS-SECT-CNT(WS-SECT-IDX)
+               MOVE ZEROS              TO
+                                    WS-SECT-AVA1-TOTAL(WS-SECT-IDX)
+               MOVE ZEROS              TO
+                                    WS-SECT-PROV-TOTAL(WS-SECT-IDX)
+               MOVE 'Y'                TO WS-SECT-FOUND-SW
+               ADD 1                   TO WS-CTL-SECT-CNT
+           END-IF.
+      ******************************************************************
+      * 900200-PRINT-SECTOR-REPORT WRITES ONE LINE PER SECTOR/SUB-
+      * SEGMENT COMBINATION FOUND ON THE EXTRACT.
+       900200-PRINT-SECTOR-REPORT.
+
+           OPEN OUTPUT SECTRPT-FILE
+
+           WRITE RE-SECTRPT FROM WS-RPT-HEADING1
+
+           PERFORM 900210-PRINT-SECT-LINE
+               VARYING WS-SECT-IDX FROM 1 BY 1
+               UNTIL WS-SECT-IDX > WS-SECT-USED
+
+           CLOSE SECTRPT-FILE.
+      ******************************************************************
+       900210-PRINT-SECT-LINE.
+
+           MOVE WS-SECT-SECTOR(WS-SECT-IDX)     TO RPT-SECTOR
+           MOVE WS-SECT-SRGN(WS-SECT-IDX)        TO RPT-SRGN
+           MOVE WS-SECT-CNT(WS-SECT-IDX)         TO RPT-RISK-CNT
+           MOVE WS-SECT-AVA1-TOTAL(WS-SECT-IDX)  TO RPT-AVA1-TOTAL
+           MOVE WS-SECT-PROV-TOTAL(WS-SECT-IDX)  TO RPT-PROV-TOTAL
+
+           WRITE RE-SECTRPT FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO RISK OFFICERS CAN RECONCILE THE ROLLUP RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'SECTR100 CONTROL TOTALS'
+           DISPLAY '  RISK ROWS READ ................... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  DISTINCT SECTOR/SUB-SEGMENTS ....... : '
+                   WS-CTL-SECT-CNT.
+      ******************************************************************
