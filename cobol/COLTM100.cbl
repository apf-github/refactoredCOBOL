@@ -0,0 +1,531 @@
+      ******************************************************************
+      * COLTM100 APPLIES COLTINPT-FILE ADD/MODIFY/DELETE TRANSACTIONS
+      * (COLTIN-REQ-TYPE 01/02/03) AGAINST THE COLTMSTR DB2 TABLE, SO
+      * THE COLLATERAL/GUARANTEE-TYPE DATA RVFC007 CARRIES IN
+      * F007-COD-COLT AND F007-FLG-GUAPLCY IS BACKED BY A MANAGED
+      * MASTER RECORD INSTEAD OF JUST PASSING THROUGH WHATEVER THE
+      * CALLER HAPPENED TO SET.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLTM100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT COLTTRAN-FILE ASSIGN I1DQ0401.
+           SELECT COLTREJ-FILE  ASSIGN O1DQ0402.
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * COLTINPT-FILE CARRIES THE INCOMING ADD/MODIFY/DELETE
+      * TRANSACTIONS (SEE COLTTRAN.cpy FOR THE FIELD LAYOUT, COPIED
+      * INTO WORKING-STORAGE BELOW).
+       FD  COLTTRAN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-COLTIN                       PIC X(65).
+      ******************************************************************
+      * COLTREJ-FILE CARRIES TRANSACTIONS THE DB2 UPDATE FAILED FOR
+      * (DUPLICATE KEY, ROW-NOT-FOUND, OR OTHER SQLCODE), SO A BAD
+      * TRANSACTION DOES NOT SIMPLY VANISH FROM THE RUN.
+       FD  COLTREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-COLTREJ.
+           05  CREJ-REQ-TYPE                PIC X(2).
+           05  CREJ-CLTM-NO                  PIC X(10).
+           05  CREJ-SQLCODE                 PIC S9(9) COMP-3.
+           05  CREJ-REASON                  PIC X(40).
+           05  FILLER                       PIC X(33).
+      ******************************************************************
+      * BALANCE-FILE CARRIES THIS RUN'S END-OF-DAY BALANCING TOTALS TO
+      * THE SHARED FILE BALD100 DIGESTS ACROSS ALL NIGHTLY TRANSACTION
+      * PROGRAMS (SEE BALTOT.cpy, COPIED INTO WORKING-STORAGE BELOW,
+      * AND 900300-WRITE-BALANCE-TOTALS).
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                        PIC X(65).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-ADD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-MOD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-DEL-CNT                PIC S9(7)  COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJ-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-IN-CNT                PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-SUS-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * SWITCH SET BY 100150-VALIDATE-FRONT-END-EDITS. A TRANSACTION
+      * THAT FAILS THE FRONT-END EDIT IS ROUTED STRAIGHT TO THE
+      * COMMON SUSPENSE FILE AND NEVER REACHES THE NORMAL ADD/MOD/DEL
+      * DISPATCH BELOW.
+       01  WS-EDITS-OK-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-EDITS-OK                              VALUE 'Y'.
+       01  WS-EDIT-REASON                   PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOPS (200010, 200110,
+      * 200210). WS-DB2-RETRY-CNT COUNTS ATTEMPTS MADE ON THE CURRENT
+      * STATEMENT; A TRANSIENT RESOURCE-UNAVAILABLE SQLCODE (DEADLOCK
+      * -911 OR TIMEOUT -913) IS RETRIED UP TO WS-DB2-MAX-RETRY TIMES
+      * BEFORE THE FAILURE IS TREATED AS PERMANENT AND HANDED TO
+      * 900200-LOG-DB2-ERROR.
+       01  WS-DB2-RETRY-CNT                 PIC 9(2)    COMP
+                                                         VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                 PIC 9(2)    COMP
+                                                         VALUE 3.
+      ******************************************************************
+      * TODAY'S DATE FORMATTED AS YYYY-MM-DD FOR CLTM-REG-DATE ON AN
+      * 01/ADD TRANSACTION (BUILT ONCE IN 100000-MAINLINE).
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 195000-CHECK-DUP-CLTMNO, WHICH REJECTS AN
+      * 01/ADD TRANSACTION WHOSE COLTM_NO ALREADY EXISTS ON COLTMSTR
+      * INSTEAD OF LETTING THE INSERT FAIL ON A DB2 DUPLICATE-KEY
+      * SQLCODE.
+       01  WS-DUP-CLTMNO-HOLD               PIC S9(9) COMP.
+       01  WS-DUP-CLTMNO-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-DUP-CLTMNO-FOUND                      VALUE 'Y'.
+      ******************************************************************
+      * WORKING-STORAGE FOR 900400-WRITE-AUDIT-TRAIL, WHICH CALLS THE
+      * COMMON AUDIT-TRAIL ROUTINE AUD4C100 ON EVERY APPLIED
+      * ADD/MODIFY/DELETE TRANSACTION. THE CALLER MOVES THE
+      * TRANSACTION TYPE, KEY AND BEFORE/AFTER VALUE INTO THESE
+      * FIELDS BEFORE PERFORMING IT.
+       01  WS-AUD-TRAN-TYPE                 PIC X(10).
+       01  WS-AUD-KEY                       PIC X(15).
+       01  WS-AUD-BEFORE                    PIC X(40).
+       01  WS-AUD-AFTER                     PIC X(40).
+      ******************************************************************
+       COPY COLTTRAN.
+      ******************************************************************
+       COPY COLTMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+       COPY VALSUS.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE TRANSACTION AND REJECT FILES, LOOPS
+      * CALLING 100100-PROCESS-ONE-TRANSACTION PER RECORD, AND PRINTS
+      * THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  COLTTRAN-FILE
+           OPEN OUTPUT COLTREJ-FILE
+           OPEN EXTEND BALANCE-FILE
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-TRANSACTION UNTIL WS-EOF-YES
+
+           CLOSE COLTTRAN-FILE
+           CLOSE COLTREJ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+
+           CLOSE BALANCE-FILE
+
+           STOP RUN.
+      ******************************************************************
+       100100-PROCESS-ONE-TRANSACTION.
+
+           PERFORM 100150-VALIDATE-FRONT-END-EDITS
+
+           IF WS-EDITS-OK
+               EVALUATE COLTIN-REQ-TYPE
+                   WHEN '01'
+                       PERFORM 200000-APPLY-ADD
+                   WHEN '02'
+                       PERFORM 200100-APPLY-MOD
+                   WHEN '03'
+                       PERFORM 200200-APPLY-DEL
+                   WHEN OTHER
+                       MOVE COLTIN-REQ-TYPE    TO CREJ-REQ-TYPE
+                       MOVE COLTIN-CLTM-NO     TO CREJ-CLTM-NO
+                       MOVE ZEROS              TO CREJ-SQLCODE
+                       MOVE 'UNRECOGNIZED COLTIN-REQ-TYPE'
+                                               TO CREJ-REASON
+                       PERFORM 900100-WRITE-REJECT
+               END-EVALUATE
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+      * 100150-VALIDATE-FRONT-END-EDITS CATCHES A TRANSACTION THAT IS
+      * NOT JUST AN UNRECOGNIZED REQUEST CODE (THE WHEN OTHER ABOVE
+      * STILL HANDLES THAT) BUT OUTRIGHT MALFORMED, SO IT NEVER REACHES
+      * THE DB2 UPDATE LOGIC AT ALL. A FAILED EDIT IS ROUTED TO THE
+      * COMMON SUSPENSE FILE VIA 900500-WRITE-SUSPENSE FOR NEXT-DAY
+      * CORRECTION AND RESUBMISSION.
+       100150-VALIDATE-FRONT-END-EDITS.
+
+           MOVE 'Y' TO WS-EDITS-OK-SW
+
+           IF COLTIN-REQ-TYPE NOT = '01' AND
+              COLTIN-REQ-TYPE NOT = '02' AND
+              COLTIN-REQ-TYPE NOT = '03'
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'COLTIN-REQ-TYPE NOT A VALID CODE'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF
+
+           IF WS-EDITS-OK
+            AND COLTIN-CLTM-NO IS NOT NUMERIC
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'COLTIN-CLTM-NO NOT NUMERIC'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF
+
+           IF WS-EDITS-OK
+            AND COLTIN-REQ-TYPE NOT = '03'
+            AND COLTIN-CLTM-VALUE IS NOT NUMERIC
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'COLTIN-CLTM-VALUE NOT NUMERIC'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ COLTTRAN-FILE INTO COLTINPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+           IF NOT WS-EOF-YES
+               ADD 1 TO WS-CTL-IN-CNT
+           END-IF.
+      ******************************************************************
+      * 200000-APPLY-ADD INSERTS A NEW COLTMSTR ROW FOR AN 01/ADD
+      * TRANSACTION.
+       200000-APPLY-ADD.
+
+           PERFORM 195000-CHECK-DUP-CLTMNO
+
+           IF NOT WS-DUP-CLTMNO-FOUND
+               MOVE COLTIN-CLTM-NO            TO CLTM-NO
+               MOVE COLTIN-CLTM-COD-COLT      TO CLTM-COD-COLT
+               MOVE COLTIN-CLTM-DESC          TO CLTM-DESC
+               MOVE COLTIN-CLTM-VALUE         TO CLTM-VALUE
+               MOVE COLTIN-CLTM-FLG-GUAPLCY   TO CLTM-FLG-GUAPLCY
+               MOVE COLTIN-CLTM-CUST-NO       TO CLTM-CUST-NO
+               MOVE 'A'                       TO CLTM-ST
+               MOVE WS-TODAY-DATE-X           TO CLTM-REG-DATE
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200010-INSERT-COLTM-ROW
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-CTL-ADD-CNT
+                   MOVE SPACES                  TO WS-AUD-BEFORE
+                   MOVE COLTIN-CLTM-COD-COLT    TO WS-AUD-AFTER
+                   MOVE 'ADD'                    TO WS-AUD-TRAN-TYPE
+                   MOVE COLTIN-CLTM-NO           TO WS-AUD-KEY
+                   PERFORM 900400-WRITE-AUDIT-TRAIL
+               ELSE
+                   MOVE '01'               TO CREJ-REQ-TYPE
+                   MOVE COLTIN-CLTM-NO     TO CREJ-CLTM-NO
+                   MOVE SQLCODE            TO CREJ-SQLCODE
+                   MOVE 'INSERT FAILED - SEE SQLCODE'
+                                           TO CREJ-REASON
+                   MOVE 'COLTMSTR'         TO DB2-OBJECT
+                   MOVE 'INSERT'           TO DB2-STATEMENT
+                   MOVE COLTIN-CLTM-NO     TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+                   PERFORM 900100-WRITE-REJECT
+               END-IF
+           ELSE
+               MOVE '01'               TO CREJ-REQ-TYPE
+               MOVE COLTIN-CLTM-NO     TO CREJ-CLTM-NO
+               MOVE ZEROS              TO CREJ-SQLCODE
+               MOVE 'DUPLICATE COLTM_NO - COLLATERAL ALREADY EXISTS'
+                                       TO CREJ-REASON
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200010-INSERT-COLTM-ROW ISSUES THE COLTMSTR INSERT FOR
+      * 200000-APPLY-ADD. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200010-INSERT-COLTM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.COLTMSTR
+                   ( COLTM_NO, COLTM_COD_COLT, COLTM_DESC,
+                     COLTM_VALUE, COLTM_FLG_GUAPLCY, COLTM_CUST_NO,
+                     COLTM_ST, COLTM_REG_DATE )
+               VALUES
+                   ( :CLTM-NO, :CLTM-COD-COLT, :CLTM-DESC,
+                     :CLTM-VALUE, :CLTM-FLG-GUAPLCY, :CLTM-CUST-NO,
+                     :CLTM-ST, :CLTM-REG-DATE )
+           END-EXEC.
+      ******************************************************************
+      * 200100-APPLY-MOD UPDATES AN EXISTING COLTMSTR ROW FOR A
+      * 02/MOD TRANSACTION.
+       200100-APPLY-MOD.
+
+           MOVE COLTIN-CLTM-NO             TO CLTM-NO
+           MOVE COLTIN-CLTM-COD-COLT       TO CLTM-COD-COLT
+           MOVE COLTIN-CLTM-DESC           TO CLTM-DESC
+           MOVE COLTIN-CLTM-VALUE          TO CLTM-VALUE
+           MOVE COLTIN-CLTM-FLG-GUAPLCY    TO CLTM-FLG-GUAPLCY
+           MOVE COLTIN-CLTM-CUST-NO        TO CLTM-CUST-NO
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200110-UPDATE-COLTM-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-CTL-MOD-CNT
+               MOVE SPACES                  TO WS-AUD-BEFORE
+               MOVE COLTIN-CLTM-COD-COLT    TO WS-AUD-AFTER
+               MOVE 'MOD'                    TO WS-AUD-TRAN-TYPE
+               MOVE COLTIN-CLTM-NO           TO WS-AUD-KEY
+               PERFORM 900400-WRITE-AUDIT-TRAIL
+           ELSE
+               MOVE '02'               TO CREJ-REQ-TYPE
+               MOVE COLTIN-CLTM-NO     TO CREJ-CLTM-NO
+               MOVE SQLCODE            TO CREJ-SQLCODE
+               MOVE 'UPDATE FAILED - SEE SQLCODE'
+                                       TO CREJ-REASON
+               MOVE 'COLTMSTR'         TO DB2-OBJECT
+               MOVE 'UPDATE'           TO DB2-STATEMENT
+               MOVE COLTIN-CLTM-NO     TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200110-UPDATE-COLTM-ROW ISSUES THE COLTMSTR UPDATE FOR
+      * 200100-APPLY-MOD. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200110-UPDATE-COLTM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               UPDATE IDC015.COLTMSTR
+                  SET COLTM_COD_COLT    = :CLTM-COD-COLT,
+                      COLTM_DESC        = :CLTM-DESC,
+                      COLTM_VALUE       = :CLTM-VALUE,
+                      COLTM_FLG_GUAPLCY = :CLTM-FLG-GUAPLCY,
+                      COLTM_CUST_NO     = :CLTM-CUST-NO
+                WHERE COLTM_NO = :CLTM-NO
+           END-EXEC.
+      ******************************************************************
+      * 200200-APPLY-DEL REMOVES A COLTMSTR ROW FOR A 03/DEL
+      * TRANSACTION.
+       200200-APPLY-DEL.
+
+           MOVE COLTIN-CLTM-NO            TO CLTM-NO
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200210-DELETE-COLTM-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-CTL-DEL-CNT
+               MOVE COLTIN-CLTM-COD-COLT    TO WS-AUD-BEFORE
+               MOVE SPACES                  TO WS-AUD-AFTER
+               MOVE 'DEL'                    TO WS-AUD-TRAN-TYPE
+               MOVE COLTIN-CLTM-NO           TO WS-AUD-KEY
+               PERFORM 900400-WRITE-AUDIT-TRAIL
+           ELSE
+               MOVE '03'               TO CREJ-REQ-TYPE
+               MOVE COLTIN-CLTM-NO     TO CREJ-CLTM-NO
+               MOVE SQLCODE            TO CREJ-SQLCODE
+               MOVE 'DELETE FAILED - SEE SQLCODE'
+                                       TO CREJ-REASON
+               MOVE 'COLTMSTR'         TO DB2-OBJECT
+               MOVE 'DELETE'           TO DB2-STATEMENT
+               MOVE COLTIN-CLTM-NO     TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200210-DELETE-COLTM-ROW ISSUES THE COLTMSTR DELETE FOR
+      * 200200-APPLY-DEL. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200210-DELETE-COLTM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               DELETE FROM IDC015.COLTMSTR
+                WHERE COLTM_NO = :CLTM-NO
+           END-EXEC.
+      ******************************************************************
+      * 195000-CHECK-DUP-CLTMNO LOOKS UP COLTM_NO ON COLTMSTR SO
+      * 200000-APPLY-ADD CAN REJECT A DUPLICATE ADD WITH A CLEAR
+      * REASON INSTEAD OF LETTING THE INSERT FAIL ON A DB2
+      * DUPLICATE-KEY SQLCODE.
+       195000-CHECK-DUP-CLTMNO.
+
+           MOVE COLTIN-CLTM-NO TO CLTM-NO
+           MOVE 'N'            TO WS-DUP-CLTMNO-SW
+
+           EXEC SQL
+               SELECT COLTM_NO INTO :WS-DUP-CLTMNO-HOLD
+                 FROM IDC015.COLTMSTR
+                WHERE COLTM_NO = :CLTM-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-DUP-CLTMNO-SW
+           END-IF.
+      ******************************************************************
+       900100-WRITE-REJECT.
+
+           WRITE RE-COLTREJ
+           ADD 1 TO WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'COLTM100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
+      * 900400-WRITE-AUDIT-TRAIL CALLS THE COMMON AUDIT-TRAIL ROUTINE
+      * AUD4C100 FOR EVERY APPLIED ADD/MODIFY/DELETE TRANSACTION. THE
+      * CALLER MOVES WS-AUD-TRAN-TYPE, WS-AUD-KEY, WS-AUD-BEFORE AND
+      * WS-AUD-AFTER BEFORE PERFORMING THIS PARAGRAPH; COLTINPT-FILE
+      * CARRIES NO USER/TERMINAL FIELD SO AUDTRL-USER-ID/TERM-ID ARE
+      * LEFT BLANK.
+       900400-WRITE-AUDIT-TRAIL.
+
+           MOVE 'COLTM100'      TO AUDTRL-PGM-ID
+           MOVE WS-AUD-TRAN-TYPE TO AUDTRL-TRAN-TYPE
+           MOVE WS-AUD-KEY      TO AUDTRL-KEY
+           MOVE WS-AUD-BEFORE   TO AUDTRL-BEFORE-VAL
+           MOVE WS-AUD-AFTER    TO AUDTRL-AFTER-VAL
+           MOVE SPACES          TO AUDTRL-USER-ID
+           MOVE SPACES          TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
+      ******************************************************************
+      * 900500-WRITE-SUSPENSE CALLS THE COMMON FRONT-END-EDIT SUSPENSE
+      * ROUTINE VAL4C100 FOR A TRANSACTION THAT FAILED
+      * 100150-VALIDATE-FRONT-END-EDITS, SO A MALFORMED RECORD IS
+      * PARKED FOR NEXT-DAY CORRECTION INSTEAD OF BEING SILENTLY
+      * DROPPED OR FALSELY REPORTED AS A DB2 REJECT.
+       900500-WRITE-SUSPENSE.
+
+           ADD 1 TO WS-CTL-SUS-CNT
+
+           MOVE 'COLTM100'      TO VALSUS-PGM-ID
+           MOVE COLTIN-REQ-TYPE TO VALSUS-REQ-TYPE
+           MOVE COLTIN-CLTM-NO  TO VALSUS-KEY
+           MOVE WS-EDIT-REASON  TO VALSUS-REASON
+           MOVE RE-COLTIN       TO VALSUS-RAW-RECORD
+
+           CALL 'VAL4C100' USING VALSUS-AREA.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S COLLATERAL
+      * MAINTENANCE RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'COLTM100 CONTROL TOTALS'
+           DISPLAY '  COLLATERAL RECORDS ADDED ......... : '
+                   WS-CTL-ADD-CNT
+           DISPLAY '  COLLATERAL RECORDS MODIFIED ....... : '
+                   WS-CTL-MOD-CNT
+           DISPLAY '  COLLATERAL RECORDS DELETED ........ : '
+                   WS-CTL-DEL-CNT
+           DISPLAY '  TRANSACTIONS REJECTED ............. : '
+                   WS-CTL-REJ-CNT
+           DISPLAY '  TRANSACTIONS SUSPENDED ............. : '
+                   WS-CTL-SUS-CNT.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * TRANSACTION COUNT READ MATCHES THE APPLIED-PLUS-REJECTED
+      * COUNT, CATCHING A SILENTLY DROPPED OR DUPLICATED TRANSACTION
+      * BEFORE THE NIGHT'S FILES ARE TRANSMITTED.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'COLTM100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CTL-IN-CNT   TO BALTOT-IN-CNT
+           COMPUTE BALTOT-APPLIED-CNT =
+               WS-CTL-ADD-CNT + WS-CTL-MOD-CNT + WS-CTL-DEL-CNT
+           COMPUTE BALTOT-REJ-CNT =
+               WS-CTL-REJ-CNT + WS-CTL-SUS-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
