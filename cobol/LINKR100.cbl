@@ -0,0 +1,179 @@
+      ******************************************************************
+      * LINKR100 READS IDC015.LINKMSTR, VIA THE LINKMSTR DCLGEN, AND
+      * PRODUCES A PRINTABLE LISTING OF LINKED-ACCOUNT GROUPINGS IN
+      * GROUP/ENT/BRN/ACC SEQUENCE, SO RELATED RISK EXPOSURES (E.G.
+      * CO-SIGNED LOANS, LINKED BUSINESS ACCOUNTS) CAN BE REVIEWED BY
+      * GROUP INSTEAD OF QUERYING DB2 DIRECTLY.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LINKR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LINKRPT-FILE ASSIGN RP8DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LINKRPT-FILE IS THE PRINTABLE LINKED-ACCOUNT-GROUP LISTING,
+      * ONE LINE PER GROUP MEMBER PLUS A HEADING AND A TRAILING
+      * RECORD COUNT.
+       FD  LINKRPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LINKRPT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCH FOR THE DB2 CURSOR FETCH LOOP.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                          VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-MEMBER-CNT           PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-GROUP-CNT            PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * WS-PRV-GRP-NO TRACKS THE LAST GROUP NUMBER PRINTED SO
+      * 100100-PROCESS-ONE-MEMBER CAN DETECT A GROUP BREAK AND COUNT
+      * THE NUMBER OF DISTINCT GROUPS ON THE LISTING.
+       01  WS-PRV-GRP-NO                   PIC S9(9) COMP
+                                                        VALUE ZERO.
+      ******************************************************************
+      * HEADING LINE, PRINTED ONCE AT THE TOP OF THE LISTING.
+       01  WS-RPT-HEADING.
+           05  FILLER                      PIC X(10)   VALUE 'GROUP-NO'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'ENT'.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'BRN'.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  FILLER                      PIC X(12)   VALUE 'ACCOUNT'.
+           05  FILLER                      PIC X(6)    VALUE 'TYPE'.
+           05  FILLER                      PIC X(10)   VALUE
+                   'REG DATE'.
+           05  FILLER                      PIC X(65)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE GROUP MEMBER.
+       01  WS-RPT-DETAIL.
+           05  RPT-GRP-NO                  PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  RPT-ENT                     PIC X(4).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-BRN                     PIC X(4).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-ACC                     PIC X(10).
+           05  FILLER                      PIC X(2)    VALUE SPACES.
+           05  RPT-TYPE                    PIC X(2).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-REG-DATE                PIC X(10).
+           05  FILLER                      PIC X(67)   VALUE SPACES.
+      ******************************************************************
+       COPY LINKMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+      * CURSOR READS LINKMSTR IN GROUP/ENT/BRN/ACC SEQUENCE SO EVERY
+      * MEMBER OF A GROUP PRINTS TOGETHER, WITHOUT A SEPARATE SORT
+      * STEP.
+           EXEC SQL
+               DECLARE LINKR100-CSR CURSOR FOR
+                   SELECT LINKM_GRP_NO, LINKM_ENT, LINKM_BRN,
+                          LINKM_ACC, LINKM_TYPE, LINKM_REG_DATE
+                     FROM IDC015.LINKMSTR
+                    ORDER BY LINKM_GRP_NO, LINKM_ENT, LINKM_BRN,
+                             LINKM_ACC
+           END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE REPORT FILE AND THE DB2 CURSOR,
+      * LOOPS FORMATTING ONE DETAIL LINE PER GROUP MEMBER, THEN
+      * CLOSES OUT AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN OUTPUT LINKRPT-FILE
+
+           WRITE RE-LINKRPT FROM WS-RPT-HEADING
+
+           EXEC SQL
+               OPEN LINKR100-CSR
+           END-EXEC
+
+           PERFORM 100200-FETCH-NEXT
+
+           PERFORM 100100-PROCESS-ONE-MEMBER UNTIL WS-EOF-YES
+
+           EXEC SQL
+               CLOSE LINKR100-CSR
+           END-EXEC
+
+           CLOSE LINKRPT-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-MEMBER FORMATS AND WRITES ONE DETAIL LINE
+      * FROM THE CURRENT CURSOR ROW, COUNTING A NEW GROUP EVERY TIME
+      * LNKM-GRP-NO DIFFERS FROM THE GROUP NUMBER LAST PRINTED.
+       100100-PROCESS-ONE-MEMBER.
+
+           IF LNKM-GRP-NO NOT = WS-PRV-GRP-NO
+               ADD 1 TO WS-CTL-GROUP-CNT
+               MOVE LNKM-GRP-NO TO WS-PRV-GRP-NO
+           END-IF
+
+           MOVE LNKM-GRP-NO               TO RPT-GRP-NO
+           MOVE LNKM-ENT                  TO RPT-ENT
+           MOVE LNKM-BRN                  TO RPT-BRN
+           MOVE LNKM-ACC                  TO RPT-ACC
+           MOVE LNKM-TYPE                 TO RPT-TYPE
+           MOVE LNKM-REG-DATE             TO RPT-REG-DATE
+
+           WRITE RE-LINKRPT FROM WS-RPT-DETAIL
+
+           ADD 1 TO WS-CTL-MEMBER-CNT
+
+           PERFORM 100200-FETCH-NEXT.
+      ******************************************************************
+      * 100200-FETCH-NEXT PULLS THE NEXT ROW OFF THE CURSOR, SETTING
+      * THE EOF SWITCH ONCE SQLCODE COMES BACK +100 (NOT FOUND).
+       100200-FETCH-NEXT.
+
+           EXEC SQL
+               FETCH LINKR100-CSR
+                   INTO :LNKM-GRP-NO, :LNKM-ENT, :LNKM-BRN,
+                        :LNKM-ACC, :LNKM-TYPE, :LNKM-REG-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO RISK-REVIEW STAFF CAN CONFIRM THE LISTING'S MEMBER
+      * AND GROUP COUNTS.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LINKR100 CONTROL TOTALS'
+           DISPLAY '  GROUP MEMBERS LISTED .............. : '
+                   WS-CTL-MEMBER-CNT
+           DISPLAY '  DISTINCT GROUPS LISTED ............. : '
+                   WS-CTL-GROUP-CNT.
+      ******************************************************************
