@@ -0,0 +1,207 @@
+      ******************************************************************
+      * ARAGR100 READS THE CIRBE RISK-POSITION EXTRACT RV3C0100
+      * WRITES (RVFC007 DETAIL ROWS WRAPPED IN AN HDR/TRL PAIR) AND
+      * BUCKETS F007-AMT-ARR (AMOUNT IN ARREARS) BY AGING TIER, SO
+      * OVERDUE EXPOSURE IS VISIBLE ON A REPORT INSTEAD OF JUST
+      * RIDING SILENTLY THROUGH THE EXTRACT. THE EXTRACT CARRIES NO
+      * EXPLICIT DAYS-PAST-DUE FIELD, SO F007-PER-ARR (PERCENTAGE IN
+      * ARREARS) IS USED AS THE AGING INDICATOR, BUCKETED THE SAME
+      * WAY A 30/60/90+ DAYS-PAST-DUE SCALE WOULD BE (SEE
+      * 200100-BUCKET-ONE-RECORD).
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARAGR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT ARAGIN-FILE  ASSIGN I1DQ0601.
+           SELECT ARAGRPT-FILE ASSIGN RPBDQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * ARAGIN-FILE IS RV3C0100'S CIRBE OUTPUT EXTRACT (SAME 750-BYTE
+      * LAYOUT AS RVFC007, WRAPPED IN AN HDR RECORD AND A TRL RECORD -
+      * SEE RV3C0100'S WS-CIRBE-HEADER/WS-CIRBE-TRAILER). THE HDR/TRL
+      * WRAPPER RECORDS ARE SKIPPED BY 100100-PROCESS-ONE-RECORD AND
+      * ONLY THE DETAIL ROWS IN BETWEEN ARE BUCKETED.
+       FD  ARAGIN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-ARAGIN                       PIC X(750).
+      ******************************************************************
+      * ARAGRPT-FILE IS THE PRINTED ARREARS-AGING REPORT, ONE LINE
+      * PER BUCKET PLUS A HEADING.
+       FD  ARAGRPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-ARAGRPT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT               PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-ARR-CNT                PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * ARREARS-AGING BUCKET TOTALS. A RECORD WITH F007-AMT-ARR EQUAL
+      * TO ZERO IS CURRENT AND IS NOT COUNTED IN ANY BUCKET BELOW.
+      * EVERY OTHER RECORD'S F007-PER-ARR (PERCENTAGE IN ARREARS) IS
+      * USED AS A PROXY AGING INDICATOR AND BUCKETED AS IF IT WERE A
+      * 30/60/90+ DAYS-PAST-DUE SCALE (SEE 200100-BUCKET-ONE-RECORD).
+       01  WS-BUCKET-TOTALS.
+           05  WS-BKT1-CNT                  PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-BKT1-AMT                  PIC S9(13)V9(2) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-BKT2-CNT                  PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-BKT2-AMT                  PIC S9(13)V9(2) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-BKT3-CNT                  PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-BKT3-AMT                  PIC S9(13)V9(2) COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * HEADING LINES, PRINTED ONCE AT THE TOP OF THE REPORT.
+       01  WS-RPT-HEADING1.
+           05  FILLER                      PIC X(20)   VALUE
+                   'ARREARS AGING BUCKET'.
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  FILLER                      PIC X(10)   VALUE 'COUNT'.
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  FILLER                      PIC X(20)   VALUE
+                   'AMOUNT IN ARREARS'.
+           05  FILLER                      PIC X(62)   VALUE SPACES.
+       01  WS-RPT-HEADING2.
+           05  FILLER                      PIC X(132)  VALUE ALL '-'.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE BUCKET.
+       01  WS-RPT-DETAIL.
+           05  RPT-BKT-NAME                PIC X(20).
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  RPT-BKT-CNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(13)   VALUE SPACES.
+           05  RPT-BKT-AMT                 PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(59)   VALUE SPACES.
+      ******************************************************************
+       COPY RVFC007.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE EXTRACT AND REPORT FILES, LOOPS
+      * BUCKETING ONE DETAIL ROW AT A TIME, THEN PRINTS THE REPORT
+      * AND THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  ARAGIN-FILE
+           OPEN OUTPUT ARAGRPT-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE ARAGIN-FILE
+
+           PERFORM 900200-PRINT-AGING-REPORT
+
+           CLOSE ARAGRPT-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-RECORD SKIPS THE HDR/TRL WRAPPER RECORDS
+      * AND BUCKETS EVERY OTHER RECORD ON THE EXTRACT.
+       100100-PROCESS-ONE-RECORD.
+
+           IF RE-ARAGIN(1:3) NOT = 'HDR' AND
+              RE-ARAGIN(1:3) NOT = 'TRL'
+               ADD 1 TO WS-CTL-REC-CNT
+               MOVE RE-ARAGIN TO RVFC007
+               PERFORM 200100-BUCKET-ONE-RECORD
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ ARAGIN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200100-BUCKET-ONE-RECORD ADDS THE CURRENT RECORD'S
+      * F007-AMT-ARR INTO THE BUCKET MATCHING ITS F007-PER-ARR. A
+      * RECORD WITH NO AMOUNT IN ARREARS IS CURRENT AND SKIPPED
+      * ENTIRELY - IT DOES NOT BELONG IN ANY AGING BUCKET.
+       200100-BUCKET-ONE-RECORD.
+
+           IF F007-AMT-ARR NOT = ZERO
+               ADD 1 TO WS-CTL-ARR-CNT
+
+               EVALUATE TRUE
+                   WHEN F007-PER-ARR <= 10.000
+                       ADD 1             TO WS-BKT1-CNT
+                       ADD F007-AMT-ARR  TO WS-BKT1-AMT
+                   WHEN F007-PER-ARR <= 25.000
+                       ADD 1             TO WS-BKT2-CNT
+                       ADD F007-AMT-ARR  TO WS-BKT2-AMT
+                   WHEN OTHER
+                       ADD 1             TO WS-BKT3-CNT
+                       ADD F007-AMT-ARR  TO WS-BKT3-AMT
+               END-EVALUATE
+           END-IF.
+      ******************************************************************
+      * 900200-PRINT-AGING-REPORT WRITES THE HEADING AND ONE DETAIL
+      * LINE PER BUCKET.
+       900200-PRINT-AGING-REPORT.
+
+           WRITE RE-ARAGRPT FROM WS-RPT-HEADING1
+           WRITE RE-ARAGRPT FROM WS-RPT-HEADING2
+
+           MOVE '1-30 DAYS (PROXY)' TO RPT-BKT-NAME
+           MOVE WS-BKT1-CNT        TO RPT-BKT-CNT
+           MOVE WS-BKT1-AMT        TO RPT-BKT-AMT
+           WRITE RE-ARAGRPT FROM WS-RPT-DETAIL
+
+           MOVE '31-60 DAYS (PROXY)' TO RPT-BKT-NAME
+           MOVE WS-BKT2-CNT        TO RPT-BKT-CNT
+           MOVE WS-BKT2-AMT        TO RPT-BKT-AMT
+           WRITE RE-ARAGRPT FROM WS-RPT-DETAIL
+
+           MOVE '61-90+ DAYS (PROXY)' TO RPT-BKT-NAME
+           MOVE WS-BKT3-CNT        TO RPT-BKT-CNT
+           MOVE WS-BKT3-AMT        TO RPT-BKT-AMT
+           WRITE RE-ARAGRPT FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO COLLECTIONS CAN CONFIRM HOW MANY RECORDS WERE
+      * EXAMINED AND HOW MANY CAME BACK IN ARREARS.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'ARAGR100 CONTROL TOTALS'
+           DISPLAY '  RECORDS EXAMINED ................... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  RECORDS IN ARREARS ................. : '
+                   WS-CTL-ARR-CNT.
+      ******************************************************************
