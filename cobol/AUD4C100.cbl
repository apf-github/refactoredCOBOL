@@ -0,0 +1,124 @@
+      ******************************************************************
+      * AUD4C100 IS THE COMMON AUDIT-TRAIL LOGGING ROUTINE. EVERY
+      * MAINTENANCE PROGRAM THAT APPLIES AN ADD/MODIFY/DELETE,
+      * NEW-LOAN, REPAYMENT, OR RISK-POSITION-RECALC TRANSACTION
+      * BUILDS AN AUDTRL-AREA (SEE AUDTRL.cpy) AND CALLS AUD4C100
+      * USING IT INSTEAD OF EACH PROGRAM MAINTAINING ITS OWN AUDIT
+      * LOG. THIS ROUTINE STAMPS TODAY'S DATE AND TIME AND APPENDS
+      * ONE RECORD PER CALL TO THE COMMON AUDIT-TRAIL FILE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUD4C100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT AUDTRL-FILE ASSIGN AU1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * AUDTRL-FILE IS THE COMMON AUDIT-TRAIL LOG SHARED BY EVERY
+      * CALLING PROGRAM. IT IS OPENED EXTEND AND CLOSED ON EVERY CALL
+      * SO EACH CALLER'S RECORD IS APPENDED WITHOUT THIS ROUTINE
+      * HAVING TO TRACK WHETHER IT IS ALREADY OPEN ACROSS CALLS.
+       FD  AUDTRL-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-AUDTRL.
+           05  AUDTRL-LOG-DATE               PIC X(10).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-TIME               PIC X(8).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-PGM                PIC X(8).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-TRAN                PIC X(10).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-KEY                PIC X(15).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-BEFORE             PIC X(40).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-AFTER              PIC X(40).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-USER               PIC X(8).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  AUDTRL-LOG-TERM               PIC X(8).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * TODAY'S DATE, FORMATTED AS YYYY-MM-DD FOR AUDTRL-LOG-DATE.
+       01  WS-TODAY-YYYYMMDD                 PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                 PIC 9(4).
+           05  WS-TODAY-MM                   PIC 9(2).
+           05  WS-TODAY-DD                   PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                    PIC 9(4).
+           05  FILLER                        PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                      PIC 9(2).
+           05  FILLER                        PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                      PIC 9(2).
+      ******************************************************************
+      * THE CURRENT TIME OF DAY, FORMATTED AS HH:MM:SS FOR
+      * AUDTRL-LOG-TIME.
+       01  WS-TODAY-HHMMSSHH                 PIC 9(8)    VALUE ZEROS.
+       01  WS-TIME-BREAKDOWN REDEFINES WS-TODAY-HHMMSSHH.
+           05  WS-TIME-HH                    PIC 9(2).
+           05  WS-TIME-MM                    PIC 9(2).
+           05  WS-TIME-SS                    PIC 9(2).
+           05  WS-TIME-HH2                   PIC 9(2).
+       01  WS-TODAY-TIME-X.
+           05  WS-TT-HH                      PIC 9(2).
+           05  FILLER                        PIC X(1)    VALUE ':'.
+           05  WS-TT-MM                      PIC 9(2).
+           05  FILLER                        PIC X(1)    VALUE ':'.
+           05  WS-TT-SS                      PIC 9(2).
+      ******************************************************************
+
+       LINKAGE SECTION.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+
+       PROCEDURE DIVISION USING AUDTRL-AREA.
+      ******************************************************************
+      * 100000-MAINLINE BUILDS ONE AUDTRL-FILE RECORD FROM THE
+      * CALLER'S AUDTRL-AREA AND APPENDS IT TO THE COMMON AUDIT-TRAIL
+      * FILE.
+       100000-MAINLINE.
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           ACCEPT WS-TODAY-HHMMSSHH FROM TIME
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           MOVE WS-TIME-HH     TO WS-TT-HH
+           MOVE WS-TIME-MM     TO WS-TT-MM
+           MOVE WS-TIME-SS     TO WS-TT-SS
+
+           OPEN EXTEND AUDTRL-FILE
+
+           MOVE WS-TODAY-DATE-X    TO AUDTRL-LOG-DATE
+           MOVE WS-TODAY-TIME-X    TO AUDTRL-LOG-TIME
+           MOVE AUDTRL-PGM-ID      TO AUDTRL-LOG-PGM
+           MOVE AUDTRL-TRAN-TYPE   TO AUDTRL-LOG-TRAN
+           MOVE AUDTRL-KEY         TO AUDTRL-LOG-KEY
+           MOVE AUDTRL-BEFORE-VAL  TO AUDTRL-LOG-BEFORE
+           MOVE AUDTRL-AFTER-VAL   TO AUDTRL-LOG-AFTER
+           MOVE AUDTRL-USER-ID     TO AUDTRL-LOG-USER
+           MOVE AUDTRL-TERM-ID     TO AUDTRL-LOG-TERM
+
+           WRITE RE-AUDTRL
+
+           CLOSE AUDTRL-FILE
+
+           GOBACK.
+      ******************************************************************
