@@ -0,0 +1,233 @@
+      ******************************************************************
+      * LOAND100 SCANS IDC015.LOANRPHST FOR THE MOST RECENT POSTED
+      * REPAYMENT DATE ON EACH LOAN AND FLAGS ANY LOAN WITH NO
+      * REPAYMENT POSTED WITHIN THE EXPECTED MONTHLY WINDOW, PRODUCING
+      * A PRINTABLE DELINQUENCY REPORT FOR COLLECTIONS FOLLOW-UP.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAND100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LOANDLQ-FILE ASSIGN RP3DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LOANDLQ-FILE IS THE PRINTABLE DELINQUENCY REPORT, ONE LINE
+      * PER DELINQUENT LOAN PLUS A HEADING AND END-OF-RUN TOTALS.
+       FD  LOANDLQ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANDLQ                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCH FOR THE DB2 CURSOR FETCH LOOP.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                          VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-LOAN-CNT             PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-DELQ-CNT             PIC S9(7)   COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * HEADING LINE, PRINTED ONCE AT THE TOP OF THE REPORT.
+       01  WS-RPT-HEADING.
+           05  FILLER                      PIC X(4)    VALUE 'CAT'.
+           05  FILLER                      PIC X(7)    VALUE SPACES.
+           05  FILLER                      PIC X(9)    VALUE 'LOAN-NO'.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  FILLER                      PIC X(16)   VALUE
+                   'LAST PAYMT DATE'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(16)   VALUE
+                   'MONTHS DELINQ'.
+           05  FILLER                      PIC X(71)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE DELINQUENT LOAN.
+       01  WS-RPT-DETAIL.
+           05  RPT-LOAN-CAT                PIC X(2).
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  RPT-LOAN-NO                 PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  RPT-LAST-PAY-DATE           PIC X(10).
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  RPT-MONTHS-SINCE            PIC ZZ9.
+           05  FILLER                      PIC X(79)   VALUE SPACES.
+      ******************************************************************
+      * TODAY'S DATE, BROKEN DOWN FOR 200100-COMPUTE-MONTHS-SINCE.
+       01  WS-TODAY-YYYYMMDD               PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY               PIC 9(4).
+           05  WS-TODAY-MM                 PIC 9(2).
+           05  WS-TODAY-DD                 PIC 9(2).
+      ******************************************************************
+      * THE MOST RECENT REPAYMENT DATE FOR THE LOAN THE CURSOR IS
+      * CURRENTLY POSITIONED ON, BROKEN DOWN THE SAME WAY LOANM100
+      * BREAKS DOWN A CUSTOMER'S DATE OF BIRTH.
+       01  WS-LAST-PAY-DATE-X              PIC X(10).
+       01  WS-LAST-PAY-BREAKDOWN REDEFINES WS-LAST-PAY-DATE-X.
+           05  WS-LAST-PAY-YYYY-X          PIC X(4).
+           05  FILLER                      PIC X(1).
+           05  WS-LAST-PAY-MM-X            PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  WS-LAST-PAY-DD-X            PIC X(2).
+       01  WS-LAST-PAY-YYYY                PIC 9(4)    VALUE ZEROS.
+       01  WS-LAST-PAY-MM                  PIC 9(2)    VALUE ZEROS.
+       01  WS-LAST-PAY-DD                  PIC 9(2)    VALUE ZEROS.
+       01  WS-MONTHS-SINCE                 PIC S9(5)   COMP
+                                                        VALUE ZEROS.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+       COPY LRPHIST.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+      * CURSOR DRIVES OFF EVERY ACTIVE LOANMSTR ROW (NOT JUST THOSE
+      * WITH LOANRPHST HISTORY) AND OUTER-JOINS EACH ONE TO ITS LATEST
+      * POSTED LOANRPHST ROW, SO A LOAN WITH NO REPAYMENT HISTORY AT
+      * ALL (E.G. A BRAND-NEW ORIGINATION) STILL COMES BACK AS A ROW
+      * RATHER THAN BEING SILENTLY LEFT OFF THE REPORT. WHEN THE OUTER
+      * JOIN FINDS NO LOANRPHST ROW THE COALESCE FALLS BACK TO THE
+      * LOAN'S ORIGINATION DATE, SO 200100-COMPUTE-MONTHS-SINCE MEASURES
+      * MONTHS SINCE ORIGINATION INSTEAD OF MONTHS SINCE A REPAYMENT
+      * THAT NEVER HAPPENED.
+           EXEC SQL
+               DECLARE LOAND100-CSR CURSOR FOR
+                   SELECT A.LOANM_CAT, A.LOANM_NO,
+                          COALESCE(B.LAST_PAY_DATE, A.LOANM_ORIG_DATE)
+                     FROM IDC015.LOANMSTR A
+                          LEFT OUTER JOIN
+                          ( SELECT LOANRPH_CAT, LOANRPH_NO,
+                                   MAX(LOANRPH_DATE) AS LAST_PAY_DATE
+                              FROM IDC015.LOANRPHST
+                             GROUP BY LOANRPH_CAT, LOANRPH_NO ) B
+                       ON A.LOANM_CAT = B.LOANRPH_CAT
+                      AND A.LOANM_NO  = B.LOANRPH_NO
+                    WHERE A.LOANM_ST = 'A'
+                    ORDER BY A.LOANM_CAT, A.LOANM_NO
+           END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE REPORT FILE AND THE DB2 CURSOR,
+      * LOOPS EXAMINING ONE LOAN AT A TIME, THEN CLOSES OUT AND
+      * PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN OUTPUT LOANDLQ-FILE
+
+           WRITE RE-LOANDLQ FROM WS-RPT-HEADING
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           EXEC SQL
+               OPEN LOAND100-CSR
+           END-EXEC
+
+           PERFORM 100200-FETCH-NEXT
+
+           PERFORM 100100-PROCESS-ONE-LOAN UNTIL WS-EOF-YES
+
+           EXEC SQL
+               CLOSE LOAND100-CSR
+           END-EXEC
+
+           CLOSE LOANDLQ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-LOAN COMPUTES HOW MANY FULL MONTHS HAVE
+      * PASSED SINCE THE LOAN'S LAST POSTED REPAYMENT AND, WHEN MORE
+      * THAN ONE MONTHLY PAYMENT HAS BEEN MISSED, WRITES A DETAIL
+      * LINE FLAGGING THE LOAN AS DELINQUENT.
+       100100-PROCESS-ONE-LOAN.
+
+           ADD 1 TO WS-CTL-LOAN-CNT
+
+           PERFORM 200100-COMPUTE-MONTHS-SINCE
+
+           IF WS-MONTHS-SINCE > 1
+               ADD 1 TO WS-CTL-DELQ-CNT
+               PERFORM 200200-WRITE-DETAIL
+           END-IF
+
+           PERFORM 100200-FETCH-NEXT.
+      ******************************************************************
+      * 100200-FETCH-NEXT PULLS THE NEXT ACTIVE LOAN, AND ITS LATEST
+      * POSTED (OR ORIGINATION-DATE FALLBACK) REPAYMENT DATE, OFF THE
+      * CURSOR, SETTING THE EOF SWITCH ONCE SQLCODE COMES BACK +100
+      * (NOT FOUND).
+       100200-FETCH-NEXT.
+
+           EXEC SQL
+               FETCH LOAND100-CSR
+                   INTO :LLOANM-CAT, :LLOANM-NO, :RLOANRPH-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      ******************************************************************
+      * 200100-COMPUTE-MONTHS-SINCE BREAKS THE LOAN'S LATEST
+      * REPAYMENT DATE INTO YEAR/MONTH/DAY AND COMPUTES THE NUMBER
+      * OF FULL CALENDAR MONTHS BETWEEN THAT DATE AND TODAY, THE
+      * SAME WAY THE LOAN-ORIGINATION AGE CHECK BREAKS DOWN A DATE
+      * OF BIRTH.
+       200100-COMPUTE-MONTHS-SINCE.
+
+           MOVE RLOANRPH-DATE TO WS-LAST-PAY-DATE-X
+
+           MOVE WS-LAST-PAY-YYYY-X TO WS-LAST-PAY-YYYY
+           MOVE WS-LAST-PAY-MM-X   TO WS-LAST-PAY-MM
+           MOVE WS-LAST-PAY-DD-X   TO WS-LAST-PAY-DD
+
+           COMPUTE WS-MONTHS-SINCE =
+               (WS-TODAY-YYYY - WS-LAST-PAY-YYYY) * 12
+               + (WS-TODAY-MM - WS-LAST-PAY-MM)
+
+           IF WS-TODAY-DD < WS-LAST-PAY-DD
+               SUBTRACT 1 FROM WS-MONTHS-SINCE
+           END-IF.
+      ******************************************************************
+      * 200200-WRITE-DETAIL FORMATS AND WRITES ONE DELINQUENCY LINE
+      * FOR THE LOAN THE CURSOR IS CURRENTLY POSITIONED ON.
+       200200-WRITE-DETAIL.
+
+           MOVE LLOANM-CAT        TO RPT-LOAN-CAT
+           MOVE LLOANM-NO         TO RPT-LOAN-NO
+           MOVE WS-LAST-PAY-DATE-X TO RPT-LAST-PAY-DATE
+           MOVE WS-MONTHS-SINCE   TO RPT-MONTHS-SINCE
+
+           WRITE RE-LOANDLQ FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO COLLECTIONS CAN CONFIRM HOW MANY LOANS WERE
+      * EXAMINED AND HOW MANY CAME BACK DELINQUENT.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LOAND100 CONTROL TOTALS'
+           DISPLAY '  LOANS EXAMINED .................... : '
+                   WS-CTL-LOAN-CNT
+           DISPLAY '  LOANS FLAGGED DELINQUENT .......... : '
+                   WS-CTL-DELQ-CNT.
+      ******************************************************************
