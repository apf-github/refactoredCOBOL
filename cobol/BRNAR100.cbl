@@ -0,0 +1,229 @@
+      ******************************************************************
+      * BRNAR100 READS THE CIRBE RISK-POSITION EXTRACT RV3C0100
+      * WRITES (RVFC007 DETAIL ROWS WRAPPED IN AN HDR/TRL PAIR) AND
+      * ROLLS UP HOW MANY RISK POSITIONS EACH BRANCH/USER COMBINATION
+      * LAST MODIFIED (F007-BRN-LASTMOD/F007-COD-LASTMODUSER), SO A
+      * BRANCH MANAGER CAN REVIEW HOW MUCH RISK-POSITION ACTIVITY
+      * THEIR STAFF PRODUCED EACH DAY INSTEAD OF THAT DETAIL ONLY
+      * EXISTING PER-RECORD INSIDE THE EXTRACT.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRNAR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT BRNARIN-FILE  ASSIGN I1DQ0601.
+           SELECT BRNARPT-FILE  ASSIGN RPDDQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * BRNARIN-FILE IS RV3C0100'S CIRBE OUTPUT EXTRACT (SAME 750-BYTE
+      * LAYOUT AS RVFC007, WRAPPED IN AN HDR RECORD AND A TRL RECORD -
+      * SEE RV3C0100'S WS-CIRBE-HEADER/WS-CIRBE-TRAILER). THE HDR/TRL
+      * WRAPPER RECORDS ARE SKIPPED BY 100100-PROCESS-ONE-RECORD AND
+      * ONLY THE DETAIL ROWS IN BETWEEN ARE ROLLED UP.
+       FD  BRNARIN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BRNARIN                      PIC X(750).
+      ******************************************************************
+      * BRNARPT-FILE IS THE PRINTED BRANCH/USER ROLLUP, ONE LINE PER
+      * DISTINCT LAST-MODIFYING BRANCH AND USER COMBINATION SEEN ON
+      * THE EXTRACT, PLUS A HEADING.
+       FD  BRNARPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BRNARPT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT               PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-BRNAR-CNT             PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * WS-BRNAR-KEY HOLDS THE BRANCH/USER COMBINATION RESOLVED FOR
+      * THE CURRENT RECORD, BEFORE 300100-FIND-BRNAR-ENTRY SEARCHES
+      * THE ROLLUP TABLE FOR IT.
+       01  WS-BRNAR-KEY.
+           05  WS-BRNAR-KEY-BRN             PIC X(4)    VALUE SPACES.
+           05  WS-BRNAR-KEY-USER            PIC X(8)    VALUE SPACES.
+      ******************************************************************
+      * BRANCH/USER ROLLUP TABLE - ONE ENTRY PER DISTINCT COMBINATION
+      * SEEN ON THE EXTRACT, ACCUMULATED AS EACH RISK ROW IS READ AND
+      * PRINTED AT END OF RUN BY 900200-PRINT-BRNAR-REPORT. FOLLOWS
+      * THE SAME SEARCHED-OCCURS-TABLE PATTERN AS RV3C0100'S
+      * WS-SUMMARY-TABLE, DB2R100'S WS-DIGEST-TABLE, AND SECTR100'S
+      * WS-SECT-TABLE.
+       01  WS-BRNAR-TABLE.
+           05  WS-BRNAR-USED                PIC S9(5) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-BRNAR-ENTRY OCCURS 500 TIMES
+                         INDEXED BY WS-BRNAR-IDX, WS-BRNAR-SRCH-IDX.
+               10  WS-BRNAR-BRN              PIC X(4).
+               10  WS-BRNAR-USER             PIC X(8).
+               10  WS-BRNAR-CNT              PIC S9(7) COMP-3.
+       01  WS-BRNAR-FOUND-SW                PIC X(1)    VALUE 'N'.
+           88  WS-BRNAR-FOUND                           VALUE 'Y'.
+      ******************************************************************
+      * HEADING LINE, PRINTED ONCE AT THE TOP OF THE ROLLUP.
+       01  WS-RPT-HEADING.
+           05  FILLER                      PIC X(8)    VALUE 'BRANCH'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(8)    VALUE 'USER'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(12)   VALUE
+                   'MOD-COUNT'.
+           05  FILLER                      PIC X(92)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE BRANCH/USER COMBINATION.
+       01  WS-RPT-DETAIL.
+           05  RPT-BRN                     PIC X(4).
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  RPT-USER                    PIC X(8).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-MOD-CNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(97)   VALUE SPACES.
+      ******************************************************************
+       COPY RVFC007.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE EXTRACT, LOOPS ACCUMULATING
+      * 100100-PROCESS-ONE-RECORD PER RECORD, PRINTS THE BRANCH/USER
+      * ROLLUP, AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT BRNARIN-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE BRNARIN-FILE
+
+           PERFORM 900200-PRINT-BRNAR-REPORT
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-RECORD SKIPS THE HDR/TRL WRAPPER RECORDS
+      * AND ROLLS UP EVERY OTHER ROW AS A RISK-POSITION DETAIL ROW.
+       100100-PROCESS-ONE-RECORD.
+
+           IF RE-BRNARIN(1:3) NOT = 'HDR' AND
+              RE-BRNARIN(1:3) NOT = 'TRL'
+               MOVE RE-BRNARIN TO RVFC007
+               PERFORM 200000-ACCUM-ONE-RISK-RECORD
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ BRNARIN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200000-ACCUM-ONE-RISK-RECORD ADDS ONE TO THE ROLLUP ENTRY FOR
+      * THE CURRENT RISK ROW'S LAST-MODIFYING BRANCH/USER COMBINATION.
+       200000-ACCUM-ONE-RISK-RECORD.
+
+           ADD 1 TO WS-CTL-REC-CNT
+
+           MOVE F007-BRN-LASTMOD      TO WS-BRNAR-KEY-BRN
+           MOVE F007-COD-LASTMODUSER  TO WS-BRNAR-KEY-USER
+
+           PERFORM 300100-FIND-BRNAR-ENTRY
+
+           IF NOT WS-BRNAR-FOUND
+               PERFORM 300200-ADD-BRNAR-ENTRY
+           END-IF
+
+           IF WS-BRNAR-FOUND
+               ADD 1 TO WS-BRNAR-CNT(WS-BRNAR-IDX)
+           END-IF.
+      ******************************************************************
+      * 300100-FIND-BRNAR-ENTRY LOCATES THE EXISTING ROLLUP ENTRY FOR
+      * WS-BRNAR-KEY, IF ANY.
+       300100-FIND-BRNAR-ENTRY.
+
+           MOVE 'N' TO WS-BRNAR-FOUND-SW
+           SET WS-BRNAR-IDX TO 1
+           SEARCH WS-BRNAR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-BRNAR-BRN(WS-BRNAR-IDX)  = WS-BRNAR-KEY-BRN
+                AND WS-BRNAR-USER(WS-BRNAR-IDX) = WS-BRNAR-KEY-USER
+                   MOVE 'Y' TO WS-BRNAR-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 500 DISTINCT BRANCH/USER COMBINATIONS; IF
+      * THAT IS EVER EXCEEDED, THE OVERFLOWING COMBINATION IS SIMPLY
+      * LEFT OUT OF THE ROLLUP (THE UNDERLYING EXTRACT IS UNAFFECTED).
+       300200-ADD-BRNAR-ENTRY.
+
+           IF WS-BRNAR-USED < 500
+               ADD 1 TO WS-BRNAR-USED
+               SET WS-BRNAR-IDX TO WS-BRNAR-USED
+               MOVE WS-BRNAR-KEY-BRN  TO WS-BRNAR-BRN(WS-BRNAR-IDX)
+               MOVE WS-BRNAR-KEY-USER TO WS-BRNAR-USER(WS-BRNAR-IDX)
+               MOVE ZEROS             TO WS-BRNAR-CNT(WS-BRNAR-IDX)
+               MOVE 'Y'               TO WS-BRNAR-FOUND-SW
+               ADD 1                  TO WS-CTL-BRNAR-CNT
+           END-IF.
+      ******************************************************************
+      * 900200-PRINT-BRNAR-REPORT WRITES ONE LINE PER BRANCH/USER
+      * COMBINATION FOUND ON THE EXTRACT.
+       900200-PRINT-BRNAR-REPORT.
+
+           OPEN OUTPUT BRNARPT-FILE
+
+           WRITE RE-BRNARPT FROM WS-RPT-HEADING
+
+           PERFORM 900210-PRINT-BRNAR-LINE
+               VARYING WS-BRNAR-IDX FROM 1 BY 1
+               UNTIL WS-BRNAR-IDX > WS-BRNAR-USED
+
+           CLOSE BRNARPT-FILE.
+      ******************************************************************
+       900210-PRINT-BRNAR-LINE.
+
+           MOVE WS-BRNAR-BRN(WS-BRNAR-IDX)   TO RPT-BRN
+           MOVE WS-BRNAR-USER(WS-BRNAR-IDX)  TO RPT-USER
+           MOVE WS-BRNAR-CNT(WS-BRNAR-IDX)   TO RPT-MOD-CNT
+
+           WRITE RE-BRNARPT FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO BRANCH MANAGEMENT CAN RECONCILE THE ROLLUP RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'BRNAR100 CONTROL TOTALS'
+           DISPLAY '  RISK ROWS READ ................... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  DISTINCT BRANCH/USER COMBOS ........ : '
+                   WS-CTL-BRNAR-CNT.
+      ******************************************************************
