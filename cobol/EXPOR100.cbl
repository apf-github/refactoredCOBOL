@@ -0,0 +1,426 @@
+      ******************************************************************
+      * EXPOR100 READS THE CIRBE RISK-POSITION EXTRACT RV3C0100
+      * WRITES (RVFC007 DETAIL ROWS WRAPPED IN AN HDR/TRL PAIR) AND
+      * ROLLS F007-AMT-AVA1 UP BY CUSTOMER, ACROSS BOTH LOANS (JOINED
+      * TO LOANMSTR BY F007-NUM-RISK TO GET LOANM_CUST_NO) AND
+      * DEPOSIT PRODUCTS (CA-DEPOSIT1/2/3, KEYED DIRECTLY OFF
+      * F007-CUN), SO ONE CUSTOMER'S TOTAL EXPOSURE CAN BE SEEN
+      * ACROSS EVERY PRODUCT INSTEAD OF ONLY ONE RISK-POSITION ROW AT
+      * A TIME.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPOR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT EXPOIN-FILE  ASSIGN I1DQ0601.
+           SELECT EXPORPT-FILE ASSIGN RP9DQ001.
+           SELECT PRODCODE-FILE ASSIGN PC1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * EXPOIN-FILE IS RV3C0100'S CIRBE OUTPUT EXTRACT (SAME 750-BYTE
+      * LAYOUT AS RVFC007, WRAPPED IN AN HDR RECORD AND A TRL RECORD -
+      * SEE RV3C0100'S WS-CIRBE-HEADER/WS-CIRBE-TRAILER). THE HDR/TRL
+      * WRAPPER RECORDS ARE SKIPPED BY 100100-PROCESS-ONE-RECORD AND
+      * ONLY THE DETAIL ROWS IN BETWEEN ARE ROLLED UP.
+       FD  EXPOIN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-EXPOIN                        PIC X(750).
+      ******************************************************************
+      * EXPORPT-FILE IS THE PRINTED CUSTOMER EXPOSURE ROLLUP, ONE LINE
+      * PER CUSTOMER SEEN ON THE EXTRACT, PLUS A HEADING.
+       FD  EXPORPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-EXPORPT                       PIC X(132).
+      ******************************************************************
+      * PRODCODE-FILE IS THE SAME MAINTAINABLE PRODUCT-CODE TABLE
+      * RV3C0100 LOADS AT STARTUP (SEE THAT PROGRAM'S
+      * 100010-LOAD-PRODUCT-TABLE), LOADED HERE INTO WS-PRODCODE-TABLE
+      * SO A NEW OR RENUMBERED LOAN OR DEPOSIT PRODUCT CODE IS A
+      * PRODCODE-FILE MAINTENANCE CHANGE RATHER THAN A RECOMPILE.
+       FD  PRODCODE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-PRODCODE.
+           05  PRODCD-CODE                 PIC X(2).
+           05  PRODCD-TYPE                 PIC X(1).
+           05  FILLER                      PIC X(7).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT               PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-LOAN-CNT              PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-DEP-CNT                PIC S9(9)  COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-OTHER-CNT             PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-UNMATCHED-CNT         PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-CUST-CNT              PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * WS-PRODCODE-TABLE IS THE IN-MEMORY COPY OF PRODCODE-FILE,
+      * LOADED ONCE AT STARTUP BY 100010-LOAD-PRODUCT-TABLE. EACH
+      * ENTRY CLASSIFIES ONE PRODUCT CODE AS EITHER A LOAN CODE ('L')
+      * OR A DEPOSIT CODE ('D'); 220002-FIND-PRODCODE-ENTRY LOOKS UP
+      * F007-COD-PROD AGAINST IT IN PLACE OF THE OLD HARDCODED
+      * VA-ALCONS CA-LOAN/CA-DEPOSIT1/CA-DEPOSIT2/CA-DEPOSIT3
+      * LITERALS, THE SAME WAY RV3C0100 NOW DOES.
+       01  WS-PRODCODE-TABLE.
+           05  WS-PRODCODE-USED             PIC S9(5) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-PRODCODE-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-PRODCODE-IDX,
+                                      WS-PRODCODE-SRCH-IDX.
+               10  WS-PRODCODE-CODE         PIC X(2).
+               10  WS-PRODCODE-TYPE         PIC X(1).
+       01  WS-PRODCODE-EOF-SW               PIC X(1)   VALUE 'N'.
+           88  WS-PRODCODE-EOF                         VALUE 'Y'.
+       01  WS-PRODCODE-FOUND-SW             PIC X(1)   VALUE 'N'.
+           88  WS-PRODCODE-FOUND                       VALUE 'Y'.
+       01  WS-PRODCODE-TYPE-FOUND           PIC X(1)   VALUE SPACE.
+           88  WS-PRODCODE-IS-LOAN                     VALUE 'L'.
+           88  WS-PRODCODE-IS-DEPOSIT                  VALUE 'D'.
+      ******************************************************************
+      * WS-CUST-KEY HOLDS THE CUSTOMER NUMBER RESOLVED FOR THE CURRENT
+      * RECORD (EITHER LLOANM-CUST-NO OFF A LOANMSTR LOOKUP, OR
+      * F007-CUN DIRECTLY FOR A DEPOSIT), BEFORE 300100-FIND-CUST-ENTRY
+      * SEARCHES THE ROLLUP TABLE FOR IT.
+       01  WS-CUST-KEY                      PIC X(10)   VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR 210000-LOOKUP-LOAN-CUSTOMER. A LOAN RISK
+      * POSITION THAT CANNOT BE MATCHED TO A LOANMSTR ROW IS COUNTED
+      * IN WS-CTL-UNMATCHED-CNT AND LEFT OUT OF THE ROLLUP RATHER THAN
+      * GUESSING AT A CUSTOMER NUMBER.
+       01  WS-LOAN-CUST-FOUND-SW            PIC X(1)    VALUE 'N'.
+           88  WS-LOAN-CUST-FOUND                       VALUE 'Y'.
+      ******************************************************************
+      * CUSTOMER ROLLUP TABLE - ONE ENTRY PER DISTINCT CUSTOMER NUMBER
+      * SEEN ON THE EXTRACT, ACCUMULATED AS EACH RISK ROW IS READ AND
+      * PRINTED AT END OF RUN BY 900200-PRINT-EXPOSURE-REPORT. FOLLOWS
+      * THE SAME SEARCHED-OCCURS-TABLE PATTERN AS RV3C0100'S
+      * WS-SUMMARY-TABLE AND DB2R100'S WS-DIGEST-TABLE.
+       01  WS-CUST-TABLE.
+           05  WS-CUST-USED                 PIC S9(5) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CUST-ENTRY OCCURS 2000 TIMES
+                           INDEXED BY WS-CUST-IDX, WS-CUST-SRCH-IDX.
+               10  WS-CUST-NO                PIC X(10).
+               10  WS-CUST-LOAN-CNT          PIC S9(5) COMP-3.
+               10  WS-CUST-LOAN-TOTAL        PIC S9(13)V9(2) COMP-3.
+               10  WS-CUST-DEP-CNT           PIC S9(5) COMP-3.
+               10  WS-CUST-DEP-TOTAL         PIC S9(13)V9(2) COMP-3.
+       01  WS-CUST-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-CUST-FOUND                            VALUE 'Y'.
+      ******************************************************************
+      * HEADING LINES, PRINTED ONCE AT THE TOP OF THE ROLLUP.
+       01  WS-RPT-HEADING1.
+           05  FILLER                       PIC X(10)   VALUE 'CUST-NO'.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(10)   VALUE
+                   'LOAN-CNT'.
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  FILLER                       PIC X(16)   VALUE
+                   'LOAN-EXPOSURE'.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(9)    VALUE
+                   'DEP-CNT'.
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  FILLER                       PIC X(16)   VALUE
+                   'DEP-EXPOSURE'.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(16)   VALUE
+                   'TOTAL-EXPOSURE'.
+           05  FILLER                       PIC X(31)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE CUSTOMER.
+       01  WS-RPT-DETAIL.
+           05  RPT-CUST-NO                  PIC X(10).
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  RPT-LOAN-CNT                 PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  RPT-LOAN-TOTAL                PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(2)    VALUE SPACES.
+           05  RPT-DEP-CNT                  PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  RPT-DEP-TOTAL                PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(2)    VALUE SPACES.
+           05  RPT-TOTAL-EXPOSURE            PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(9)    VALUE SPACES.
+      ******************************************************************
+       COPY RVFC007.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE EXTRACT, LOOPS ACCUMULATING
+      * 100100-PROCESS-ONE-RECORD PER RECORD, PRINTS THE CUSTOMER
+      * EXPOSURE ROLLUP, AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           PERFORM 100010-LOAD-PRODUCT-TABLE
+
+           OPEN INPUT EXPOIN-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE EXPOIN-FILE
+
+           PERFORM 900200-PRINT-EXPOSURE-REPORT
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100010-LOAD-PRODUCT-TABLE READS PRODCODE-FILE ONCE AT STARTUP
+      * INTO WS-PRODCODE-TABLE, SO 220002-FIND-PRODCODE-ENTRY CAN
+      * CLASSIFY EACH RISK ROW WITHOUT OPENING PRODCODE-FILE AGAIN.
+       100010-LOAD-PRODUCT-TABLE.
+
+           MOVE 'N' TO WS-PRODCODE-EOF-SW
+
+           OPEN INPUT PRODCODE-FILE
+
+           PERFORM 100020-READ-PRODCODE-RECORD
+               UNTIL WS-PRODCODE-EOF
+
+           CLOSE PRODCODE-FILE.
+      ******************************************************************
+       100020-READ-PRODCODE-RECORD.
+
+           READ PRODCODE-FILE
+               AT END
+                   MOVE 'Y' TO WS-PRODCODE-EOF-SW
+               NOT AT END
+                   IF WS-PRODCODE-USED < 50
+                       ADD 1 TO WS-PRODCODE-USED
+                       SET WS-PRODCODE-IDX TO WS-PRODCODE-USED
+                       MOVE PRODCD-CODE
+                           TO WS-PRODCODE-CODE(WS-PRODCODE-IDX)
+                       MOVE PRODCD-TYPE
+                           TO WS-PRODCODE-TYPE(WS-PRODCODE-IDX)
+                   END-IF
+           END-READ.
+      ******************************************************************
+      * 100100-PROCESS-ONE-RECORD SKIPS THE HDR/TRL WRAPPER RECORDS
+      * AND ROLLS UP EVERY OTHER ROW AS A RISK-POSITION DETAIL ROW.
+       100100-PROCESS-ONE-RECORD.
+
+           IF RE-EXPOIN(1:3) NOT = 'HDR' AND RE-EXPOIN(1:3) NOT = 'TRL'
+               MOVE RE-EXPOIN TO RVFC007
+               PERFORM 200000-ACCUM-ONE-RISK-RECORD
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ EXPOIN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200000-ACCUM-ONE-RISK-RECORD ROUTES THE CURRENT RISK ROW TO
+      * ITS CUSTOMER BY PRODUCT CODE - A LOAN IS JOINED TO LOANMSTR TO
+      * FIND ITS CUSTOMER, A DEPOSIT CARRIES ITS OWN CUSTOMER NUMBER
+      * ON F007-CUN. ANY PRODUCT CODE NOT ON PRODCODE-FILE HAS NO
+      * CUSTOMER LINK DEFINED TODAY AND IS LEFT OUT OF THE ROLLUP.
+       200000-ACCUM-ONE-RISK-RECORD.
+
+           ADD 1 TO WS-CTL-REC-CNT
+
+           PERFORM 220002-FIND-PRODCODE-ENTRY
+
+           EVALUATE TRUE
+               WHEN WS-PRODCODE-IS-LOAN
+                   ADD 1 TO WS-CTL-LOAN-CNT
+                   PERFORM 210000-LOOKUP-LOAN-CUSTOMER
+                   IF WS-LOAN-CUST-FOUND
+                       PERFORM 220000-ACCUM-LOAN-EXPOSURE
+                   ELSE
+                       ADD 1 TO WS-CTL-UNMATCHED-CNT
+                   END-IF
+               WHEN WS-PRODCODE-IS-DEPOSIT
+                   ADD 1 TO WS-CTL-DEP-CNT
+                   MOVE F007-CUN TO WS-CUST-KEY
+                   PERFORM 220100-ACCUM-DEPOSIT-EXPOSURE
+               WHEN OTHER
+                   ADD 1 TO WS-CTL-OTHER-CNT
+           END-EVALUATE.
+      ******************************************************************
+      * 220002-FIND-PRODCODE-ENTRY LOOKS UP F007-COD-PROD AGAINST
+      * WS-PRODCODE-TABLE (LOADED AT STARTUP BY
+      * 100010-LOAD-PRODUCT-TABLE) AND SETS WS-PRODCODE-TYPE-FOUND TO
+      * ITS LOAN/DEPOSIT TYPE, THE SAME WAY RV3C0100'S
+      * 220002-FIND-PRODCODE-ENTRY DOES.
+       220002-FIND-PRODCODE-ENTRY.
+
+           MOVE 'N'   TO WS-PRODCODE-FOUND-SW
+           MOVE SPACE TO WS-PRODCODE-TYPE-FOUND
+           SET WS-PRODCODE-IDX TO 1
+
+           SEARCH WS-PRODCODE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PRODCODE-CODE(WS-PRODCODE-IDX) = F007-COD-PROD
+                   MOVE 'Y' TO WS-PRODCODE-FOUND-SW
+                   MOVE WS-PRODCODE-TYPE(WS-PRODCODE-IDX)
+                       TO WS-PRODCODE-TYPE-FOUND
+           END-SEARCH.
+      ******************************************************************
+      * 210000-LOOKUP-LOAN-CUSTOMER LOOKS UP LOANM_CUST_NO OFF
+      * LOANMSTR FOR A LOAN RISK POSITION, KEYED BY F007-NUM-RISK THE
+      * SAME WAY RV3C0100'S 220650-LOOKUP-LOAN-CCY LOOKS UP LOANM_CCY.
+       210000-LOOKUP-LOAN-CUSTOMER.
+
+           MOVE 'N'           TO WS-LOAN-CUST-FOUND-SW
+           MOVE F007-NUM-RISK TO LLOANM-NO
+
+           EXEC SQL
+               SELECT LOANM_CUST_NO
+                 INTO :LLOANM-CUST-NO
+                 FROM IDC015.LOANMSTR
+                WHERE LOANM_NO = :LLOANM-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y'             TO WS-LOAN-CUST-FOUND-SW
+               MOVE LLOANM-CUST-NO  TO WS-CUST-KEY
+           END-IF.
+      ******************************************************************
+       220000-ACCUM-LOAN-EXPOSURE.
+
+           PERFORM 300100-FIND-CUST-ENTRY
+
+           IF NOT WS-CUST-FOUND
+               PERFORM 300200-ADD-CUST-ENTRY
+           END-IF
+
+           IF WS-CUST-FOUND
+               ADD 1             TO WS-CUST-LOAN-CNT(WS-CUST-IDX)
+               ADD F007-AMT-AVA1 TO WS-CUST-LOAN-TOTAL(WS-CUST-IDX)
+           END-IF.
+      ******************************************************************
+       220100-ACCUM-DEPOSIT-EXPOSURE.
+
+           PERFORM 300100-FIND-CUST-ENTRY
+
+           IF NOT WS-CUST-FOUND
+               PERFORM 300200-ADD-CUST-ENTRY
+           END-IF
+
+           IF WS-CUST-FOUND
+               ADD 1             TO WS-CUST-DEP-CNT(WS-CUST-IDX)
+               ADD F007-AMT-AVA1 TO WS-CUST-DEP-TOTAL(WS-CUST-IDX)
+           END-IF.
+      ******************************************************************
+      * 300100-FIND-CUST-ENTRY LOCATES THE EXISTING ROLLUP ENTRY FOR
+      * WS-CUST-KEY, IF ANY.
+       300100-FIND-CUST-ENTRY.
+
+           MOVE 'N' TO WS-CUST-FOUND-SW
+           SET WS-CUST-IDX TO 1
+           SEARCH WS-CUST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CUST-NO(WS-CUST-IDX) = WS-CUST-KEY
+                   MOVE 'Y' TO WS-CUST-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 2000 DISTINCT CUSTOMERS; IF THAT IS EVER
+      * EXCEEDED, THE OVERFLOWING CUSTOMER IS SIMPLY LEFT OUT OF THE
+      * ROLLUP (THE UNDERLYING EXTRACT AND LOANMSTR ARE UNAFFECTED).
+       300200-ADD-CUST-ENTRY.
+
+           IF WS-CUST-USED < 2000
+               ADD 1 TO WS-CUST-USED
+               SET WS-CUST-IDX TO WS-CUST-USED
+               MOVE WS-CUST-KEY    TO WS-CUST-NO(WS-CUST-IDX)
+               MOVE ZEROS          TO WS-CUST-LOAN-CNT(WS-CUST-IDX)
+               MOVE ZEROS          TO WS-CUST-LOAN-TOTAL(WS-CUST-IDX)
+               MOVE ZEROS          TO WS-CUST-DEP-CNT(WS-CUST-IDX)
+               MOVE ZEROS          TO WS-CUST-DEP-TOTAL(WS-CUST-IDX)
+               MOVE 'Y'            TO WS-CUST-FOUND-SW
+               ADD 1               TO WS-CTL-CUST-CNT
+           END-IF.
+      ******************************************************************
+      * 900200-PRINT-EXPOSURE-REPORT WRITES ONE LINE PER CUSTOMER
+      * FOUND ON THE EXTRACT, TOTALLING ITS LOAN AND DEPOSIT EXPOSURE
+      * INTO ONE GRAND TOTAL PER CUSTOMER.
+       900200-PRINT-EXPOSURE-REPORT.
+
+           OPEN OUTPUT EXPORPT-FILE
+
+           WRITE RE-EXPORPT FROM WS-RPT-HEADING1
+
+           PERFORM 900210-PRINT-CUST-LINE
+               VARYING WS-CUST-IDX FROM 1 BY 1
+               UNTIL WS-CUST-IDX > WS-CUST-USED
+
+           CLOSE EXPORPT-FILE.
+      ******************************************************************
+       900210-PRINT-CUST-LINE.
+
+           MOVE WS-CUST-NO(WS-CUST-IDX)        TO RPT-CUST-NO
+           MOVE WS-CUST-LOAN-CNT(WS-CUST-IDX)  TO RPT-LOAN-CNT
+           MOVE WS-CUST-LOAN-TOTAL(WS-CUST-IDX)
+                                                TO RPT-LOAN-TOTAL
+           MOVE WS-CUST-DEP-CNT(WS-CUST-IDX)   TO RPT-DEP-CNT
+           MOVE WS-CUST-DEP-TOTAL(WS-CUST-IDX) TO RPT-DEP-TOTAL
+
+           COMPUTE RPT-TOTAL-EXPOSURE =
+                     WS-CUST-LOAN-TOTAL(WS-CUST-IDX)
+                   + WS-CUST-DEP-TOTAL(WS-CUST-IDX)
+
+           WRITE RE-EXPORPT FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO RISK OFFICERS CAN RECONCILE THE ROLLUP RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'EXPOR100 CONTROL TOTALS'
+           DISPLAY '  RISK ROWS READ ................... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  LOAN ROWS ROLLED UP ............... : '
+                   WS-CTL-LOAN-CNT
+           DISPLAY '  DEPOSIT ROWS ROLLED UP ............. : '
+                   WS-CTL-DEP-CNT
+           DISPLAY '  OTHER PRODUCT ROWS SKIPPED ......... : '
+                   WS-CTL-OTHER-CNT
+           DISPLAY '  LOAN ROWS UNMATCHED TO LOANMSTR .... : '
+                   WS-CTL-UNMATCHED-CNT
+           DISPLAY '  DISTINCT CUSTOMERS REPORTED ........ : '
+                   WS-CTL-CUST-CNT.
+      ******************************************************************
