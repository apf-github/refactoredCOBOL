@@ -0,0 +1,705 @@
+      ******************************************************************
+      * CUSTM100 APPLIES CUSTINPT-FILE ADD/MODIFY/DELETE TRANSACTIONS
+      * (CUSTIN-REQ-TYPE 01/02/03) AGAINST THE CUSTM_TABLE DB2 TABLE
+      * DESCRIBED BY THE CUSTMSTR DCLGEN, SINCE THE COPYBOOK EXISTED
+      * WITH NO PROGRAM BEHIND IT.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTM100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT CUSTTRAN-FILE ASSIGN I1DQ0101.
+           SELECT CUSTREJ-FILE  ASSIGN O1DQ0102.
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * CUSTINPT-FILE CARRIES THE INCOMING ADD/MODIFY/DELETE
+      * TRANSACTIONS (SEE CUSTTRAN.cpy FOR THE FIELD LAYOUT, COPIED
+      * INTO WORKING-STORAGE BELOW).
+       FD  CUSTTRAN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-CUSTIN                       PIC X(95).
+      ******************************************************************
+      * CUSTREJ-FILE CARRIES TRANSACTIONS THE DB2 UPDATE FAILED FOR
+      * (DUPLICATE KEY, ROW-NOT-FOUND, OR OTHER SQLCODE), SO A BAD
+      * TRANSACTION DOES NOT SIMPLY VANISH FROM THE RUN.
+       FD  CUSTREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-CUSTREJ.
+           05  CREJ-REQ-TYPE                PIC X(2).
+           05  CREJ-CUSTM-NO                PIC X(10).
+           05  CREJ-SQLCODE                 PIC S9(9) COMP-3.
+           05  CREJ-REASON                  PIC X(40).
+           05  FILLER                       PIC X(33).
+      ******************************************************************
+      * BALANCE-FILE CARRIES THIS RUN'S END-OF-DAY BALANCING TOTALS TO
+      * THE SHARED FILE BALD100 DIGESTS ACROSS ALL NIGHTLY TRANSACTION
+      * PROGRAMS (SEE BALTOT.cpy, COPIED INTO WORKING-STORAGE BELOW,
+      * AND 900300-WRITE-BALANCE-TOTALS).
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                        PIC X(65).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-ADD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-MOD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-DEL-CNT                PIC S9(7)  COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJ-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-IN-CNT                PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-SUS-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * SWITCH SET BY 100150-VALIDATE-FRONT-END-EDITS. A TRANSACTION
+      * THAT FAILS THE FRONT-END EDIT IS ROUTED STRAIGHT TO THE
+      * COMMON SUSPENSE FILE AND NEVER REACHES THE NORMAL ADD/MOD/DEL
+      * DISPATCH BELOW.
+       01  WS-EDITS-OK-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-EDITS-OK                              VALUE 'Y'.
+       01  WS-EDIT-REASON                   PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOPS (200010, 200110,
+      * 200131, 200210). WS-DB2-RETRY-CNT COUNTS ATTEMPTS MADE ON THE
+      * CURRENT STATEMENT; A TRANSIENT RESOURCE-UNAVAILABLE SQLCODE
+      * (DEADLOCK -911 OR TIMEOUT -913) IS RETRIED UP TO
+      * WS-DB2-MAX-RETRY TIMES BEFORE THE FAILURE IS TREATED AS
+      * PERMANENT AND HANDED TO 900200-LOG-DB2-ERROR.
+       01  WS-DB2-RETRY-CNT                 PIC 9(2)    COMP
+                                                         VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                 PIC 9(2)    COMP
+                                                         VALUE 3.
+      ******************************************************************
+      * WORKING-STORAGE FOR 190000-VALIDATE-DOB, WHICH CHECKS THAT
+      * CUSTIN-CUSTM-DOB IS A REAL, PROPERLY FORMATTED YYYY-MM-DD
+      * DATE AND THAT THE CUSTOMER MEETS THE MINIMUM AGE TO HOLD AN
+      * ACCOUNT.
+       01  WS-MIN-CUST-AGE                  PIC 9(3)    VALUE 18.
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+      ******************************************************************
+      * TODAY'S DATE FORMATTED AS YYYY-MM-DD FOR HCN-DATE ON A
+      * CUSTHIST ROW (BUILT ONCE IN 100000-MAINLINE).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+       01  WS-DOB-BREAKDOWN.
+           05  WS-DOB-YYYY-X                PIC X(4).
+           05  WS-DOB-DASH1                 PIC X(1).
+           05  WS-DOB-MM-X                  PIC X(2).
+           05  WS-DOB-DASH2                 PIC X(1).
+           05  WS-DOB-DD-X                  PIC X(2).
+       01  WS-DOB-YYYY                      PIC 9(4)    VALUE ZEROS.
+       01  WS-DOB-MM                        PIC 9(2)    VALUE ZEROS.
+       01  WS-DOB-DD                        PIC 9(2)    VALUE ZEROS.
+       01  WS-CUST-AGE                      PIC S9(3)   VALUE ZEROS.
+       01  WS-DOB-VALID-SW                  PIC X(1)    VALUE 'Y'.
+           88  WS-DOB-VALID                             VALUE 'Y'.
+       01  WS-DOB-REJ-REASON                PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR 195000-CHECK-DUP-CUSTNO, WHICH REJECTS AN
+      * 01/ADD TRANSACTION WHOSE CUSTM_NO ALREADY EXISTS ON
+      * CUSTM_TABLE INSTEAD OF LETTING THE INSERT FAIL ON A DB2
+      * DUPLICATE-KEY SQLCODE.
+       01  WS-DUP-CUSTNO-HOLD               PIC S9(9) COMP.
+       01  WS-DUP-CUSTNO-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-DUP-CUSTNO-FOUND                      VALUE 'Y'.
+      ******************************************************************
+      * WORKING-STORAGE FOR 200120-CAPTURE-CUSTHIST, WHICH CAPTURES
+      * THE PRIOR NAME/ADDRESS VALUES TO IDC015.CUSTHIST BEFORE A
+      * 02/MOD TRANSACTION OVERWRITES THEM ON CUSTM_TABLE.
+       01  WS-OLD-CUSTM-NAME-FRSTNM         PIC X(15).
+       01  WS-OLD-CUSTM-NAME-MDLNM          PIC X(8).
+       01  WS-OLD-CUSTM-NAME-LASTNM         PIC X(15).
+       01  WS-OLD-CUSTM-ADDR                PIC X(35).
+       01  WS-CUSTHIST-SQLCODE              PIC S9(9) COMP-3.
+       01  WS-CUSTHIST-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-CUSTHIST-OK                           VALUE 'Y'.
+      ******************************************************************
+      * WORKING-STORAGE FOR 900400-WRITE-AUDIT-TRAIL, WHICH CALLS THE
+      * COMMON AUDIT-TRAIL ROUTINE AUD4C100 ON EVERY APPLIED
+      * ADD/MODIFY/DELETE TRANSACTION. THE CALLER MOVES THE
+      * TRANSACTION TYPE, KEY AND BEFORE/AFTER VALUE INTO THESE
+      * FIELDS BEFORE PERFORMING IT.
+       01  WS-AUD-TRAN-TYPE                 PIC X(10).
+       01  WS-AUD-KEY                       PIC X(15).
+       01  WS-AUD-BEFORE                    PIC X(40).
+       01  WS-AUD-AFTER                     PIC X(40).
+      ******************************************************************
+       COPY CUSTTRAN.
+      ******************************************************************
+       COPY CUSTMSTR.
+      ******************************************************************
+       COPY CUSTHIST.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+       COPY VALSUS.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE TRANSACTION AND REJECT FILES, LOOPS
+      * CALLING 100100-PROCESS-ONE-TRANSACTION PER RECORD, AND PRINTS
+      * THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  CUSTTRAN-FILE
+           OPEN OUTPUT CUSTREJ-FILE
+           OPEN EXTEND BALANCE-FILE
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-TRANSACTION UNTIL WS-EOF-YES
+
+           CLOSE CUSTTRAN-FILE
+           CLOSE CUSTREJ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+
+           CLOSE BALANCE-FILE
+
+           STOP RUN.
+      ******************************************************************
+       100100-PROCESS-ONE-TRANSACTION.
+
+           PERFORM 100150-VALIDATE-FRONT-END-EDITS
+
+           IF WS-EDITS-OK
+               EVALUATE CUSTIN-REQ-TYPE
+                   WHEN '01'
+                       PERFORM 200000-APPLY-ADD
+                   WHEN '02'
+                       PERFORM 200100-APPLY-MOD
+                   WHEN '03'
+                       PERFORM 200200-APPLY-DEL
+                   WHEN OTHER
+                       MOVE CUSTIN-REQ-TYPE    TO CREJ-REQ-TYPE
+                       MOVE CUSTIN-CUSTM-NO    TO CREJ-CUSTM-NO
+                       MOVE ZEROS              TO CREJ-SQLCODE
+                       MOVE 'UNRECOGNIZED CUSTIN-REQ-TYPE'
+                                               TO CREJ-REASON
+                       PERFORM 900100-WRITE-REJECT
+               END-EVALUATE
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+      * 100150-VALIDATE-FRONT-END-EDITS CATCHES A TRANSACTION THAT IS
+      * NOT JUST AN UNRECOGNIZED REQUEST CODE (THE WHEN OTHER ABOVE
+      * STILL HANDLES THAT) BUT OUTRIGHT MALFORMED, SO IT NEVER REACHES
+      * THE DB2 UPDATE LOGIC AT ALL. A FAILED EDIT IS ROUTED TO THE
+      * COMMON SUSPENSE FILE VIA 900500-WRITE-SUSPENSE FOR NEXT-DAY
+      * CORRECTION AND RESUBMISSION.
+       100150-VALIDATE-FRONT-END-EDITS.
+
+           MOVE 'Y' TO WS-EDITS-OK-SW
+
+           IF CUSTIN-REQ-TYPE NOT = '01' AND
+              CUSTIN-REQ-TYPE NOT = '02' AND
+              CUSTIN-REQ-TYPE NOT = '03'
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'CUSTIN-REQ-TYPE NOT A VALID CODE'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF
+
+           IF WS-EDITS-OK
+            AND CUSTIN-CUSTM-NO IS NOT NUMERIC
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'CUSTIN-CUSTM-NO NOT NUMERIC'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ CUSTTRAN-FILE INTO CUSTINPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+           IF NOT WS-EOF-YES
+               ADD 1 TO WS-CTL-IN-CNT
+           END-IF.
+      ******************************************************************
+      * 200000-APPLY-ADD INSERTS A NEW CUSTM_TABLE ROW FOR AN 01/ADD
+      * TRANSACTION.
+       200000-APPLY-ADD.
+
+           PERFORM 190000-VALIDATE-DOB
+
+           IF WS-DOB-VALID
+               PERFORM 195000-CHECK-DUP-CUSTNO
+           END-IF
+
+           IF WS-DOB-VALID AND NOT WS-DUP-CUSTNO-FOUND
+               MOVE CUSTIN-CUSTM-NO            TO ACN-CUSTM-NO
+               MOVE CUSTIN-CUSTM-NAME-FRSTNM   TO ACN-CUSTM-NAME-FRSTNM
+               MOVE CUSTIN-CUSTM-NAME-MDLNM    TO ACN-CUSTM-NAME-MDLNM
+               MOVE CUSTIN-CUSTM-NAME-LASTNM   TO ACN-CUSTM-NAME-LASTNM
+               MOVE CUSTIN-CUSTM-ADDR          TO ACN-CUSTM-ADDR
+               MOVE CUSTIN-CUSTM-DOB           TO ACN-CUSTM-DOB
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200010-INSERT-CUSTM-ROW
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-CTL-ADD-CNT
+                   MOVE SPACES                  TO WS-AUD-BEFORE
+                   MOVE CUSTIN-CUSTM-NAME-LASTNM TO WS-AUD-AFTER
+                   MOVE 'ADD'                    TO WS-AUD-TRAN-TYPE
+                   MOVE CUSTIN-CUSTM-NO          TO WS-AUD-KEY
+                   PERFORM 900400-WRITE-AUDIT-TRAIL
+               ELSE
+                   MOVE '01'               TO CREJ-REQ-TYPE
+                   MOVE CUSTIN-CUSTM-NO    TO CREJ-CUSTM-NO
+                   MOVE SQLCODE            TO CREJ-SQLCODE
+                   MOVE 'INSERT FAILED - SEE SQLCODE'
+                                           TO CREJ-REASON
+                   MOVE 'CUSTM_TBL'        TO DB2-OBJECT
+                   MOVE 'INSERT'           TO DB2-STATEMENT
+                   MOVE CUSTIN-CUSTM-NO    TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+                   PERFORM 900100-WRITE-REJECT
+               END-IF
+           ELSE
+               IF NOT WS-DOB-VALID
+                   MOVE WS-DOB-REJ-REASON  TO CREJ-REASON
+               ELSE
+                   MOVE 'DUPLICATE CUSTM_NO - CUSTOMER ALREADY EXISTS'
+                                           TO CREJ-REASON
+               END-IF
+               MOVE '01'               TO CREJ-REQ-TYPE
+               MOVE CUSTIN-CUSTM-NO    TO CREJ-CUSTM-NO
+               MOVE ZEROS              TO CREJ-SQLCODE
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200010-INSERT-CUSTM-ROW ISSUES THE CUSTM_TABLE INSERT FOR
+      * 200000-APPLY-ADD. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200010-INSERT-CUSTM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.CUSTM_TABLE
+                   ( CUSTM_NO, CUSTM_NAME_FRSTNM, CUSTM_NAME_MDLNM,
+                     CUSTM_NAME_LASTNM, CUSTM_ADDR, CUSTM_DOB )
+               VALUES
+                   ( :ACN-CUSTM-NO, :ACN-CUSTM-NAME-FRSTNM,
+                     :ACN-CUSTM-NAME-MDLNM, :ACN-CUSTM-NAME-LASTNM,
+                     :ACN-CUSTM-ADDR, :ACN-CUSTM-DOB )
+           END-EXEC.
+      ******************************************************************
+      * 200100-APPLY-MOD UPDATES AN EXISTING CUSTM_TABLE ROW FOR A
+      * 02/MOD TRANSACTION.
+       200100-APPLY-MOD.
+
+           PERFORM 190000-VALIDATE-DOB
+
+           IF WS-DOB-VALID
+               MOVE CUSTIN-CUSTM-NO TO ACN-CUSTM-NO
+               PERFORM 200120-CAPTURE-CUSTHIST
+           END-IF
+
+           IF WS-DOB-VALID AND WS-CUSTHIST-OK
+               MOVE CUSTIN-CUSTM-NAME-FRSTNM   TO ACN-CUSTM-NAME-FRSTNM
+               MOVE CUSTIN-CUSTM-NAME-MDLNM    TO ACN-CUSTM-NAME-MDLNM
+               MOVE CUSTIN-CUSTM-NAME-LASTNM   TO ACN-CUSTM-NAME-LASTNM
+               MOVE CUSTIN-CUSTM-ADDR          TO ACN-CUSTM-ADDR
+               MOVE CUSTIN-CUSTM-DOB           TO ACN-CUSTM-DOB
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200110-UPDATE-CUSTM-ROW
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-CTL-MOD-CNT
+                   MOVE WS-OLD-CUSTM-NAME-LASTNM TO WS-AUD-BEFORE
+                   MOVE CUSTIN-CUSTM-NAME-LASTNM TO WS-AUD-AFTER
+                   MOVE 'MOD'                    TO WS-AUD-TRAN-TYPE
+                   MOVE CUSTIN-CUSTM-NO          TO WS-AUD-KEY
+                   PERFORM 900400-WRITE-AUDIT-TRAIL
+               ELSE
+                   MOVE '02'               TO CREJ-REQ-TYPE
+                   MOVE CUSTIN-CUSTM-NO    TO CREJ-CUSTM-NO
+                   MOVE SQLCODE            TO CREJ-SQLCODE
+                   MOVE 'UPDATE FAILED - SEE SQLCODE'
+                                           TO CREJ-REASON
+                   MOVE 'CUSTM_TBL'        TO DB2-OBJECT
+                   MOVE 'UPDATE'           TO DB2-STATEMENT
+                   MOVE CUSTIN-CUSTM-NO    TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+                   PERFORM 900100-WRITE-REJECT
+               END-IF
+           ELSE
+               IF NOT WS-DOB-VALID
+                   MOVE ZEROS              TO CREJ-SQLCODE
+                   MOVE WS-DOB-REJ-REASON  TO CREJ-REASON
+               ELSE
+                   MOVE WS-CUSTHIST-SQLCODE
+                                           TO CREJ-SQLCODE
+                   MOVE 'CUSTHIST INSERT FAILED - SEE SQLCODE'
+                                           TO CREJ-REASON
+               END-IF
+               MOVE '02'               TO CREJ-REQ-TYPE
+               MOVE CUSTIN-CUSTM-NO    TO CREJ-CUSTM-NO
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200110-UPDATE-CUSTM-ROW ISSUES THE CUSTM_TABLE UPDATE FOR
+      * 200100-APPLY-MOD. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200110-UPDATE-CUSTM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               UPDATE IDC015.CUSTM_TABLE
+                  SET CUSTM_NAME_FRSTNM = :ACN-CUSTM-NAME-FRSTNM,
+                      CUSTM_NAME_MDLNM  = :ACN-CUSTM-NAME-MDLNM,
+                      CUSTM_NAME_LASTNM = :ACN-CUSTM-NAME-LASTNM,
+                      CUSTM_ADDR        = :ACN-CUSTM-ADDR,
+                      CUSTM_DOB         = :ACN-CUSTM-DOB
+                WHERE CUSTM_NO = :ACN-CUSTM-NO
+           END-EXEC.
+      ******************************************************************
+      * 200120-CAPTURE-CUSTHIST READS THE CURRENT NAME/ADDRESS OFF
+      * CUSTM_TABLE AND, IF THE INCOMING TRANSACTION ACTUALLY CHANGES
+      * ANY OF THOSE FIELDS, WRITES THE PRIOR VALUES TO CUSTHIST
+      * BEFORE 200100-APPLY-MOD OVERWRITES THEM.
+       200120-CAPTURE-CUSTHIST.
+
+           MOVE 'Y' TO WS-CUSTHIST-SW
+
+           EXEC SQL
+               SELECT CUSTM_NAME_FRSTNM, CUSTM_NAME_MDLNM,
+                      CUSTM_NAME_LASTNM, CUSTM_ADDR
+                 INTO :WS-OLD-CUSTM-NAME-FRSTNM,
+                      :WS-OLD-CUSTM-NAME-MDLNM,
+                      :WS-OLD-CUSTM-NAME-LASTNM,
+                      :WS-OLD-CUSTM-ADDR
+                 FROM IDC015.CUSTM_TABLE
+                WHERE CUSTM_NO = :ACN-CUSTM-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               IF WS-OLD-CUSTM-NAME-FRSTNM
+                   NOT = CUSTIN-CUSTM-NAME-FRSTNM
+                OR WS-OLD-CUSTM-NAME-MDLNM
+                   NOT = CUSTIN-CUSTM-NAME-MDLNM
+                OR WS-OLD-CUSTM-NAME-LASTNM
+                   NOT = CUSTIN-CUSTM-NAME-LASTNM
+                OR WS-OLD-CUSTM-ADDR
+                   NOT = CUSTIN-CUSTM-ADDR
+                   PERFORM 200130-WRITE-CUSTHIST
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 200130-WRITE-CUSTHIST INSERTS ONE CUSTHIST ROW HOLDING THE
+      * CUSTOMER'S NAME/ADDRESS AS THEY STOOD BEFORE TODAY'S MODIFY.
+       200130-WRITE-CUSTHIST.
+
+           MOVE ACN-CUSTM-NO              TO HCN-CUSTM-NO
+           MOVE WS-TODAY-DATE-X           TO HCN-DATE
+           MOVE WS-OLD-CUSTM-NAME-FRSTNM  TO HCN-NAME-FRSTNM
+           MOVE WS-OLD-CUSTM-NAME-MDLNM   TO HCN-NAME-MDLNM
+           MOVE WS-OLD-CUSTM-NAME-LASTNM  TO HCN-NAME-LASTNM
+           MOVE WS-OLD-CUSTM-ADDR         TO HCN-ADDR
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200131-INSERT-CUSTHIST-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'N'          TO WS-CUSTHIST-SW
+               MOVE SQLCODE      TO WS-CUSTHIST-SQLCODE
+               MOVE 'CUSTHIST'   TO DB2-OBJECT
+               MOVE 'INSERT'     TO DB2-STATEMENT
+               MOVE HCN-CUSTM-NO TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+           END-IF.
+      ******************************************************************
+      * 200131-INSERT-CUSTHIST-ROW ISSUES THE CUSTHIST INSERT FOR
+      * 200130-WRITE-CUSTHIST. IT IS PERFORMED IN A BOUNDED RETRY LOOP
+      * SO A TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT DROP A
+      * HISTORY ROW THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200131-INSERT-CUSTHIST-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.CUSTHIST
+                   ( CUSTHIST_CUSTM_NO, CUSTHIST_DATE,
+                     CUSTHIST_NAME_FRSTNM, CUSTHIST_NAME_MDLNM,
+                     CUSTHIST_NAME_LASTNM, CUSTHIST_ADDR )
+               VALUES
+                   ( :HCN-CUSTM-NO, :HCN-DATE, :HCN-NAME-FRSTNM,
+                     :HCN-NAME-MDLNM, :HCN-NAME-LASTNM, :HCN-ADDR )
+           END-EXEC.
+      ******************************************************************
+      * 200200-APPLY-DEL REMOVES A CUSTM_TABLE ROW FOR A 03/DEL
+      * TRANSACTION.
+       200200-APPLY-DEL.
+
+           MOVE CUSTIN-CUSTM-NO            TO ACN-CUSTM-NO
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200210-DELETE-CUSTM-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-CTL-DEL-CNT
+               MOVE CUSTIN-CUSTM-NAME-LASTNM TO WS-AUD-BEFORE
+               MOVE SPACES                   TO WS-AUD-AFTER
+               MOVE 'DEL'                    TO WS-AUD-TRAN-TYPE
+               MOVE CUSTIN-CUSTM-NO          TO WS-AUD-KEY
+               PERFORM 900400-WRITE-AUDIT-TRAIL
+           ELSE
+               MOVE '03'               TO CREJ-REQ-TYPE
+               MOVE CUSTIN-CUSTM-NO    TO CREJ-CUSTM-NO
+               MOVE SQLCODE            TO CREJ-SQLCODE
+               MOVE 'DELETE FAILED - SEE SQLCODE'
+                                       TO CREJ-REASON
+               MOVE 'CUSTM_TBL'        TO DB2-OBJECT
+               MOVE 'DELETE'           TO DB2-STATEMENT
+               MOVE CUSTIN-CUSTM-NO    TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200210-DELETE-CUSTM-ROW ISSUES THE CUSTM_TABLE DELETE FOR
+      * 200200-APPLY-DEL. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200210-DELETE-CUSTM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               DELETE FROM IDC015.CUSTM_TABLE
+                WHERE CUSTM_NO = :ACN-CUSTM-NO
+           END-EXEC.
+      ******************************************************************
+      * 190000-VALIDATE-DOB CHECKS THAT CUSTIN-CUSTM-DOB IS A REAL,
+      * PROPERLY FORMATTED YYYY-MM-DD DATE BEFORE 200000-APPLY-ADD OR
+      * 200100-APPLY-MOD IS ALLOWED TO TOUCH CUSTM_TABLE.
+       190000-VALIDATE-DOB.
+
+           MOVE 'Y'            TO WS-DOB-VALID-SW
+           MOVE SPACES         TO WS-DOB-REJ-REASON
+           MOVE CUSTIN-CUSTM-DOB TO WS-DOB-BREAKDOWN
+
+           IF WS-DOB-DASH1 NOT = '-' OR WS-DOB-DASH2 NOT = '-'
+            OR WS-DOB-YYYY-X IS NOT NUMERIC
+            OR WS-DOB-MM-X   IS NOT NUMERIC
+            OR WS-DOB-DD-X   IS NOT NUMERIC
+               MOVE 'N'        TO WS-DOB-VALID-SW
+               MOVE 'INVALID DATE OF BIRTH FORMAT - NOT YYYY-MM-DD'
+                                TO WS-DOB-REJ-REASON
+           ELSE
+               MOVE WS-DOB-YYYY-X TO WS-DOB-YYYY
+               MOVE WS-DOB-MM-X   TO WS-DOB-MM
+               MOVE WS-DOB-DD-X   TO WS-DOB-DD
+
+               IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+                OR WS-DOB-DD < 1 OR WS-DOB-DD > 31
+                   MOVE 'N'     TO WS-DOB-VALID-SW
+                   MOVE 'INVALID DATE OF BIRTH - BAD MONTH OR DAY'
+                                TO WS-DOB-REJ-REASON
+               END-IF
+           END-IF
+
+           IF WS-DOB-VALID
+               PERFORM 190100-CHECK-MIN-AGE
+           END-IF.
+      ******************************************************************
+      * 190100-CHECK-MIN-AGE REJECTS A CUSTOMER WHO HAS NOT YET
+      * REACHED WS-MIN-CUST-AGE AS OF TODAY'S DATE.
+       190100-CHECK-MIN-AGE.
+
+           COMPUTE WS-CUST-AGE = WS-TODAY-YYYY - WS-DOB-YYYY
+
+           IF WS-TODAY-MM < WS-DOB-MM
+            OR ( WS-TODAY-MM = WS-DOB-MM AND WS-TODAY-DD < WS-DOB-DD )
+               SUBTRACT 1 FROM WS-CUST-AGE
+           END-IF
+
+           IF WS-CUST-AGE < WS-MIN-CUST-AGE
+               MOVE 'N'         TO WS-DOB-VALID-SW
+               MOVE 'CUSTOMER DOES NOT MEET MINIMUM AGE TO OPEN'
+                                TO WS-DOB-REJ-REASON
+           END-IF.
+      ******************************************************************
+      * 195000-CHECK-DUP-CUSTNO LOOKS UP CUSTM_NO ON CUSTM_TABLE SO
+      * 200000-APPLY-ADD CAN REJECT A DUPLICATE ADD WITH A CLEAR
+      * REASON INSTEAD OF LETTING THE INSERT FAIL ON A DB2
+      * DUPLICATE-KEY SQLCODE.
+       195000-CHECK-DUP-CUSTNO.
+
+           MOVE CUSTIN-CUSTM-NO TO ACN-CUSTM-NO
+           MOVE 'N'             TO WS-DUP-CUSTNO-SW
+
+           EXEC SQL
+               SELECT CUSTM_NO INTO :WS-DUP-CUSTNO-HOLD
+                 FROM IDC015.CUSTM_TABLE
+                WHERE CUSTM_NO = :ACN-CUSTM-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-DUP-CUSTNO-SW
+           END-IF.
+      ******************************************************************
+       900100-WRITE-REJECT.
+
+           WRITE RE-CUSTREJ
+           ADD 1 TO WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'CUSTM100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
+      * 900400-WRITE-AUDIT-TRAIL CALLS THE COMMON AUDIT-TRAIL ROUTINE
+      * AUD4C100 FOR EVERY APPLIED ADD/MODIFY/DELETE TRANSACTION. THE
+      * CALLER MOVES WS-AUD-TRAN-TYPE, WS-AUD-KEY, WS-AUD-BEFORE AND
+      * WS-AUD-AFTER BEFORE PERFORMING THIS PARAGRAPH; CUSTINPT-FILE
+      * CARRIES NO USER/TERMINAL FIELD SO AUDTRL-USER-ID/TERM-ID ARE
+      * LEFT BLANK.
+       900400-WRITE-AUDIT-TRAIL.
+
+           MOVE 'CUSTM100'      TO AUDTRL-PGM-ID
+           MOVE WS-AUD-TRAN-TYPE TO AUDTRL-TRAN-TYPE
+           MOVE WS-AUD-KEY      TO AUDTRL-KEY
+           MOVE WS-AUD-BEFORE   TO AUDTRL-BEFORE-VAL
+           MOVE WS-AUD-AFTER    TO AUDTRL-AFTER-VAL
+           MOVE SPACES          TO AUDTRL-USER-ID
+           MOVE SPACES          TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
+      ******************************************************************
+      * 900500-WRITE-SUSPENSE CALLS THE COMMON FRONT-END-EDIT SUSPENSE
+      * ROUTINE VAL4C100 FOR A TRANSACTION THAT FAILED
+      * 100150-VALIDATE-FRONT-END-EDITS, SO A MALFORMED RECORD IS
+      * PARKED FOR NEXT-DAY CORRECTION INSTEAD OF BEING SILENTLY
+      * DROPPED OR FALSELY REPORTED AS A DB2 REJECT.
+       900500-WRITE-SUSPENSE.
+
+           ADD 1 TO WS-CTL-SUS-CNT
+
+           MOVE 'CUSTM100'      TO VALSUS-PGM-ID
+           MOVE CUSTIN-REQ-TYPE TO VALSUS-REQ-TYPE
+           MOVE CUSTIN-CUSTM-NO TO VALSUS-KEY
+           MOVE WS-EDIT-REASON  TO VALSUS-REASON
+           MOVE RE-CUSTIN       TO VALSUS-RAW-RECORD
+
+           CALL 'VAL4C100' USING VALSUS-AREA.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S CUSTOMER
+      * MAINTENANCE RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'CUSTM100 CONTROL TOTALS'
+           DISPLAY '  CUSTOMERS ADDED ................. : '
+                   WS-CTL-ADD-CNT
+           DISPLAY '  CUSTOMERS MODIFIED ............... : '
+                   WS-CTL-MOD-CNT
+           DISPLAY '  CUSTOMERS DELETED ................ : '
+                   WS-CTL-DEL-CNT
+           DISPLAY '  TRANSACTIONS REJECTED ............ : '
+                   WS-CTL-REJ-CNT
+           DISPLAY '  TRANSACTIONS SUSPENDED ........... : '
+                   WS-CTL-SUS-CNT.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * TRANSACTION COUNT READ MATCHES THE APPLIED-PLUS-REJECTED
+      * COUNT, CATCHING A SILENTLY DROPPED OR DUPLICATED TRANSACTION
+      * BEFORE THE NIGHT'S FILES ARE TRANSMITTED.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'CUSTM100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CTL-IN-CNT   TO BALTOT-IN-CNT
+           COMPUTE BALTOT-APPLIED-CNT =
+               WS-CTL-ADD-CNT + WS-CTL-MOD-CNT + WS-CTL-DEL-CNT
+           COMPUTE BALTOT-REJ-CNT =
+               WS-CTL-REJ-CNT + WS-CTL-SUS-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
