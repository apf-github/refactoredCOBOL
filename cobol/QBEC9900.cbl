@@ -0,0 +1,270 @@
+      ******************************************************************
+      * QBEC9900 IS THE CALLED MAINTENANCE/INQUIRY ROUTINE FOR THE
+      * CURRENCY/COUNTRY REFERENCE TABLE DESCRIBED BY THE QBEC9900
+      * COPYBOOK, SINCE THE COPYBOOK (AND ITS SHORTER QBEC999 VIEW)
+      * EXISTED WITH NO PROGRAM BEHIND IT. THE CALLER POPULATES
+      * QBEC9900-COD-ENTITY/QBEC9900-LNG-DATA (THE REFERENCE TABLE
+      * KEY), SETS ONE OF THE QBEC9900-FUNCTION 88-LEVELS (ADD/
+      * INQUIRE/UPDATE/DELETE), AND FOR ADD/UPDATE ALSO POPULATES THE
+      * REMAINING QBEC9900-DATA-PARAM/QBEC9900-DATA-DESCRIP FIELDS.
+      * QBEC9900-COD-RETURN COMES BACK '00' OK, '10' RECORD NOT
+      * FOUND, OR '99' ANY OTHER FAILURE, WITH QBEC9900-FILE-STATUS
+      * CARRYING THE UNDERLYING FILE STATUS FOR DIAGNOSIS.
+      *
+      * ONLY THE PRIMARY-LANGUAGE DESCRIPTION FIELDS (QBEC9900-DATA-
+      * DESCRIP) ARE MAINTAINED HERE; THE ALTERNATE-LANGUAGE
+      * DESCRIPTIONS CARRIED IN QBEC9900-FLD-DES-LNGS ARE NOT STORED
+      * BY THIS ROUTINE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QBEC9900.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT QBREFM-FILE ASSIGN VS1DQ001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS QREF-PRI-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * QBREFM-FILE IS THE VSAM KSDS HOLDING ONE ROW PER CURRENCY/
+      * COUNTRY ENTITY/LANGUAGE COMBINATION, KEYED ON QREF-PRI-KEY
+      * (QREF-COD-ENTITY + QREF-LNG-DATA) TO MATCH THE QBEC9900 AND
+      * QBEC999 COPYBOOK KEY FIELDS.
+       FD  QBREFM-FILE
+           LABEL RECORD STANDARD.
+
+       01  RE-QBREFM.
+           05  QREF-PRI-KEY.
+               10  QREF-COD-ENTITY          PIC X(4).
+               10  QREF-LNG-DATA            PIC X(1).
+           05  QREF-COD-SHORT               PIC X(2).
+           05  QREF-COD-NB                  PIC X(4).
+           05  QREF-COD-NATCC               PIC X(3).
+           05  QREF-COD-NATCCSHORT          PIC X(1).
+           05  QREF-COD-OCCCTRY             PIC X(3).
+           05  QREF-COD-OFCCSHORT           PIC X(1).
+           05  QREF-COD-RCC                 PIC X(3).
+           05  QREF-COD-RFCCSHORT           PIC X(1).
+           05  QREF-COD-NRESFCC             PIC X(3).
+           05  QREF-COD-NATCTRY             PIC X(3).
+           05  QREF-FLG-EURCTRY             PIC X(1).
+           05  QREF-FLG-EXCHANGE            PIC X(1).
+           05  QREF-LNG-OFDATA              PIC X(1).
+           05  QREF-FLG-OFCACC              PIC X(1).
+           05  QREF-FCCCOEXC                PIC X(1).
+           05  QREF-FLG-LNG1                PIC X(1).
+           05  QREF-FLG-LNG2                PIC X(1).
+           05  QREF-EXCH-RATE               PIC 9(5)V9(6).
+           05  QREF-DES-ENTITY              PIC X(40).
+           05  QREF-DES-NB                  PIC X(40).
+           05  QREF-DES-NATCC               PIC X(20).
+           05  QREF-SDE-FCC                 PIC X(3).
+           05  QREF-DES-OCC                 PIC X(20).
+           05  QREF-SDES-ORIFCC             PIC X(3).
+           05  QREF-DES-REFFCC              PIC X(20).
+           05  QREF-DES-NRESFCC             PIC X(20).
+           05  QREF-DES-NATCTRY             PIC X(40).
+           05  QREF-SDE-ENTITY              PIC X(10).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  WS-FILE-STATUS                   PIC X(2)    VALUE SPACES.
+      ******************************************************************
+
+       LINKAGE SECTION.
+      ******************************************************************
+      * QBEC9900 NESTS AT LEVEL 02 SINCE IT IS NORMALLY CARRIED INSIDE
+      * A LARGER INTERFACE AREA; WS-QBEC9900-AREA SUPPLIES THE 01-
+      * LEVEL WRAPPER FOR THE COMMAREA PASSED ON THIS CALL.
+       01  WS-QBEC9900-AREA.
+           COPY QBEC9900.
+      ******************************************************************
+
+       PROCEDURE DIVISION USING WS-QBEC9900-AREA.
+      ******************************************************************
+      * 100000-MAINLINE DISPATCHES ON THE CALLER'S FUNCTION CODE.
+       100000-MAINLINE.
+
+           EVALUATE TRUE
+               WHEN QBEC9900-FUNC-ADD
+                   PERFORM 200000-ADD-ENTRY
+               WHEN QBEC9900-FUNC-INQUIRE
+                   PERFORM 200100-INQUIRE-ENTRY
+               WHEN QBEC9900-FUNC-UPDATE
+                   PERFORM 200200-UPDATE-ENTRY
+               WHEN QBEC9900-FUNC-DELETE
+                   PERFORM 200300-DELETE-ENTRY
+               WHEN OTHER
+                   MOVE '99'    TO QBEC9900-COD-RETURN
+                   MOVE SPACES  TO QBEC9900-FILE-STATUS
+           END-EVALUATE
+
+           GOBACK.
+      ******************************************************************
+      * 200000-ADD-ENTRY WRITES A NEW QBREFM-FILE ROW FOR THE KEY
+      * PASSED IN QBEC9900-COD-ENTITY/QBEC9900-LNG-DATA.
+       200000-ADD-ENTRY.
+
+           MOVE QBEC9900-COD-ENTITY    TO QREF-COD-ENTITY
+           MOVE QBEC9900-LNG-DATA      TO QREF-LNG-DATA
+           PERFORM 100100-MOVE-INPUT-TO-RECORD
+
+           OPEN I-O QBREFM-FILE
+
+           WRITE RE-QBREFM
+               INVALID KEY
+                   MOVE '99'    TO QBEC9900-COD-RETURN
+               NOT INVALID KEY
+                   MOVE '00'    TO QBEC9900-COD-RETURN
+           END-WRITE
+
+           MOVE WS-FILE-STATUS TO QBEC9900-FILE-STATUS
+
+           CLOSE QBREFM-FILE.
+      ******************************************************************
+      * 200100-INQUIRE-ENTRY READS A QBREFM-FILE ROW BACK INTO THE
+      * CALLER'S QBEC9900-DATA-PARAM/QBEC9900-DATA-DESCRIP FIELDS.
+       200100-INQUIRE-ENTRY.
+
+           MOVE QBEC9900-COD-ENTITY    TO QREF-COD-ENTITY
+           MOVE QBEC9900-LNG-DATA      TO QREF-LNG-DATA
+
+           OPEN INPUT QBREFM-FILE
+
+           READ QBREFM-FILE
+               INVALID KEY
+                   MOVE '10'    TO QBEC9900-COD-RETURN
+               NOT INVALID KEY
+                   PERFORM 100200-MOVE-RECORD-TO-OUTPUT
+                   MOVE '00'    TO QBEC9900-COD-RETURN
+           END-READ
+
+           MOVE WS-FILE-STATUS TO QBEC9900-FILE-STATUS
+
+           CLOSE QBREFM-FILE.
+      ******************************************************************
+      * 200200-UPDATE-ENTRY REWRITES AN EXISTING QBREFM-FILE ROW WITH
+      * THE DATA PASSED BY THE CALLER.
+       200200-UPDATE-ENTRY.
+
+           MOVE QBEC9900-COD-ENTITY    TO QREF-COD-ENTITY
+           MOVE QBEC9900-LNG-DATA      TO QREF-LNG-DATA
+
+           OPEN I-O QBREFM-FILE
+
+           READ QBREFM-FILE
+               INVALID KEY
+                   MOVE '10'    TO QBEC9900-COD-RETURN
+               NOT INVALID KEY
+                   PERFORM 100100-MOVE-INPUT-TO-RECORD
+                   REWRITE RE-QBREFM
+                       INVALID KEY
+                           MOVE '99'    TO QBEC9900-COD-RETURN
+                       NOT INVALID KEY
+                           MOVE '00'    TO QBEC9900-COD-RETURN
+                   END-REWRITE
+           END-READ
+
+           MOVE WS-FILE-STATUS TO QBEC9900-FILE-STATUS
+
+           CLOSE QBREFM-FILE.
+      ******************************************************************
+      * 200300-DELETE-ENTRY REMOVES AN EXISTING QBREFM-FILE ROW.
+       200300-DELETE-ENTRY.
+
+           MOVE QBEC9900-COD-ENTITY    TO QREF-COD-ENTITY
+           MOVE QBEC9900-LNG-DATA      TO QREF-LNG-DATA
+
+           OPEN I-O QBREFM-FILE
+
+           READ QBREFM-FILE
+               INVALID KEY
+                   MOVE '10'    TO QBEC9900-COD-RETURN
+               NOT INVALID KEY
+                   DELETE QBREFM-FILE
+                       INVALID KEY
+                           MOVE '99'    TO QBEC9900-COD-RETURN
+                       NOT INVALID KEY
+                           MOVE '00'    TO QBEC9900-COD-RETURN
+                   END-DELETE
+           END-READ
+
+           MOVE WS-FILE-STATUS TO QBEC9900-FILE-STATUS
+
+           CLOSE QBREFM-FILE.
+      ******************************************************************
+      * 100100-MOVE-INPUT-TO-RECORD COPIES THE NON-KEY CALLER FIELDS
+      * INTO RE-QBREFM FOR 200000-ADD-ENTRY AND 200200-UPDATE-ENTRY.
+       100100-MOVE-INPUT-TO-RECORD.
+
+           MOVE QBEC9900-COD-SHORT        TO QREF-COD-SHORT
+           MOVE QBEC9900-COD-NB           TO QREF-COD-NB
+           MOVE QBEC9900-COD-NATCC        TO QREF-COD-NATCC
+           MOVE QBEC9900-COD-NATCCSHORT   TO QREF-COD-NATCCSHORT
+           MOVE QBEC9900-COD-OCCCTRY      TO QREF-COD-OCCCTRY
+           MOVE QBEC9900-COD-OFCCSHORT    TO QREF-COD-OFCCSHORT
+           MOVE QBEC9900-COD-RCC          TO QREF-COD-RCC
+           MOVE QBEC9900-COD-RFCCSHORT    TO QREF-COD-RFCCSHORT
+           MOVE QBEC9900-COD-NRESFCC      TO QREF-COD-NRESFCC
+           MOVE QBEC9900-COD-NATCTRY      TO QREF-COD-NATCTRY
+           MOVE QBEC9900-FLG-EURCTRY      TO QREF-FLG-EURCTRY
+           MOVE QBEC9900-FLG-EXCHANGE     TO QREF-FLG-EXCHANGE
+           MOVE QBEC9900-LNG-OFDATA       TO QREF-LNG-OFDATA
+           MOVE QBEC9900-FLG-OFCACC       TO QREF-FLG-OFCACC
+           MOVE QBEC9900-FCCCOEXC         TO QREF-FCCCOEXC
+           MOVE QBEC9900-FLG-LNG1         TO QREF-FLG-LNG1
+           MOVE QBEC9900-FLG-LNG2         TO QREF-FLG-LNG2
+           MOVE QBEC9900-EXCH-RATE        TO QREF-EXCH-RATE
+           MOVE QBEC9900-DES-ENTITY       TO QREF-DES-ENTITY
+           MOVE QBEC9900-DES-NB           TO QREF-DES-NB
+           MOVE QBEC9900-DES-NATCC        TO QREF-DES-NATCC
+           MOVE QBEC9900-SDE-FCC          TO QREF-SDE-FCC
+           MOVE QBEC9900-DES-OCC          TO QREF-DES-OCC
+           MOVE QBEC9900-SDES-ORIFCC      TO QREF-SDES-ORIFCC
+           MOVE QBEC9900-DES-REFFCC       TO QREF-DES-REFFCC
+           MOVE QBEC9900-DES-NRESFCC      TO QREF-DES-NRESFCC
+           MOVE QBEC9900-DES-NATCTRY      TO QREF-DES-NATCTRY
+           MOVE QBEC9900-SDE-ENTITY       TO QREF-SDE-ENTITY.
+      ******************************************************************
+      * 100200-MOVE-RECORD-TO-OUTPUT COPIES RE-QBREFM BACK INTO THE
+      * CALLER'S FIELDS FOR 200100-INQUIRE-ENTRY.
+       100200-MOVE-RECORD-TO-OUTPUT.
+
+           MOVE QREF-COD-SHORT        TO QBEC9900-COD-SHORT
+           MOVE QREF-COD-NB           TO QBEC9900-COD-NB
+           MOVE QREF-COD-NATCC        TO QBEC9900-COD-NATCC
+           MOVE QREF-COD-NATCCSHORT   TO QBEC9900-COD-NATCCSHORT
+           MOVE QREF-COD-OCCCTRY      TO QBEC9900-COD-OCCCTRY
+           MOVE QREF-COD-OFCCSHORT    TO QBEC9900-COD-OFCCSHORT
+           MOVE QREF-COD-RCC          TO QBEC9900-COD-RCC
+           MOVE QREF-COD-RFCCSHORT    TO QBEC9900-COD-RFCCSHORT
+           MOVE QREF-COD-NRESFCC      TO QBEC9900-COD-NRESFCC
+           MOVE QREF-COD-NATCTRY      TO QBEC9900-COD-NATCTRY
+           MOVE QREF-FLG-EURCTRY      TO QBEC9900-FLG-EURCTRY
+           MOVE QREF-FLG-EXCHANGE     TO QBEC9900-FLG-EXCHANGE
+           MOVE QREF-LNG-OFDATA       TO QBEC9900-LNG-OFDATA
+           MOVE QREF-FLG-OFCACC       TO QBEC9900-FLG-OFCACC
+           MOVE QREF-FCCCOEXC         TO QBEC9900-FCCCOEXC
+           MOVE QREF-FLG-LNG1         TO QBEC9900-FLG-LNG1
+           MOVE QREF-FLG-LNG2         TO QBEC9900-FLG-LNG2
+           MOVE QREF-EXCH-RATE        TO QBEC9900-EXCH-RATE
+           MOVE QREF-DES-ENTITY       TO QBEC9900-DES-ENTITY
+           MOVE QREF-DES-NB           TO QBEC9900-DES-NB
+           MOVE QREF-DES-NATCC        TO QBEC9900-DES-NATCC
+           MOVE QREF-SDE-FCC          TO QBEC9900-SDE-FCC
+           MOVE QREF-DES-OCC          TO QBEC9900-DES-OCC
+           MOVE QREF-SDES-ORIFCC      TO QBEC9900-SDES-ORIFCC
+           MOVE QREF-DES-REFFCC       TO QBEC9900-DES-REFFCC
+           MOVE QREF-DES-NRESFCC      TO QBEC9900-DES-NRESFCC
+           MOVE QREF-DES-NATCTRY      TO QBEC9900-DES-NATCTRY
+           MOVE QREF-SDE-ENTITY       TO QBEC9900-SDE-ENTITY.
+      ******************************************************************
