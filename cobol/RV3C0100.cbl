@@ -14,11 +14,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       ******************************************************************
+           SELECT INPUT-FILE     ASSIGN I1DQ0001.
            SELECT OUTPUT-FILE    ASSIGN O1DQ0001.
+           SELECT REJECT-FILE    ASSIGN O1DQ0002.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN CK1DQ01
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT SUMMARY-RPT    ASSIGN RP1DQ001.
+           SELECT AUDIT-FILE     ASSIGN O1DQ0003.
+           SELECT PENDAPPR-FILE  ASSIGN O1DQ0004.
+           SELECT BALANCE-FILE   ASSIGN BL1DQ001.
+           SELECT PRODCODE-FILE  ASSIGN PC1DQ001.
       ******************************************************************
 
        DATA DIVISION.
        FILE SECTION.
+      ******************************************************************
+      * INPUT-FILE IS THE DAILY RISK-POSITION EXTRACT DRIVING THE
+      * STANDALONE BATCH RUN (SEE 100000-MAINLINE). EACH RECORD IS
+      * THE SAME 750-BYTE LAYOUT AS RVFC007/RE-OUTPUT.
+       FD  INPUT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-INPUT                        PIC X(750).
       ******************************************************************
        FD  OUTPUT-FILE
            LABEL RECORD STANDARD
@@ -29,15 +49,261 @@
       * PATH : .../zOS Cobol/RV3C0100.cbl
        01  RE-OUTPUT                       PIC X(750).
       ******************************************************************
+      * REJECT-FILE CARRIES RISK POSITIONS THAT 220000-CALC-PERMISS-
+      * AND-WRITE COULD NOT CLASSIFY UNDER A KNOWN PRODUCT CODE, SO
+      * MISSING PRODUCT COVERAGE SHOWS UP AS AN EXCEPTION INSTEAD OF
+      * A SILENTLY ZEROED AVAILABILITY AMOUNT.
+       FD  REJECT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-REJECT.
+           05  REJ-ENT                     PIC X(4).
+           05  REJ-COD-PROD                PIC X(2).
+           05  REJ-NUM-RISK                PIC X(10).
+           05  REJ-REASON                  PIC X(40).
+           05  FILLER                      PIC X(44).
+      ******************************************************************
+      * CHECKPOINT-FILE HOLDS THE COUNT OF INPUT-FILE RECORDS ALREADY
+      * COMMITTED TO OUTPUT-FILE. IF THE JOB ABENDS MID-RUN, A RERUN
+      * SKIPS PAST THIS MANY RECORDS INSTEAD OF REPROCESSING THE
+      * WHOLE EXTRACT (SEE 100000-MAINLINE/100050-APPLY-CHECKPOINT).
+       FD  CHECKPOINT-FILE.
+
+       01  RE-CHECKPOINT                   PIC X(9).
+      ******************************************************************
+      * SUMMARY-RPT IS THE HUMAN-READABLE COMPANION TO THE MACHINE
+      * RE-OUTPUT EXTRACT: F007-AMT-AVA1 TOTALS BY PRODUCT CODE AND
+      * OWNING BRANCH, FOR RISK OFFICERS TO REVIEW WITHOUT DECODING
+      * THE RAW CIRBE RECORD.
+       FD  SUMMARY-RPT
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F.
+
+       01  RE-SUMMARY-LINE                 PIC X(80).
+      ******************************************************************
+      * AUDIT-FILE CAPTURES THE BEFORE/AFTER F007-AMT-AVA1 AND THE
+      * USER/TERMINAL THAT LAST TOUCHED THE RISK POSITION, ANY TIME
+      * F007-FLG-MOD COMES IN SET ON THE EXTRACT, SO "WHO CHANGED
+      * THIS RISK LINE AND WHEN" CAN BE ANSWERED WITHOUT DIGGING
+      * THROUGH RAW DB2 LOGS (SEE 220600-WRITE-AUDIT-RECORD).
+       FD  AUDIT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-AUDIT-REC.
+           05  AUD-ENT                     PIC X(4).
+           05  AUD-COD-PROD                PIC X(2).
+           05  AUD-NUM-RISK                PIC X(10).
+           05  AUD-AMT-AVA1-BEFORE         PIC S9(13)V9(2) COMP-3.
+           05  AUD-AMT-AVA1-AFTER          PIC S9(13)V9(2) COMP-3.
+           05  AUD-ENT-LASTMOD             PIC X(4).
+           05  AUD-BRN-LASTMOD             PIC X(4).
+           05  AUD-COD-LASTMODUSER         PIC X(8).
+           05  AUD-COD-LASTMODTRM          PIC X(8).
+           05  FILLER                      PIC X(48).
+      ******************************************************************
+      * PENDAPPR-FILE CARRIES EVERY RISK POSITION WHOSE AVAILABLE
+      * AMOUNT WAS WITHHELD FROM OUTPUT-FILE BECAUSE F007-FLG-RFNC
+      * CAME IN SET AND THE POSITION IS NOT YET APPROVED ON RFNCAPPR
+      * (SEE 220900-CHECK-RFNC-APPROVAL), SO RISK OFFICERS HAVE A
+      * WORKLIST OF REFINANCED POSITIONS AWAITING REVIEW.
+       FD  PENDAPPR-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-PENDAPPR.
+           05  PAPPR-ENT                   PIC X(4).
+           05  PAPPR-NUM-RISK              PIC X(10).
+           05  PAPPR-STATUS                PIC X(1).
+           05  PAPPR-REASON                PIC X(40).
+           05  FILLER                      PIC X(45).
+      ******************************************************************
+      * BALANCE-FILE IS THE SHARED END-OF-DAY BALANCING FILE (SEE
+      * BALTOT.cpy FOR THE FIELD LAYOUT, COPIED INTO WORKING-STORAGE
+      * BELOW) THAT BALD100 DIGESTS TO CONFIRM EVERY RECORD READ WAS
+      * WRITTEN TO OUTPUT-FILE.
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                      PIC X(65).
+      ******************************************************************
+      * PRODCODE-FILE IS THE MAINTAINABLE PRODUCT-CODE TABLE, LOADED
+      * ONCE AT STARTUP INTO WS-PRODCODE-TABLE (SEE
+      * 100010-LOAD-PRODUCT-TABLE), SO OPERATIONS CAN ADD OR RENUMBER
+      * A DEPOSIT OR LOAN PRODUCT CODE BY MAINTAINING THIS FILE
+      * INSTEAD OF RECOMPILING THIS PROGRAM.
+       FD  PRODCODE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-PRODCODE.
+           05  PRODCD-CODE                 PIC X(2).
+           05  PRODCD-TYPE                 PIC X(1).
+           05  FILLER                      PIC X(7).
+      ******************************************************************
 
        WORKING-STORAGE SECTION.
       ******************************************************************
-      * PATH : .../zOS Cobol/RV3C0100.cbl
-       01  VA-ALCONS.
-           05  CA-LOAN                     PIC X(2)    VALUE '96'.
-           05  CA-DEPOSIT1                 PIC X(2)    VALUE '01'.
-           05  CA-DEPOSIT2                 PIC X(2)    VALUE '02'.
-           05  CA-DEPOSIT3                 PIC X(2)    VALUE '07'.
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                          VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS FOR RECONCILING THE CIRBE EXTRACT
+      * BEFORE IT IS TRANSMITTED TO BANCO DE ESPANA.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT              PIC S9(9)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-REJ-CNT              PIC S9(9)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-PEND-CNT             PIC S9(9)   COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CTL-AVA1-SUM             PIC S9(13)V9(2) COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * CHECKPOINT/RESTART WORKING-STORAGE.
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CKPT-FILE-STATUS          PIC X(2)   VALUE SPACES.
+           05  WS-CKPT-INTERVAL             PIC 9(9)   VALUE 1000.
+           05  WS-CKPT-RESTART-CNT          PIC 9(9)   VALUE ZEROS.
+           05  WS-CKPT-TOTAL-READ           PIC 9(9)   VALUE ZEROS.
+           05  WS-CKPT-SINCE-LAST           PIC 9(9)   VALUE ZEROS.
+           05  WS-CKPT-FOUND-SW             PIC X(1)   VALUE 'N'.
+               88  WS-CKPT-FOUND                       VALUE 'Y'.
+      ******************************************************************
+      * WORKING-STORAGE FOR 210000-VALIDATE-CURRENCY, WHICH CHECKS
+      * F007-FCC AGAINST THE QBEC9900 REFERENCE TABLE BEFORE
+      * 220000-CALC-PERMISS-AND-WRITE COMPUTES AN AVAILABILITY AMOUNT.
+       01  WS-DEFAULT-LNG-DATA              PIC X(1)    VALUE '1'.
+       01  WS-CCY-VALID-SW                  PIC X(1)    VALUE 'Y'.
+           88  WS-CCY-VALID                             VALUE 'Y'.
+      ******************************************************************
+      * EXCHANGE RATE/QUOTATION FLAG CAPTURED BY 210000-VALIDATE-
+      * CURRENCY FOR 220050-CONVERT-TO-BASE-CCY TO APPLY AGAINST
+      * F007-AMT-AVA1 ONCE IT HAS BEEN COMPUTED. A ZERO RATE MEANS NO
+      * RATE IS MAINTAINED FOR THIS CURRENCY, SO CONVERSION IS
+      * SKIPPED AND F007-AMT-AVA1 IS LEFT IN ITS ORIGINAL CURRENCY.
+       01  WS-CCY-EXCH-RATE                 PIC 9(5)V9(6) VALUE ZEROS.
+       01  WS-CCY-EXCH-FLAG                 PIC X(1)    VALUE SPACE.
+      ******************************************************************
+      * QBEC9900 NESTS AT LEVEL 02 SINCE IT IS NORMALLY CARRIED INSIDE
+      * A LARGER INTERFACE AREA; WS-QBEC9900-AREA SUPPLIES THE 01-
+      * LEVEL WRAPPER FOR THE COMMAREA PASSED TO QBEC9900 BELOW.
+       01  WS-QBEC9900-AREA.
+           COPY QBEC9900.
+      ******************************************************************
+      * RUNNING AVA1 TOTALS BY OWNING BRANCH (F007-CEN-OWN) AND
+      * PRODUCT CODE (F007-COD-PROD), ACCUMULATED AS EACH RECORD IS
+      * CALCULATED AND PRINTED TO SUMMARY-RPT AT END OF RUN.
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUM-USED                  PIC S9(5) COMP-3
+                                                        VALUE ZEROS.
+           05  WS-SUM-ENTRY OCCURS 500 TIMES
+                           INDEXED BY WS-SUM-IDX, WS-SUM-SRCH-IDX.
+               10  WS-SUM-BRANCH             PIC X(4).
+               10  WS-SUM-PROD               PIC X(2).
+               10  WS-SUM-COUNT              PIC S9(7) COMP-3.
+               10  WS-SUM-AVA1-TOTAL         PIC S9(13)V9(2) COMP-3.
+       01  WS-SUM-FOUND-SW                  PIC X(1)   VALUE 'N'.
+           88  WS-SUM-FOUND                            VALUE 'Y'.
+      ******************************************************************
+      * RUNNING AVA1 TOTALS BY F007-COD-CRG (CURRENCY-RISK GROUP),
+      * ACCUMULATED ALONGSIDE WS-SUMMARY-TABLE SO FOREIGN-CURRENCY
+      * EXPOSURE IS VISIBLE ON ITS OWN RATHER THAN BURIED INSIDE THE
+      * BRANCH/PRODUCT BREAKDOWN.
+       01  WS-CCY-EXP-TABLE.
+           05  WS-CCY-EXP-USED              PIC S9(5) COMP-3
+                                                        VALUE ZEROS.
+           05  WS-CCY-EXP-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-CCY-EXP-IDX,
+                                      WS-CCY-EXP-SRCH-IDX.
+               10  WS-CCY-EXP-COD-CRG        PIC X(3).
+               10  WS-CCY-EXP-COUNT          PIC S9(7) COMP-3.
+               10  WS-CCY-EXP-AVA1-TOTAL     PIC S9(13)V9(2) COMP-3.
+       01  WS-CCY-EXP-FOUND-SW              PIC X(1)   VALUE 'N'.
+           88  WS-CCY-EXP-FOUND                        VALUE 'Y'.
+      ******************************************************************
+      * 220650-LOOKUP-LOAN-CCY LOOKS UP LOANM_CCY OFF LOANMSTR FOR A
+      * LOAN RISK POSITION (WS-PRODCODE-IS-LOAN) SO F007-COD-CRG
+      * CARRIES THE LOAN'S ACTUAL DENOMINATED CURRENCY RATHER THAN
+      * WHATEVER VALUE (OR NONE) ARRIVED ON THE INPUT EXTRACT.
+      * WS-LOAN-CCY-FOUND-SW IS INFORMATIONAL ONLY - WHEN THE LOAN
+      * CANNOT BE FOUND ON LOANMSTR, F007-COD-CRG IS LEFT AS IT
+      * ARRIVED RATHER THAN BLANKED OUT.
+       01  WS-LOAN-CCY-FOUND-SW             PIC X(1)   VALUE 'N'.
+           88  WS-LOAN-CCY-FOUND                       VALUE 'Y'.
+      ******************************************************************
+      * SWITCH FOR 220810-CHECK-RISKAVAIL-EXISTS, WHICH TELLS
+      * 220800-REFRESH-RISKAVAIL WHETHER TO UPDATE OR INSERT THE
+      * RISKAVAIL ROW FOR THE CURRENT RISK POSITION.
+       01  WS-RISKAVAIL-FOUND-SW            PIC X(1)   VALUE 'N'.
+           88  WS-RISKAVAIL-FOUND                      VALUE 'Y'.
+       01  WS-RISKAVAIL-HOLD                PIC X(10)  VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR 220900-CHECK-RFNC-APPROVAL, WHICH WITHHOLDS
+      * F007-AMT-AVA1 FROM A REFINANCING-FLAGGED RISK POSITION UNTIL
+      * RFNCAPPR SHOWS IT HAS BEEN APPROVED.
+       01  WS-RFNC-FOUND-SW                 PIC X(1)   VALUE 'N'.
+           88  WS-RFNC-FOUND                           VALUE 'Y'.
+       01  WS-RFNC-STATUS-HOLD              PIC X(1)   VALUE SPACES.
+      ******************************************************************
+      * PRINT LINE FOR THE CROSS-CURRENCY EXPOSURE SECTION OF
+      * SUMMARY-RPT.
+       01  WS-CCY-RPT-LINE.
+           05  WS-CCY-RPT-CRG               PIC X(3).
+           05  FILLER                       PIC X(5)   VALUE SPACES.
+           05  WS-CCY-RPT-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(3)   VALUE SPACES.
+           05  WS-CCY-RPT-TOTAL             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(20)  VALUE SPACES.
+      ******************************************************************
+      * HOLDS F007-AMT-AVA1 AS IT ARRIVED ON THE EXTRACT, BEFORE
+      * 220000-CALC-PERMISS-AND-WRITE RECOMPUTES IT, SO
+      * 220600-WRITE-AUDIT-RECORD CAN REPORT BOTH SIDES OF THE CHANGE.
+       01  WS-AUDIT-BEFORE-AVA1             PIC S9(13)V9(2) COMP-3
+                                                        VALUE ZEROS.
+      ******************************************************************
+      * PRINT LINE FOR SUMMARY-RPT.
+       01  WS-RPT-LINE.
+           05  WS-RPT-BRANCH                PIC X(4).
+           05  FILLER                       PIC X(3)   VALUE SPACES.
+           05  WS-RPT-PROD                  PIC X(2).
+           05  FILLER                       PIC X(3)   VALUE SPACES.
+           05  WS-RPT-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(3)   VALUE SPACES.
+           05  WS-RPT-TOTAL                 PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(20)  VALUE SPACES.
+      ******************************************************************
+      * WS-PRODCODE-TABLE IS THE IN-MEMORY COPY OF PRODCODE-FILE,
+      * LOADED ONCE AT STARTUP BY 100010-LOAD-PRODUCT-TABLE. EACH
+      * ENTRY'S PRODCD-TYPE MARKS ITS PRODCD-CODE AS A LOAN CODE
+      * ('L') OR A DEPOSIT CODE ('D'); 220002-FIND-PRODCODE-ENTRY
+      * LOOKS UP F007-COD-PROD AGAINST IT IN PLACE OF THE RETIRED
+      * VA-ALCONS HARDCODED CA-LOAN/CA-DEPOSIT1/CA-DEPOSIT2/
+      * CA-DEPOSIT3 LITERALS, SO A NEW OR RENUMBERED PRODUCT CODE IS
+      * A PRODCODE-FILE MAINTENANCE CHANGE RATHER THAN A RECOMPILE.
+       01  WS-PRODCODE-TABLE.
+           05  WS-PRODCODE-USED             PIC S9(5) COMP-3
+                                                        VALUE ZEROS.
+           05  WS-PRODCODE-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-PRODCODE-IDX,
+                                      WS-PRODCODE-SRCH-IDX.
+               10  WS-PRODCODE-CODE         PIC X(2).
+               10  WS-PRODCODE-TYPE         PIC X(1).
+       01  WS-PRODCODE-EOF-SW               PIC X(1)   VALUE 'N'.
+           88  WS-PRODCODE-EOF                         VALUE 'Y'.
+       01  WS-PRODCODE-FOUND-SW             PIC X(1)   VALUE 'N'.
+           88  WS-PRODCODE-FOUND                       VALUE 'Y'.
+       01  WS-PRODCODE-TYPE-FOUND           PIC X(1)   VALUE SPACE.
+           88  WS-PRODCODE-IS-LOAN                     VALUE 'L'.
+           88  WS-PRODCODE-IS-DEPOSIT                  VALUE 'D'.
       ******************************************************************
        COPY RVFC007.
       * PATH : .../Cobol Include/RVFC007.cpy
@@ -145,26 +411,414 @@
       *05  F007-COD-CRG                    PIC X(3).
       *05  F007-MGT-SECTOR                 PIC X(2).
       *05  F007-COD-OOT                    PIC X(02).
+      ******************************************************************
+      * WORKING-STORAGE FOR 215000-CALC-NPL-PROVISION, WHICH DERIVES A
+      * DAYS-PAST-DUE COUNT FROM F007-DAT-NPAY AND USES IT TO LOOK UP
+      * THE PROVISIONING RATE APPLIED TO F007-DEBTBAL.
+      * WS-PROV-NPAY-DATE-X IS THE SAME DASH-BROKEN-OUT LAYOUT AS
+      * WS-TODAY-DATE-X BELOW SO
+      * F007-DAT-NPAY CAN BE MOVED STRAIGHT INTO IT AND ITS YEAR/MONTH/
+      * DAY PIECES PICKED OFF NUMERICALLY. DPD IS A 30/360 (THIRTY-
+      * DAYS-A-MONTH, THREE-HUNDRED-SIXTY-DAYS-A-YEAR) APPROXIMATION,
+      * THE SAME CONVENTION THIS SHOP USES FOR ACCRUED-INTEREST DAY
+      * COUNTS, RATHER THAN AN EXACT CALENDAR DIFFERENCE.
+       01  WS-PROV-NPAY-DATE-X.
+           05  WS-PROV-NPAY-YYYY            PIC 9(4).
+           05  FILLER                       PIC X(1).
+           05  WS-PROV-NPAY-MM              PIC 9(2).
+           05  FILLER                       PIC X(1).
+           05  WS-PROV-NPAY-DD              PIC 9(2).
+       01  WS-PROV-DPD                      PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+       01  WS-PROV-RATE                     PIC S9V9(4) COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * TODAY'S DATE, FORMATTED AS YYYY-MM-DD, STAMPED ONTO THE
+      * BALANCING TOTALS RECORD (SEE 900300-WRITE-BALANCE-TOTALS).
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WS-CIRBE-ENT CARRIES THE REPORTING ENTITY THE CIRBE HEADER AND
+      * TRAILER ARE STAMPED WITH. THERE IS NO SEPARATE REPORTING-
+      * ENTITY CONSTANT MAINTAINED ANYWHERE IN THIS SYSTEM, SO IT IS
+      * CAPTURED OFF F007-ENT AT EVERY READ (100200-READ-INPUT) ON THE
+      * ASSUMPTION THAT A SINGLE RUN'S EXTRACT IS ALL FOR ONE ENTITY -
+      * WHICH LEAVES IT HOLDING THE LAST RECORD READ'S ENTITY BY THE
+      * TIME 900310-WRITE-CIRBE-TRAILER USES IT, EVEN ON A RESTARTED
+      * RUN WHERE THE HEADER ITSELF WAS WRITTEN BY AN EARLIER RUN.
+       01  WS-CIRBE-ENT                     PIC X(4)    VALUE SPACES.
+      ******************************************************************
+      * WS-CIRBE-HEADER/WS-CIRBE-TRAILER ARE THE CONTROL RECORDS THAT
+      * WRAP THE CIRBE EXTRACT, SIZED TO RE-OUTPUT'S 750 BYTES SO
+      * THEY WRITE STRAIGHT OUT TO OUTPUT-FILE ALONGSIDE THE DETAIL
+      * ROWS. 900070-WRITE-CIRBE-HEADER WRITES WS-CIRBE-HEADER ONCE,
+      * RIGHT AFTER THE FIRST RECORD IS READ (SEE 100000-MAINLINE),
+      * AND 900310-WRITE-CIRBE-TRAILER WRITES WS-CIRBE-TRAILER ONCE,
+      * AFTER THE LAST DETAIL ROW HAS BEEN WRITTEN.
+       01  WS-CIRBE-HEADER.
+           05  HDR-REC-TYPE                 PIC X(3)    VALUE 'HDR'.
+           05  HDR-ENT                      PIC X(4).
+           05  HDR-SUBMIT-DATE              PIC X(10).
+           05  FILLER                       PIC X(733).
+       01  WS-CIRBE-TRAILER.
+           05  TRL-REC-TYPE                 PIC X(3)    VALUE 'TRL'.
+           05  TRL-ENT                      PIC X(4).
+           05  TRL-REC-CNT                  PIC 9(9).
+           05  FILLER                       PIC X(734).
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+       COPY RISKAVAIL.
+      ******************************************************************
+       COPY RISKHIST.
+      ******************************************************************
+       COPY RFNCAPPR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
       ******************************************************************
 
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
       ******************************************************************
+      * 100000-MAINLINE IS THE STANDALONE BATCH DRIVER: IT OPENS THE
+      * DAY'S RISK-POSITION EXTRACT, LOOPS CALLING
+      * 220000-CALC-PERMISS-AND-WRITE ONCE PER RECORD, AND CLOSES
+      * OUTPUT-FILE/REJECT-FILE WHEN THE EXTRACT IS EXHAUSTED. THIS
+      * LETS RV3C0100 RUN AS ITS OWN JOB STEP (SEE RV3C0100.jcl)
+      * RATHER THAN ONLY AS A MODULE CALLED PER RECORD FROM ANOTHER
+      * PROGRAM'S STREAM.
+       100000-MAINLINE.
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           OPEN EXTEND BALANCE-FILE
+
+           PERFORM 100010-LOAD-PRODUCT-TABLE
+
+           PERFORM 100050-APPLY-CHECKPOINT
+
+           PERFORM 100200-READ-INPUT
+
+           IF NOT WS-CKPT-FOUND AND NOT WS-EOF-YES
+               PERFORM 900070-WRITE-CIRBE-HEADER
+           END-IF
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           PERFORM 900310-WRITE-CIRBE-TRAILER
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE PENDAPPR-FILE
+
+           PERFORM 990000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+           PERFORM 990100-CLEAR-CHECKPOINT
+           PERFORM 990200-PRINT-SUMMARY-REPORT
+
+           CLOSE BALANCE-FILE
+
+           STOP RUN.
+      ******************************************************************
+      * 100010-LOAD-PRODUCT-TABLE READS PRODCODE-FILE ONCE AT STARTUP
+      * INTO WS-PRODCODE-TABLE, SO 220002-FIND-PRODCODE-ENTRY CAN
+      * CLASSIFY F007-COD-PROD WITHOUT ANY PRODUCT CODE BEING
+      * HARDCODED IN THIS PROGRAM.
+       100010-LOAD-PRODUCT-TABLE.
+
+           MOVE 'N' TO WS-PRODCODE-EOF-SW
+
+           OPEN INPUT PRODCODE-FILE
+
+           PERFORM 100020-READ-PRODCODE-RECORD
+               UNTIL WS-PRODCODE-EOF
+
+           CLOSE PRODCODE-FILE.
+      ******************************************************************
+      * TABLE IS SIZED FOR 50 DISTINCT PRODUCT CODES; IF THAT IS EVER
+      * EXCEEDED, THE OVERFLOWING CODE IS SIMPLY LEFT OUT OF THE
+      * TABLE AND IS REJECTED AS UNRECOGNIZED, THE SAME AS ANY OTHER
+      * CODE PRODCODE-FILE DOES NOT CARRY.
+       100020-READ-PRODCODE-RECORD.
+
+           READ PRODCODE-FILE
+               AT END
+                   MOVE 'Y' TO WS-PRODCODE-EOF-SW
+               NOT AT END
+                   IF WS-PRODCODE-USED < 50
+                       ADD 1 TO WS-PRODCODE-USED
+                       SET WS-PRODCODE-IDX TO WS-PRODCODE-USED
+                       MOVE PRODCD-CODE
+                           TO WS-PRODCODE-CODE(WS-PRODCODE-IDX)
+                       MOVE PRODCD-TYPE
+                           TO WS-PRODCODE-TYPE(WS-PRODCODE-IDX)
+                   END-IF
+           END-READ.
+      ******************************************************************
+       100100-PROCESS-ONE-RECORD.
+
+           PERFORM 210000-VALIDATE-CURRENCY
+           PERFORM 215000-CALC-NPL-PROVISION
+           PERFORM 220000-CALC-PERMISS-AND-WRITE
+           PERFORM 100065-CHECKPOINT-IF-DUE
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+      * 100050-APPLY-CHECKPOINT READS A CHECKPOINT LEFT BY A PRIOR,
+      * ABENDED RUN (IF ANY) AND REPOSITIONS INPUT-FILE PAST THE
+      * RECORDS ALREADY COMMITTED TO OUTPUT-FILE, OPENING
+      * OUTPUT-FILE/REJECT-FILE FOR EXTEND SO THE PRIOR OUTPUT IS
+      * KEPT RATHER THAN OVERWRITTEN. WITH NO CHECKPOINT PRESENT
+      * THIS IS JUST A NORMAL FROM-THE-TOP OPEN.
+       100050-APPLY-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y'            TO WS-CKPT-FOUND-SW
+                       MOVE RE-CHECKPOINT  TO WS-CKPT-RESTART-CNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+
+           IF WS-CKPT-FOUND AND WS-CKPT-RESTART-CNT > 0
+               DISPLAY 'RV3C0100 RESTARTING AFTER CHECKPOINT, '
+                       'SKIPPING ' WS-CKPT-RESTART-CNT ' RECORDS'
+               PERFORM 100055-SKIP-ONE-RECORD
+                   WS-CKPT-RESTART-CNT TIMES
+               MOVE WS-CKPT-RESTART-CNT TO WS-CTL-REC-CNT
+               MOVE WS-CKPT-RESTART-CNT TO WS-CKPT-TOTAL-READ
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND PENDAPPR-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT PENDAPPR-FILE
+           END-IF.
+      ******************************************************************
+       100055-SKIP-ONE-RECORD.
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ INPUT-FILE INTO RVFC007
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+           IF NOT WS-EOF-YES
+               MOVE F007-ENT TO WS-CIRBE-ENT
+               ADD 1 TO WS-CKPT-TOTAL-READ
+           END-IF.
+      ******************************************************************
+      * 100065-CHECKPOINT-IF-DUE TRIGGERS A CHECKPOINT WRITE ONCE
+      * WS-CKPT-INTERVAL RECORDS HAVE BEEN FULLY COMMITTED TO
+      * OUTPUT-FILE (WS-CTL-REC-CNT), NOT MERELY READ. IT RUNS AT THE
+      * END OF 100100-PROCESS-ONE-RECORD, AFTER THE CURRENT RECORD HAS
+      * ALREADY BEEN WRITTEN, SO THE MARKER NEVER POINTS PAST A RECORD
+      * THAT WAS ONLY READ BUT NOT YET APPLIED.
+       100065-CHECKPOINT-IF-DUE.
+
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM 100060-WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-CKPT-SINCE-LAST
+           END-IF.
+      ******************************************************************
+      * 100060-WRITE-CHECKPOINT RECORDS HOW MANY INPUT-FILE RECORDS
+      * HAVE BEEN FULLY APPLIED AND COMMITTED TO OUTPUT-FILE
+      * (WS-CTL-REC-CNT) SO A RESTART CAN SKIP EXACTLY THAT MANY
+      * WITHOUT SKIPPING A RECORD THAT WAS ONLY IN FLIGHT.
+       100060-WRITE-CHECKPOINT.
+
+           MOVE WS-CTL-REC-CNT TO RE-CHECKPOINT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE RE-CHECKPOINT
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * 900070-WRITE-CIRBE-HEADER WRITES THE CIRBE SUBMISSION HEADER
+      * AS THE FIRST RECORD OF OUTPUT-FILE, STAMPED WITH THE ENTITY
+      * OFF THE FIRST RECORD READ (WS-CIRBE-ENT) AND TODAY'S DATE.
+      * 100000-MAINLINE PERFORMS THIS ONLY ON A FROM-THE-TOP RUN, NOT
+      * A CHECKPOINT RESTART, SO THE HEADER IS NEVER WRITTEN TWICE.
+       900070-WRITE-CIRBE-HEADER.
+
+           MOVE WS-CIRBE-ENT    TO HDR-ENT
+           MOVE WS-TODAY-DATE-X TO HDR-SUBMIT-DATE
+
+           WRITE RE-OUTPUT FROM WS-CIRBE-HEADER.
+      ******************************************************************
+      * 990100-CLEAR-CHECKPOINT REMOVES THE RESTART POINT ONCE THE
+      * RUN HAS COMPLETED CLEANLY SO THE NEXT DAY'S RUN STARTS FRESH.
+       990100-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * 990000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE RECORD COUNTS AND THE
+      * AVA1 TOTAL BEFORE THE EXTRACT IS TRANSMITTED.
+       990000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'RV3C0100 CONTROL TOTALS'
+           DISPLAY '  RECORDS WRITTEN TO OUTPUT-FILE . : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  RECORDS REJECTED/ZEROED ......... : '
+                   WS-CTL-REJ-CNT
+           DISPLAY '  RECORDS PENDING RFNC APPROVAL .... : '
+                   WS-CTL-PEND-CNT
+           DISPLAY '  SUM OF F007-AMT-AVA1 ............ : '
+                   WS-CTL-AVA1-SUM.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * RECORD COUNT READ MATCHES THE NUMBER WRITTEN TO OUTPUT-FILE.
+      * WS-CKPT-TOTAL-READ IS USED FOR THE READ COUNT RATHER THAN A
+      * SEPARATE COUNTER SINCE IT IS ALREADY INCREMENTED AT THE READ
+      * POINT (100200-READ-INPUT), INDEPENDENTLY OF WS-CTL-REC-CNT,
+      * WHICH IS INCREMENTED AT THE WRITE POINT
+      * (220000-CALC-PERMISS-AND-WRITE) - AND BOTH ARE ALREADY SEEDED
+      * FROM THE CHECKPOINT ON A RESTART, SO NEITHER RESETS TO ZERO
+      * PARTWAY THROUGH A LOGICAL RUN. WS-CTL-REJ-CNT IS INFORMATIONAL
+      * ONLY HERE - A REJECTED RECORD STILL GETS AN OUTPUT ROW WITH
+      * F007-AMT-AVA1 ZEROED RATHER THAN BEING DROPPED, SO IT DOES NOT
+      * REDUCE WS-CTL-REC-CNT.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'RV3C0100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CKPT-TOTAL-READ
+                                TO BALTOT-IN-CNT
+           MOVE WS-CTL-REC-CNT  TO BALTOT-APPLIED-CNT
+           MOVE WS-CTL-REJ-CNT  TO BALTOT-REJ-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
+      * 900310-WRITE-CIRBE-TRAILER WRITES THE CIRBE SUBMISSION
+      * TRAILER AS THE LAST RECORD OF OUTPUT-FILE, CARRYING THE FINAL
+      * WS-CTL-REC-CNT SO BANCO DE ESPANA CAN CONFIRM THE DETAIL
+      * RECORD COUNT RECEIVED MATCHES THE COUNT SENT.
+       900310-WRITE-CIRBE-TRAILER.
+
+           MOVE WS-CIRBE-ENT   TO TRL-ENT
+           MOVE WS-CTL-REC-CNT TO TRL-REC-CNT
+
+           WRITE RE-OUTPUT FROM WS-CIRBE-TRAILER.
+      ******************************************************************
+      * 210000-VALIDATE-CURRENCY INQUIRES QBEC9900 FOR THE ENTITY
+      * KEYED BY F007-FCC (DEFAULT LANGUAGE WS-DEFAULT-LNG-DATA) AND
+      * ACCEPTS THE CURRENCY ONLY IF THE ENTITY WAS FOUND AND
+      * F007-FCC MATCHES THAT ENTITY'S QBEC9900-COD-NRESFCC OR
+      * QBEC9900-COD-RCC, SO 220000-CALC-PERMISS-AND-WRITE NEVER
+      * COMPUTES AN AVAILABILITY AMOUNT AGAINST AN UNRECOGNIZED
+      * CURRENCY CODE.
+       210000-VALIDATE-CURRENCY.
+
+           MOVE 'Y'                    TO WS-CCY-VALID-SW
+           MOVE ZEROS                  TO WS-CCY-EXCH-RATE
+           MOVE SPACE                  TO WS-CCY-EXCH-FLAG
+           MOVE F007-FCC               TO QBEC9900-COD-ENTITY
+           MOVE WS-DEFAULT-LNG-DATA    TO QBEC9900-LNG-DATA
+           SET QBEC9900-FUNC-INQUIRE   TO TRUE
+
+           CALL 'QBEC9900' USING WS-QBEC9900-AREA
+
+           IF NOT QBEC9900-88-COD-RETURN-OK
+               MOVE 'N' TO WS-CCY-VALID-SW
+           ELSE
+               IF F007-FCC NOT = QBEC9900-COD-NRESFCC
+                AND F007-FCC NOT = QBEC9900-COD-RCC
+                   MOVE 'N' TO WS-CCY-VALID-SW
+               ELSE
+                   MOVE QBEC9900-EXCH-RATE  TO WS-CCY-EXCH-RATE
+                   MOVE QBEC9900-FLG-EXCHANGE
+                                            TO WS-CCY-EXCH-FLAG
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 215000-CALC-NPL-PROVISION POPULATES F007-AMT-PROV OFF THE
+      * RECORD'S OWN NON-PAYMENT HISTORY (F007-DAT-NPAY/F007-NUM-NPAY)
+      * AND DAYS-PAST-DUE, INSTEAD OF LEAVING IT AS WHATEVER VALUE WAS
+      * PASSED THROUGH FROM THE FEED THAT BUILT THE RECORD. A RISK
+      * POSITION WITH NO OPEN NON-PAYMENT (F007-NUM-NPAY = ZERO, OR NO
+      * F007-DAT-NPAY ON FILE) IS FULLY PERFORMING AND CARRIES NO
+      * PROVISION. THIS RUNS BEFORE 220000-CALC-PERMISS-AND-WRITE SO
+      * THE PROVISION IS IN PLACE BEFORE THE RECORD IS EXTRACTED.
+       215000-CALC-NPL-PROVISION.
+
+           MOVE ZEROS TO F007-AMT-PROV
+
+           IF F007-NUM-NPAY > 0 AND F007-DAT-NPAY NOT = SPACES
+               MOVE F007-DAT-NPAY TO WS-PROV-NPAY-DATE-X
+
+               COMPUTE WS-PROV-DPD =
+                     (WS-TODAY-YYYY - WS-PROV-NPAY-YYYY) * 360
+                   + (WS-TODAY-MM   - WS-PROV-NPAY-MM)   * 30
+                   + (WS-TODAY-DD   - WS-PROV-NPAY-DD)
+
+               IF WS-PROV-DPD < 0
+                   MOVE ZEROS TO WS-PROV-DPD
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-PROV-DPD <= 90
+                       MOVE .0100 TO WS-PROV-RATE
+                   WHEN WS-PROV-DPD <= 180
+                       MOVE .2500 TO WS-PROV-RATE
+                   WHEN WS-PROV-DPD <= 360
+                       MOVE .5000 TO WS-PROV-RATE
+                   WHEN OTHER
+                       MOVE 1.0000 TO WS-PROV-RATE
+               END-EVALUATE
+
+               COMPUTE F007-AMT-PROV = F007-DEBTBAL * WS-PROV-RATE
+           END-IF.
+      ******************************************************************
       * PROGRAM NAME : Program:COBOL:RV3C0100
       * PROGRAM PATH : .../zOS Cobol/RV3C0100.cbl
       * STMT START LINE NUMBER : 216
       * STMT END LINE NUMBER : 268
        220000-CALC-PERMISS-AND-WRITE.
 
-              EVALUATE F007-COD-PROD
-               WHEN CA-DEPOSIT1
-               WHEN CA-DEPOSIT2
-               WHEN CA-DEPOSIT3
+           MOVE F007-AMT-AVA1 TO WS-AUDIT-BEFORE-AVA1
+
+           PERFORM 220002-FIND-PRODCODE-ENTRY
+
+           IF WS-CCY-VALID
+              EVALUATE TRUE
+               WHEN WS-PRODCODE-IS-DEPOSIT
 
                    MOVE F007-AMT-FML TO F007-AMT-AVA1
 
-               WHEN CA-LOAN
+               WHEN WS-PRODCODE-IS-LOAN
 
                    COMPUTE F007-AMT-AVA1 =    F007-DEBTBAL
                                             - F007-AMT-CAP
@@ -176,25 +830,72 @@
                        MOVE ZEROS TO F007-AMT-AVA1
                    END-IF
 
+                   PERFORM 220650-LOOKUP-LOAN-CCY
+
                WHEN OTHER
 
                    MOVE ZEROS          TO F007-AMT-AVA1
-           END-EVALUATE.
+                   MOVE F007-ENT       TO REJ-ENT
+                   MOVE F007-COD-PROD  TO REJ-COD-PROD
+                   MOVE F007-NUM-RISK  TO REJ-NUM-RISK
+                   MOVE 'UNRECOGNIZED PRODUCT CODE - NOT IN PRODCODE'
+                                       TO REJ-REASON
+                   WRITE RE-REJECT
+                   ADD 1 TO WS-CTL-REJ-CNT
+              END-EVALUATE
+           ELSE
+               MOVE ZEROS          TO F007-AMT-AVA1
+               MOVE F007-ENT       TO REJ-ENT
+               MOVE F007-COD-PROD  TO REJ-COD-PROD
+               MOVE F007-NUM-RISK  TO REJ-NUM-RISK
+               MOVE 'UNRECOGNIZED CURRENCY - NOT IN QBEC9900'
+                                   TO REJ-REASON
+               WRITE RE-REJECT
+               ADD 1 TO WS-CTL-REJ-CNT
+           END-IF.
 
+           PERFORM 220050-CONVERT-TO-BASE-CCY.
 
            IF  F007-TYP-RISKST  NOT EQUAL  '0'
                MOVE  ZEROS  TO F007-AMT-AVA1
            END-IF.
 
+           IF F007-FLG-RFNC = 'S'
+               PERFORM 220900-CHECK-RFNC-APPROVAL
+           END-IF.
+
+           MOVE F007-AMT-AVA1 TO F007-AMT-AVA2
+           MOVE F007-AMT-AVA1 TO F007-AMT-AVA3
+
+           IF  F007-AMT-AVA1  =  ZEROS
+               MOVE 'N'          TO F007-FLG-AVA1
+               MOVE 'N'          TO F007-FLG-AVA2
+               MOVE 'N'          TO F007-FLG-AVA3
+               MOVE SPACES       TO F007-DAT-AVA1
+               MOVE SPACES       TO F007-DAT-AVA2
+               MOVE SPACES       TO F007-DAT-AVA3
+           ELSE
+               MOVE 'S'          TO F007-FLG-AVA1
+               MOVE 'S'          TO F007-FLG-AVA2
+               MOVE 'S'          TO F007-FLG-AVA3
+               MOVE F007-DAT-ST  TO F007-DAT-AVA1
+               MOVE F007-DAT-ST  TO F007-DAT-AVA2
+               MOVE F007-DAT-ST  TO F007-DAT-AVA3
+           END-IF.
+
 
 
-           EVALUATE F007-COD-PROD
-              WHEN CA-LOAN
+           EVALUATE TRUE
+              WHEN WS-PRODCODE-IS-LOAN
                 IF F007-AMT-AVA < F007-AMT-FML
-                    COMPUTE F007-PER-RTN =
-                    ((F007-AMT-FML - F007-AMT-AVA) -
-                     (F007-DEBTBAL - F007-AMT-ITR - F007-AMT-COM)) /
-                     (F007-AMT-FML - F007-AMT-AVA) * 100
+                    IF (F007-AMT-FML - F007-AMT-AVA) = 0
+                        MOVE ZEROS TO F007-PER-RTN
+                    ELSE
+                        COMPUTE F007-PER-RTN =
+                        ((F007-AMT-FML - F007-AMT-AVA) -
+                         (F007-DEBTBAL - F007-AMT-ITR - F007-AMT-COM)) /
+                         (F007-AMT-FML - F007-AMT-AVA) * 100
+                    END-IF
                 ELSE
                     MOVE ZEROS TO F007-PER-RTN
                 END-IF
@@ -207,6 +908,396 @@
            END-EVALUATE
 
 
+           IF F007-FLG-MOD = 'S'
+               PERFORM 220600-WRITE-AUDIT-RECORD
+           END-IF
+
            WRITE RE-OUTPUT FROM RVFC007.
+
+           ADD 1              TO WS-CTL-REC-CNT
+           ADD F007-AMT-AVA1  TO WS-CTL-AVA1-SUM
+
+           PERFORM 220500-ACCUM-SUMMARY.
+           PERFORM 220700-ACCUM-CCY-EXPOSURE.
+           PERFORM 220800-REFRESH-RISKAVAIL.
+           PERFORM 220930-INSERT-RISKHIST-ROW.
+      ******************************************************************
+      * 220002-FIND-PRODCODE-ENTRY LOOKS UP F007-COD-PROD AGAINST
+      * WS-PRODCODE-TABLE (LOADED AT STARTUP BY
+      * 100010-LOAD-PRODUCT-TABLE) AND SETS WS-PRODCODE-TYPE-FOUND TO
+      * THE MATCHING ENTRY'S TYPE, OR SPACE IF THE CODE IS NOT ON THE
+      * TABLE, SO 220000-CALC-PERMISS-AND-WRITE CAN TELL A LOAN CODE
+      * FROM A DEPOSIT CODE FROM AN UNRECOGNIZED CODE WITHOUT ANY
+      * PRODUCT CODE BEING HARDCODED IN THIS PROGRAM.
+       220002-FIND-PRODCODE-ENTRY.
+
+           MOVE 'N'   TO WS-PRODCODE-FOUND-SW
+           MOVE SPACE TO WS-PRODCODE-TYPE-FOUND
+           SET WS-PRODCODE-IDX TO 1
+
+           SEARCH WS-PRODCODE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PRODCODE-CODE(WS-PRODCODE-IDX) = F007-COD-PROD
+                   MOVE 'Y' TO WS-PRODCODE-FOUND-SW
+                   MOVE WS-PRODCODE-TYPE(WS-PRODCODE-IDX)
+                       TO WS-PRODCODE-TYPE-FOUND
+           END-SEARCH.
+      ******************************************************************
+      * 220050-CONVERT-TO-BASE-CCY CONVERTS F007-AMT-AVA1 FROM THE
+      * RECORD'S OWN CURRENCY INTO THE BASE REPORTING CURRENCY USING
+      * THE RATE AND QUOTATION DIRECTION 210000-VALIDATE-CURRENCY
+      * CAPTURED FROM QBEC9900, SO POSITIONS IN DIFFERENT CURRENCIES
+      * CAN BE AGGREGATED INTO ONE REGULATORY TOTAL. WHEN NO RATE IS
+      * MAINTAINED FOR THE CURRENCY (WS-CCY-EXCH-RATE = ZERO), THE
+      * CONVERSION IS SKIPPED AND F007-AMT-AVA1 IS LEFT AS COMPUTED.
+       220050-CONVERT-TO-BASE-CCY.
+
+           IF  WS-CCY-EXCH-RATE > ZERO
+               EVALUATE WS-CCY-EXCH-FLAG
+                   WHEN 'D'
+                       COMPUTE F007-AMT-AVA1 ROUNDED =
+                               F007-AMT-AVA1 * WS-CCY-EXCH-RATE
+                   WHEN 'I'
+                       COMPUTE F007-AMT-AVA1 ROUNDED =
+                               F007-AMT-AVA1 / WS-CCY-EXCH-RATE
+               END-EVALUATE
+           END-IF.
+      ******************************************************************
+      * 220500-ACCUM-SUMMARY ROLLS F007-AMT-AVA1 UP BY OWNING BRANCH
+      * AND PRODUCT CODE FOR THE END-OF-RUN SUMMARY REPORT.
+       220500-ACCUM-SUMMARY.
+
+           PERFORM 220510-FIND-SUMMARY-ENTRY
+
+           IF NOT WS-SUM-FOUND
+               PERFORM 220520-ADD-SUMMARY-ENTRY
+           END-IF
+
+           IF WS-SUM-FOUND
+               ADD 1             TO WS-SUM-COUNT(WS-SUM-IDX)
+               ADD F007-AMT-AVA1 TO WS-SUM-AVA1-TOTAL(WS-SUM-IDX)
+           END-IF.
+      ******************************************************************
+       220510-FIND-SUMMARY-ENTRY.
+
+           MOVE 'N' TO WS-SUM-FOUND-SW
+           SET WS-SUM-IDX TO 1
+           SEARCH WS-SUM-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SUM-BRANCH(WS-SUM-IDX) = F007-CEN-OWN
+                AND WS-SUM-PROD(WS-SUM-IDX)   = F007-COD-PROD
+                   MOVE 'Y' TO WS-SUM-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 500 DISTINCT BRANCH/PRODUCT COMBINATIONS;
+      * IF THAT IS EVER EXCEEDED, THE OVERFLOWING COMBINATION IS
+      * SIMPLY LEFT OUT OF THE SUMMARY (THE MACHINE EXTRACT ITSELF
+      * IS UNAFFECTED).
+       220520-ADD-SUMMARY-ENTRY.
+
+           IF WS-SUM-USED < 500
+               ADD 1 TO WS-SUM-USED
+               SET WS-SUM-IDX TO WS-SUM-USED
+               MOVE F007-CEN-OWN  TO WS-SUM-BRANCH(WS-SUM-IDX)
+               MOVE F007-COD-PROD TO WS-SUM-PROD(WS-SUM-IDX)
+               MOVE ZEROS         TO WS-SUM-COUNT(WS-SUM-IDX)
+               MOVE ZEROS         TO WS-SUM-AVA1-TOTAL(WS-SUM-IDX)
+               MOVE 'Y'           TO WS-SUM-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 220650-LOOKUP-LOAN-CCY PULLS LOANM_CCY OFF LOANMSTR FOR THIS
+      * LOAN RISK POSITION (KEYED BY F007-NUM-RISK, THE LOAN NUMBER)
+      * SO F007-COD-CRG REFLECTS THE LOAN'S ACTUAL CURRENCY INSTEAD OF
+      * WHATEVER CURRENCY-GROUP VALUE (OR NONE) ARRIVED ON THE INPUT
+      * EXTRACT. A LOAN NUMBER NOT FOUND ON LOANMSTR LEAVES
+      * F007-COD-CRG UNCHANGED RATHER THAN BLANKING IT.
+       220650-LOOKUP-LOAN-CCY.
+
+           MOVE 'N'            TO WS-LOAN-CCY-FOUND-SW
+           MOVE F007-NUM-RISK  TO LLOANM-NO
+
+           EXEC SQL
+               SELECT LOANM_CCY
+                 INTO :LLOANM-CCY
+                 FROM IDC015.LOANMSTR
+                WHERE LOANM_NO = :LLOANM-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y'        TO WS-LOAN-CCY-FOUND-SW
+               MOVE LLOANM-CCY TO F007-COD-CRG
+           END-IF.
+      ******************************************************************
+      * 220700-ACCUM-CCY-EXPOSURE ROLLS F007-AMT-AVA1 UP BY
+      * F007-COD-CRG (CURRENCY-RISK GROUP) FOR THE END-OF-RUN
+      * CROSS-CURRENCY EXPOSURE SECTION OF THE SUMMARY REPORT.
+       220700-ACCUM-CCY-EXPOSURE.
+
+           PERFORM 220710-FIND-CCY-EXP-ENTRY
+
+           IF NOT WS-CCY-EXP-FOUND
+               PERFORM 220720-ADD-CCY-EXP-ENTRY
+           END-IF
+
+           IF WS-CCY-EXP-FOUND
+               ADD 1             TO WS-CCY-EXP-COUNT(WS-CCY-EXP-IDX)
+               ADD F007-AMT-AVA1 TO
+                   WS-CCY-EXP-AVA1-TOTAL(WS-CCY-EXP-IDX)
+           END-IF.
+      ******************************************************************
+       220710-FIND-CCY-EXP-ENTRY.
+
+           MOVE 'N' TO WS-CCY-EXP-FOUND-SW
+           SET WS-CCY-EXP-IDX TO 1
+           SEARCH WS-CCY-EXP-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CCY-EXP-COD-CRG(WS-CCY-EXP-IDX) = F007-COD-CRG
+                   MOVE 'Y' TO WS-CCY-EXP-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 50 DISTINCT CURRENCY-RISK GROUPS; IF THAT
+      * IS EVER EXCEEDED, THE OVERFLOWING GROUP IS SIMPLY LEFT OUT OF
+      * THE SUMMARY (THE MACHINE EXTRACT ITSELF IS UNAFFECTED).
+       220720-ADD-CCY-EXP-ENTRY.
+
+           IF WS-CCY-EXP-USED < 50
+               ADD 1 TO WS-CCY-EXP-USED
+               SET WS-CCY-EXP-IDX TO WS-CCY-EXP-USED
+               MOVE F007-COD-CRG TO WS-CCY-EXP-COD-CRG(WS-CCY-EXP-IDX)
+               MOVE ZEROS        TO WS-CCY-EXP-COUNT(WS-CCY-EXP-IDX)
+               MOVE ZEROS        TO
+                   WS-CCY-EXP-AVA1-TOTAL(WS-CCY-EXP-IDX)
+               MOVE 'Y'          TO WS-CCY-EXP-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 220800-REFRESH-RISKAVAIL KEEPS THE RISKAVAIL TABLE CURRENT
+      * WITH THIS RECORD'S JUST-COMPUTED F007-AMT-AVA1 AND THE
+      * FIGURES IT WAS DERIVED FROM, SO LOANR100 CAN RECALCULATE AND
+      * UPDATE A LOAN'S AVAILABLE AMOUNT IMMEDIATELY AFTER A
+      * REPAYMENT POSTS INSTEAD OF WAITING FOR THE NEXT TIME THIS
+      * PROGRAM RUNS.
+       220800-REFRESH-RISKAVAIL.
+
+           PERFORM 220810-CHECK-RISKAVAIL-EXISTS
+
+           IF WS-RISKAVAIL-FOUND
+               PERFORM 220820-UPDATE-RISKAVAIL-ROW
+           ELSE
+               PERFORM 220830-INSERT-RISKAVAIL-ROW
+           END-IF.
+      ******************************************************************
+       220810-CHECK-RISKAVAIL-EXISTS.
+
+           MOVE 'N' TO WS-RISKAVAIL-FOUND-SW
+
+           EXEC SQL
+               SELECT RAVAIL_NUM_RISK
+                 INTO :WS-RISKAVAIL-HOLD
+                 FROM IDC015.RISKAVAIL
+                WHERE RAVAIL_ENT      = :F007-ENT
+                  AND RAVAIL_COD_PROD = :F007-COD-PROD
+                  AND RAVAIL_NUM_RISK = :F007-NUM-RISK
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-RISKAVAIL-FOUND-SW
+           END-IF.
+      ******************************************************************
+       220820-UPDATE-RISKAVAIL-ROW.
+
+           EXEC SQL
+               UPDATE IDC015.RISKAVAIL
+                  SET RAVAIL_DEBTBAL       = :F007-DEBTBAL,
+                      RAVAIL_AMT_CAP       = :F007-AMT-CAP,
+                      RAVAIL_AMT_ITR       = :F007-AMT-ITR,
+                      RAVAIL_AMT_COM       = :F007-AMT-COM,
+                      RAVAIL_AMT_AVA1      = :F007-AMT-AVA1,
+                      RAVAIL_LAST_UPD_DATE = :WS-TODAY-DATE-X,
+                      RAVAIL_PER_RTN       = :F007-PER-RTN
+                WHERE RAVAIL_ENT      = :F007-ENT
+                  AND RAVAIL_COD_PROD = :F007-COD-PROD
+                  AND RAVAIL_NUM_RISK = :F007-NUM-RISK
+           END-EXEC.
+      ******************************************************************
+       220830-INSERT-RISKAVAIL-ROW.
+
+           EXEC SQL
+               INSERT INTO IDC015.RISKAVAIL
+                   ( RAVAIL_ENT, RAVAIL_COD_PROD, RAVAIL_NUM_RISK,
+                     RAVAIL_DEBTBAL, RAVAIL_AMT_CAP, RAVAIL_AMT_ITR,
+                     RAVAIL_AMT_COM, RAVAIL_AMT_AVA1,
+                     RAVAIL_LAST_UPD_DATE, RAVAIL_PER_RTN )
+               VALUES
+                   ( :F007-ENT, :F007-COD-PROD, :F007-NUM-RISK,
+                     :F007-DEBTBAL, :F007-AMT-CAP, :F007-AMT-ITR,
+                     :F007-AMT-COM, :F007-AMT-AVA1,
+                     :WS-TODAY-DATE-X, :F007-PER-RTN )
+           END-EXEC.
+      ******************************************************************
+      * 220900-CHECK-RFNC-APPROVAL WITHHOLDS F007-AMT-AVA1 FROM A
+      * REFINANCING-FLAGGED RISK POSITION UNTIL RFNCAPPR SHOWS A
+      * REVIEWER HAS APPROVED IT. THE FIRST TIME A POSITION IS SEEN
+      * WITH F007-FLG-RFNC SET, 220920-INSERT-RFNC-PENDING REGISTERS
+      * IT ON RFNCAPPR AS PENDING SO IT SHOWS UP ON A REVIEWER'S
+      * WORKLIST; ON EVERY RUN AFTER THAT, THE LAST STATUS RECORDED ON
+      * RFNCAPPR DECIDES WHETHER THE AVAILABLE AMOUNT IS LET THROUGH.
+       220900-CHECK-RFNC-APPROVAL.
+
+           PERFORM 220910-LOOKUP-RFNC-APPROVAL
+
+           IF NOT WS-RFNC-FOUND
+               PERFORM 220920-INSERT-RFNC-PENDING
+               MOVE 'P' TO WS-RFNC-STATUS-HOLD
+           END-IF
+
+           IF WS-RFNC-STATUS-HOLD NOT = 'A'
+               MOVE ZEROS              TO F007-AMT-AVA1
+               MOVE F007-ENT            TO PAPPR-ENT
+               MOVE F007-NUM-RISK       TO PAPPR-NUM-RISK
+               MOVE WS-RFNC-STATUS-HOLD TO PAPPR-STATUS
+               MOVE 'AWAITING RFNC APPROVAL - AVA1 WITHHELD'
+                                    TO PAPPR-REASON
+               WRITE RE-PENDAPPR
+               ADD 1 TO WS-CTL-PEND-CNT
+           END-IF.
+      ******************************************************************
+      * 220910-LOOKUP-RFNC-APPROVAL READS THE CURRENT APPROVAL STATUS
+      * FOR THIS RISK POSITION OFF RFNCAPPR, IF A ROW EXISTS YET.
+       220910-LOOKUP-RFNC-APPROVAL.
+
+           MOVE 'N' TO WS-RFNC-FOUND-SW
+
+           EXEC SQL
+               SELECT RFAPPR_STATUS INTO :RFAPPR-STATUS
+                 FROM IDC015.RFNCAPPR
+                WHERE RFAPPR_ENT      = :F007-ENT
+                  AND RFAPPR_NUM_RISK = :F007-NUM-RISK
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y'           TO WS-RFNC-FOUND-SW
+               MOVE RFAPPR-STATUS TO WS-RFNC-STATUS-HOLD
+           END-IF.
+      ******************************************************************
+      * 220920-INSERT-RFNC-PENDING REGISTERS A REFINANCING-FLAGGED
+      * RISK POSITION SEEN FOR THE FIRST TIME AS A PENDING ROW ON
+      * RFNCAPPR, READY FOR THE APPROVAL MAINTENANCE RUN (RFNCM100) TO
+      * ACT ON.
+       220920-INSERT-RFNC-PENDING.
+
+           MOVE F007-ENT         TO RFAPPR-ENT
+           MOVE F007-NUM-RISK    TO RFAPPR-NUM-RISK
+           MOVE 'P'              TO RFAPPR-STATUS
+           MOVE WS-TODAY-DATE-X  TO RFAPPR-FLAG-DATE
+           MOVE SPACES           TO RFAPPR-APPR-DATE
+           MOVE SPACES           TO RFAPPR-APPR-USER
+
+           EXEC SQL
+               INSERT INTO IDC015.RFNCAPPR
+                   ( RFAPPR_ENT, RFAPPR_NUM_RISK, RFAPPR_STATUS,
+                     RFAPPR_FLAG_DATE )
+               VALUES
+                   ( :RFAPPR-ENT, :RFAPPR-NUM-RISK, :RFAPPR-STATUS,
+                     :RFAPPR-FLAG-DATE )
+           END-EXEC.
+      ******************************************************************
+      * 220930-INSERT-RISKHIST-ROW ADDS ONE ROW TO RISKHIST FOR THE
+      * CURRENT RISK POSITION AS OF TODAY'S RUN DATE, CARRYING
+      * F007-AMT-AVA1 AND F007-DEBTBAL. UNLIKE RISKAVAIL (WHICH IS
+      * UPDATED IN PLACE SO IT ONLY EVER HOLDS THE LATEST FIGURES),
+      * RISKHIST GETS A NEW ROW EVERY RUN SO AVAILABILITY AND DEBT
+      * BALANCE CAN BE TRENDED MONTH OVER MONTH.
+       220930-INSERT-RISKHIST-ROW.
+
+           MOVE F007-ENT         TO RHIST-ENT
+           MOVE F007-NUM-RISK    TO RHIST-NUM-RISK
+           MOVE WS-TODAY-DATE-X  TO RHIST-RUN-DATE
+           MOVE F007-AMT-AVA1    TO RHIST-AMT-AVA1
+           MOVE F007-DEBTBAL     TO RHIST-DEBTBAL
+
+           EXEC SQL
+               INSERT INTO IDC015.RISKHIST
+                   ( RHIST_ENT, RHIST_NUM_RISK, RHIST_RUN_DATE,
+                     RHIST_AMT_AVA1, RHIST_DEBTBAL )
+               VALUES
+                   ( :RHIST-ENT, :RHIST-NUM-RISK, :RHIST-RUN-DATE,
+                     :RHIST-AMT-AVA1, :RHIST-DEBTBAL )
+           END-EXEC.
+      ******************************************************************
+      * 990200-PRINT-SUMMARY-REPORT WRITES THE HUMAN-READABLE
+      * AVAILABILITY SUMMARY (BY OWNING BRANCH AND PRODUCT CODE)
+      * THAT ACCOMPANIES THE MACHINE CIRBE EXTRACT.
+       990200-PRINT-SUMMARY-REPORT.
+
+           OPEN OUTPUT SUMMARY-RPT
+
+           MOVE 'RV3C0100 - AVAILABILITY SUMMARY BY BRANCH/PRODUCT'
+               TO RE-SUMMARY-LINE
+           WRITE RE-SUMMARY-LINE
+           MOVE 'BRCH  PR  RECORD-COUNT  TOTAL-AMT-AVA1'
+               TO RE-SUMMARY-LINE
+           WRITE RE-SUMMARY-LINE
+
+           PERFORM 990210-PRINT-SUMMARY-LINE
+               VARYING WS-SUM-IDX FROM 1 BY 1
+               UNTIL WS-SUM-IDX > WS-SUM-USED
+
+           MOVE 'RV3C0100 - CROSS-CURRENCY EXPOSURE BY CRG'
+               TO RE-SUMMARY-LINE
+           WRITE RE-SUMMARY-LINE
+           MOVE 'CRG   RECORD-COUNT  TOTAL-AMT-AVA1'
+               TO RE-SUMMARY-LINE
+           WRITE RE-SUMMARY-LINE
+
+           PERFORM 990220-PRINT-CCY-EXP-LINE
+               VARYING WS-CCY-EXP-IDX FROM 1 BY 1
+               UNTIL WS-CCY-EXP-IDX > WS-CCY-EXP-USED
+
+           CLOSE SUMMARY-RPT.
+      ******************************************************************
+       990210-PRINT-SUMMARY-LINE.
+
+           MOVE WS-SUM-BRANCH(WS-SUM-IDX)     TO WS-RPT-BRANCH
+           MOVE WS-SUM-PROD(WS-SUM-IDX)       TO WS-RPT-PROD
+           MOVE WS-SUM-COUNT(WS-SUM-IDX)      TO WS-RPT-COUNT
+           MOVE WS-SUM-AVA1-TOTAL(WS-SUM-IDX) TO WS-RPT-TOTAL
+           WRITE RE-SUMMARY-LINE FROM WS-RPT-LINE.
+      ******************************************************************
+       990220-PRINT-CCY-EXP-LINE.
+
+           MOVE WS-CCY-EXP-COD-CRG(WS-CCY-EXP-IDX)    TO WS-CCY-RPT-CRG
+           MOVE WS-CCY-EXP-COUNT(WS-CCY-EXP-IDX)    TO WS-CCY-RPT-COUNT
+           MOVE WS-CCY-EXP-AVA1-TOTAL(WS-CCY-EXP-IDX)
+                                                     TO WS-CCY-RPT-TOTAL
+           WRITE RE-SUMMARY-LINE FROM WS-CCY-RPT-LINE.
+      ******************************************************************
+      * 220600-WRITE-AUDIT-RECORD RECORDS THE BEFORE/AFTER
+      * F007-AMT-AVA1 AND THE USER/TERMINAL THAT LAST MODIFIED THE
+      * RISK POSITION, FOR ANY RECORD ARRIVING WITH F007-FLG-MOD
+      * SET ON.
+       220600-WRITE-AUDIT-RECORD.
+
+           MOVE F007-ENT                TO AUD-ENT
+           MOVE F007-COD-PROD           TO AUD-COD-PROD
+           MOVE F007-NUM-RISK           TO AUD-NUM-RISK
+           MOVE WS-AUDIT-BEFORE-AVA1    TO AUD-AMT-AVA1-BEFORE
+           MOVE F007-AMT-AVA1           TO AUD-AMT-AVA1-AFTER
+           MOVE F007-ENT-LASTMOD        TO AUD-ENT-LASTMOD
+           MOVE F007-BRN-LASTMOD        TO AUD-BRN-LASTMOD
+           MOVE F007-COD-LASTMODUSER    TO AUD-COD-LASTMODUSER
+           MOVE F007-COD-LASTMODTRM     TO AUD-COD-LASTMODTRM
+           WRITE RE-AUDIT-REC
+
+           MOVE 'RV3C0100'              TO AUDTRL-PGM-ID
+           MOVE 'RECALC'                TO AUDTRL-TRAN-TYPE
+           MOVE F007-NUM-RISK           TO AUDTRL-KEY
+           MOVE WS-AUDIT-BEFORE-AVA1    TO AUDTRL-BEFORE-VAL
+           MOVE F007-AMT-AVA1           TO AUDTRL-AFTER-VAL
+           MOVE F007-COD-LASTMODUSER    TO AUDTRL-USER-ID
+           MOVE F007-COD-LASTMODTRM     TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
       ******************************************************************
-           EXIT PROGRAM.
