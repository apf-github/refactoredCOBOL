@@ -0,0 +1,234 @@
+      ******************************************************************
+      * REFM100 APPLIES REFINPT-FILE ADD/MODIFY/DELETE TRANSACTIONS
+      * (REFIN-REQ-TYPE 01/02/03) AGAINST THE CURRENCY/COUNTRY
+      * REFERENCE TABLE BY CALLING QBEC9900 PER TRANSACTION, THE SAME
+      * WAY CUSTM100 AND LOANM100 DRIVE THEIR DB2 TABLES.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFM100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT REFTRAN-FILE ASSIGN I1DQ0301.
+           SELECT REFREJ-FILE  ASSIGN O1DQ0302.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * REFTRAN-FILE CARRIES THE INCOMING ADD/MODIFY/DELETE
+      * TRANSACTIONS (SEE REFTRAN.cpy FOR THE FIELD LAYOUT, COPIED
+      * INTO WORKING-STORAGE BELOW).
+       FD  REFTRAN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-REFIN                        PIC X(176).
+      ******************************************************************
+      * REFREJ-FILE CARRIES TRANSACTIONS QBEC9900 COULD NOT APPLY
+      * (RECORD NOT FOUND, DUPLICATE ADD, OR OTHER FILE STATUS), SO A
+      * BAD TRANSACTION DOES NOT SIMPLY VANISH FROM THE RUN.
+       FD  REFREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-REFREJ.
+           05  RREJ-REQ-TYPE                PIC X(2).
+           05  RREJ-COD-ENTITY              PIC X(4).
+           05  RREJ-LNG-DATA                PIC X(1).
+           05  RREJ-COD-RETURN              PIC X(2).
+           05  RREJ-FILE-STATUS             PIC X(2).
+           05  RREJ-REASON                  PIC X(40).
+           05  FILLER                       PIC X(24).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-ADD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-MOD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-DEL-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJ-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+       COPY REFTRAN.
+      ******************************************************************
+      * QBEC9900 NESTS AT LEVEL 02 SINCE IT IS NORMALLY CARRIED INSIDE
+      * A LARGER INTERFACE AREA; WS-QBEC9900-AREA SUPPLIES THE 01-
+      * LEVEL WRAPPER FOR THE COMMAREA PASSED TO QBEC9900 BELOW.
+       01  WS-QBEC9900-AREA.
+           COPY QBEC9900.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE TRANSACTION AND REJECT FILES, LOOPS
+      * CALLING 100100-PROCESS-ONE-TRANSACTION PER RECORD, AND PRINTS
+      * THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  REFTRAN-FILE
+           OPEN OUTPUT REFREJ-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-TRANSACTION UNTIL WS-EOF-YES
+
+           CLOSE REFTRAN-FILE
+           CLOSE REFREJ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+       100100-PROCESS-ONE-TRANSACTION.
+
+           EVALUATE REFIN-REQ-TYPE
+               WHEN '01'
+                   PERFORM 200000-APPLY-ADD
+               WHEN '02'
+                   PERFORM 200100-APPLY-MOD
+               WHEN '03'
+                   PERFORM 200200-APPLY-DEL
+               WHEN OTHER
+                   MOVE REFIN-REQ-TYPE     TO RREJ-REQ-TYPE
+                   MOVE REFIN-COD-ENTITY   TO RREJ-COD-ENTITY
+                   MOVE REFIN-LNG-DATA     TO RREJ-LNG-DATA
+                   MOVE SPACES             TO RREJ-COD-RETURN
+                                              RREJ-FILE-STATUS
+                   MOVE 'UNRECOGNIZED REFIN-REQ-TYPE'
+                                           TO RREJ-REASON
+                   PERFORM 900100-WRITE-REJECT
+           END-EVALUATE
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ REFTRAN-FILE INTO REFINPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200000-APPLY-ADD CALLS QBEC9900 TO ADD A NEW REFERENCE TABLE
+      * ROW FOR AN 01/ADD TRANSACTION.
+       200000-APPLY-ADD.
+
+           PERFORM 190000-BUILD-QBEC9900-COMMAREA
+           SET QBEC9900-FUNC-ADD TO TRUE
+
+           CALL 'QBEC9900' USING WS-QBEC9900-AREA
+
+           IF QBEC9900-88-COD-RETURN-OK
+               ADD 1 TO WS-CTL-ADD-CNT
+           ELSE
+               MOVE '01' TO RREJ-REQ-TYPE
+               MOVE 'ADD FAILED - SEE COD-RETURN/FILE-STATUS'
+                                       TO RREJ-REASON
+               PERFORM 900200-BUILD-REJECT-FROM-RETURN
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200100-APPLY-MOD CALLS QBEC9900 TO UPDATE AN EXISTING
+      * REFERENCE TABLE ROW FOR A 02/MOD TRANSACTION.
+       200100-APPLY-MOD.
+
+           PERFORM 190000-BUILD-QBEC9900-COMMAREA
+           SET QBEC9900-FUNC-UPDATE TO TRUE
+
+           CALL 'QBEC9900' USING WS-QBEC9900-AREA
+
+           IF QBEC9900-88-COD-RETURN-OK
+               ADD 1 TO WS-CTL-MOD-CNT
+           ELSE
+               MOVE '02' TO RREJ-REQ-TYPE
+               MOVE 'UPDATE FAILED - SEE COD-RETURN/FILE-STATUS'
+                                       TO RREJ-REASON
+               PERFORM 900200-BUILD-REJECT-FROM-RETURN
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200200-APPLY-DEL CALLS QBEC9900 TO REMOVE A REFERENCE TABLE
+      * ROW FOR A 03/DEL TRANSACTION.
+       200200-APPLY-DEL.
+
+           PERFORM 190000-BUILD-QBEC9900-COMMAREA
+           SET QBEC9900-FUNC-DELETE TO TRUE
+
+           CALL 'QBEC9900' USING WS-QBEC9900-AREA
+
+           IF QBEC9900-88-COD-RETURN-OK
+               ADD 1 TO WS-CTL-DEL-CNT
+           ELSE
+               MOVE '03' TO RREJ-REQ-TYPE
+               MOVE 'DELETE FAILED - SEE COD-RETURN/FILE-STATUS'
+                                       TO RREJ-REASON
+               PERFORM 900200-BUILD-REJECT-FROM-RETURN
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 190000-BUILD-QBEC9900-COMMAREA MOVES THE CURRENT TRANSACTION
+      * INTO THE QBEC9900 COMMAREA BEFORE 200000-APPLY-ADD,
+      * 200100-APPLY-MOD, OR 200200-APPLY-DEL CALLS QBEC9900.
+       190000-BUILD-QBEC9900-COMMAREA.
+
+           MOVE REFIN-COD-ENTITY       TO QBEC9900-COD-ENTITY
+           MOVE REFIN-LNG-DATA         TO QBEC9900-LNG-DATA
+           MOVE REFIN-COD-SHORT        TO QBEC9900-COD-SHORT
+           MOVE REFIN-COD-NB           TO QBEC9900-COD-NB
+           MOVE REFIN-COD-NATCC        TO QBEC9900-COD-NATCC
+           MOVE REFIN-COD-RCC          TO QBEC9900-COD-RCC
+           MOVE REFIN-COD-NRESFCC      TO QBEC9900-COD-NRESFCC
+           MOVE REFIN-COD-NATCTRY      TO QBEC9900-COD-NATCTRY
+           MOVE REFIN-EXCH-RATE        TO QBEC9900-EXCH-RATE
+           MOVE REFIN-DES-ENTITY       TO QBEC9900-DES-ENTITY
+           MOVE REFIN-DES-NB           TO QBEC9900-DES-NB
+           MOVE REFIN-DES-NATCC        TO QBEC9900-DES-NATCC
+           MOVE REFIN-DES-NATCTRY      TO QBEC9900-DES-NATCTRY.
+      ******************************************************************
+       900100-WRITE-REJECT.
+
+           WRITE RE-REFREJ
+           ADD 1 TO WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900200-BUILD-REJECT-FROM-RETURN FILLS IN THE COMMON PART OF
+      * RE-REFREJ FROM THE CURRENT TRANSACTION AND THE QBEC9900
+      * RETURN CODE, LEAVING RREJ-REQ-TYPE/RREJ-REASON TO THE CALLER.
+       900200-BUILD-REJECT-FROM-RETURN.
+
+           MOVE REFIN-COD-ENTITY       TO RREJ-COD-ENTITY
+           MOVE REFIN-LNG-DATA         TO RREJ-LNG-DATA
+           MOVE QBEC9900-COD-RETURN    TO RREJ-COD-RETURN
+           MOVE QBEC9900-FILE-STATUS   TO RREJ-FILE-STATUS.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S REFERENCE TABLE
+      * MAINTENANCE RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'REFM100 CONTROL TOTALS'
+           DISPLAY '  ENTRIES ADDED .................... : '
+                   WS-CTL-ADD-CNT
+           DISPLAY '  ENTRIES MODIFIED .................. : '
+                   WS-CTL-MOD-CNT
+           DISPLAY '  ENTRIES DELETED ................... : '
+                   WS-CTL-DEL-CNT
+           DISPLAY '  TRANSACTIONS REJECTED ............. : '
+                   WS-CTL-REJ-CNT.
+      ******************************************************************
