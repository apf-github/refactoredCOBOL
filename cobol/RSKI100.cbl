@@ -0,0 +1,199 @@
+      ******************************************************************
+      * RSKI100 IS THE ONLINE INQUIRY TRANSACTION (TRANSID RSKI) THAT
+      * LETS BRANCH STAFF KEY IN A RISK NUMBER (F007-NUM-RISK) AND SEE
+      * ITS CURRENT AVAILABLE AMOUNT (F007-AMT-AVA1) AND RETURN
+      * PERCENTAGE (F007-PER-RTN) IMMEDIATELY, INSTEAD OF HAVING TO
+      * WAIT FOR THE NEXT RV3C0100 BATCH CYCLE AND READ A DERIVED
+      * REPORT. BOTH FIGURES ARE READ STRAIGHT OFF RISKAVAIL, THE SAME
+      * TABLE RV3C0100 REFRESHES EVERY RUN FOR EACH RISK POSITION (SEE
+      * 220800-REFRESH-RISKAVAIL), SO THIS TRANSACTION NEVER TOUCHES
+      * THE FLAT CIRBE EXTRACT ITSELF.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSKI100.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * WS-INQ-INPUT HOLDS THE RAW TEXT RECEIVED FROM THE TERMINAL ON
+      * THE SECOND PSEUDO-CONVERSATIONAL TURN: THE ENTITY, PRODUCT
+      * CODE, AND RISK NUMBER KEYED IN, IN THAT ORDER. ALL THREE ARE
+      * NEEDED SINCE THEY TOGETHER ARE RISKAVAIL'S FULL KEY (SEE
+      * COPYBOOK RISKAVAIL) - A RISK NUMBER ALONE CAN EXIST UNDER MORE
+      * THAN ONE ENTITY/PRODUCT.
+       01  WS-INQ-INPUT.
+           05  INQ-ENT                      PIC X(4)    VALUE SPACES.
+           05  INQ-COD-PROD                 PIC X(2)    VALUE SPACES.
+           05  INQ-NUM-RISK                 PIC X(10)   VALUE SPACES.
+       01  WS-INQ-INPUT-LEN                 PIC S9(4) COMP
+                                                         VALUE 16.
+      ******************************************************************
+      * WS-RISKAVAIL-FOUND-SW TELLS 320000-SEND-INQUIRY-RESULT WHETHER
+      * 310000-LOOKUP-AVAILABILITY FOUND A RISKAVAIL ROW FOR THE
+      * KEYED-IN RISK NUMBER.
+       01  WS-RISKAVAIL-FOUND-SW            PIC X(1)    VALUE 'N'.
+           88  WS-RISKAVAIL-FOUND                       VALUE 'Y'.
+      ******************************************************************
+      * THE INITIAL PROMPT SCREEN, SENT THE FIRST TIME THE TRANSACTION
+      * IS ENTERED (EIBCALEN = 0).
+       01  WS-PROMPT-TEXT.
+           05  FILLER                       PIC X(26)   VALUE
+                   'RISK AVAILABILITY INQUIRY'.
+           05  FILLER                       PIC X(14)   VALUE
+                   SPACES.
+           05  FILLER                       PIC X(40)   VALUE
+                   'ENTER ENTITY, PRODUCT CODE, RISK NUMBER'.
+      ******************************************************************
+      * THE RESULT SCREEN, BUILT AND SENT BY 320000-SEND-INQUIRY-
+      * RESULT ONCE THE LOOKUP COMPLETES.
+       01  WS-RESULT-TEXT.
+           05  FILLER                       PIC X(9)    VALUE
+                   'ENTITY: '.
+           05  RES-ENT                      PIC X(4).
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  FILLER                       PIC X(9)    VALUE
+                   'PRODUCT:'.
+           05  RES-COD-PROD                 PIC X(2).
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  FILLER                       PIC X(12)   VALUE
+                   'RISK NUMBER:'.
+           05  RES-NUM-RISK                 PIC X(10).
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(18)   VALUE
+                   'AVAILABLE AMOUNT:'.
+           05  RES-AMT-AVA1                 PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(19)   VALUE
+                   'RETURN PERCENTAGE:'.
+           05  RES-PER-RTN                  PIC ZZ9-.
+      ******************************************************************
+      * THE NOT-FOUND SCREEN, SENT WHEN THE KEYED-IN ENTITY/PRODUCT/
+      * RISK NUMBER COMBINATION HAS NO ROW ON RISKAVAIL.
+       01  WS-NOTFOUND-TEXT.
+           05  FILLER                       PIC X(9)    VALUE
+                   'ENTITY: '.
+           05  NF-ENT                       PIC X(4).
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  FILLER                       PIC X(9)    VALUE
+                   'PRODUCT:'.
+           05  NF-COD-PROD                  PIC X(2).
+           05  FILLER                       PIC X(3)    VALUE SPACES.
+           05  FILLER                       PIC X(12)   VALUE
+                   'RISK NUMBER:'.
+           05  NF-NUM-RISK                  PIC X(10).
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(28)   VALUE
+                   'NOT FOUND ON RISKAVAIL'.
+      ******************************************************************
+       COPY RISKAVAIL.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                      PIC X(1).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      ******************************************************************
+      * 100000-MAINLINE SENDS THE INITIAL PROMPT ON THE FIRST ENTRY OF
+      * THE TRANSACTION (EIBCALEN = 0) AND RETURNS PSEUDO-
+      * CONVERSATIONALLY, READY TO RECEIVE THE KEYED-IN RISK NUMBER ON
+      * THE NEXT ENTRY.
+       100000-MAINLINE.
+
+           IF EIBCALEN = 0
+               PERFORM 200000-SEND-INQUIRY-PROMPT
+
+               EXEC CICS RETURN
+                   TRANSID('RSKI')
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(1)
+               END-EXEC
+           ELSE
+               PERFORM 300000-RECEIVE-AND-LOOKUP
+
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+      ******************************************************************
+      * 200000-SEND-INQUIRY-PROMPT SENDS THE INITIAL PROMPT SCREEN,
+      * ERASING WHATEVER WAS ON THE TERMINAL BEFORE.
+       200000-SEND-INQUIRY-PROMPT.
+
+           EXEC CICS SEND TEXT
+               FROM(WS-PROMPT-TEXT)
+               LENGTH(LENGTH OF WS-PROMPT-TEXT)
+               ERASE
+           END-EXEC.
+      ******************************************************************
+      * 300000-RECEIVE-AND-LOOKUP RECEIVES THE KEYED-IN RISK NUMBER,
+      * LOOKS UP ITS CURRENT AVAILABILITY, AND SENDS BACK THE RESULT.
+       300000-RECEIVE-AND-LOOKUP.
+
+           EXEC CICS RECEIVE
+               INTO(WS-INQ-INPUT)
+               LENGTH(WS-INQ-INPUT-LEN)
+               NOHANDLE
+           END-EXEC
+
+           MOVE INQ-ENT      TO RAVAIL-ENT
+           MOVE INQ-COD-PROD TO RAVAIL-COD-PROD
+           MOVE INQ-NUM-RISK TO RAVAIL-NUM-RISK
+
+           PERFORM 310000-LOOKUP-AVAILABILITY
+           PERFORM 320000-SEND-INQUIRY-RESULT.
+      ******************************************************************
+      * 310000-LOOKUP-AVAILABILITY READS THE CURRENT AVAILABLE AMOUNT
+      * AND RETURN PERCENTAGE OFF RISKAVAIL FOR THE KEYED-IN ENTITY,
+      * PRODUCT CODE, AND RISK NUMBER - RISKAVAIL'S FULL KEY (SEE
+      * COPYBOOK RISKAVAIL). A RISK NUMBER ALONE IS NOT UNIQUE, SO ALL
+      * THREE MUST BE SUPPLIED.
+       310000-LOOKUP-AVAILABILITY.
+
+           MOVE 'N' TO WS-RISKAVAIL-FOUND-SW
+
+           EXEC SQL
+               SELECT RAVAIL_AMT_AVA1, RAVAIL_PER_RTN
+                 INTO :RAVAIL-AMT-AVA1, :RAVAIL-PER-RTN
+                 FROM IDC015.RISKAVAIL
+                WHERE RAVAIL_ENT      = :RAVAIL-ENT
+                  AND RAVAIL_COD_PROD = :RAVAIL-COD-PROD
+                  AND RAVAIL_NUM_RISK = :RAVAIL-NUM-RISK
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-RISKAVAIL-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 320000-SEND-INQUIRY-RESULT SENDS THE AVAILABILITY FIGURES WHEN
+      * THE ENTITY/PRODUCT/RISK NUMBER COMBINATION WAS FOUND ON
+      * RISKAVAIL, OR THE NOT-FOUND SCREEN WHEN IT WAS NOT.
+       320000-SEND-INQUIRY-RESULT.
+
+           IF WS-RISKAVAIL-FOUND
+               MOVE RAVAIL-ENT         TO RES-ENT
+               MOVE RAVAIL-COD-PROD    TO RES-COD-PROD
+               MOVE RAVAIL-NUM-RISK    TO RES-NUM-RISK
+               MOVE RAVAIL-AMT-AVA1    TO RES-AMT-AVA1
+               MOVE RAVAIL-PER-RTN     TO RES-PER-RTN
+
+               EXEC CICS SEND TEXT
+                   FROM(WS-RESULT-TEXT)
+                   LENGTH(LENGTH OF WS-RESULT-TEXT)
+                   ERASE
+               END-EXEC
+           ELSE
+               MOVE RAVAIL-ENT         TO NF-ENT
+               MOVE RAVAIL-COD-PROD    TO NF-COD-PROD
+               MOVE RAVAIL-NUM-RISK    TO NF-NUM-RISK
+
+               EXEC CICS SEND TEXT
+                   FROM(WS-NOTFOUND-TEXT)
+                   LENGTH(LENGTH OF WS-NOTFOUND-TEXT)
+                   ERASE
+               END-EXEC
+           END-IF.
+      ******************************************************************
