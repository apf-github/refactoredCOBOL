@@ -0,0 +1,751 @@
+      ******************************************************************
+      * LOANR100 APPLIES LOANINPT-FILE REPAYMENT TRANSACTIONS
+      * (LOANIN-REQ-TYPE 05) AGAINST THE LOANMSTR DB2 TABLE, REDUCING
+      * THE LOAN'S OUTSTANDING BALANCE (CARRIED IN LOANM_MAX_AMT,
+      * WHICH HOLDS THE LOAN'S CURRENT OUTSTANDING AMOUNT ONCE A LOAN
+      * IS ORIGINATED) AND INSERTING THE MATCHING LOANRPHST ROW.
+      * NEW-LOAN TRANSACTIONS (REQ-TYPE 04) ARE NOT HANDLED HERE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LOANTRAN-FILE ASSIGN I1DQ0203.
+           SELECT LOANREJ-FILE  ASSIGN O1DQ0204.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN CK2DQ01
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+           SELECT GLPOST-FILE   ASSIGN GL1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LOANTRAN-FILE CARRIES THE INCOMING NEW-LOAN/REPAYMENT
+      * TRANSACTIONS (SEE LOANTRAN.cpy FOR THE FIELD LAYOUT, COPIED
+      * INTO WORKING-STORAGE BELOW).
+       FD  LOANTRAN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANIN                       PIC X(40).
+      ******************************************************************
+      * LOANREJ-FILE CARRIES REPAYMENT TRANSACTIONS THAT FAILED
+      * VALIDATION OR THE DB2 UPDATE/INSERT, SO A BAD TRANSACTION
+      * DOES NOT SIMPLY VANISH FROM THE RUN.
+       FD  LOANREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANREJ.
+           05  LREJ-REQ-TYPE                PIC X(2).
+           05  LREJ-LLOANM-NO               PIC X(10).
+           05  LREJ-SQLCODE                 PIC S9(9) COMP-3.
+           05  LREJ-REASON                  PIC X(40).
+           05  FILLER                       PIC X(36).
+      ******************************************************************
+      * CHECKPOINT-FILE HOLDS THE COUNT OF LOANTRAN-FILE TRANSACTIONS
+      * ALREADY PROCESSED, PLUS THE CATEGORY/LOAN NUMBER OF THE LAST
+      * REPAYMENT SUCCESSFULLY COMMITTED TO LOANMSTR/LOANRPHST. IF THE
+      * JOB ABENDS MID-RUN (E.G. ON A DB2 ERROR SURFACED THROUGH
+      * QRECDB2), A RERUN SKIPS PAST THIS MANY TRANSACTIONS INSTEAD OF
+      * REPROCESSING THE WHOLE DAY'S FILE AND DOUBLE-POSTING REPAYMENTS
+      * THAT ALREADY WENT THROUGH (SEE 100000-MAINLINE/
+      * 100050-APPLY-CHECKPOINT).
+       FD  CHECKPOINT-FILE.
+
+       01  RE-CHECKPOINT.
+           05  CKPT-TOTAL-READ              PIC 9(9).
+           05  CKPT-LAST-LOANRPH-CAT        PIC X(2).
+           05  CKPT-LAST-LOANRPH-NO         PIC 9(9).
+      ******************************************************************
+      * BALANCE-FILE IS THE SHARED END-OF-DAY BALANCING FILE (SEE
+      * BALTOT.cpy FOR THE FIELD LAYOUT, COPIED INTO WORKING-STORAGE
+      * BELOW) THAT BALD100 DIGESTS TO CONFIRM EVERY TRANSACTION READ
+      * WAS EITHER APPLIED OR REJECTED.
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                       PIC X(65).
+      ******************************************************************
+      * GLPOST-FILE IS THE SHARED GENERAL-LEDGER POSTING EXTRACT (SEE
+      * GLPOST.cpy FOR THE FIELD LAYOUT, COPIED INTO WORKING-STORAGE
+      * BELOW) THAT RECORDS ONE ENTRY PER APPLIED REPAYMENT SO THE
+      * GENERAL LEDGER SYSTEM SEES EVERY LOAN CASH MOVEMENT.
+       FD  GLPOST-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-GLPOST                        PIC X(60).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-RPY-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJ-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-IN-CNT                PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-SUS-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * SWITCH SET BY 100150-VALIDATE-FRONT-END-EDITS. A TRANSACTION
+      * THAT FAILS THE FRONT-END EDIT IS ROUTED STRAIGHT TO THE
+      * COMMON SUSPENSE FILE AND NEVER REACHES THE NORMAL REPAYMENT
+      * DISPATCH BELOW.
+       01  WS-EDITS-OK-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-EDITS-OK                              VALUE 'Y'.
+       01  WS-EDIT-REASON                   PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * CHECKPOINT/RESTART WORKING-STORAGE. WS-CKPT-INTERVAL IS 1
+      * (RATHER THAN RV3C0100's 1000) SINCE EACH TRANSACTION HERE IS
+      * ITS OWN DB2 UNIT OF WORK AND THE WHOLE POINT OF THIS
+      * CHECKPOINT IS TO NEVER RE-APPLY A REPAYMENT THAT ALREADY
+      * POSTED.
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CKPT-FILE-STATUS          PIC X(2)   VALUE SPACES.
+           05  WS-CKPT-INTERVAL             PIC 9(9)   VALUE 1.
+           05  WS-CKPT-RESTART-CNT          PIC 9(9)   VALUE ZEROS.
+           05  WS-CKPT-TOTAL-READ           PIC 9(9)   VALUE ZEROS.
+           05  WS-CKPT-SINCE-LAST           PIC 9(9)   VALUE ZEROS.
+           05  WS-CKPT-FOUND-SW             PIC X(1)   VALUE 'N'.
+               88  WS-CKPT-FOUND                       VALUE 'Y'.
+           05  WS-CKPT-LAST-LOANRPH-CAT     PIC X(2)   VALUE SPACES.
+           05  WS-CKPT-LAST-LOANRPH-NO      PIC 9(9)   VALUE ZEROS.
+           05  WS-CKPT-SKIPPING-SW          PIC X(1)   VALUE 'N'.
+               88  WS-CKPT-SKIPPING                    VALUE 'Y'.
+      ******************************************************************
+      * TODAY'S DATE, FORMATTED AS YYYY-MM-DD FOR RLOANRPH-DATE ON
+      * THE LOANRPHST ROW (BUILT ONCE IN 100000-MAINLINE).
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 200000-APPLY-REPAYMENT AND THE
+      * PARAGRAPHS IT CALLS.
+       01  WS-CUR-BALANCE                   PIC S9(9) COMP.
+       01  WS-NEW-BALANCE                   PIC S9(9) COMP.
+       01  WS-LOAN-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-LOAN-FOUND                            VALUE 'Y'.
+       01  WS-REPAY-OK-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-REPAY-OK                              VALUE 'Y'.
+       01  WS-REPAY-REJ-REASON              PIC X(40)   VALUE SPACES.
+       01  WS-REPAY-SQLCODE                 PIC S9(9) COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOPS (200310,
+      * 200320). WS-DB2-RETRY-CNT COUNTS ATTEMPTS MADE ON THE CURRENT
+      * STATEMENT; A TRANSIENT RESOURCE-UNAVAILABLE SQLCODE (DEADLOCK
+      * -911 OR TIMEOUT -913) IS RETRIED UP TO WS-DB2-MAX-RETRY TIMES
+      * BEFORE THE FAILURE IS TREATED AS PERMANENT AND HANDED TO
+      * 900200-LOG-DB2-ERROR.
+       01  WS-DB2-RETRY-CNT                 PIC 9(2)    COMP
+                                                         VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                 PIC 9(2)    COMP
+                                                         VALUE 3.
+      ******************************************************************
+      * WORKING-STORAGE FOR 900400-WRITE-AUDIT-TRAIL, WHICH CALLS THE
+      * COMMON AUDIT-TRAIL ROUTINE AUD4C100 ON EVERY APPLIED REPAYMENT.
+      * THE CALLER MOVES THE KEY AND BEFORE/AFTER BALANCE INTO THESE
+      * FIELDS BEFORE PERFORMING IT.
+       01  WS-AUD-KEY                        PIC X(15).
+       01  WS-AUD-BEFORE                     PIC X(40).
+       01  WS-AUD-AFTER                      PIC X(40).
+      ******************************************************************
+      * WORKING-STORAGE FOR 200330-REFRESH-RISK-AVAILABILITY, WHICH
+      * RE-RUNS RV3C0100'S OWN CA-LOAN AVAILABILITY FORMULA (DEBTBAL
+      * MINUS CAPITAL/INTEREST/COMMISSION) AGAINST THE LOAN'S NEW
+      * POST-REPAYMENT BALANCE, SO F007-AMT-AVA1 DOES NOT HAVE TO WAIT
+      * FOR THE NEXT RV3C0100 RUN TO REFLECT A LARGE REPAYMENT.
+       01  WS-RAVAIL-FOUND-SW                PIC X(1)    VALUE 'N'.
+           88  WS-RAVAIL-FOUND                            VALUE 'Y'.
+       01  WS-RAVAIL-NEW-AVA1                PIC S9(13)V9(2) COMP-3
+                                                         VALUE ZEROS.
+      * THE LOAN'S RISKAVAIL PRODUCT CODE, PULLED OFF ITS OWN LOANPROD
+      * ROW BY 200335-LOOKUP-LOAN-PRODUCT (SEE THAT PARAGRAPH'S
+      * COMMENT) RATHER THAN ASSUMED FIXED FOR EVERY CATEGORY.
+       01  WS-LOAN-COD-PROD                  PIC X(2)    VALUE SPACES.
+       01  WS-LOAN-PROD-FOUND-SW             PIC X(1)    VALUE 'N'.
+           88  WS-LOAN-PROD-FOUND                         VALUE 'Y'.
+      * THIS JOB ONLY EVER POSTS REPAYMENTS FOR THIS BOOK'S HOME
+      * ENTITY, SO RISKAVAIL'S ENTITY COLUMN IS A FIXED VALUE HERE THE
+      * SAME WAY WS-CA-LOAN-PROD ONCE WAS FOR THE PRODUCT CODE.
+       01  WS-CA-LOAN-ENT                    PIC X(4)    VALUE '0182'.
+      ******************************************************************
+       COPY LOANTRAN.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+       COPY LOANPROD.
+      ******************************************************************
+       COPY LRPHIST.
+      ******************************************************************
+       COPY RISKAVAIL.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+       COPY GLPOST.
+      ******************************************************************
+       COPY VALSUS.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE TRANSACTION AND REJECT FILES, LOOPS
+      * CALLING 100100-PROCESS-ONE-TRANSACTION PER RECORD, AND PRINTS
+      * THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           OPEN EXTEND BALANCE-FILE
+           OPEN EXTEND GLPOST-FILE
+
+           PERFORM 100050-APPLY-CHECKPOINT
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-TRANSACTION UNTIL WS-EOF-YES
+
+           CLOSE LOANTRAN-FILE
+           CLOSE LOANREJ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+           PERFORM 990100-CLEAR-CHECKPOINT
+
+           CLOSE BALANCE-FILE
+           CLOSE GLPOST-FILE
+
+           STOP RUN.
+      ******************************************************************
+      * 100050-APPLY-CHECKPOINT READS A CHECKPOINT LEFT BY A PRIOR,
+      * ABENDED RUN (IF ANY) AND REPOSITIONS LOANTRAN-FILE PAST THE
+      * TRANSACTIONS ALREADY APPLIED, OPENING LOANREJ-FILE FOR EXTEND
+      * SO PRIOR REJECTS ARE KEPT RATHER THAN OVERWRITTEN. WITH NO
+      * CHECKPOINT PRESENT THIS IS JUST A NORMAL FROM-THE-TOP OPEN.
+       100050-APPLY-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y'                  TO WS-CKPT-FOUND-SW
+                       MOVE CKPT-TOTAL-READ       TO WS-CKPT-RESTART-CNT
+                       MOVE CKPT-LAST-LOANRPH-CAT TO
+                                               WS-CKPT-LAST-LOANRPH-CAT
+                       MOVE CKPT-LAST-LOANRPH-NO  TO
+                                               WS-CKPT-LAST-LOANRPH-NO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           OPEN INPUT LOANTRAN-FILE
+
+           IF WS-CKPT-FOUND AND WS-CKPT-RESTART-CNT > 0
+               DISPLAY 'LOANR100 RESTARTING AFTER CHECKPOINT, '
+                       'SKIPPING ' WS-CKPT-RESTART-CNT
+                       ' TRANSACTIONS - LAST COMMITTED LOANRPH-NO '
+                       'WAS CAT ' WS-CKPT-LAST-LOANRPH-CAT
+                       ' NO ' WS-CKPT-LAST-LOANRPH-NO
+               MOVE 'Y' TO WS-CKPT-SKIPPING-SW
+               PERFORM 100055-SKIP-ONE-RECORD
+                   WS-CKPT-RESTART-CNT TIMES
+               MOVE 'N' TO WS-CKPT-SKIPPING-SW
+               MOVE WS-CKPT-RESTART-CNT TO WS-CKPT-TOTAL-READ
+               OPEN EXTEND LOANREJ-FILE
+           ELSE
+               OPEN OUTPUT LOANREJ-FILE
+           END-IF.
+      ******************************************************************
+       100055-SKIP-ONE-RECORD.
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100100-PROCESS-ONE-TRANSACTION.
+
+           PERFORM 100150-VALIDATE-FRONT-END-EDITS
+
+           IF WS-EDITS-OK
+               EVALUATE LOANIN-REQ-TYPE
+                   WHEN '05'
+                       PERFORM 200000-APPLY-REPAYMENT
+                   WHEN OTHER
+                       MOVE LOANIN-REQ-TYPE    TO LREJ-REQ-TYPE
+                       MOVE LOANIN-LLOANM-NO   TO LREJ-LLOANM-NO
+                       MOVE ZEROS              TO LREJ-SQLCODE
+                       MOVE 'NOT A REPAYMENT (05) REQUEST'
+                                               TO LREJ-REASON
+                       PERFORM 900100-WRITE-REJECT
+               END-EVALUATE
+           END-IF
+
+           PERFORM 100065-CHECKPOINT-IF-DUE
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+      * 100150-VALIDATE-FRONT-END-EDITS CATCHES A TRANSACTION THAT IS
+      * NOT JUST A VALID CODE SUBMITTED TO THE WRONG JOB (THE WHEN
+      * OTHER ABOVE STILL HANDLES A 04/NEW-LOAN LANDING HERE) BUT
+      * OUTRIGHT MALFORMED, SO IT NEVER REACHES THE LOAN LOOKUP OR DB2
+      * UPDATE LOGIC AT ALL. A FAILED EDIT IS ROUTED TO THE COMMON
+      * SUSPENSE FILE VIA 900600-WRITE-SUSPENSE FOR NEXT-DAY
+      * CORRECTION AND RESUBMISSION.
+       100150-VALIDATE-FRONT-END-EDITS.
+
+           MOVE 'Y' TO WS-EDITS-OK-SW
+
+           IF LOANIN-REQ-TYPE NOT = '04' AND
+              LOANIN-REQ-TYPE NOT = '05'
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'LOANIN-REQ-TYPE NOT A VALID CODE'
+                                       TO WS-EDIT-REASON
+               PERFORM 900600-WRITE-SUSPENSE
+           ELSE
+               IF LOANIN-LLOANM-NO IS NOT NUMERIC
+                   MOVE 'N' TO WS-EDITS-OK-SW
+                   MOVE 'LOANIN-LLOANM-NO NOT NUMERIC'
+                                           TO WS-EDIT-REASON
+                   PERFORM 900600-WRITE-SUSPENSE
+               END-IF
+
+               IF WS-EDITS-OK
+                AND LOANIN-LLOANM-MAX-AMT IS NOT NUMERIC
+                   MOVE 'N' TO WS-EDITS-OK-SW
+                   MOVE 'LOANIN-LLOANM-MAX-AMT NOT NUMERIC'
+                                           TO WS-EDIT-REASON
+                   PERFORM 900600-WRITE-SUSPENSE
+               END-IF
+           END-IF.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ LOANTRAN-FILE INTO LOANINPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+           IF NOT WS-EOF-YES
+               IF NOT WS-CKPT-SKIPPING
+                   ADD 1 TO WS-CTL-IN-CNT
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 100065-CHECKPOINT-IF-DUE TRIGGERS A CHECKPOINT WRITE ONCE
+      * WS-CKPT-INTERVAL TRANSACTIONS HAVE BEEN FULLY RESOLVED (APPLIED,
+      * REJECTED, OR SUSPENSED) BY 100100-PROCESS-ONE-TRANSACTION. IT
+      * RUNS AFTER THE CURRENT TRANSACTION IS DISPOSED OF AND BEFORE THE
+      * NEXT ONE IS READ, SO THE CHECKPOINT NEVER POINTS PAST A
+      * TRANSACTION THAT WAS ONLY READ BUT NOT YET APPLIED.
+       100065-CHECKPOINT-IF-DUE.
+
+           ADD 1 TO WS-CKPT-TOTAL-READ
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM 100060-WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-CKPT-SINCE-LAST
+           END-IF.
+      ******************************************************************
+      * 100060-WRITE-CHECKPOINT RECORDS HOW MANY LOANTRAN-FILE
+      * TRANSACTIONS HAVE BEEN FULLY RESOLVED (APPLIED, REJECTED, OR
+      * SUSPENSED), PLUS THE CATEGORY/LOAN NUMBER OF THE LAST REPAYMENT
+      * THAT ACTUALLY POSTED, SO A RESTART CAN SKIP EXACTLY THAT MANY
+      * TRANSACTIONS WITHOUT DOUBLE-POSTING OR SKIPPING ONE THAT WAS
+      * NEVER APPLIED.
+       100060-WRITE-CHECKPOINT.
+
+           MOVE WS-CKPT-TOTAL-READ         TO CKPT-TOTAL-READ
+           MOVE WS-CKPT-LAST-LOANRPH-CAT   TO CKPT-LAST-LOANRPH-CAT
+           MOVE WS-CKPT-LAST-LOANRPH-NO    TO CKPT-LAST-LOANRPH-NO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE RE-CHECKPOINT
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * 990100-CLEAR-CHECKPOINT REMOVES THE RESTART POINT ONCE THE RUN
+      * HAS COMPLETED CLEANLY SO THE NEXT DAY'S RUN STARTS FRESH.
+       990100-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * 200000-APPLY-REPAYMENT LOOKS UP THE LOAN BEING REPAID,
+      * VALIDATES THE REPAYMENT AMOUNT AGAINST ITS OUTSTANDING
+      * BALANCE, AND POSTS THE REPAYMENT WHEN BOTH PASS.
+       200000-APPLY-REPAYMENT.
+
+           MOVE LOANIN-LLOANM-NO TO LLOANM-NO
+
+           PERFORM 200100-LOOKUP-LOAN
+
+           IF WS-LOAN-FOUND
+               PERFORM 200200-VALIDATE-REPAY-AMOUNT
+               IF WS-REPAY-OK
+                   PERFORM 200300-POST-REPAYMENT
+               END-IF
+           ELSE
+               MOVE 'N'    TO WS-REPAY-OK-SW
+               MOVE ZEROS  TO WS-REPAY-SQLCODE
+               MOVE 'UNKNOWN LOAN NUMBER ON REPAYMENT REQUEST'
+                           TO WS-REPAY-REJ-REASON
+           END-IF
+
+           IF WS-LOAN-FOUND AND WS-REPAY-OK
+               ADD 1 TO WS-CTL-RPY-CNT
+               MOVE LOANIN-LLOANM-NO TO WS-AUD-KEY
+               MOVE WS-CUR-BALANCE   TO WS-AUD-BEFORE
+               MOVE WS-NEW-BALANCE   TO WS-AUD-AFTER
+               PERFORM 900400-WRITE-AUDIT-TRAIL
+               PERFORM 900500-WRITE-GL-POSTING
+           ELSE
+               MOVE '05'                TO LREJ-REQ-TYPE
+               MOVE LOANIN-LLOANM-NO    TO LREJ-LLOANM-NO
+               MOVE WS-REPAY-SQLCODE    TO LREJ-SQLCODE
+               MOVE WS-REPAY-REJ-REASON TO LREJ-REASON
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200100-LOOKUP-LOAN PULLS THE LOAN'S CATEGORY AND CURRENT
+      * OUTSTANDING BALANCE OFF LOANMSTR FOR THE REQUESTED LOAN
+      * NUMBER.
+       200100-LOOKUP-LOAN.
+
+           MOVE 'N' TO WS-LOAN-FOUND-SW
+
+           EXEC SQL
+               SELECT LOANM_CAT, LOANM_MAX_AMT
+                 INTO :LLOANM-CAT, :WS-CUR-BALANCE
+                 FROM IDC015.LOANMSTR
+                WHERE LOANM_NO = :LLOANM-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-LOAN-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 200200-VALIDATE-REPAY-AMOUNT REJECTS A REPAYMENT THAT IS NOT
+      * A POSITIVE AMOUNT OR THAT WOULD OVERPAY THE LOAN'S CURRENT
+      * OUTSTANDING BALANCE.
+       200200-VALIDATE-REPAY-AMOUNT.
+
+           MOVE 'Y'    TO WS-REPAY-OK-SW
+           MOVE SPACES TO WS-REPAY-REJ-REASON
+
+           IF LOANIN-LLOANM-MAX-AMT = ZERO
+               MOVE 'N' TO WS-REPAY-OK-SW
+               MOVE 'REPAYMENT AMOUNT MUST BE GREATER THAN ZERO'
+                            TO WS-REPAY-REJ-REASON
+           ELSE
+               IF LOANIN-LLOANM-MAX-AMT > WS-CUR-BALANCE
+                   MOVE 'N' TO WS-REPAY-OK-SW
+                   MOVE 'REPAYMENT AMOUNT EXCEEDS OUTSTANDING BALANCE'
+                                TO WS-REPAY-REJ-REASON
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 200300-POST-REPAYMENT REDUCES THE LOAN'S OUTSTANDING BALANCE
+      * ON LOANMSTR AND INSERTS THE MATCHING LOANRPHST ROW.
+       200300-POST-REPAYMENT.
+
+           COMPUTE WS-NEW-BALANCE =
+               WS-CUR-BALANCE - LOANIN-LLOANM-MAX-AMT
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200310-UPDATE-LOANMSTR-BALANCE
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               MOVE LLOANM-CAT             TO RLOANRPH-CAT
+               MOVE LLOANM-NO              TO RLOANRPH-NO
+               MOVE WS-TODAY-DATE-X        TO RLOANRPH-DATE
+               MOVE LOANIN-LLOANM-MAX-AMT  TO RLOANRPH-RP-AMT
+               MOVE WS-NEW-BALANCE         TO RLOANRPH-OS-AMT
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200320-INSERT-LOANRPHST-ROW
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   MOVE RLOANRPH-CAT TO WS-CKPT-LAST-LOANRPH-CAT
+                   MOVE RLOANRPH-NO  TO WS-CKPT-LAST-LOANRPH-NO
+                   PERFORM 200330-REFRESH-RISK-AVAILABILITY
+               ELSE
+                   MOVE 'N'     TO WS-REPAY-OK-SW
+                   MOVE SQLCODE TO WS-REPAY-SQLCODE
+                   MOVE 'HISTORY INSERT FAILED - SEE SQLCODE'
+                                TO WS-REPAY-REJ-REASON
+                   MOVE 'LOANRPHST' TO DB2-OBJECT
+                   MOVE 'INSERT'    TO DB2-STATEMENT
+                   MOVE LOANIN-LLOANM-NO TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+               END-IF
+           ELSE
+               MOVE 'N'     TO WS-REPAY-OK-SW
+               MOVE SQLCODE TO WS-REPAY-SQLCODE
+               MOVE 'BALANCE UPDATE FAILED - SEE SQLCODE'
+                            TO WS-REPAY-REJ-REASON
+               MOVE 'LOANMSTR'  TO DB2-OBJECT
+               MOVE 'UPDATE'    TO DB2-STATEMENT
+               MOVE LOANIN-LLOANM-NO TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+           END-IF.
+      ******************************************************************
+      * 200310-UPDATE-LOANMSTR-BALANCE ISSUES THE LOANMSTR BALANCE
+      * UPDATE FOR 200300-POST-REPAYMENT. IT IS PERFORMED IN A BOUNDED
+      * RETRY LOOP SO A TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT
+      * REJECT A REPAYMENT THAT WOULD HAVE SUCCEEDED ON A SECOND
+      * ATTEMPT.
+       200310-UPDATE-LOANMSTR-BALANCE.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               UPDATE IDC015.LOANMSTR
+                  SET LOANM_MAX_AMT = :WS-NEW-BALANCE
+                WHERE LOANM_NO = :LLOANM-NO
+           END-EXEC.
+      ******************************************************************
+      * 200320-INSERT-LOANRPHST-ROW ISSUES THE LOANRPHST INSERT FOR
+      * 200300-POST-REPAYMENT. IT IS PERFORMED IN A BOUNDED RETRY LOOP
+      * SO A TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT DROP A
+      * HISTORY ROW THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200320-INSERT-LOANRPHST-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.LOANRPHST
+                   ( LOANRPH_CAT, LOANRPH_NO, LOANRPH_DATE,
+                     LOANRPH_RP_AMT, LOANRPH_OS_AMT )
+               VALUES
+                   ( :RLOANRPH-CAT, :RLOANRPH-NO, :RLOANRPH-DATE,
+                     :RLOANRPH-RP-AMT, :RLOANRPH-OS-AMT )
+           END-EXEC.
+      ******************************************************************
+      * 200330-REFRESH-RISK-AVAILABILITY RE-RUNS RV3C0100'S OWN
+      * CA-LOAN AVAILABILITY FORMULA (220000-CALC-PERMISS-AND-WRITE)
+      * AGAINST THE LOAN'S JUST-POSTED WS-NEW-BALANCE AND THE
+      * CAPITAL/INTEREST/COMMISSION FIGURES RV3C0100 LAST STORED ON
+      * RISKAVAIL, SO A LARGE REPAYMENT SHOWS UP IN AVAILABLE AMOUNT
+      * RIGHT AWAY INSTEAD OF WAITING FOR THE NEXT RV3C0100 RUN. A
+      * LOAN WITH NO RISKAVAIL ROW YET (E.G. ORIGINATED TOO RECENTLY
+      * FOR RV3C0100 TO HAVE EXTRACTED IT) IS LEFT FOR THAT NEXT RUN
+      * TO SEED, SINCE THIS PROGRAM HAS NO CAPITAL/INTEREST/
+      * COMMISSION FIGURES OF ITS OWN TO INSERT A NEW ROW WITH. A LOAN
+      * WHOSE CATEGORY HAS NO LOANPROD ROW (SO ITS RISKAVAIL PRODUCT
+      * CODE CANNOT BE RESOLVED) IS LEFT THE SAME WAY.
+       200330-REFRESH-RISK-AVAILABILITY.
+
+           PERFORM 200335-LOOKUP-LOAN-PRODUCT
+
+           IF WS-LOAN-PROD-FOUND
+               PERFORM 200340-LOOKUP-RISKAVAIL-ROW
+
+               IF WS-RAVAIL-FOUND
+                   COMPUTE WS-RAVAIL-NEW-AVA1 =
+                             WS-NEW-BALANCE
+                           - RAVAIL-AMT-CAP
+                           - RAVAIL-AMT-ITR
+                           - RAVAIL-AMT-COM
+
+                   IF WS-RAVAIL-NEW-AVA1 < 0
+                       MOVE ZEROS TO WS-RAVAIL-NEW-AVA1
+                   END-IF
+
+                   PERFORM 200350-UPDATE-RISKAVAIL-ROW
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 200335-LOOKUP-LOAN-PRODUCT RESOLVES THE LOAN'S OWN CATEGORY
+      * INTO THE RISKAVAIL PRODUCT CODE RV3C0100 FILED ITS RISKAVAIL
+      * ROW UNDER, OFF LOANPROD, RATHER THAN ASSUMING EVERY LOAN WAS
+      * FILED UNDER THE SAME FIXED PRODUCT CODE.
+       200335-LOOKUP-LOAN-PRODUCT.
+
+           MOVE 'N' TO WS-LOAN-PROD-FOUND-SW
+
+           EXEC SQL
+               SELECT LOANP_COD_PROD
+                 INTO :WS-LOAN-COD-PROD
+                 FROM IDC015.LOANPROD
+                WHERE LOANP_CAT = :LLOANM-CAT
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-LOAN-PROD-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 200340-LOOKUP-RISKAVAIL-ROW READS BACK THE CAPITAL/INTEREST/
+      * COMMISSION FIGURES RV3C0100 LAST STORED FOR THIS LOAN, IF ANY.
+      * RAVAIL_ENT/RAVAIL_COD_PROD/RAVAIL_NUM_RISK TOGETHER ARE
+      * RISKAVAIL'S FULL KEY (SEE COPYBOOK RISKAVAIL), SO ALL THREE
+      * ARE NEEDED TO IDENTIFY THIS LOAN'S OWN ROW.
+       200340-LOOKUP-RISKAVAIL-ROW.
+
+           MOVE 'N' TO WS-RAVAIL-FOUND-SW
+
+           EXEC SQL
+               SELECT RAVAIL_AMT_CAP, RAVAIL_AMT_ITR, RAVAIL_AMT_COM
+                 INTO :RAVAIL-AMT-CAP, :RAVAIL-AMT-ITR, :RAVAIL-AMT-COM
+                 FROM IDC015.RISKAVAIL
+                WHERE RAVAIL_ENT      = :WS-CA-LOAN-ENT
+                  AND RAVAIL_COD_PROD = :WS-LOAN-COD-PROD
+                  AND RAVAIL_NUM_RISK = :LOANIN-LLOANM-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-RAVAIL-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 200350-UPDATE-RISKAVAIL-ROW WRITES THE RECALCULATED BALANCE
+      * AND AVAILABLE AMOUNT BACK TO RISKAVAIL FOR THE NEXT READER.
+       200350-UPDATE-RISKAVAIL-ROW.
+
+           EXEC SQL
+               UPDATE IDC015.RISKAVAIL
+                  SET RAVAIL_DEBTBAL       = :WS-NEW-BALANCE,
+                      RAVAIL_AMT_AVA1      = :WS-RAVAIL-NEW-AVA1,
+                      RAVAIL_LAST_UPD_DATE = :WS-TODAY-DATE-X
+                WHERE RAVAIL_ENT      = :WS-CA-LOAN-ENT
+                  AND RAVAIL_COD_PROD = :WS-LOAN-COD-PROD
+                  AND RAVAIL_NUM_RISK = :LOANIN-LLOANM-NO
+           END-EXEC.
+      ******************************************************************
+       900100-WRITE-REJECT.
+
+           WRITE RE-LOANREJ
+           ADD 1 TO WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'LOANR100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
+      * 900400-WRITE-AUDIT-TRAIL CALLS THE COMMON AUDIT-TRAIL ROUTINE
+      * AUD4C100 FOR A SUCCESSFULLY POSTED REPAYMENT. THE CALLER SETS
+      * WS-AUD-KEY, WS-AUD-BEFORE AND WS-AUD-AFTER BEFORE PERFORMING
+      * THIS PARAGRAPH. LOANTRAN CARRIES NO USER OR TERMINAL
+      * IDENTIFICATION SO THOSE FIELDS ARE LOGGED AS SPACES.
+       900400-WRITE-AUDIT-TRAIL.
+
+           MOVE 'LOANR100'     TO AUDTRL-PGM-ID
+           MOVE 'REPAY'        TO AUDTRL-TRAN-TYPE
+           MOVE WS-AUD-KEY     TO AUDTRL-KEY
+           MOVE WS-AUD-BEFORE  TO AUDTRL-BEFORE-VAL
+           MOVE WS-AUD-AFTER   TO AUDTRL-AFTER-VAL
+           MOVE SPACES         TO AUDTRL-USER-ID
+           MOVE SPACES         TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
+      ******************************************************************
+      * 900500-WRITE-GL-POSTING APPENDS ONE GENERAL-LEDGER POSTING
+      * RECORD TO GLPOST-FILE FOR A SUCCESSFULLY POSTED REPAYMENT, SO
+      * THE LOAN'S CASH MOVEMENT IS NOT ACCOUNTING-INVISIBLE.
+       900500-WRITE-GL-POSTING.
+
+           MOVE LOANIN-LLOANM-NO      TO GLPOST-LLOANM-NO
+           MOVE 'REPAY'               TO GLPOST-TRAN-TYPE
+           MOVE LOANIN-LLOANM-MAX-AMT TO GLPOST-AMOUNT
+           MOVE WS-TODAY-DATE-X       TO GLPOST-POST-DATE
+
+           WRITE RE-GLPOST FROM GLPOST-REC.
+      ******************************************************************
+      * 900600-WRITE-SUSPENSE CALLS THE COMMON FRONT-END-EDIT SUSPENSE
+      * ROUTINE VAL4C100 FOR A TRANSACTION THAT FAILED
+      * 100150-VALIDATE-FRONT-END-EDITS, SO A MALFORMED RECORD IS
+      * PARKED FOR NEXT-DAY CORRECTION INSTEAD OF BEING SILENTLY
+      * DROPPED OR FALSELY REPORTED AS A DB2 REJECT.
+       900600-WRITE-SUSPENSE.
+
+           ADD 1 TO WS-CTL-SUS-CNT
+
+           MOVE 'LOANR100'       TO VALSUS-PGM-ID
+           MOVE LOANIN-REQ-TYPE  TO VALSUS-REQ-TYPE
+           MOVE LOANIN-LLOANM-NO TO VALSUS-KEY
+           MOVE WS-EDIT-REASON   TO VALSUS-REASON
+           MOVE RE-LOANIN        TO VALSUS-RAW-RECORD
+
+           CALL 'VAL4C100' USING VALSUS-AREA.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S REPAYMENT RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LOANR100 CONTROL TOTALS'
+           DISPLAY '  REPAYMENTS POSTED ................ : '
+                   WS-CTL-RPY-CNT
+           DISPLAY '  TRANSACTIONS REJECTED ............ : '
+                   WS-CTL-REJ-CNT
+           DISPLAY '  TRANSACTIONS SUSPENDED ........... : '
+                   WS-CTL-SUS-CNT.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * TRANSACTION COUNT READ MATCHES THE APPLIED-PLUS-REJECTED
+      * COUNT, CATCHING A SILENTLY DROPPED OR DUPLICATED TRANSACTION
+      * BEFORE THE NIGHT'S FILES ARE TRANSMITTED. TRANSACTIONS SKIPPED
+      * ON A CHECKPOINT RESTART ARE NOT COUNTED AGAIN HERE SINCE THEY
+      * WERE ALREADY READ BY THE ABENDED RUN THAT CHECKPOINTED THEM.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'LOANR100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CTL-IN-CNT   TO BALTOT-IN-CNT
+           MOVE WS-CTL-RPY-CNT  TO BALTOT-APPLIED-CNT
+           COMPUTE BALTOT-REJ-CNT =
+               WS-CTL-REJ-CNT + WS-CTL-SUS-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
