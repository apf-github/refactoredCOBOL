@@ -0,0 +1,298 @@
+      ******************************************************************
+      * CPROR100 READS THE CIRBE RISK-POSITION EXTRACT RV3C0100
+      * WRITES (RVFC007 DETAIL ROWS WRAPPED IN AN HDR/TRL PAIR) AND
+      * ROLLS UP ESTIMATED ANNUAL INTEREST INCOME AGAINST PROVISIONING
+      * (F007-AMT-PROV) BY COMMERCIAL PRODUCT CODE (F007-COD-COMMPROD),
+      * SO A PRODUCT'S PROFITABILITY CAN BE SEEN NET OF RISK INSTEAD OF
+      * INTEREST INCOME AND PROVISIONING ONLY EVER BEING LOOKED AT
+      * SEPARATELY. INTEREST INCOME IS ESTIMATED FOR A RISK POSITION
+      * THAT JOINS TO AN ACTIVE LOAN (LOANM_NO = F007-NUM-RISK, THE
+      * SAME JOIN RV3C0100 ITSELF RELIES ON) AS THE LOAN'S OUTSTANDING
+      * BALANCE TIMES ITS RATE OF INTEREST (LLOANM-ROI); A POSITION
+      * THAT DOES NOT JOIN TO AN ACTIVE LOAN CONTRIBUTES PROVISIONING
+      * ONLY.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPROR100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT CPROIN-FILE  ASSIGN I1DQ0601.
+           SELECT CPRORPT-FILE ASSIGN RPEDQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * CPROIN-FILE IS RV3C0100'S CIRBE OUTPUT EXTRACT (SAME 750-BYTE
+      * LAYOUT AS RVFC007, WRAPPED IN AN HDR RECORD AND A TRL RECORD -
+      * SEE RV3C0100'S WS-CIRBE-HEADER/WS-CIRBE-TRAILER). THE HDR/TRL
+      * WRAPPER RECORDS ARE SKIPPED BY 100100-PROCESS-ONE-RECORD AND
+      * ONLY THE DETAIL ROWS IN BETWEEN ARE ROLLED UP.
+       FD  CPROIN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-CPROIN                       PIC X(750).
+      ******************************************************************
+      * CPRORPT-FILE IS THE PRINTED COMMERCIAL-PRODUCT PROFITABILITY
+      * ROLLUP, ONE LINE PER DISTINCT COMMERCIAL PRODUCT CODE SEEN ON
+      * THE EXTRACT, PLUS A HEADING.
+       FD  CPRORPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-CPRORPT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT               PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-CPRO-CNT              PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * WORKING-STORAGE FOR 200010-LOOKUP-LOAN-ROI.
+       01  WS-LOAN-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-LOAN-FOUND                            VALUE 'Y'.
+       01  WS-LOAN-ROI                      PIC S9(4)   COMP
+                                                         VALUE ZEROS.
+       01  WS-INT-INCOME                    PIC S9(13)V9(2) COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * WS-CPRO-KEY HOLDS THE COMMERCIAL PRODUCT CODE RESOLVED FOR THE
+      * CURRENT RECORD, BEFORE 300100-FIND-CPRO-ENTRY SEARCHES THE
+      * ROLLUP TABLE FOR IT.
+       01  WS-CPRO-KEY                      PIC X(6)    VALUE SPACES.
+      ******************************************************************
+      * COMMERCIAL-PRODUCT ROLLUP TABLE - ONE ENTRY PER DISTINCT
+      * COMMERCIAL PRODUCT CODE SEEN ON THE EXTRACT, ACCUMULATED AS
+      * EACH RISK ROW IS READ AND PRINTED AT END OF RUN BY
+      * 900200-PRINT-CPRO-REPORT. FOLLOWS THE SAME SEARCHED-OCCURS-
+      * TABLE PATTERN AS RV3C0100'S WS-SUMMARY-TABLE, DB2R100'S
+      * WS-DIGEST-TABLE, AND SECTR100'S WS-SECT-TABLE.
+       01  WS-CPRO-TABLE.
+           05  WS-CPRO-USED                 PIC S9(5) COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CPRO-ENTRY OCCURS 500 TIMES
+                         INDEXED BY WS-CPRO-IDX, WS-CPRO-SRCH-IDX.
+               10  WS-CPRO-CODE               PIC X(6).
+               10  WS-CPRO-CNT                PIC S9(7) COMP-3.
+               10  WS-CPRO-INCOME-TOTAL       PIC S9(13)V9(2) COMP-3.
+               10  WS-CPRO-PROV-TOTAL         PIC S9(13)V9(2) COMP-3.
+       01  WS-CPRO-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-CPRO-FOUND                            VALUE 'Y'.
+      ******************************************************************
+      * HEADING LINES, PRINTED ONCE AT THE TOP OF THE ROLLUP.
+       01  WS-RPT-HEADING1.
+           05  FILLER                      PIC X(10)   VALUE
+                   'COMM-PROD'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(10)   VALUE
+                   'RISK-CNT'.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  FILLER                      PIC X(18)   VALUE
+                   'INTEREST-INCOME'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(18)   VALUE
+                   'PROVISION-AMOUNT'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(18)   VALUE
+                   'NET-PROFITABILITY'.
+           05  FILLER                      PIC X(19)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE COMMERCIAL PRODUCT CODE.
+       01  WS-RPT-DETAIL.
+           05  RPT-CPRO-CODE                PIC X(10).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-CPRO-CNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-INCOME-TOTAL             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(2)    VALUE SPACES.
+           05  RPT-PROV-TOTAL               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(2)    VALUE SPACES.
+           05  RPT-NET-TOTAL                PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(13)   VALUE SPACES.
+      ******************************************************************
+       COPY RVFC007.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE EXTRACT, LOOPS ACCUMULATING
+      * 100100-PROCESS-ONE-RECORD PER RECORD, PRINTS THE COMMERCIAL-
+      * PRODUCT ROLLUP, AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT CPROIN-FILE
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE CPROIN-FILE
+
+           PERFORM 900200-PRINT-CPRO-REPORT
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-RECORD SKIPS THE HDR/TRL WRAPPER RECORDS
+      * AND ROLLS UP EVERY OTHER ROW AS A RISK-POSITION DETAIL ROW.
+       100100-PROCESS-ONE-RECORD.
+
+           IF RE-CPROIN(1:3) NOT = 'HDR' AND
+              RE-CPROIN(1:3) NOT = 'TRL'
+               MOVE RE-CPROIN TO RVFC007
+               PERFORM 200000-ACCUM-ONE-RISK-RECORD
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ CPROIN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200000-ACCUM-ONE-RISK-RECORD ESTIMATES THE CURRENT RISK ROW'S
+      * INTEREST INCOME, THEN ADDS IT AND F007-AMT-PROV TO THE ROLLUP
+      * ENTRY FOR ITS COMMERCIAL PRODUCT CODE.
+       200000-ACCUM-ONE-RISK-RECORD.
+
+           ADD 1 TO WS-CTL-REC-CNT
+
+           PERFORM 200010-LOOKUP-LOAN-ROI
+
+           IF WS-LOAN-FOUND
+               COMPUTE WS-INT-INCOME ROUNDED =
+                   F007-DEBTBAL * WS-LOAN-ROI / 100
+           ELSE
+               MOVE ZEROS TO WS-INT-INCOME
+           END-IF
+
+           MOVE F007-COD-COMMPROD TO WS-CPRO-KEY
+
+           PERFORM 300100-FIND-CPRO-ENTRY
+
+           IF NOT WS-CPRO-FOUND
+               PERFORM 300200-ADD-CPRO-ENTRY
+           END-IF
+
+           IF WS-CPRO-FOUND
+               ADD 1              TO WS-CPRO-CNT(WS-CPRO-IDX)
+               ADD WS-INT-INCOME  TO WS-CPRO-INCOME-TOTAL(WS-CPRO-IDX)
+               ADD F007-AMT-PROV  TO WS-CPRO-PROV-TOTAL(WS-CPRO-IDX)
+           END-IF.
+      ******************************************************************
+      * 200010-LOOKUP-LOAN-ROI PULLS THE LOAN'S RATE OF INTEREST OFF
+      * LOANMSTR WHEN THE CURRENT RISK POSITION JOINS TO AN ACTIVE
+      * LOAN. A POSITION THAT DOES NOT JOIN TO AN ACTIVE LOAN (FOR
+      * EXAMPLE A DEPOSIT PRODUCT) CONTRIBUTES NO ESTIMATED INTEREST
+      * INCOME, ONLY PROVISIONING.
+       200010-LOOKUP-LOAN-ROI.
+
+           MOVE 'N' TO WS-LOAN-FOUND-SW
+           MOVE F007-NUM-RISK TO LLOANM-NO
+
+           EXEC SQL
+               SELECT LOANM_ROI
+                 INTO :WS-LOAN-ROI
+                 FROM IDC015.LOANMSTR
+                WHERE LOANM_NO = :LLOANM-NO
+                  AND LOANM_ST = 'A'
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-LOAN-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 300100-FIND-CPRO-ENTRY LOCATES THE EXISTING ROLLUP ENTRY FOR
+      * WS-CPRO-KEY, IF ANY.
+       300100-FIND-CPRO-ENTRY.
+
+           MOVE 'N' TO WS-CPRO-FOUND-SW
+           SET WS-CPRO-IDX TO 1
+           SEARCH WS-CPRO-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CPRO-CODE(WS-CPRO-IDX) = WS-CPRO-KEY
+                   MOVE 'Y' TO WS-CPRO-FOUND-SW
+           END-SEARCH.
+      ******************************************************************
+      * TABLE IS SIZED FOR 500 DISTINCT COMMERCIAL PRODUCT CODES; IF
+      * THAT IS EVER EXCEEDED, THE OVERFLOWING CODE IS SIMPLY LEFT OUT
+      * OF THE ROLLUP (THE UNDERLYING EXTRACT IS UNAFFECTED).
+       300200-ADD-CPRO-ENTRY.
+
+           IF WS-CPRO-USED < 500
+               ADD 1 TO WS-CPRO-USED
+               SET WS-CPRO-IDX TO WS-CPRO-USED
+               MOVE WS-CPRO-KEY   TO WS-CPRO-CODE(WS-CPRO-IDX)
+               MOVE ZEROS         TO WS-CPRO-CNT(WS-CPRO-IDX)
+               MOVE ZEROS         TO
+                                    WS-CPRO-INCOME-TOTAL(WS-CPRO-IDX)
+               MOVE ZEROS         TO
+                                    WS-CPRO-PROV-TOTAL(WS-CPRO-IDX)
+               MOVE 'Y'           TO WS-CPRO-FOUND-SW
+               ADD 1              TO WS-CTL-CPRO-CNT
+           END-IF.
+      ******************************************************************
+      * 900200-PRINT-CPRO-REPORT WRITES ONE LINE PER COMMERCIAL
+      * PRODUCT CODE FOUND ON THE EXTRACT, WITH NET PROFITABILITY
+      * COMPUTED AS INCOME LESS PROVISIONING.
+       900200-PRINT-CPRO-REPORT.
+
+           OPEN OUTPUT CPRORPT-FILE
+
+           WRITE RE-CPRORPT FROM WS-RPT-HEADING1
+
+           PERFORM 900210-PRINT-CPRO-LINE
+               VARYING WS-CPRO-IDX FROM 1 BY 1
+               UNTIL WS-CPRO-IDX > WS-CPRO-USED
+
+           CLOSE CPRORPT-FILE.
+      ******************************************************************
+       900210-PRINT-CPRO-LINE.
+
+           MOVE WS-CPRO-CODE(WS-CPRO-IDX)          TO RPT-CPRO-CODE
+           MOVE WS-CPRO-CNT(WS-CPRO-IDX)            TO RPT-CPRO-CNT
+           MOVE WS-CPRO-INCOME-TOTAL(WS-CPRO-IDX)   TO RPT-INCOME-TOTAL
+           MOVE WS-CPRO-PROV-TOTAL(WS-CPRO-IDX)     TO RPT-PROV-TOTAL
+
+           COMPUTE RPT-NET-TOTAL =
+               WS-CPRO-INCOME-TOTAL(WS-CPRO-IDX) -
+               WS-CPRO-PROV-TOTAL(WS-CPRO-IDX)
+
+           WRITE RE-CPRORPT FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO PRODUCT MANAGEMENT CAN RECONCILE THE ROLLUP RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'CPROR100 CONTROL TOTALS'
+           DISPLAY '  RISK ROWS READ ................... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  DISTINCT COMMERCIAL PRODUCTS ....... : '
+                   WS-CTL-CPRO-CNT.
+      ******************************************************************
