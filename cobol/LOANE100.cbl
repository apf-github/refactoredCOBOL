@@ -0,0 +1,439 @@
+      ******************************************************************
+      * LOANE100 READS THE CIRBE RISK-POSITION EXTRACT RV3C0100
+      * WRITES (RVFC007 DETAIL ROWS WRAPPED IN AN HDR/TRL PAIR) AND
+      * SETTLES EVERY ACTIVE LOAN WHOSE RISK POSITION COMES IN FLAGGED
+      * ELIGIBLE FOR EARLY SETTLEMENT (F007-TYP-MATFLG = 'E'), POSTING
+      * A FULL PAYOFF - CURRENT OUTSTANDING PRINCIPAL (LOANM_MAX_AMT)
+      * PLUS EVERY MONTH'S ACCRUED INTEREST LOANI100 HAS POSTED TO
+      * LOANINTHST AND NOT YET COLLECTED - AND CLOSING THE LOAN OUT.
+      * THIS IS SEPARATE FROM LOANR100'S REGULAR SCHEDULED-REPAYMENT
+      * FLOW (LOANIN-REQ-TYPE '05'), WHICH ONLY EVER PARTIALLY REDUCES
+      * THE OUTSTANDING BALANCE AND NEVER CLOSES THE LOAN.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANE100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LOANPAY-FILE  ASSIGN I1DQ0601.
+           SELECT LOANPREJ-FILE ASSIGN O1DQ0802.
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+           SELECT GLPOST-FILE   ASSIGN GL1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LOANPAY-FILE IS RV3C0100'S CIRBE OUTPUT EXTRACT (SAME 750-BYTE
+      * LAYOUT AS RVFC007, WRAPPED IN AN HDR RECORD AND A TRL RECORD -
+      * SEE RV3C0100'S WS-CIRBE-HEADER/WS-CIRBE-TRAILER). THE HDR/TRL
+      * WRAPPER RECORDS ARE SKIPPED BY 100100-PROCESS-ONE-RECORD AND
+      * ONLY THE DETAIL ROWS IN BETWEEN ARE EXAMINED FOR SETTLEMENT
+      * ELIGIBILITY.
+       FD  LOANPAY-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANPAY                       PIC X(750).
+      ******************************************************************
+      * LOANPREJ-FILE CARRIES AN ELIGIBLE RISK POSITION THAT FAILED
+      * VALIDATION OR THE DB2 UPDATE/INSERT, SO A BAD PAYOFF DOES NOT
+      * SIMPLY VANISH FROM THE RUN.
+       FD  LOANPREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LOANPREJ.
+           05  LPREJ-NUM-RISK               PIC X(10).
+           05  LPREJ-SQLCODE                PIC S9(9) COMP-3.
+           05  LPREJ-REASON                 PIC X(40).
+           05  FILLER                       PIC X(36).
+      ******************************************************************
+      * BALANCE-FILE CARRIES THIS RUN'S END-OF-DAY BALANCING TOTALS TO
+      * THE SHARED FILE BALD100 DIGESTS ACROSS ALL NIGHTLY TRANSACTION
+      * PROGRAMS (SEE BALTOT.cpy, COPIED INTO WORKING-STORAGE BELOW,
+      * AND 900300-WRITE-BALANCE-TOTALS).
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                        PIC X(65).
+      ******************************************************************
+      * GLPOST-FILE IS THE SHARED GENERAL-LEDGER POSTING EXTRACT (SEE
+      * GLPOST.cpy FOR THE FIELD LAYOUT, COPIED INTO WORKING-STORAGE
+      * BELOW) THAT LOANM100 AND LOANR100 ALSO APPEND TO, SO A PAYOFF
+      * GETS A MATCHING ACCOUNTING ENTRY THE SAME AS ANY OTHER LOAN
+      * CASH MOVEMENT.
+       FD  GLPOST-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-GLPOST                        PIC X(60).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT                PIC S9(9)   COMP-3
+                                                          VALUE ZEROS.
+           05  WS-CTL-ELIG-CNT               PIC S9(7)   COMP-3
+                                                          VALUE ZEROS.
+           05  WS-CTL-PAID-CNT               PIC S9(7)   COMP-3
+                                                          VALUE ZEROS.
+           05  WS-CTL-REJ-CNT                PIC S9(7)   COMP-3
+                                                          VALUE ZEROS.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOP (200310/200320).
+       01  WS-DB2-RETRY-CNT                 PIC 9(2)    COMP
+                                                         VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                 PIC 9(2)    COMP
+                                                         VALUE 3.
+      ******************************************************************
+      * TODAY'S DATE FORMATTED AS YYYY-MM-DD FOR RLOANRPH-DATE AND
+      * GLPOST-POST-DATE (BUILT ONCE IN 100000-MAINLINE).
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 200010-LOOKUP-LOAN/200020-SUM-ACCRUED-
+      * INTEREST/200000-APPLY-PAYOFF.
+       01  WS-LOAN-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-LOAN-FOUND                            VALUE 'Y'.
+       01  WS-PAYOFF-OK-SW                  PIC X(1)    VALUE 'Y'.
+           88  WS-PAYOFF-OK                             VALUE 'Y'.
+       01  WS-PAYOFF-SQLCODE                PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+       01  WS-PAYOFF-REJ-REASON             PIC X(40)   VALUE SPACES.
+       01  WS-CUR-BALANCE                   PIC S9(9)   COMP
+                                                         VALUE ZEROS.
+       01  WS-ACCR-INT                      PIC S9(9)V9(2) COMP-3
+                                                         VALUE ZEROS.
+       01  WS-PAYOFF-AMT                    PIC S9(9)   COMP
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * WORKING-STORAGE FOR 900400-WRITE-AUDIT-TRAIL.
+       01  WS-AUD-KEY                       PIC X(15).
+       01  WS-AUD-BEFORE                    PIC X(40).
+       01  WS-AUD-AFTER                     PIC X(40).
+      ******************************************************************
+       COPY RVFC007.
+      ******************************************************************
+       COPY LOANMSTR.
+      ******************************************************************
+       COPY LRPHIST.
+      ******************************************************************
+       COPY LOANINT.
+      ******************************************************************
+       COPY GLPOST.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE EXTRACT, REJECT, BALANCE AND GL
+      * FILES, LOOPS EXAMINING ONE DETAIL ROW AT A TIME, THEN CLOSES
+      * OUT AND PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  LOANPAY-FILE
+           OPEN OUTPUT LOANPREJ-FILE
+           OPEN EXTEND BALANCE-FILE
+           OPEN EXTEND GLPOST-FILE
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE LOANPAY-FILE
+           CLOSE LOANPREJ-FILE
+           CLOSE GLPOST-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+
+           CLOSE BALANCE-FILE
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-RECORD SKIPS THE HDR/TRL WRAPPER RECORDS
+      * AND SETTLES EVERY OTHER RECORD ON THE EXTRACT FLAGGED ELIGIBLE
+      * FOR EARLY SETTLEMENT.
+       100100-PROCESS-ONE-RECORD.
+
+           IF RE-LOANPAY(1:3) NOT = 'HDR' AND
+              RE-LOANPAY(1:3) NOT = 'TRL'
+               ADD 1 TO WS-CTL-REC-CNT
+               MOVE RE-LOANPAY TO RVFC007
+
+               IF F007-TYP-MATFLG = 'E'
+                   ADD 1 TO WS-CTL-ELIG-CNT
+                   PERFORM 200000-APPLY-PAYOFF
+               END-IF
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ LOANPAY-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200000-APPLY-PAYOFF LOOKS UP THE LOAN BEING SETTLED, SUMS ITS
+      * ACCRUED-BUT-UNCOLLECTED INTEREST, AND POSTS THE FULL PAYOFF
+      * WHEN THE LOAN IS FOUND AND STILL ACTIVE.
+       200000-APPLY-PAYOFF.
+
+           MOVE F007-NUM-RISK TO LLOANM-NO
+
+           PERFORM 200010-LOOKUP-LOAN
+
+           IF WS-LOAN-FOUND
+               PERFORM 200020-SUM-ACCRUED-INTEREST
+               PERFORM 200100-POST-PAYOFF
+           ELSE
+               MOVE 'N'    TO WS-PAYOFF-OK-SW
+               MOVE ZEROS  TO WS-PAYOFF-SQLCODE
+               MOVE 'LOAN NOT FOUND OR NOT ACTIVE'
+                           TO WS-PAYOFF-REJ-REASON
+           END-IF
+
+           IF WS-LOAN-FOUND AND WS-PAYOFF-OK
+               ADD 1 TO WS-CTL-PAID-CNT
+               MOVE F007-NUM-RISK    TO WS-AUD-KEY
+               MOVE WS-CUR-BALANCE   TO WS-AUD-BEFORE
+               MOVE ZEROS            TO WS-AUD-AFTER
+               PERFORM 900400-WRITE-AUDIT-TRAIL
+               PERFORM 900500-WRITE-GL-POSTING
+           ELSE
+               ADD 1 TO WS-CTL-REJ-CNT
+               MOVE F007-NUM-RISK       TO LPREJ-NUM-RISK
+               MOVE WS-PAYOFF-SQLCODE   TO LPREJ-SQLCODE
+               MOVE WS-PAYOFF-REJ-REASON TO LPREJ-REASON
+               WRITE RE-LOANPREJ
+           END-IF.
+      ******************************************************************
+      * 200010-LOOKUP-LOAN PULLS THE LOAN'S CATEGORY AND CURRENT
+      * OUTSTANDING BALANCE OFF LOANMSTR, ONLY ACCEPTING A LOAN THAT
+      * IS STILL ACTIVE (LOANM_ST = 'A') SO AN ALREADY-CLOSED OR
+      * ALREADY-SETTLED LOAN IS NOT SETTLED A SECOND TIME.
+       200010-LOOKUP-LOAN.
+
+           MOVE 'N' TO WS-LOAN-FOUND-SW
+
+           EXEC SQL
+               SELECT LOANM_CAT, LOANM_MAX_AMT
+                 INTO :LLOANM-CAT, :WS-CUR-BALANCE
+                 FROM IDC015.LOANMSTR
+                WHERE LOANM_NO = :LLOANM-NO
+                  AND LOANM_ST = 'A'
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-LOAN-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 200020-SUM-ACCRUED-INTEREST TOTALS EVERY LOANINTHST ROW
+      * LOANI100 HAS POSTED FOR THIS LOAN. NONE OF THAT INTEREST IS ON
+      * LOANM_MAX_AMT (LOANI100 ONLY RECORDS IT, IT NEVER ADDS IT TO
+      * THE BALANCE), SO IT HAS TO BE ADDED BACK IN HERE TO ARRIVE AT
+      * THE TRUE FULL PAYOFF AMOUNT.
+       200020-SUM-ACCRUED-INTEREST.
+
+           MOVE ZEROS TO WS-ACCR-INT
+
+           EXEC SQL
+               SELECT COALESCE(SUM(LOANINT_AMT), 0) INTO :WS-ACCR-INT
+                 FROM IDC015.LOANINTHST
+                WHERE LOANINT_NO = :LLOANM-NO
+           END-EXEC.
+      ******************************************************************
+      * 200100-POST-PAYOFF COMPUTES THE FULL PAYOFF AMOUNT (ROUNDED
+      * PRINCIPAL PLUS ACCRUED INTEREST), CLOSES THE LOAN OUT ON
+      * LOANMSTR, AND INSERTS THE MATCHING LOANRPHST ROW.
+       200100-POST-PAYOFF.
+
+           MOVE 'Y' TO WS-PAYOFF-OK-SW
+
+           COMPUTE WS-PAYOFF-AMT ROUNDED =
+               WS-CUR-BALANCE + WS-ACCR-INT
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200110-CLOSE-LOANMSTR-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               MOVE LLOANM-CAT      TO RLOANRPH-CAT
+               MOVE LLOANM-NO       TO RLOANRPH-NO
+               MOVE WS-TODAY-DATE-X TO RLOANRPH-DATE
+               MOVE WS-PAYOFF-AMT   TO RLOANRPH-RP-AMT
+               MOVE ZEROS           TO RLOANRPH-OS-AMT
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200120-INSERT-LOANRPHST-ROW
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE NOT = ZERO
+                   MOVE 'N'     TO WS-PAYOFF-OK-SW
+                   MOVE SQLCODE TO WS-PAYOFF-SQLCODE
+                   MOVE 'HISTORY INSERT FAILED - SEE SQLCODE'
+                                TO WS-PAYOFF-REJ-REASON
+                   MOVE 'LOANRPHST' TO DB2-OBJECT
+                   MOVE 'INSERT'    TO DB2-STATEMENT
+                   MOVE F007-NUM-RISK TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+               END-IF
+           ELSE
+               MOVE 'N'     TO WS-PAYOFF-OK-SW
+               MOVE SQLCODE TO WS-PAYOFF-SQLCODE
+               MOVE 'LOAN CLOSE-OUT UPDATE FAILED - SEE SQLCODE'
+                            TO WS-PAYOFF-REJ-REASON
+               MOVE 'LOANMSTR'  TO DB2-OBJECT
+               MOVE 'UPDATE'    TO DB2-STATEMENT
+               MOVE F007-NUM-RISK TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+           END-IF.
+      ******************************************************************
+      * 200110-CLOSE-LOANMSTR-ROW ISSUES THE LOANMSTR CLOSE-OUT UPDATE
+      * FOR 200100-POST-PAYOFF. IT IS PERFORMED IN A BOUNDED RETRY
+      * LOOP SO A TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT
+      * REJECT A PAYOFF THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200110-CLOSE-LOANMSTR-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               UPDATE IDC015.LOANMSTR
+                  SET LOANM_MAX_AMT = ZERO,
+                      LOANM_ST      = 'C'
+                WHERE LOANM_NO = :LLOANM-NO
+           END-EXEC.
+      ******************************************************************
+      * 200120-INSERT-LOANRPHST-ROW ISSUES THE LOANRPHST INSERT FOR
+      * 200100-POST-PAYOFF. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO
+      * A TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT DROP A
+      * HISTORY ROW THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200120-INSERT-LOANRPHST-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.LOANRPHST
+                   ( LOANRPH_CAT, LOANRPH_NO, LOANRPH_DATE,
+                     LOANRPH_RP_AMT, LOANRPH_OS_AMT )
+               VALUES
+                   ( :RLOANRPH-CAT, :RLOANRPH-NO, :RLOANRPH-DATE,
+                     :RLOANRPH-RP-AMT, :RLOANRPH-OS-AMT )
+           END-EXEC.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'LOANE100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
+      * 900400-WRITE-AUDIT-TRAIL CALLS THE COMMON AUDIT-TRAIL ROUTINE
+      * AUD4C100 FOR EVERY POSTED PAYOFF.
+       900400-WRITE-AUDIT-TRAIL.
+
+           MOVE 'LOANE100'       TO AUDTRL-PGM-ID
+           MOVE 'PAYOFF'         TO AUDTRL-TRAN-TYPE
+           MOVE WS-AUD-KEY       TO AUDTRL-KEY
+           MOVE WS-AUD-BEFORE    TO AUDTRL-BEFORE-VAL
+           MOVE WS-AUD-AFTER     TO AUDTRL-AFTER-VAL
+           MOVE SPACES           TO AUDTRL-USER-ID
+           MOVE SPACES           TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
+      ******************************************************************
+      * 900500-WRITE-GL-POSTING APPENDS THE MATCHING GENERAL-LEDGER
+      * RECORD TO GLPOST-FILE FOR A SUCCESSFULLY POSTED PAYOFF, SO THE
+      * FULL SETTLEMENT AMOUNT HAS AN ACCOUNTING ENTRY THE SAME AS A
+      * REGULAR REPAYMENT DOES.
+       900500-WRITE-GL-POSTING.
+
+           MOVE F007-NUM-RISK    TO GLPOST-LLOANM-NO
+           MOVE 'PAYOFF'         TO GLPOST-TRAN-TYPE
+           MOVE WS-PAYOFF-AMT    TO GLPOST-AMOUNT
+           MOVE WS-TODAY-DATE-X  TO GLPOST-POST-DATE
+
+           WRITE RE-GLPOST FROM GLPOST-REC.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S SETTLEMENT RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LOANE100 CONTROL TOTALS'
+           DISPLAY '  RECORDS EXAMINED ................... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  RISK POSITIONS ELIGIBLE ............. : '
+                   WS-CTL-ELIG-CNT
+           DISPLAY '  LOANS SETTLED ........................ : '
+                   WS-CTL-PAID-CNT
+           DISPLAY '  PAYOFFS REJECTED ..................... : '
+                   WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * NUMBER OF ELIGIBLE RISK POSITIONS SEEN MATCHES THE NUMBER
+      * SETTLED PLUS REJECTED.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'LOANE100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CTL-ELIG-CNT TO BALTOT-IN-CNT
+           MOVE WS-CTL-PAID-CNT TO BALTOT-APPLIED-CNT
+           MOVE WS-CTL-REJ-CNT  TO BALTOT-REJ-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
