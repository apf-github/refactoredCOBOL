@@ -0,0 +1,535 @@
+      ******************************************************************
+      * LINKM100 APPLIES LINKINPT-FILE ADD/MODIFY/DELETE TRANSACTIONS
+      * (LINKIN-REQ-TYPE 01/02/03) AGAINST THE LINKMSTR DB2 TABLE, SO
+      * THE LINKED-ACCOUNT GROUPINGS RVFC007 REFERS TO IN
+      * F007-ENT-LINK/F007-BRN-LINK/F007-ACC-LINK ARE ACTUALLY
+      * DEFINED AND MANAGED SOMEWHERE INSTEAD OF SITTING UNUSED.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LINKM100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT LINKTRAN-FILE ASSIGN I1DQ0501.
+           SELECT LINKREJ-FILE  ASSIGN O1DQ0502.
+           SELECT BALANCE-FILE  ASSIGN BL1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * LINKINPT-FILE CARRIES THE INCOMING ADD/MODIFY/DELETE
+      * TRANSACTIONS (SEE LINKTRAN.cpy FOR THE FIELD LAYOUT, COPIED
+      * INTO WORKING-STORAGE BELOW).
+       FD  LINKTRAN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LINKIN                       PIC X(31).
+      ******************************************************************
+      * LINKREJ-FILE CARRIES TRANSACTIONS THE DB2 UPDATE FAILED FOR
+      * (DUPLICATE KEY, ROW-NOT-FOUND, OR OTHER SQLCODE), SO A BAD
+      * TRANSACTION DOES NOT SIMPLY VANISH FROM THE RUN.
+       FD  LINKREJ-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-LINKREJ.
+           05  LREJ-REQ-TYPE                PIC X(2).
+           05  LREJ-LNKM-GRP-NO             PIC X(9).
+           05  LREJ-LNKM-ACC                PIC X(10).
+           05  LREJ-SQLCODE                 PIC S9(9) COMP-3.
+           05  LREJ-REASON                  PIC X(40).
+           05  FILLER                       PIC X(23).
+      ******************************************************************
+      * BALANCE-FILE CARRIES THIS RUN'S END-OF-DAY BALANCING TOTALS TO
+      * THE SHARED FILE BALD100 DIGESTS ACROSS ALL NIGHTLY TRANSACTION
+      * PROGRAMS (SEE BALTOT.cpy, COPIED INTO WORKING-STORAGE BELOW,
+      * AND 900300-WRITE-BALANCE-TOTALS).
+       FD  BALANCE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-BALANCE                        PIC X(65).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-ADD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-MOD-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-DEL-CNT                PIC S9(7)  COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-REJ-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-IN-CNT                PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-SUS-CNT               PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * SWITCH SET BY 100150-VALIDATE-FRONT-END-EDITS. A TRANSACTION
+      * THAT FAILS THE FRONT-END EDIT IS ROUTED STRAIGHT TO THE
+      * COMMON SUSPENSE FILE AND NEVER REACHES THE NORMAL ADD/MOD/DEL
+      * DISPATCH BELOW.
+       01  WS-EDITS-OK-SW                   PIC X(1)    VALUE 'Y'.
+           88  WS-EDITS-OK                              VALUE 'Y'.
+       01  WS-EDIT-REASON                   PIC X(40)   VALUE SPACES.
+      ******************************************************************
+      * WORKING-STORAGE FOR THE BOUNDED DB2 RETRY LOOPS (200010, 200110,
+      * 200210). WS-DB2-RETRY-CNT COUNTS ATTEMPTS MADE ON THE CURRENT
+      * STATEMENT; A TRANSIENT RESOURCE-UNAVAILABLE SQLCODE (DEADLOCK
+      * -911 OR TIMEOUT -913) IS RETRIED UP TO WS-DB2-MAX-RETRY TIMES
+      * BEFORE THE FAILURE IS TREATED AS PERMANENT AND HANDED TO
+      * 900200-LOG-DB2-ERROR.
+       01  WS-DB2-RETRY-CNT                 PIC 9(2)    COMP
+                                                         VALUE ZERO.
+       01  WS-DB2-MAX-RETRY                 PIC 9(2)    COMP
+                                                         VALUE 3.
+      ******************************************************************
+      * TODAY'S DATE FORMATTED AS YYYY-MM-DD FOR LNKM-REG-DATE ON AN
+      * 01/ADD TRANSACTION (BUILT ONCE IN 100000-MAINLINE).
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 195000-CHECK-DUP-LNKMKEY, WHICH REJECTS AN
+      * 01/ADD TRANSACTION WHOSE GROUP/ENT/BRN/ACC KEY ALREADY EXISTS
+      * ON LINKMSTR INSTEAD OF LETTING THE INSERT FAIL ON A DB2
+      * DUPLICATE-KEY SQLCODE.
+       01  WS-DUP-LNKMKEY-HOLD              PIC S9(9) COMP.
+       01  WS-DUP-LNKMKEY-SW                PIC X(1)    VALUE 'N'.
+           88  WS-DUP-LNKMKEY-FOUND                     VALUE 'Y'.
+      ******************************************************************
+      * WORKING-STORAGE FOR 900400-WRITE-AUDIT-TRAIL, WHICH CALLS THE
+      * COMMON AUDIT-TRAIL ROUTINE AUD4C100 ON EVERY APPLIED
+      * ADD/MODIFY/DELETE TRANSACTION. THE CALLER MOVES THE
+      * TRANSACTION TYPE, KEY AND BEFORE/AFTER VALUE INTO THESE
+      * FIELDS BEFORE PERFORMING IT.
+       01  WS-AUD-TRAN-TYPE                 PIC X(10).
+       01  WS-AUD-KEY                       PIC X(15).
+       01  WS-AUD-BEFORE                    PIC X(40).
+       01  WS-AUD-AFTER                     PIC X(40).
+      ******************************************************************
+       COPY LINKTRAN.
+      ******************************************************************
+       COPY LINKMSTR.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       COPY QRECDB2.
+      ******************************************************************
+       COPY BALTOT.
+      ******************************************************************
+       COPY AUDTRL.
+      ******************************************************************
+       COPY VALSUS.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE TRANSACTION AND REJECT FILES, LOOPS
+      * CALLING 100100-PROCESS-ONE-TRANSACTION PER RECORD, AND PRINTS
+      * THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  LINKTRAN-FILE
+           OPEN OUTPUT LINKREJ-FILE
+           OPEN EXTEND BALANCE-FILE
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-TRANSACTION UNTIL WS-EOF-YES
+
+           CLOSE LINKTRAN-FILE
+           CLOSE LINKREJ-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+           PERFORM 900300-WRITE-BALANCE-TOTALS
+
+           CLOSE BALANCE-FILE
+
+           STOP RUN.
+      ******************************************************************
+       100100-PROCESS-ONE-TRANSACTION.
+
+           PERFORM 100150-VALIDATE-FRONT-END-EDITS
+
+           IF WS-EDITS-OK
+               EVALUATE LINKIN-REQ-TYPE
+                   WHEN '01'
+                       PERFORM 200000-APPLY-ADD
+                   WHEN '02'
+                       PERFORM 200100-APPLY-MOD
+                   WHEN '03'
+                       PERFORM 200200-APPLY-DEL
+                   WHEN OTHER
+                       MOVE LINKIN-REQ-TYPE     TO LREJ-REQ-TYPE
+                       MOVE LINKIN-LNKM-GRP-NO  TO LREJ-LNKM-GRP-NO
+                       MOVE LINKIN-LNKM-ACC     TO LREJ-LNKM-ACC
+                       MOVE ZEROS               TO LREJ-SQLCODE
+                       MOVE 'UNRECOGNIZED LINKIN-REQ-TYPE'
+                                                TO LREJ-REASON
+                       PERFORM 900100-WRITE-REJECT
+               END-EVALUATE
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+      * 100150-VALIDATE-FRONT-END-EDITS CATCHES A TRANSACTION THAT IS
+      * NOT JUST AN UNRECOGNIZED REQUEST CODE (THE WHEN OTHER ABOVE
+      * STILL HANDLES THAT) BUT OUTRIGHT MALFORMED, SO IT NEVER REACHES
+      * THE DB2 UPDATE LOGIC AT ALL. A FAILED EDIT IS ROUTED TO THE
+      * COMMON SUSPENSE FILE VIA 900500-WRITE-SUSPENSE FOR NEXT-DAY
+      * CORRECTION AND RESUBMISSION.
+       100150-VALIDATE-FRONT-END-EDITS.
+
+           MOVE 'Y' TO WS-EDITS-OK-SW
+
+           IF LINKIN-REQ-TYPE NOT = '01' AND
+              LINKIN-REQ-TYPE NOT = '02' AND
+              LINKIN-REQ-TYPE NOT = '03'
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'LINKIN-REQ-TYPE NOT A VALID CODE'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF
+
+           IF WS-EDITS-OK
+            AND LINKIN-LNKM-GRP-NO IS NOT NUMERIC
+               MOVE 'N' TO WS-EDITS-OK-SW
+               MOVE 'LINKIN-LNKM-GRP-NO NOT NUMERIC'
+                                       TO WS-EDIT-REASON
+               PERFORM 900500-WRITE-SUSPENSE
+           END-IF.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ LINKTRAN-FILE INTO LINKINPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+           IF NOT WS-EOF-YES
+               ADD 1 TO WS-CTL-IN-CNT
+           END-IF.
+      ******************************************************************
+      * 200000-APPLY-ADD INSERTS A NEW LINKMSTR ROW FOR AN 01/ADD
+      * TRANSACTION, ADDING ONE MEMBER TO A LINKED-ACCOUNT GROUP.
+       200000-APPLY-ADD.
+
+           PERFORM 195000-CHECK-DUP-LNKMKEY
+
+           IF NOT WS-DUP-LNKMKEY-FOUND
+               MOVE LINKIN-LNKM-GRP-NO         TO LNKM-GRP-NO
+               MOVE LINKIN-LNKM-ENT            TO LNKM-ENT
+               MOVE LINKIN-LNKM-BRN            TO LNKM-BRN
+               MOVE LINKIN-LNKM-ACC            TO LNKM-ACC
+               MOVE LINKIN-LNKM-TYPE           TO LNKM-TYPE
+               MOVE WS-TODAY-DATE-X            TO LNKM-REG-DATE
+
+               MOVE ZERO TO WS-DB2-RETRY-CNT
+               PERFORM 200010-INSERT-LNKM-ROW
+                   WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-CTL-ADD-CNT
+                   MOVE SPACES               TO WS-AUD-BEFORE
+                   MOVE LINKIN-LNKM-TYPE     TO WS-AUD-AFTER
+                   MOVE 'ADD'                 TO WS-AUD-TRAN-TYPE
+                   MOVE LINKIN-LNKM-ACC      TO WS-AUD-KEY
+                   PERFORM 900400-WRITE-AUDIT-TRAIL
+               ELSE
+                   MOVE '01'                TO LREJ-REQ-TYPE
+                   MOVE LINKIN-LNKM-GRP-NO  TO LREJ-LNKM-GRP-NO
+                   MOVE LINKIN-LNKM-ACC     TO LREJ-LNKM-ACC
+                   MOVE SQLCODE             TO LREJ-SQLCODE
+                   MOVE 'INSERT FAILED - SEE SQLCODE'
+                                            TO LREJ-REASON
+                   MOVE 'LINKMSTR'          TO DB2-OBJECT
+                   MOVE 'INSERT'            TO DB2-STATEMENT
+                   MOVE LINKIN-LNKM-ACC     TO DB2-REFERENCE1
+                   PERFORM 900200-LOG-DB2-ERROR
+                   PERFORM 900100-WRITE-REJECT
+               END-IF
+           ELSE
+               MOVE '01'                TO LREJ-REQ-TYPE
+               MOVE LINKIN-LNKM-GRP-NO  TO LREJ-LNKM-GRP-NO
+               MOVE LINKIN-LNKM-ACC     TO LREJ-LNKM-ACC
+               MOVE ZEROS               TO LREJ-SQLCODE
+               MOVE 'DUPLICATE GROUP/ENT/BRN/ACC MEMBER'
+                                        TO LREJ-REASON
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200010-INSERT-LNKM-ROW ISSUES THE LINKMSTR INSERT FOR
+      * 200000-APPLY-ADD. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200010-INSERT-LNKM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               INSERT INTO IDC015.LINKMSTR
+                   ( LINKM_GRP_NO, LINKM_ENT, LINKM_BRN, LINKM_ACC,
+                     LINKM_TYPE, LINKM_REG_DATE )
+               VALUES
+                   ( :LNKM-GRP-NO, :LNKM-ENT, :LNKM-BRN, :LNKM-ACC,
+                     :LNKM-TYPE, :LNKM-REG-DATE )
+           END-EXEC.
+      ******************************************************************
+      * 200100-APPLY-MOD UPDATES AN EXISTING LINKMSTR ROW'S LINKM_TYPE
+      * FOR A 02/MOD TRANSACTION. THE GROUP/ENT/BRN/ACC KEY ITSELF
+      * CANNOT BE CHANGED BY A MOD - A MEMBER MOVING TO A DIFFERENT
+      * GROUP IS A DELETE FOLLOWED BY AN ADD.
+       200100-APPLY-MOD.
+
+           MOVE LINKIN-LNKM-GRP-NO          TO LNKM-GRP-NO
+           MOVE LINKIN-LNKM-ENT             TO LNKM-ENT
+           MOVE LINKIN-LNKM-BRN             TO LNKM-BRN
+           MOVE LINKIN-LNKM-ACC             TO LNKM-ACC
+           MOVE LINKIN-LNKM-TYPE            TO LNKM-TYPE
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200110-UPDATE-LNKM-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-CTL-MOD-CNT
+               MOVE SPACES               TO WS-AUD-BEFORE
+               MOVE LINKIN-LNKM-TYPE     TO WS-AUD-AFTER
+               MOVE 'MOD'                 TO WS-AUD-TRAN-TYPE
+               MOVE LINKIN-LNKM-ACC      TO WS-AUD-KEY
+               PERFORM 900400-WRITE-AUDIT-TRAIL
+           ELSE
+               MOVE '02'                TO LREJ-REQ-TYPE
+               MOVE LINKIN-LNKM-GRP-NO  TO LREJ-LNKM-GRP-NO
+               MOVE LINKIN-LNKM-ACC     TO LREJ-LNKM-ACC
+               MOVE SQLCODE             TO LREJ-SQLCODE
+               MOVE 'UPDATE FAILED - SEE SQLCODE'
+                                        TO LREJ-REASON
+               MOVE 'LINKMSTR'          TO DB2-OBJECT
+               MOVE 'UPDATE'            TO DB2-STATEMENT
+               MOVE LINKIN-LNKM-ACC     TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200110-UPDATE-LNKM-ROW ISSUES THE LINKMSTR UPDATE FOR
+      * 200100-APPLY-MOD. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200110-UPDATE-LNKM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               UPDATE IDC015.LINKMSTR
+                  SET LINKM_TYPE = :LNKM-TYPE
+                WHERE LINKM_GRP_NO = :LNKM-GRP-NO
+                  AND LINKM_ENT    = :LNKM-ENT
+                  AND LINKM_BRN    = :LNKM-BRN
+                  AND LINKM_ACC    = :LNKM-ACC
+           END-EXEC.
+      ******************************************************************
+      * 200200-APPLY-DEL REMOVES A LINKMSTR ROW FOR A 03/DEL
+      * TRANSACTION, DROPPING ONE MEMBER FROM A LINKED-ACCOUNT GROUP.
+       200200-APPLY-DEL.
+
+           MOVE LINKIN-LNKM-GRP-NO          TO LNKM-GRP-NO
+           MOVE LINKIN-LNKM-ENT             TO LNKM-ENT
+           MOVE LINKIN-LNKM-BRN             TO LNKM-BRN
+           MOVE LINKIN-LNKM-ACC             TO LNKM-ACC
+
+           MOVE ZERO TO WS-DB2-RETRY-CNT
+           PERFORM 200210-DELETE-LNKM-ROW
+               WITH TEST AFTER
+               UNTIL SQLCODE = ZERO
+                  OR WS-DB2-RETRY-CNT >= WS-DB2-MAX-RETRY
+                  OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-CTL-DEL-CNT
+               MOVE LINKIN-LNKM-TYPE     TO WS-AUD-BEFORE
+               MOVE SPACES               TO WS-AUD-AFTER
+               MOVE 'DEL'                 TO WS-AUD-TRAN-TYPE
+               MOVE LINKIN-LNKM-ACC      TO WS-AUD-KEY
+               PERFORM 900400-WRITE-AUDIT-TRAIL
+           ELSE
+               MOVE '03'                TO LREJ-REQ-TYPE
+               MOVE LINKIN-LNKM-GRP-NO  TO LREJ-LNKM-GRP-NO
+               MOVE LINKIN-LNKM-ACC     TO LREJ-LNKM-ACC
+               MOVE SQLCODE             TO LREJ-SQLCODE
+               MOVE 'DELETE FAILED - SEE SQLCODE'
+                                        TO LREJ-REASON
+               MOVE 'LINKMSTR'          TO DB2-OBJECT
+               MOVE 'DELETE'            TO DB2-STATEMENT
+               MOVE LINKIN-LNKM-ACC     TO DB2-REFERENCE1
+               PERFORM 900200-LOG-DB2-ERROR
+               PERFORM 900100-WRITE-REJECT
+           END-IF.
+      ******************************************************************
+      * 200210-DELETE-LNKM-ROW ISSUES THE LINKMSTR DELETE FOR
+      * 200200-APPLY-DEL. IT IS PERFORMED IN A BOUNDED RETRY LOOP SO A
+      * TRANSIENT DEADLOCK OR TIMEOUT SQLCODE DOES NOT REJECT A
+      * TRANSACTION THAT WOULD HAVE SUCCEEDED ON A SECOND ATTEMPT.
+       200210-DELETE-LNKM-ROW.
+
+           ADD 1 TO WS-DB2-RETRY-CNT
+
+           EXEC SQL
+               DELETE FROM IDC015.LINKMSTR
+                WHERE LINKM_GRP_NO = :LNKM-GRP-NO
+                  AND LINKM_ENT    = :LNKM-ENT
+                  AND LINKM_BRN    = :LNKM-BRN
+                  AND LINKM_ACC    = :LNKM-ACC
+           END-EXEC.
+      ******************************************************************
+      * 195000-CHECK-DUP-LNKMKEY LOOKS UP THE GROUP/ENT/BRN/ACC KEY ON
+      * LINKMSTR SO 200000-APPLY-ADD CAN REJECT A DUPLICATE ADD WITH A
+      * CLEAR REASON INSTEAD OF LETTING THE INSERT FAIL ON A DB2
+      * DUPLICATE-KEY SQLCODE.
+       195000-CHECK-DUP-LNKMKEY.
+
+           MOVE LINKIN-LNKM-GRP-NO TO LNKM-GRP-NO
+           MOVE LINKIN-LNKM-ENT    TO LNKM-ENT
+           MOVE LINKIN-LNKM-BRN    TO LNKM-BRN
+           MOVE LINKIN-LNKM-ACC    TO LNKM-ACC
+           MOVE 'N'                TO WS-DUP-LNKMKEY-SW
+
+           EXEC SQL
+               SELECT LINKM_GRP_NO INTO :WS-DUP-LNKMKEY-HOLD
+                 FROM IDC015.LINKMSTR
+                WHERE LINKM_GRP_NO = :LNKM-GRP-NO
+                  AND LINKM_ENT    = :LNKM-ENT
+                  AND LINKM_BRN    = :LNKM-BRN
+                  AND LINKM_ACC    = :LNKM-ACC
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-DUP-LNKMKEY-SW
+           END-IF.
+      ******************************************************************
+       900100-WRITE-REJECT.
+
+           WRITE RE-LINKREJ
+           ADD 1 TO WS-CTL-REJ-CNT.
+      ******************************************************************
+      * 900200-LOG-DB2-ERROR CALLS THE COMMON DB2 ERROR-HANDLING
+      * ROUTINE NAMED IN DB2-QR4CDB0 INSTEAD OF THIS PROGRAM LOGGING
+      * DB2 FAILURES ON ITS OWN. THE CALLER SETS DB2-OBJECT,
+      * DB2-STATEMENT AND DB2-REFERENCE1 BEFORE PERFORMING THIS
+      * PARAGRAPH; SQLCODE IS PICKED UP HERE SINCE IT IS SET BY THE
+      * MOST RECENT EXEC SQL STATEMENT.
+       900200-LOG-DB2-ERROR.
+
+           MOVE 'LINKM100' TO DB2-DES-PGM
+           MOVE SQLCODE    TO DB2-SQLCODE
+
+           CALL DB2-QR4CDB0 USING QRECDB2.
+      ******************************************************************
+      * 900400-WRITE-AUDIT-TRAIL CALLS THE COMMON AUDIT-TRAIL ROUTINE
+      * AUD4C100 FOR EVERY APPLIED ADD/MODIFY/DELETE TRANSACTION. THE
+      * CALLER MOVES WS-AUD-TRAN-TYPE, WS-AUD-KEY, WS-AUD-BEFORE AND
+      * WS-AUD-AFTER BEFORE PERFORMING THIS PARAGRAPH; LINKINPT-FILE
+      * CARRIES NO USER/TERMINAL FIELD SO AUDTRL-USER-ID/TERM-ID ARE
+      * LEFT BLANK.
+       900400-WRITE-AUDIT-TRAIL.
+
+           MOVE 'LINKM100'       TO AUDTRL-PGM-ID
+           MOVE WS-AUD-TRAN-TYPE TO AUDTRL-TRAN-TYPE
+           MOVE WS-AUD-KEY       TO AUDTRL-KEY
+           MOVE WS-AUD-BEFORE    TO AUDTRL-BEFORE-VAL
+           MOVE WS-AUD-AFTER     TO AUDTRL-AFTER-VAL
+           MOVE SPACES           TO AUDTRL-USER-ID
+           MOVE SPACES           TO AUDTRL-TERM-ID
+
+           CALL 'AUD4C100' USING AUDTRL-AREA.
+      ******************************************************************
+      * 900500-WRITE-SUSPENSE CALLS THE COMMON FRONT-END-EDIT SUSPENSE
+      * ROUTINE VAL4C100 FOR A TRANSACTION THAT FAILED
+      * 100150-VALIDATE-FRONT-END-EDITS, SO A MALFORMED RECORD IS
+      * PARKED FOR NEXT-DAY CORRECTION INSTEAD OF BEING SILENTLY
+      * DROPPED OR FALSELY REPORTED AS A DB2 REJECT.
+       900500-WRITE-SUSPENSE.
+
+           ADD 1 TO WS-CTL-SUS-CNT
+
+           MOVE 'LINKM100'      TO VALSUS-PGM-ID
+           MOVE LINKIN-REQ-TYPE TO VALSUS-REQ-TYPE
+           MOVE LINKIN-LNKM-ACC TO VALSUS-KEY
+           MOVE WS-EDIT-REASON  TO VALSUS-REASON
+           MOVE RE-LINKIN       TO VALSUS-RAW-RECORD
+
+           CALL 'VAL4C100' USING VALSUS-AREA.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO OPERATIONS CAN RECONCILE THE DAY'S LINKED-ACCOUNT
+      * MAINTENANCE RUN.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'LINKM100 CONTROL TOTALS'
+           DISPLAY '  GROUP MEMBERS ADDED ............... : '
+                   WS-CTL-ADD-CNT
+           DISPLAY '  GROUP MEMBERS MODIFIED ............. : '
+                   WS-CTL-MOD-CNT
+           DISPLAY '  GROUP MEMBERS DELETED .............. : '
+                   WS-CTL-DEL-CNT
+           DISPLAY '  TRANSACTIONS REJECTED .............. : '
+                   WS-CTL-REJ-CNT
+           DISPLAY '  TRANSACTIONS SUSPENDED ............. : '
+                   WS-CTL-SUS-CNT.
+      ******************************************************************
+      * 900300-WRITE-BALANCE-TOTALS APPENDS THIS RUN'S TOTALS TO THE
+      * SHARED END-OF-DAY BALANCING FILE SO BALD100 CAN CONFIRM THE
+      * TRANSACTION COUNT READ MATCHES THE APPLIED-PLUS-REJECTED
+      * COUNT, CATCHING A SILENTLY DROPPED OR DUPLICATED TRANSACTION
+      * BEFORE THE NIGHT'S FILES ARE TRANSMITTED.
+       900300-WRITE-BALANCE-TOTALS.
+
+           MOVE 'LINKM100'      TO BALTOT-PGM-ID
+           MOVE WS-TODAY-DATE-X TO BALTOT-RUN-DATE
+           MOVE WS-CTL-IN-CNT   TO BALTOT-IN-CNT
+           COMPUTE BALTOT-APPLIED-CNT =
+               WS-CTL-ADD-CNT + WS-CTL-MOD-CNT + WS-CTL-DEL-CNT
+           COMPUTE BALTOT-REJ-CNT =
+               WS-CTL-REJ-CNT + WS-CTL-SUS-CNT
+
+           WRITE RE-BALANCE FROM BALTOT-REC.
+      ******************************************************************
