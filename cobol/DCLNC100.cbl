@@ -0,0 +1,245 @@
+      ******************************************************************
+      * DCLNC100 READS THE CIRBE RISK-POSITION EXTRACT RV3C0100
+      * WRITES (RVFC007 DETAIL ROWS WRAPPED IN AN HDR/TRL PAIR) AND
+      * OPENS A NEW DECLNCASE ROW FOR EVERY RISK POSITION CARRYING A
+      * NON-BLANK F007-DECLIN-RSN THAT DOES NOT ALREADY HAVE AN OPEN
+      * CASE, SO A DECLINED POSITION IS ACTUALLY TRACKED AND WORKED
+      * BY COLLECTIONS/LEGAL INSTEAD OF THE REASON TEXT JUST RIDING
+      * ALONG UNUSED IN THE EXTRACT RECORD.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCLNC100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT DCLNIN-FILE  ASSIGN I1DQ0601.
+           SELECT DCLNRPT-FILE ASSIGN RPCDQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * DCLNIN-FILE IS RV3C0100'S CIRBE OUTPUT EXTRACT (SAME 750-BYTE
+      * LAYOUT AS RVFC007, WRAPPED IN AN HDR RECORD AND A TRL RECORD -
+      * SEE RV3C0100'S WS-CIRBE-HEADER/WS-CIRBE-TRAILER). THE HDR/TRL
+      * WRAPPER RECORDS ARE SKIPPED BY 100100-PROCESS-ONE-RECORD AND
+      * ONLY THE DETAIL ROWS IN BETWEEN ARE EXAMINED FOR A DECLINE.
+       FD  DCLNIN-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-DCLNIN                       PIC X(750).
+      ******************************************************************
+      * DCLNRPT-FILE IS THE PRINTED LISTING OF EVERY NEW CASE OPENED
+      * BY THIS RUN, PLUS A HEADING, FOR COLLECTIONS/LEGAL TO PICK UP
+      * WITHOUT QUERYING DECLNCASE DIRECTLY.
+       FD  DCLNRPT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-DCLNRPT                      PIC X(132).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * SWITCHES FOR THE STANDALONE BATCH DRIVER (100000-MAINLINE).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(1)    VALUE 'N'.
+               88  WS-EOF-YES                           VALUE 'Y'.
+      ******************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-REC-CNT               PIC S9(9)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-DECL-CNT              PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+           05  WS-CTL-NEWCASE-CNT           PIC S9(7)   COMP-3
+                                                         VALUE ZEROS.
+      ******************************************************************
+      * TODAY'S DATE FORMATTED AS YYYY-MM-DD FOR DCASE-OPEN-DATE
+      * (BUILT ONCE IN 100000-MAINLINE).
+       01  WS-TODAY-YYYYMMDD                PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                PIC 9(4).
+           05  WS-TODAY-MM                  PIC 9(2).
+           05  WS-TODAY-DD                  PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                   PIC 9(4).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                     PIC 9(2).
+           05  FILLER                       PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                     PIC 9(2).
+      ******************************************************************
+      * WORKING-STORAGE FOR 200010-CHECK-CASE-EXISTS, WHICH SKIPS
+      * OPENING A NEW CASE FOR A RISK POSITION THAT ALREADY HAS ONE
+      * OPEN.
+       01  WS-CASE-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  WS-CASE-FOUND                            VALUE 'Y'.
+      ******************************************************************
+      * HEADING LINE, PRINTED ONCE AT THE TOP OF THE REPORT.
+       01  WS-RPT-HEADING.
+           05  FILLER                      PIC X(4)    VALUE 'ENT'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(9)    VALUE 'NUM-RISK'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'BRN'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(30)   VALUE
+                   'DECLINE REASON'.
+           05  FILLER                      PIC X(71)   VALUE SPACES.
+      ******************************************************************
+      * DETAIL LINE LAYOUT FOR ONE NEWLY OPENED CASE.
+       01  WS-RPT-DETAIL.
+           05  RPT-ENT                     PIC X(4).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-NUM-RISK                PIC X(10).
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  RPT-BRN                     PIC X(6).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-RSN                     PIC X(60).
+           05  FILLER                      PIC X(41)   VALUE SPACES.
+      ******************************************************************
+       COPY RVFC007.
+      ******************************************************************
+       COPY DECLNCASE.
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 100000-MAINLINE OPENS THE EXTRACT AND REPORT FILES, LOOPS
+      * EXAMINING ONE DETAIL ROW AT A TIME, THEN CLOSES OUT AND
+      * PRINTS THE END-OF-RUN CONTROL TOTALS.
+       100000-MAINLINE.
+
+           OPEN INPUT  DCLNIN-FILE
+           OPEN OUTPUT DCLNRPT-FILE
+
+           WRITE RE-DCLNRPT FROM WS-RPT-HEADING
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           PERFORM 100200-READ-INPUT
+
+           PERFORM 100100-PROCESS-ONE-RECORD UNTIL WS-EOF-YES
+
+           CLOSE DCLNIN-FILE
+           CLOSE DCLNRPT-FILE
+
+           PERFORM 900000-PRINT-CONTROL-TOTALS
+
+           STOP RUN.
+      ******************************************************************
+      * 100100-PROCESS-ONE-RECORD SKIPS THE HDR/TRL WRAPPER RECORDS
+      * AND EXAMINES EVERY OTHER RECORD ON THE EXTRACT FOR A DECLINE.
+       100100-PROCESS-ONE-RECORD.
+
+           IF RE-DCLNIN(1:3) NOT = 'HDR' AND
+              RE-DCLNIN(1:3) NOT = 'TRL'
+               ADD 1 TO WS-CTL-REC-CNT
+               MOVE RE-DCLNIN TO RVFC007
+
+               IF F007-DECLIN-RSN NOT = SPACES
+                   ADD 1 TO WS-CTL-DECL-CNT
+                   PERFORM 200000-OPEN-CASE-IF-NEW
+               END-IF
+           END-IF
+
+           PERFORM 100200-READ-INPUT.
+      ******************************************************************
+       100200-READ-INPUT.
+
+           READ DCLNIN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 200000-OPEN-CASE-IF-NEW OPENS A NEW DECLNCASE ROW FOR THE
+      * CURRENT RECORD'S RISK POSITION UNLESS IT ALREADY HAS ONE OPEN,
+      * SO A DECLINE THAT CARRIES FORWARD UNCHANGED ON THE EXTRACT DAY
+      * AFTER DAY DOES NOT KEEP SPAWNING DUPLICATE CASES.
+       200000-OPEN-CASE-IF-NEW.
+
+           PERFORM 200010-CHECK-CASE-EXISTS
+
+           IF NOT WS-CASE-FOUND
+               PERFORM 200020-INSERT-CASE
+               PERFORM 200030-WRITE-DETAIL
+               ADD 1 TO WS-CTL-NEWCASE-CNT
+           END-IF.
+      ******************************************************************
+      * 200010-CHECK-CASE-EXISTS LOOKS FOR AN ALREADY-OPEN DECLNCASE
+      * ROW FOR THIS RISK POSITION.
+       200010-CHECK-CASE-EXISTS.
+
+           MOVE 'N' TO WS-CASE-FOUND-SW
+
+           EXEC SQL
+               SELECT DCASE_STATUS INTO :DCASE-STATUS
+                 FROM IDC015.DECLNCASE
+                WHERE DCASE_ENT      = :F007-ENT
+                  AND DCASE_NUM_RISK = :F007-NUM-RISK
+                  AND DCASE_STATUS   = 'O'
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-CASE-FOUND-SW
+           END-IF.
+      ******************************************************************
+      * 200020-INSERT-CASE WRITES THE NEW OPEN CASE ROW, CARRYING THE
+      * DECLINE REASON AND BRANCH STRAIGHT OVER FROM THE EXTRACT.
+       200020-INSERT-CASE.
+
+           MOVE F007-ENT          TO DCASE-ENT
+           MOVE F007-NUM-RISK     TO DCASE-NUM-RISK
+           MOVE 'O'               TO DCASE-STATUS
+           MOVE F007-DECLIN-BRN   TO DCASE-BRN
+           MOVE F007-DECLIN-RSN   TO DCASE-RSN
+           MOVE WS-TODAY-DATE-X   TO DCASE-OPEN-DATE
+           MOVE SPACES            TO DCASE-CLOSE-DATE
+
+           EXEC SQL
+               INSERT INTO IDC015.DECLNCASE
+                   ( DCASE_ENT, DCASE_NUM_RISK, DCASE_STATUS,
+                     DCASE_BRN, DCASE_RSN, DCASE_OPEN_DATE )
+               VALUES
+                   ( :DCASE-ENT, :DCASE-NUM-RISK, :DCASE-STATUS,
+                     :DCASE-BRN, :DCASE-RSN, :DCASE-OPEN-DATE )
+           END-EXEC.
+      ******************************************************************
+      * 200030-WRITE-DETAIL WRITES ONE REPORT LINE FOR THE CASE JUST
+      * OPENED.
+       200030-WRITE-DETAIL.
+
+           MOVE F007-ENT                TO RPT-ENT
+           MOVE F007-NUM-RISK           TO RPT-NUM-RISK
+           MOVE F007-DECLIN-BRN         TO RPT-BRN
+           MOVE F007-DECLIN-RSN(1:60)   TO RPT-RSN
+
+           WRITE RE-DCLNRPT FROM WS-RPT-DETAIL.
+      ******************************************************************
+      * 900000-PRINT-CONTROL-TOTALS WRITES THE END-OF-RUN TRAILER TO
+      * SYSOUT SO COLLECTIONS/LEGAL CAN CONFIRM HOW MANY DECLINED
+      * POSITIONS WERE SEEN AND HOW MANY TURNED INTO NEW CASES.
+       900000-PRINT-CONTROL-TOTALS.
+
+           DISPLAY 'DCLNC100 CONTROL TOTALS'
+           DISPLAY '  RECORDS EXAMINED ................... : '
+                   WS-CTL-REC-CNT
+           DISPLAY '  RECORDS DECLINED .................... : '
+                   WS-CTL-DECL-CNT
+           DISPLAY '  NEW CASES OPENED .................... : '
+                   WS-CTL-NEWCASE-CNT.
+      ******************************************************************
