@@ -0,0 +1,97 @@
+      ******************************************************************
+      * VAL4C100 IS THE COMMON FRONT-END-EDIT SUSPENSE ROUTINE. EVERY
+      * PROGRAM THAT RUNS NUMERIC-FORMAT OR VALID-CODE EDITS AGAINST
+      * AN INBOUND TRANSACTION RECORD BUILDS A VALSUS-AREA (SEE
+      * VALSUS.cpy) AND CALLS VAL4C100 USING IT ON A FAILED EDIT,
+      * INSTEAD OF EACH PROGRAM MAINTAINING ITS OWN SUSPENSE FILE.
+      * THIS ROUTINE STAMPS TODAY'S DATE AND APPENDS ONE RECORD PER
+      * CALL TO THE COMMON SUSPENSE FILE FOR NEXT-DAY CORRECTION AND
+      * RESUBMISSION.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VAL4C100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+           SELECT SUSPENSE-FILE ASSIGN SU1DQ001.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * SUSPENSE-FILE IS THE COMMON FRONT-END-EDIT SUSPENSE FILE
+      * SHARED BY EVERY CALLING PROGRAM. IT IS OPENED EXTEND AND
+      * CLOSED ON EVERY CALL SO EACH CALLER'S RECORD IS APPENDED
+      * WITHOUT THIS ROUTINE HAVING TO TRACK WHETHER IT IS ALREADY
+      * OPEN ACROSS CALLS.
+       FD  SUSPENSE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-SUSPENSE.
+           05  SUSP-LOG-DATE                 PIC X(10).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  SUSP-LOG-PGM                  PIC X(8).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  SUSP-LOG-REQ-TYPE             PIC X(2).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  SUSP-LOG-KEY                  PIC X(15).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  SUSP-LOG-REASON               PIC X(40).
+           05  FILLER                        PIC X(1)    VALUE SPACE.
+           05  SUSP-LOG-RAW-RECORD           PIC X(95).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * TODAY'S DATE, FORMATTED AS YYYY-MM-DD FOR SUSP-LOG-DATE.
+       01  WS-TODAY-YYYYMMDD                 PIC 9(8)    VALUE ZEROS.
+       01  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY                 PIC 9(4).
+           05  WS-TODAY-MM                   PIC 9(2).
+           05  WS-TODAY-DD                   PIC 9(2).
+       01  WS-TODAY-DATE-X.
+           05  WS-TD-YYYY                    PIC 9(4).
+           05  FILLER                        PIC X(1)    VALUE '-'.
+           05  WS-TD-MM                      PIC 9(2).
+           05  FILLER                        PIC X(1)    VALUE '-'.
+           05  WS-TD-DD                      PIC 9(2).
+      ******************************************************************
+
+       LINKAGE SECTION.
+      ******************************************************************
+       COPY VALSUS.
+      ******************************************************************
+
+       PROCEDURE DIVISION USING VALSUS-AREA.
+      ******************************************************************
+      * 100000-MAINLINE BUILDS ONE SUSPENSE-FILE RECORD FROM THE
+      * CALLER'S VALSUS-AREA AND APPENDS IT TO THE COMMON SUSPENSE
+      * FILE.
+       100000-MAINLINE.
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-TODAY-YYYY  TO WS-TD-YYYY
+           MOVE WS-TODAY-MM    TO WS-TD-MM
+           MOVE WS-TODAY-DD    TO WS-TD-DD
+
+           OPEN EXTEND SUSPENSE-FILE
+
+           MOVE WS-TODAY-DATE-X       TO SUSP-LOG-DATE
+           MOVE VALSUS-PGM-ID         TO SUSP-LOG-PGM
+           MOVE VALSUS-REQ-TYPE       TO SUSP-LOG-REQ-TYPE
+           MOVE VALSUS-KEY            TO SUSP-LOG-KEY
+           MOVE VALSUS-REASON         TO SUSP-LOG-REASON
+           MOVE VALSUS-RAW-RECORD     TO SUSP-LOG-RAW-RECORD
+
+           WRITE RE-SUSPENSE
+
+           CLOSE SUSPENSE-FILE
+
+           GOBACK.
+      ******************************************************************
