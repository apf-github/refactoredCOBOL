@@ -0,0 +1,19 @@
+//SECTR10J JOB (ACCTNO,ROOM),'SECTOR EXPOSURE RPT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS SECTR100: READS RV3C0100'S CIRBE OUTPUT EXTRACT          *
+//* (I1DQ0601, THE SAME DSN RV3C0100 WRITES AS O1DQ0001) AND      *
+//* ROLLS UP AVAILABILITY AND PROVISIONING BY MANAGEMENT SECTOR    *
+//* AND SUB-SEGMENT, PRINTING THE RESULT TO RPADQ001. RUN AFTER    *
+//* RV3C0100 SO THE EXTRACT IT READS IS THE CURRENT DAY'S.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SECTR100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0601 DD DISP=SHR,DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY
+//RPADQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.SECTEXP.SUMMARY.DAILY,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
