@@ -0,0 +1,16 @@
+//LOAND10J JOB (ACCTNO,ROOM),'LOAN DELINQUENCY',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS LOAND100: SCANS IDC015.LOANRPHST FOR EACH LOAN'S LATEST  *
+//* POSTED REPAYMENT DATE AND LISTS ANY LOAN WITH MORE THAN ONE   *
+//* MONTHLY PAYMENT OVERDUE (RP3DQ001) FOR COLLECTIONS FOLLOW-UP. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOAND100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//RP3DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.LOANMNT.DELINQUENT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
