@@ -0,0 +1,16 @@
+//LINKR10J JOB (ACCTNO,ROOM),'LINKED ACCT LISTING',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS LINKR100: LISTS IDC015.LINKMSTR IN GROUP/ENT/BRN/ACC    *
+//* SEQUENCE (RP8DQ001) SO RISK-REVIEW STAFF CAN SEE LINKED-     *
+//* ACCOUNT GROUPINGS INSTEAD OF QUERYING DB2 DIRECTLY.          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LINKR100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//RP8DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.LINKMNT.LISTING.DAILY,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
