@@ -0,0 +1,21 @@
+//CPROR10J JOB (ACCTNO,ROOM),'COMM PROD PROFIT RPT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CPROR100: READS RV3C0100'S CIRBE OUTPUT EXTRACT          *
+//* (I1DQ0601, THE SAME DSN RV3C0100 WRITES AS O1DQ0001), LOOKS   *
+//* UP EACH RISK POSITION'S LOAN RATE OF INTEREST ON LOANMSTR     *
+//* WHERE IT JOINS TO ONE, AND ROLLS UP ESTIMATED INTEREST INCOME  *
+//* AGAINST PROVISIONING BY COMMERCIAL PRODUCT CODE, PRINTING THE *
+//* RESULT TO RPEDQ001. RUN AFTER RV3C0100 SO THE EXTRACT IT      *
+//* READS IS THE CURRENT DAY'S.                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CPROR100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0601 DD DISP=SHR,DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY
+//RPEDQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CPROEXP.SUMMARY.DAILY,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
