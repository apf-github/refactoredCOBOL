@@ -0,0 +1,52 @@
+//CUSTM10J JOB (ACCTNO,ROOM),'CUSTOMER MAINT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CUSTM100: APPLIES THE DAY'S CUSTINPT-FILE ADD/MODIFY/   *
+//* DELETE TRANSACTIONS (I1DQ0101) AGAINST CUSTM_TABLE, WRITING  *
+//* ANY TRANSACTION DB2 REJECTS TO O1DQ0102. DB2 FAILURES ARE    *
+//* ALSO LOGGED BY QR4CDB0 TO THE COMMON PROBLEM FILE, ER1DQ001. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTM100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0101 DD DISP=SHR,DSN=PROD.RV3C.CUSTMNT.INPUT.DAILY
+//O1DQ0102 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CUSTMNT.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ER1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.DB2ERR.PROBLEM.LOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=169,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* BL1DQ001 IS THE SHARED END-OF-DAY BALANCING FILE DIGESTED BY *
+//* BALD100. DISP=(MOD,CATLG,CATLG) SINCE IT ACCUMULATES ONE     *
+//* TOTALS RECORD PER PROGRAM PER RUN, THE SAME AS ER1DQ001.     *
+//*--------------------------------------------------------------*
+//BL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.BALANCE.TOTALS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* AU1DQ001 IS THE SHARED AUDIT-TRAIL FILE WRITTEN BY AUD4C100   *
+//* FOR EVERY APPLIED ADD/MODIFY/DELETE TRANSACTION. DISP=(MOD,   *
+//* CATLG,CATLG) SINCE IT ACCUMULATES ONE RECORD PER CALL ACROSS  *
+//* EVERY PROGRAM THAT CALLS AUD4C100, THE SAME AS BL1DQ001.      *
+//*--------------------------------------------------------------*
+//AU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.AUDIT.TRAIL.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* SU1DQ001 IS THE SHARED FRONT-END-EDIT SUSPENSE FILE WRITTEN   *
+//* BY VAL4C100 FOR A TRANSACTION THAT FAILS ITS PROGRAM'S FRONT- *
+//* END EDIT. DISP=(MOD,CATLG,CATLG) SINCE IT ACCUMULATES ONE     *
+//* RECORD PER CALL ACROSS EVERY PROGRAM THAT CALLS VAL4C100, THE *
+//* SAME AS AU1DQ001.                                             *
+//*--------------------------------------------------------------*
+//SU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.SUSPENSE.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=175,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
