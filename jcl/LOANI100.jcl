@@ -0,0 +1,13 @@
+//LOANI10J JOB (ACCTNO,ROOM),'LOAN INTEREST ACCRUAL',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS LOANI100: POSTS ONE MONTH'S ACCRUED INTEREST AGAINST THE *
+//* CURRENT OUTSTANDING BALANCE OF EVERY ACTIVE IDC015.LOANMSTR   *
+//* ROW, WRITING EACH POSTING TO IDC015.LOANINTHST. RUN ONCE A    *
+//* MONTH AFTER THE DAY'S LOAN-ORIGINATION AND REPAYMENT JOBS.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANI100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
