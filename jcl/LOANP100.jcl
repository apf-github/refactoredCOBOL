@@ -0,0 +1,16 @@
+//LOANP10J JOB (ACCTNO,ROOM),'LOAN PORTFOLIO SUMMARY',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS LOANP100: SUMMARIZES IDC015.LOANMSTR BY CATEGORY AND     *
+//* STATUS, PRODUCING A LOAN-COUNT AND OUTSTANDING-BALANCE        *
+//* PORTFOLIO REPORT (RP4DQ001) FOR PORTFOLIO MANAGEMENT.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANP100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//RP4DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.LOANMNT.PORTFOLIO.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
