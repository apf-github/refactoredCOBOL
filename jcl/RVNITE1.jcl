@@ -0,0 +1,198 @@
+//RVNITE1  JOB (ACCTNO,ROOM),'NIGHTLY BATCH CYCLE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DRIVES THE NIGHTLY BATCH CYCLE AS ONE JOB SO THE RUN ORDER   *
+//* IS A STEP DEPENDENCY INSTEAD OF TRIBAL KNOWLEDGE:            *
+//*   STEP010 CUSTM100 - CUSTOMER MAINTENANCE                    *
+//*   STEP020 LOANM100 - LOAN ORIGINATION (NEEDS THE DAY'S       *
+//*                       CUSTOMER UPDATES ALREADY APPLIED, SO   *
+//*                       A NEW LOAN'S BORROWER-AGE CHECK SEES   *
+//*                       THE CURRENT CUSTM_TABLE ROW)           *
+//*   STEP030 LOANR100 - LOAN REPAYMENTS                         *
+//*   STEP040 RV3C0100 - RISK-AVAILABILITY RECALC (NEEDS THE     *
+//*                       DAY'S REPAYMENTS ALREADY POSTED, SO    *
+//*                       THE AVAILABILITY CALC SEES THE CURRENT *
+//*                       OUTSTANDING LOAN BALANCE)              *
+//*   STEP050 BALD100  - TRANSACTION BALANCING, AFTER ALL FOUR   *
+//*                       TRANSACTION-DRIVEN STEPS HAVE WRITTEN  *
+//*                       THEIR TOTALS TO BL1DQ001               *
+//*   STEP060 DB2R100  - DB2 ERROR DIGEST, LAST, SO IT SUMMARIZES*
+//*                       THE WHOLE NIGHT'S DB2 FAILURES         *
+//* EACH STEP CARRIES COND=(4,LT,STEPnnn) FOR EVERY STEP BEFORE  *
+//* IT, SO A STEP IS BYPASSED RATHER THAN RUN AGAINST INCOMPLETE *
+//* UPSTREAM DATA IF ANY EARLIER STEP DID NOT COME BACK CLEAN.   *
+//*--------------------------------------------------------------*
+//JOBLIB   DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//*--------------------------------------------------------------*
+//* STEP010 - CUSTOMER MAINTENANCE (CUSTM100)                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTM100
+//I1DQ0101 DD DISP=SHR,DSN=PROD.RV3C.CUSTMNT.INPUT.DAILY
+//O1DQ0102 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CUSTMNT.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ER1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.DB2ERR.PROBLEM.LOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=169,BLKSIZE=0)
+//BL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.BALANCE.TOTALS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//AU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.AUDIT.TRAIL.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//SU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.SUSPENSE.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=175,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 - LOAN ORIGINATION (LOANM100), AFTER CUSTOMER        *
+//* MAINTENANCE HAS APPLIED THE DAY'S ADD/MODIFY/DELETE ROWS     *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=LOANM100,COND=(4,LT,STEP010)
+//I1DQ0201 DD DISP=SHR,DSN=PROD.RV3C.LOANMNT.INPUT.DAILY
+//O1DQ0202 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.LOANMNT.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ER1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.DB2ERR.PROBLEM.LOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=169,BLKSIZE=0)
+//BL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.BALANCE.TOTALS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//AU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.AUDIT.TRAIL.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//GL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.GLPOST.EXTRACT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.SUSPENSE.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=175,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP030 - LOAN REPAYMENTS (LOANR100), AFTER LOAN ORIGINATION *
+//* SO A LOAN ORIGINATED TODAY CAN ALSO BE REPAID TODAY          *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=LOANR100,COND=(4,LT,STEP010),
+//             COND=(4,LT,STEP020)
+//I1DQ0203 DD DISP=SHR,DSN=PROD.RV3C.LOANMNT.INPUT.DAILY
+//O1DQ0204 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.LOANMNT.REPAY.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ER1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.DB2ERR.PROBLEM.LOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=169,BLKSIZE=0)
+//CK2DQ01  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.LOANMNT.REPAY.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//BL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.BALANCE.TOTALS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//AU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.AUDIT.TRAIL.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//GL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.GLPOST.EXTRACT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.SUSPENSE.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=175,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP040 - RISK-AVAILABILITY RECALC (RV3C0100), AFTER THE     *
+//* DAY'S REPAYMENTS HAVE BEEN POSTED                            *
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=RV3C0100,COND=(4,LT,STEP010),
+//             COND=(4,LT,STEP020),
+//             COND=(4,LT,STEP030)
+//I1DQ0001 DD DISP=SHR,DSN=PROD.RV3C.RISKPOS.EXTRACT.DAILY
+//O1DQ0001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY,
+//             SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=750,BLKSIZE=0)
+//O1DQ0002 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//PC1DQ001 DD DISP=SHR,DSN=PROD.RV3C.PRODCODE.TABLE
+//CK1DQ01  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.CIRBE.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//RP1DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.AVAIL.SUMMARY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//O1DQ0003 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.AUDIT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//O1DQ0004 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.PENDAPPR.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//BL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.BALANCE.TOTALS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//AU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.AUDIT.TRAIL.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP050 - TRANSACTION BALANCING (BALD100), ONCE CUSTM100/    *
+//* LOANM100/LOANR100/RV3C0100 HAVE ALL WRITTEN THEIR TOTALS TO  *
+//* BL1DQ001                                                      *
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=BALD100,COND=(4,LT,STEP010),
+//             COND=(4,LT,STEP020),
+//             COND=(4,LT,STEP030),
+//             COND=(4,LT,STEP040)
+//BL1DQ001 DD DISP=SHR,DSN=PROD.RV3C.BALANCE.TOTALS
+//RP7DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.BALANCE.RPT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP060 - DB2 ERROR DIGEST (DB2R100), LAST, ONCE CUSTM100/   *
+//* LOANM100/LOANR100 HAVE ALL HAD THEIR CHANCE TO LOG TO        *
+//* ER1DQ001                                                      *
+//*--------------------------------------------------------------*
+//STEP060  EXEC PGM=DB2R100,COND=(4,LT,STEP010),
+//             COND=(4,LT,STEP020),
+//             COND=(4,LT,STEP030),
+//             COND=(4,LT,STEP040),
+//             COND=(4,LT,STEP050)
+//ER1DQ001 DD DISP=SHR,DSN=PROD.RV3C.DB2ERR.PROBLEM.LOG
+//RP6DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.DB2ERR.DIGEST.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
