@@ -0,0 +1,86 @@
+//RV3C010J JOB (ACCTNO,ROOM),'RISK AVAILABILITY',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS RV3C0100 AS A STANDALONE BATCH JOB: READS THE DAY'S     *
+//* RISK-POSITION EXTRACT (I1DQ0001), RECOMPUTES AVAILABILITY    *
+//* AND WRITES THE CIRBE OUTPUT EXTRACT (O1DQ0001) PLUS THE      *
+//* REJECT FILE FOR UNRECOGNIZED PRODUCT CODES (O1DQ0002).       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RV3C0100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0001 DD DISP=SHR,DSN=PROD.RV3C.RISKPOS.EXTRACT.DAILY
+//O1DQ0001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY,
+//             SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=750,BLKSIZE=0)
+//O1DQ0002 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* PC1DQ001 IS THE MAINTAINABLE PRODUCT-CODE TABLE, LOADED ONCE *
+//* AT STARTUP SO OPERATIONS CAN ADD OR RENUMBER A DEPOSIT OR    *
+//* LOAN PRODUCT CODE WITHOUT A PROGRAM CHANGE.                  *
+//*--------------------------------------------------------------*
+//PC1DQ001 DD DISP=SHR,DSN=PROD.RV3C.PRODCODE.TABLE
+//*--------------------------------------------------------------*
+//* CK1DQ01 IS THE CHECKPOINT/RESTART MARKER. IT IS CREATED THE  *
+//* FIRST TIME THE JOB CHECKPOINTS AND IS CLEARED AGAIN ON A     *
+//* CLEAN COMPLETION, SO DISP=(MOD,CATLG,CATLG) LETS A RESTART   *
+//* PICK UP THE CHECKPOINT LEFT BY AN ABENDED PRIOR RUN.         *
+//*--------------------------------------------------------------*
+//CK1DQ01  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.CIRBE.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* RP1DQ001 IS THE HUMAN-READABLE AVAILABILITY SUMMARY REPORT,  *
+//* TOTALLED BY OWNING BRANCH AND PRODUCT CODE, FOR RISK         *
+//* OFFICERS TO REVIEW ALONGSIDE THE MACHINE CIRBE EXTRACT.      *
+//*--------------------------------------------------------------*
+//RP1DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.AVAIL.SUMMARY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* O1DQ0003 IS THE RISK-POSITION CHANGE-AUDIT FILE: ONE RECORD  *
+//* PER EXTRACT ROW THAT CAME IN WITH F007-FLG-MOD SET ON,       *
+//* CAPTURING THE BEFORE/AFTER AVAILABLE AMOUNT AND THE USER/    *
+//* TERMINAL THAT LAST MODIFIED THE RISK LINE.                   *
+//*--------------------------------------------------------------*
+//O1DQ0003 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.AUDIT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* O1DQ0004 IS THE REFINANCING-APPROVAL WORKLIST: ONE RECORD    *
+//* PER RISK POSITION WHOSE AVAILABLE AMOUNT WAS WITHHELD BECAUSE *
+//* IT CAME IN WITH F007-FLG-RFNC SET AND IS NOT YET APPROVED ON  *
+//* RFNCAPPR (SEE 220900-CHECK-RFNC-APPROVAL).                    *
+//*--------------------------------------------------------------*
+//O1DQ0004 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CIRBE.PENDAPPR.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* BL1DQ001 IS THE SHARED END-OF-DAY BALANCING FILE DIGESTED BY *
+//* BALD100. DISP=(MOD,CATLG,CATLG) SINCE IT ACCUMULATES ONE     *
+//* TOTALS RECORD PER PROGRAM PER RUN, THE SAME AS ER1DQ001.     *
+//*--------------------------------------------------------------*
+//BL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.BALANCE.TOTALS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* AU1DQ001 IS THE SHARED AUDIT-TRAIL FILE WRITTEN BY AUD4C100   *
+//* FOR EVERY APPLIED TRANSACTION. DISP=(MOD,CATLG,CATLG) SINCE   *
+//* IT ACCUMULATES ONE RECORD PER CALL ACROSS EVERY PROGRAM THAT  *
+//* CALLS AUD4C100, THE SAME AS BL1DQ001.                         *
+//*--------------------------------------------------------------*
+//AU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.AUDIT.TRAIL.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
