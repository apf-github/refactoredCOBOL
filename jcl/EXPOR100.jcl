@@ -0,0 +1,25 @@
+//EXPOR10J JOB (ACCTNO,ROOM),'CUSTOMER EXPOSURE RPT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS EXPOR100: READS RV3C0100'S CIRBE OUTPUT EXTRACT          *
+//* (I1DQ0601, THE SAME DSN RV3C0100 WRITES AS O1DQ0001) AND      *
+//* ROLLS UP EXPOSURE BY CUSTOMER ACROSS LOANS AND DEPOSITS,      *
+//* PRINTING THE RESULT TO RP9DQ001. RUN AFTER RV3C0100 SO THE    *
+//* EXTRACT IT READS IS THE CURRENT DAY'S.                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EXPOR100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0601 DD DISP=SHR,DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY
+//*--------------------------------------------------------------*
+//* PC1DQ001 IS THE SAME MAINTAINABLE PRODUCT-CODE TABLE RV3C0100 *
+//* LOADS, SO A PRODUCT CODE ADDED OR RENUMBERED THERE IS PICKED  *
+//* UP HERE WITHOUT A PROGRAM CHANGE.                             *
+//*--------------------------------------------------------------*
+//PC1DQ001 DD DISP=SHR,DSN=PROD.RV3C.PRODCODE.TABLE
+//RP9DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CUSTEXP.SUMMARY.DAILY,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
