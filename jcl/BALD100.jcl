@@ -0,0 +1,19 @@
+//BALD10J  JOB (ACCTNO,ROOM),'NIGHTLY BALANCING',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS BALD100: READS THE COMMON END-OF-DAY BALANCING FILE      *
+//* (BL1DQ001, APPENDED TO ALL NIGHT BY CUSTM100/LOANM100/        *
+//* LOANR100/RV3C0100) AND WRITES A REPORT (RP7DQ001) CONFIRMING  *
+//* EACH PROGRAM'S TRANSACTIONS READ RECONCILE TO APPLIED PLUS    *
+//* REJECTED. RUN AFTER RV3C0100 HAS COMPLETED, BEFORE DB2R100.   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BALD100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//BL1DQ001 DD DISP=SHR,DSN=PROD.RV3C.BALANCE.TOTALS
+//RP7DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.BALANCE.RPT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
