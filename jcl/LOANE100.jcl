@@ -0,0 +1,53 @@
+//LOANE10J JOB (ACCTNO,ROOM),'LOAN EARLY SETTLEMENT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS LOANE100: READS RV3C0100'S CIRBE OUTPUT EXTRACT          *
+//* (I1DQ0601, THE SAME DSN RV3C0100 WRITES AS O1DQ0001) AND      *
+//* SETTLES IN FULL EVERY ACTIVE LOAN WHOSE RISK POSITION CARRIES *
+//* F007-TYP-MATFLG = 'E' (FLAGGED BY THE SOURCE SYSTEM AS         *
+//* ELIGIBLE FOR EARLY SETTLEMENT), CLOSING THE LOAN OUT ON        *
+//* LOANMSTR, WRITING THE MATCHING LOANRPHST AND GLPOST ROWS, AND  *
+//* WRITING A REJECT RECORD TO O1DQ0802 FOR ANY ELIGIBLE POSITION  *
+//* WHOSE LOAN CANNOT BE SETTLED. RUN AFTER RV3C0100 SO THE        *
+//* EXTRACT IT READS IS THE CURRENT DAY'S, AND AFTER LOANI100 SO   *
+//* THE CURRENT MONTH'S ACCRUED INTEREST IS ALREADY POSTED TO      *
+//* LOANINTHST AND INCLUDED IN THE PAYOFF AMOUNT.                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANE100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0601 DD DISP=SHR,DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY
+//O1DQ0802 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.LOANMNT.PAYOFF.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* BL1DQ001 IS THE SHARED END-OF-DAY BALANCING FILE DIGESTED BY *
+//* BALD100. DISP=(MOD,CATLG,CATLG) SINCE IT ACCUMULATES ONE     *
+//* TOTALS RECORD PER PROGRAM PER RUN.                           *
+//*--------------------------------------------------------------*
+//BL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.BALANCE.TOTALS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* AU1DQ001 IS THE SHARED AUDIT-TRAIL FILE WRITTEN BY AUD4C100   *
+//* FOR EVERY POSTED PAYOFF. DISP=(MOD,CATLG,CATLG) SINCE IT      *
+//* ACCUMULATES ONE RECORD PER CALL ACROSS EVERY PROGRAM THAT     *
+//* CALLS AUD4C100, THE SAME AS BL1DQ001.                         *
+//*--------------------------------------------------------------*
+//AU1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.AUDIT.TRAIL.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* GL1DQ001 IS THE SHARED GENERAL-LEDGER POSTING EXTRACT WRITTEN *
+//* FOR EVERY POSTED PAYOFF, FED TO THE GENERAL LEDGER SYSTEM,    *
+//* THE SAME FILE LOANM100 AND LOANR100 ALSO APPEND TO.           *
+//*--------------------------------------------------------------*
+//GL1DQ001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.RV3C.GLPOST.EXTRACT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
