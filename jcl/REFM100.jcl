@@ -0,0 +1,19 @@
+//REFM10J  JOB (ACCTNO,ROOM),'REFDATA MAINT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS REFM100: APPLIES THE DAY'S REFINPT-FILE ADD/MODIFY/     *
+//* DELETE TRANSACTIONS (I1DQ0301) AGAINST THE CURRENCY/COUNTRY  *
+//* REFERENCE TABLE (VS1DQ001) BY CALLING QBEC9900, WRITING ANY  *
+//* REJECTED TRANSACTION TO O1DQ0302.                            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=REFM100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//VS1DQ001 DD DISP=SHR,DSN=PROD.RV3C.REFDATA.CURR.CTRY.KSDS
+//I1DQ0301 DD DISP=SHR,DSN=PROD.RV3C.REFMNT.INPUT.DAILY
+//O1DQ0302 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.REFMNT.REJECT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=75,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
