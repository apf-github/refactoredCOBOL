@@ -0,0 +1,20 @@
+//DCLNC10J JOB (ACCTNO,ROOM),'DECLINE CASE TRACK',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS DCLNC100: READS RV3C0100'S CIRBE OUTPUT EXTRACT          *
+//* (I1DQ0601, THE SAME DSN RV3C0100 WRITES AS O1DQ0001) AND      *
+//* OPENS A NEW DECLNCASE ROW FOR EVERY DECLINED RISK POSITION     *
+//* WITH NO CASE ALREADY OPEN, PRINTING A LISTING OF NEW CASES     *
+//* TO RPCDQ001. RUN AFTER RV3C0100 SO THE EXTRACT IT READS IS     *
+//* THE CURRENT DAY'S.                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DCLNC100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0601 DD DISP=SHR,DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY
+//RPCDQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.DECLNCASE.NEWCASES.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
