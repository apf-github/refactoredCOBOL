@@ -0,0 +1,19 @@
+//ARAGR10J JOB (ACCTNO,ROOM),'ARREARS AGING RPT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS ARAGR100: READS RV3C0100'S CIRBE OUTPUT EXTRACT          *
+//* (I1DQ0601, THE SAME DSN RV3C0100 WRITES AS O1DQ0001) AND      *
+//* BUCKETS AMOUNT IN ARREARS BY AGING TIER, PRINTING THE RESULT   *
+//* TO RPBDQ001. RUN AFTER RV3C0100 SO THE EXTRACT IT READS IS     *
+//* THE CURRENT DAY'S.                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARAGR100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//I1DQ0601 DD DISP=SHR,DSN=PROD.RV3C.CIRBE.OUTPUT.DAILY
+//RPBDQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.ARAGEXP.SUMMARY.DAILY,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
