@@ -0,0 +1,16 @@
+//CUSTR10J JOB (ACCTNO,ROOM),'CUSTOMER ROSTER',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CUSTR100: LISTS IDC015.CUSTM_TABLE IN CUSTOMER-NUMBER   *
+//* SEQUENCE (RP2DQ001) FOR BRANCH OFFICES TO USE AS A CUSTOMER  *
+//* ROSTER INSTEAD OF QUERYING DB2 DIRECTLY.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTR100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//RP2DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.CUSTMNT.ROSTER.DAILY,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
