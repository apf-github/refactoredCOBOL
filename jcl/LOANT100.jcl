@@ -0,0 +1,17 @@
+//LOANT10J JOB (ACCTNO,ROOM),'LOAN MATURITY WATCH',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS LOANT100: SCANS ACTIVE IDC015.LOANMSTR ROWS, COMPUTES    *
+//* EACH LOAN'S MATURITY DATE FROM LOANM_ORIG_DATE PLUS           *
+//* LOANM_TERM, AND FLAGS LOANS MATURING WITHIN TWO MONTHS         *
+//* (RP5DQ001) SO COLLECTIONS CAN PREPARE SETTLEMENT NOTICES.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANT100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//RP5DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.LOANMNT.MATURITY.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
