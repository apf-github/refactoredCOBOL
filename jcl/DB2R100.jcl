@@ -0,0 +1,19 @@
+//DB2R10J  JOB (ACCTNO,ROOM),'DB2 ERROR DIGEST',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS DB2R100: READS THE COMMON DB2 PROBLEM LOG (ER1DQ001,     *
+//* APPENDED TO ALL NIGHT BY QR4CDB0) AND WRITES A DIGEST REPORT  *
+//* (RP6DQ001) GROUPING THE NIGHT'S DB2 FAILURES BY PROGRAM AND   *
+//* SQLCODE. RUN AS THE LAST STEP OF THE NIGHTLY CYCLE, AFTER     *
+//* CUSTM100/LOANM100/LOANR100 HAVE ALL COMPLETED.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DB2R100
+//STEPLIB  DD DISP=SHR,DSN=PROD.RV3C.LOADLIB
+//ER1DQ001 DD DISP=SHR,DSN=PROD.RV3C.DB2ERR.PROBLEM.LOG
+//RP6DQ001 DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.RV3C.DB2ERR.DIGEST.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
