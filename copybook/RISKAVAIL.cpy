@@ -0,0 +1,55 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.RISKAVAIL)                                 *
+      *        LIBRARY(IDC015.RISKAVAIL.COBOL)                         *
+      *        LANGUAGE(COBOL)                                        *
+      *        QUOTE                                                  *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * RISKAVAIL CARRIES THE LAST-COMPUTED F007-AMT-AVA1 (AND THE
+      * FIGURES 220000-CALC-PERMISS-AND-WRITE DERIVED IT FROM) FOR
+      * EVERY RISK POSITION RV3C0100 EXTRACTS, SO A LOAN'S AVAILABLE
+      * AMOUNT CAN BE RECALCULATED AND READ BACK BETWEEN OVERNIGHT
+      * RUNS INSTEAD OF ONLY EVER LIVING IN THE FLAT CIRBE EXTRACT.
+      * RAVAIL_PER_RTN CARRIES THE MATCHING F007-PER-RTN SO THE ONLINE
+      * AVAILABILITY INQUIRY (RSKI100) CAN ANSWER BOTH FIGURES FOR A
+      * RISK NUMBER WITHOUT WAITING FOR THE NEXT BATCH CYCLE.
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.RISKAVAIL TABLE
+           ( RAVAIL_ENT                     CHAR(4) NOT NULL,
+             RAVAIL_COD_PROD                CHAR(2) NOT NULL,
+             RAVAIL_NUM_RISK                CHAR(10) NOT NULL,
+             RAVAIL_DEBTBAL                 DECIMAL(17,2) NOT NULL,
+             RAVAIL_AMT_CAP                 DECIMAL(13,2) NOT NULL,
+             RAVAIL_AMT_ITR                 DECIMAL(13,2) NOT NULL,
+             RAVAIL_AMT_COM                 DECIMAL(13,2) NOT NULL,
+             RAVAIL_AMT_AVA1                DECIMAL(13,2) NOT NULL,
+             RAVAIL_LAST_UPD_DATE           DATE NOT NULL,
+             RAVAIL_PER_RTN                 DECIMAL(3,0) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE RISKAVAIL                          *
+      ******************************************************************
+       01  DCLRISKAVAIL.
+      *                       RAVAIL_ENT
+           10 RAVAIL-ENT              PIC X(4).
+      *                       RAVAIL_COD_PROD
+           10 RAVAIL-COD-PROD         PIC X(2).
+      *                       RAVAIL_NUM_RISK
+           10 RAVAIL-NUM-RISK         PIC X(10).
+      *                       RAVAIL_DEBTBAL
+           10 RAVAIL-DEBTBAL          PIC S9(15)V9(2) USAGE COMP-3.
+      *                       RAVAIL_AMT_CAP
+           10 RAVAIL-AMT-CAP          PIC S9(13)V9(2) USAGE COMP-3.
+      *                       RAVAIL_AMT_ITR
+           10 RAVAIL-AMT-ITR          PIC S9(13)V9(2) USAGE COMP-3.
+      *                       RAVAIL_AMT_COM
+           10 RAVAIL-AMT-COM          PIC S9(13)V9(2) USAGE COMP-3.
+      *                       RAVAIL_AMT_AVA1
+           10 RAVAIL-AMT-AVA1         PIC S9(13)V9(2) USAGE COMP-3.
+      *                       RAVAIL_LAST_UPD_DATE
+           10 RAVAIL-LAST-UPD-DATE    PIC X(10).
+      *                       RAVAIL_PER_RTN
+           10 RAVAIL-PER-RTN          PIC S9(3) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
