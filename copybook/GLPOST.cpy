@@ -0,0 +1,12 @@
+      ******************************************************************
+      * GLPOST-REC IS ONE GENERAL-LEDGER POSTING RECORD, APPENDED BY
+      * LOANM100 (NEW-LOAN DISBURSEMENTS) AND LOANR100 (REPAYMENTS)
+      * TO THE COMMON GL EXTRACT FILE (GL1DQ001) SO EVERY LOAN CASH
+      * MOVEMENT HAS A MATCHING ACCOUNTING ENTRY INSTEAD OF ONLY
+      * UPDATING LOANMSTR/LOANRPHST.
+       01 GLPOST-REC.
+          05 GLPOST-LLOANM-NO                 PIC X(10).
+          05 GLPOST-TRAN-TYPE                 PIC X(10).
+          05 GLPOST-AMOUNT                    PIC 9(10).
+          05 GLPOST-POST-DATE                 PIC X(10).
+          05 FILLER                           PIC X(20).
