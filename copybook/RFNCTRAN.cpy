@@ -0,0 +1,9 @@
+       01 RFNCINPT-FILE.
+      * REQUEST TYPE CAN BE AP-APPROVE/RJ-REJECT. THE ENT/NUM-RISK KEY
+      * IDENTIFIES WHICH PENDING RFNCAPPR ROW (REGISTERED BY
+      * RV3C0100'S 220920-INSERT-RFNC-PENDING) THE DECISION APPLIES TO.
+           05 RFNCIN-PRI-KEY.
+              10 RFNCIN-REQ-TYPE                PIC X(02).
+              10 RFNCIN-ENT                      PIC X(04).
+              10 RFNCIN-NUM-RISK                 PIC X(10).
+           05 RFNCIN-APPR-USER                   PIC X(08).
