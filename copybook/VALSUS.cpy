@@ -0,0 +1,16 @@
+      ******************************************************************
+      * VALSUS-AREA IS THE COMMON FRONT-END-EDIT SUSPENSE CALL
+      * INTERFACE. EVERY PROGRAM THAT READS AN INBOUND TRANSACTION
+      * FILE RUNS ITS OWN NUMERIC-FORMAT AND VALID-CODE EDITS AGAINST
+      * THE RAW RECORD AND, ON A FAILED EDIT, BUILDS ONE OF THESE AND
+      * CALLS VAL4C100 (SEE VAL4C100.cbl) INSTEAD OF LETTING THE
+      * MALFORMED RECORD REACH THE MASTER-FILE UPDATE LOGIC. VAL4C100
+      * STAMPS TODAY'S DATE AND APPENDS THE RECORD TO THE COMMON
+      * SUSPENSE FILE FOR NEXT-DAY CORRECTION AND RESUBMISSION.
+       01 VALSUS-AREA.
+          05 VALSUS-PGM-ID                   PIC X(08).
+          05 VALSUS-REQ-TYPE                 PIC X(02).
+          05 VALSUS-KEY                      PIC X(15).
+          05 VALSUS-REASON                   PIC X(40).
+          05 VALSUS-RAW-RECORD               PIC X(95).
+          05 FILLER                          PIC X(10).
