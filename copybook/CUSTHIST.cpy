@@ -0,0 +1,28 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.CUSTHIST)                                  *
+      *        LIBRARY(IDC015.CUSTHIST.COBOL)                          *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.CUSTHIST TABLE
+           ( CUSTHIST_CUSTM_NO              INTEGER NOT NULL,
+             CUSTHIST_DATE                  DATE NOT NULL,
+             CUSTHIST_NAME_FRSTNM           CHAR(15) NOT NULL,
+             CUSTHIST_NAME_MDLNM            CHAR(8),
+             CUSTHIST_NAME_LASTNM           CHAR(15) NOT NULL,
+             CUSTHIST_ADDR                  CHAR(35) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IDC015.CUSTHIST                    *
+      ******************************************************************
+       01  DCLHCN-CUSTHIST.
+           10 HCN-CUSTM-NO          PIC S9(9) USAGE COMP.
+           10 HCN-DATE              PIC X(10).
+           10 HCN-NAME-FRSTNM       PIC X(15).
+           10 HCN-NAME-MDLNM        PIC X(8).
+           10 HCN-NAME-LASTNM       PIC X(15).
+           10 HCN-ADDR              PIC X(35).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
