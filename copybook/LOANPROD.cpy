@@ -0,0 +1,41 @@
+      *SKELETON COBOL COPYBOOK
+           EXEC SQL DECLARE IDC015.LOANPROD TABLE
+           ( LOANP_CAT                      CHAR(2) NOT NULL,
+             LOANP_TITLE                    CHAR(15),
+             LOANP_ROI                      SMALLINT NOT NULL,
+             LOANP_TERM                     SMALLINT NOT NULL,
+             LOANP_MAX_AMT                  INTEGER NOT NULL,
+             LOANP_MIN_AGE                  SMALLINT NOT NULL,
+             LOANP_MAX_AGE                  SMALLINT NOT NULL,
+             LOANP_COD_PROD                 CHAR(2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE LOANPROD                           *
+      *                                                                *
+      * LOANPROD HOLDS ONE ROW PER LOAN CATEGORY (LOANP_CAT) AND IS    *
+      * THE SOLE SOURCE FOR THAT CATEGORY'S TERM/AMOUNT ORIGINATION    *
+      * CEILINGS AND RISKAVAIL PRODUCT CODE. IT EXISTS SEPARATELY      *
+      * FROM LOANMSTR SO A CATEGORY'S CEILING IS NEVER CONFUSED WITH,  *
+      * OR PERTURBED BY, ANY INDIVIDUAL LOAN'S OWN LIVE OUTSTANDING    *
+      * BALANCE (LOANM_MAX_AMT), AND SO A CATEGORY WITH NO LOANS YET   *
+      * ON FILE CAN STILL ORIGINATE ITS FIRST ONE. OPERATIONS MAINTAIN *
+      * THIS TABLE DIRECTLY; NO PROGRAM CHANGE IS NEEDED TO ADD A      *
+      * CATEGORY OR RENUMBER ITS CEILINGS.                             *
+      ******************************************************************
+       01  DCLLOANPROD.
+      *                       LOANP_CAT
+           10 LLOANP-CAT           PIC X(2).
+      *                       LOANP_TITLE
+           10 LLOANP-TITLE         PIC X(15).
+      *                       LOANP_ROI
+           10 LLOANP-ROI           PIC S9(4) USAGE COMP.
+      *                       LOANP_TERM
+           10 LLOANP-TERM          PIC S9(4) USAGE COMP.
+      *                       LOANP_MAX_AMT
+           10 LLOANP-MAX-AMT       PIC S9(9) USAGE COMP.
+      *                       LOANP_MIN_AGE
+           10 LLOANP-MIN-AGE       PIC S9(4) USAGE COMP.
+      *                       LOANP_MAX_AGE
+           10 LLOANP-MAX-AGE       PIC S9(4) USAGE COMP.
+      *                       LOANP_COD_PROD
+           10 LLOANP-COD-PROD      PIC X(2).
