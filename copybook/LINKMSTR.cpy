@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.LINKMSTR)                                  *
+      *        LIBRARY(IDC015.LINKMSTR.COBOL)                          *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                  *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.LINKMSTR TABLE
+           ( LINKM_GRP_NO                   INTEGER NOT NULL,
+             LINKM_ENT                      CHAR(4) NOT NULL,
+             LINKM_BRN                      CHAR(4) NOT NULL,
+             LINKM_ACC                      CHAR(10) NOT NULL,
+             LINKM_TYPE                     CHAR(2) NOT NULL,
+             LINKM_REG_DATE                 DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE LINKMSTR                           *
+      ******************************************************************
+       01  DCLLINKMSTR.
+      *                       LINKM_GRP_NO
+           10 LNKM-GRP-NO           PIC S9(9) USAGE COMP.
+      *                       LINKM_ENT
+           10 LNKM-ENT              PIC X(4).
+      *                       LINKM_BRN
+           10 LNKM-BRN              PIC X(4).
+      *                       LINKM_ACC
+           10 LNKM-ACC              PIC X(10).
+      *                       LINKM_TYPE
+           10 LNKM-TYPE             PIC X(2).
+      *                       LINKM_REG_DATE
+           10 LNKM-REG-DATE         PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
