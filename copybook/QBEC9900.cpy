@@ -27,6 +27,18 @@
                 15 QBEC9900-FLG-LNG1                 PIC X(01).
                 15 QBEC9900-FLG-LNG2                 PIC X(01).
                 15 QBEC9900-FREE                     PIC X(14).
+                15 QBEC9900-FREE-R REDEFINES
+                   QBEC9900-FREE.
+                   20 QBEC9900-FUNCTION              PIC X(01).
+                      88 QBEC9900-FUNC-ADD            VALUE 'A'.
+                      88 QBEC9900-FUNC-INQUIRE        VALUE 'I'.
+                      88 QBEC9900-FUNC-UPDATE         VALUE 'U'.
+                      88 QBEC9900-FUNC-DELETE         VALUE 'D'.
+      * EXCHANGE RATE TO CONVERT AN AMOUNT IN THIS ENTITY'S CURRENCY
+      * INTO THE BASE REPORTING CURRENCY. A ZERO RATE MEANS NO RATE
+      * IS MAINTAINED FOR THIS CURRENCY, SO CONVERSION IS SKIPPED.
+                   20 QBEC9900-EXCH-RATE             PIC 9(05)V9(06).
+                   20 FILLER                          PIC X(02).
 
              10 QBEC9900-DATA-DESCRIP.
                 15 QBEC9900-DES-ENTITY               PIC X(40).
