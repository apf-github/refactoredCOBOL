@@ -0,0 +1,19 @@
+      ******************************************************************
+      * AUDTRL-AREA IS THE COMMON AUDIT-TRAIL CALL INTERFACE. EVERY
+      * MAINTENANCE PROGRAM THAT APPLIES A TRANSACTION AGAINST A
+      * MASTER FILE OR TABLE BUILDS ONE OF THESE AND CALLS AUD4C100,
+      * WHICH STAMPS TODAY'S DATE AND TIME AND APPENDS THE RECORD TO
+      * THE COMMON AUDIT-TRAIL FILE (SEE AUD4C100.cbl), SO "WHO CHANGED
+      * WHAT AND WHEN" CAN BE ANSWERED IN ONE PLACE ACROSS THE WHOLE
+      * SYSTEM INSTEAD OF BY PIECING TOGETHER EACH PROGRAM'S OWN
+      * LOCAL HISTORY FILE OR DB2 CHANGE LOG.
+      ******************************************************************
+       01 AUDTRL-AREA.
+          05 AUDTRL-PGM-ID                   PIC X(08).
+          05 AUDTRL-TRAN-TYPE                PIC X(10).
+          05 AUDTRL-KEY                      PIC X(15).
+          05 AUDTRL-BEFORE-VAL               PIC X(40).
+          05 AUDTRL-AFTER-VAL                PIC X(40).
+          05 AUDTRL-USER-ID                  PIC X(08).
+          05 AUDTRL-TERM-ID                  PIC X(08).
+          05 FILLER                          PIC X(10).
