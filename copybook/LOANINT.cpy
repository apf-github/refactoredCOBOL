@@ -0,0 +1,26 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.LOANINTHST)                                *
+      *        LIBRARY(IDC015.LOANINTHST.COBOL)                        *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.LOANINTHST TABLE
+           ( LOANINT_CAT                    CHAR(2) NOT NULL,
+             LOANINT_NO                     INTEGER NOT NULL,
+             LOANINT_DATE                   DATE NOT NULL,
+             LOANINT_BAL_AMT                INTEGER NOT NULL,
+             LOANINT_AMT                    DECIMAL(9,2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IDC015.LOANINTHST                  *
+      ******************************************************************
+       01  DCLLOANINTHST.
+           10 LINT-CAT              PIC X(2).
+           10 LINT-NO               PIC S9(9) USAGE COMP.
+           10 LINT-DATE             PIC X(10).
+           10 LINT-BAL-AMT          PIC S9(9) USAGE COMP.
+           10 LINT-AMT              PIC S9(7)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
