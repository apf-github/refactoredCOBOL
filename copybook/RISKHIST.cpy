@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.RISKHIST)                                  *
+      *        LIBRARY(IDC015.RISKHIST.COBOL)                          *
+      *        LANGUAGE(COBOL)                                        *
+      *        QUOTE                                                  *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * RISKHIST RETAINS ONE ROW PER RISK POSITION PER RUN DATE,
+      * CARRYING F007-AMT-AVA1 AND F007-DEBTBAL AS OF THAT RUN, SO
+      * MONTH-OVER-MONTH TRENDING OF AVAILABILITY AND DEBT BALANCE IS
+      * POSSIBLE. THIS IS THE RISK-POSITION ANALOGUE OF LOANS'
+      * LOANRPHST - RISKAVAIL ONLY EVER CARRIES THE LATEST FIGURES,
+      * OVERWRITTEN EACH RUN, SO IT CANNOT ANSWER WHAT A POSITION
+      * LOOKED LIKE ON A PRIOR DATE.
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.RISKHIST TABLE
+           ( RHIST_ENT                      CHAR(4) NOT NULL,
+             RHIST_NUM_RISK                 CHAR(10) NOT NULL,
+             RHIST_RUN_DATE                 DATE NOT NULL,
+             RHIST_AMT_AVA1                 DECIMAL(15,2) NOT NULL,
+             RHIST_DEBTBAL                  DECIMAL(17,2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE RISKHIST                           *
+      ******************************************************************
+       01  DCLRISKHIST.
+      *                       RHIST_ENT
+           10 RHIST-ENT               PIC X(4).
+      *                       RHIST_NUM_RISK
+           10 RHIST-NUM-RISK          PIC X(10).
+      *                       RHIST_RUN_DATE
+           10 RHIST-RUN-DATE          PIC X(10).
+      *                       RHIST_AMT_AVA1
+           10 RHIST-AMT-AVA1          PIC S9(13)V9(2) USAGE COMP-3.
+      *                       RHIST_DEBTBAL
+           10 RHIST-DEBTBAL           PIC S9(15)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
