@@ -0,0 +1,42 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.DECLNCASE)                                 *
+      *        LIBRARY(IDC015.DECLNCASE.COBOL)                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * DECLNCASE IS THE COLLECTIONS/LEGAL CASE FILE OPENED WHENEVER A
+      * RISK POSITION ON THE CIRBE EXTRACT CARRIES A NON-BLANK
+      * F007-DECLIN-RSN, SO THE DECLINE CAN BE FOLLOWED UP INSTEAD OF
+      * THE REASON TEXT JUST RIDING ALONG UNUSED IN THE EXTRACT RECORD.
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.DECLNCASE TABLE
+           ( DCASE_ENT                      CHAR(4) NOT NULL,
+             DCASE_NUM_RISK                 CHAR(10) NOT NULL,
+             DCASE_STATUS                   CHAR(1) NOT NULL,
+             DCASE_BRN                      CHAR(6) NOT NULL,
+             DCASE_RSN                      CHAR(225) NOT NULL,
+             DCASE_OPEN_DATE                DATE NOT NULL,
+             DCASE_CLOSE_DATE               DATE
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DECLNCASE                          *
+      ******************************************************************
+       01  DCLDECLNCASE.
+      *                       DCASE_ENT
+           10 DCASE-ENT               PIC X(4).
+      *                       DCASE_NUM_RISK
+           10 DCASE-NUM-RISK          PIC X(10).
+      *                       DCASE_STATUS
+           10 DCASE-STATUS            PIC X(1).
+      *                       DCASE_BRN
+           10 DCASE-BRN               PIC X(6).
+      *                       DCASE_RSN
+           10 DCASE-RSN               PIC X(225).
+      *                       DCASE_OPEN_DATE
+           10 DCASE-OPEN-DATE         PIC X(10).
+      *                       DCASE_CLOSE_DATE
+           10 DCASE-CLOSE-DATE        PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
