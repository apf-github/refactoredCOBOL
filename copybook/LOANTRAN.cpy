@@ -9,4 +9,8 @@
            05 LOANIN-LLOANM-MAX-AMT       PIC 9(10).
 
            05 LOANIN-LLOANM-CUST-NO       PIC X(10).
+      *CURRENCY THE LOAN IS DENOMINATED IN - ONLY CARRIED ON A
+      *REQ-TYPE 04 NEW-LOAN REQUEST, IGNORED ON A 05 REPAYMENT SINCE
+      *A LOAN'S CURRENCY DOES NOT CHANGE ACROSS ITS LIFE.
+           05 LOANIN-LLOANM-CCY           PIC X(03).
 
\ No newline at end of file
