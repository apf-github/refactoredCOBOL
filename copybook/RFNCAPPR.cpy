@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.RFNCAPPR)                                  *
+      *        LIBRARY(IDC015.RFNCAPPR.COBOL)                          *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * RFNCAPPR TRACKS THE APPROVAL STATUS OF EVERY RISK POSITION
+      * RV3C0100 HAS SEEN ARRIVE WITH F007-FLG-RFNC SET, SO A
+      * REFINANCED POSITION'S AVAILABLE AMOUNT IS WITHHELD FROM THE
+      * CIRBE OUTPUT EXTRACT UNTIL A REVIEWER HAS SIGNED OFF ON IT.
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.RFNCAPPR TABLE
+           ( RFAPPR_ENT                     CHAR(4) NOT NULL,
+             RFAPPR_NUM_RISK                CHAR(10) NOT NULL,
+             RFAPPR_STATUS                  CHAR(1) NOT NULL,
+             RFAPPR_FLAG_DATE               DATE NOT NULL,
+             RFAPPR_APPR_DATE               DATE,
+             RFAPPR_APPR_USER               CHAR(8)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE RFNCAPPR                           *
+      ******************************************************************
+       01  DCLRFNCAPPR.
+      *                       RFAPPR_ENT
+           10 RFAPPR-ENT              PIC X(4).
+      *                       RFAPPR_NUM_RISK
+           10 RFAPPR-NUM-RISK         PIC X(10).
+      *                       RFAPPR_STATUS
+           10 RFAPPR-STATUS           PIC X(1).
+      *                       RFAPPR_FLAG_DATE
+           10 RFAPPR-FLAG-DATE        PIC X(10).
+      *                       RFAPPR_APPR_DATE
+           10 RFAPPR-APPR-DATE        PIC X(10).
+      *                       RFAPPR_APPR_USER
+           10 RFAPPR-APPR-USER        PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
