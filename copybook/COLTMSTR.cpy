@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(IDC015.COLTMSTR)                                  *
+      *        LIBRARY(IDC015.COLTMSTR.COBOL)                          *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                  *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IDC015.COLTMSTR TABLE
+           ( COLTM_NO                       INTEGER NOT NULL,
+             COLTM_COD_COLT                 CHAR(3) NOT NULL,
+             COLTM_DESC                     CHAR(30),
+             COLTM_VALUE                    INTEGER NOT NULL,
+             COLTM_FLG_GUAPLCY              CHAR(1) NOT NULL,
+             COLTM_CUST_NO                  CHAR(10) NOT NULL,
+             COLTM_ST                       CHAR(1) NOT NULL,
+             COLTM_REG_DATE                 DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COLTMSTR                           *
+      ******************************************************************
+       01  DCLCOLTMSTR.
+      *                       COLTM_NO
+           10 CLTM-NO               PIC S9(9) USAGE COMP.
+      *                       COLTM_COD_COLT
+           10 CLTM-COD-COLT         PIC X(3).
+      *                       COLTM_DESC
+           10 CLTM-DESC             PIC X(30).
+      *                       COLTM_VALUE
+           10 CLTM-VALUE            PIC S9(9) USAGE COMP.
+      *                       COLTM_FLG_GUAPLCY
+           10 CLTM-FLG-GUAPLCY      PIC X(1).
+      *                       COLTM_CUST_NO
+           10 CLTM-CUST-NO          PIC X(10).
+      *                       COLTM_ST
+           10 CLTM-ST               PIC X(1).
+      *                       COLTM_REG_DATE
+           10 CLTM-REG-DATE         PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
