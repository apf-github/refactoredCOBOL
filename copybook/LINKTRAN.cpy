@@ -0,0 +1,13 @@
+       01 LINKINPT-FILE.
+      * REQUEST TYPE CAN BE 01-ADD/02-MOD/03-DEL
+      * A GROUP IS FORMED BY TWO OR MORE MEMBER ROWS SHARING THE SAME
+      * LINKIN-LNKM-GRP-NO. LINKIN-LNKM-TYPE IS THE ONLY FIELD A
+      * 02/MOD TRANSACTION MAY CHANGE - THE GROUP/ENT/BRN/ACC KEY
+      * IDENTIFIES WHICH MEMBER ROW IS BEING MAINTAINED.
+           05 LINKIN-PRI-KEY.
+              10 LINKIN-REQ-TYPE                PIC X(02).
+              10 LINKIN-LNKM-GRP-NO              PIC X(09).
+              10 LINKIN-LNKM-ENT                 PIC X(4).
+              10 LINKIN-LNKM-BRN                 PIC X(4).
+              10 LINKIN-LNKM-ACC                 PIC X(10).
+           05 LINKIN-LNKM-TYPE                   PIC X(2).
