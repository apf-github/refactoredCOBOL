@@ -0,0 +1,10 @@
+       01 COLTINPT-FILE.
+      * REQUEST TYPE CAN BE 01-ADD/02-MOD/03-DEL
+           05 COLTIN-PRI-KEY.
+              10 COLTIN-REQ-TYPE                PIC X(02).
+              10 COLTIN-CLTM-NO                  PIC X(10).
+           05 COLTIN-CLTM-COD-COLT               PIC X(3).
+           05 COLTIN-CLTM-DESC                   PIC X(30).
+           05 COLTIN-CLTM-VALUE                  PIC 9(09).
+           05 COLTIN-CLTM-FLG-GUAPLCY            PIC X(1).
+           05 COLTIN-CLTM-CUST-NO                PIC X(10).
