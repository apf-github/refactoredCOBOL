@@ -0,0 +1,14 @@
+      ******************************************************************
+      * BALTOT-REC IS ONE END-OF-RUN BALANCING TOTALS RECORD, APPENDED
+      * BY EACH NIGHTLY TRANSACTION-DRIVEN PROGRAM TO THE COMMON
+      * BALANCING FILE (BL1DQ001) SO BALD100 CAN CONFIRM THAT EVERY
+      * TRANSACTION READ WAS EITHER APPLIED OR REJECTED - NOT SILENTLY
+      * DROPPED OR COUNTED TWICE - BEFORE THE NIGHT'S OUTPUT IS
+      * TRANSMITTED.
+       01 BALTOT-REC.
+          05 BALTOT-PGM-ID                    PIC X(08).
+          05 BALTOT-RUN-DATE                  PIC X(10).
+          05 BALTOT-IN-CNT                    PIC 9(09).
+          05 BALTOT-APPLIED-CNT               PIC 9(09).
+          05 BALTOT-REJ-CNT                   PIC 9(09).
+          05 FILLER                           PIC X(20).
