@@ -0,0 +1,17 @@
+       01 REFINPT-FILE.
+      * REQUEST TYPE CAN BE 01-ADD/02-MOD/03-DEL
+           05 REFIN-PRI-KEY.
+              10 REFIN-REQ-TYPE                PIC X(02).
+              10 REFIN-COD-ENTITY               PIC X(04).
+              10 REFIN-LNG-DATA                 PIC X(01).
+           05 REFIN-COD-SHORT                   PIC X(02).
+           05 REFIN-COD-NB                      PIC X(04).
+           05 REFIN-COD-NATCC                   PIC X(03).
+           05 REFIN-COD-RCC                     PIC X(03).
+           05 REFIN-COD-NRESFCC                 PIC X(03).
+           05 REFIN-COD-NATCTRY                 PIC X(03).
+           05 REFIN-EXCH-RATE                   PIC 9(05)V9(06).
+           05 REFIN-DES-ENTITY                  PIC X(40).
+           05 REFIN-DES-NB                      PIC X(40).
+           05 REFIN-DES-NATCC                   PIC X(20).
+           05 REFIN-DES-NATCTRY                 PIC X(40).
