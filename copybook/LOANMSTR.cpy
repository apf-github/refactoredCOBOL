@@ -9,7 +9,9 @@
              LOANM_MIN_AGE                  SMALLINT NOT NULL,
              LOANM_MAX_AGE                  SMALLINT NOT NULL,
              LOANM_ST                       CHAR(1) NOT NULL,
-             LOANM_CUST_NO                  CHAR(10) NOT NULL
+             LOANM_CUST_NO                  CHAR(10) NOT NULL,
+             LOANM_ORIG_DATE                DATE NOT NULL,
+             LOANM_CCY                      CHAR(3) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE LOANMSTR                           *
@@ -35,4 +37,8 @@
            10 LLOANM-ST            PIC X(1).
       *                       CUST NO
            10 LLOANM-CUST-NO       PIC X(10).
+      *                       LOANM_ORIG_DATE
+           10 LLOANM-ORIG-DATE     PIC X(10).
+      *                       LOANM_CCY
+           10 LLOANM-CCY           PIC X(3).
 
\ No newline at end of file
